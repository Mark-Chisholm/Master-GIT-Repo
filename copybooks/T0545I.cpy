@@ -0,0 +1,26 @@
+      *****************************************************************
+      *  T0545I - WEEKLY BILLING ITEM FILE (I545) RECORD LAYOUT.      *
+      *****************************************************************
+       01  I545-REC.
+           03  I545-NON-WEEKLY-BILLING-FLAG     PIC X.
+           03  I545-UPDATE-CODE                 PIC X.
+           03  I545-BILLING-DATE                PIC X(6).
+           03  I545-PRICING-INSTITUTION.
+               05  I545-PRICING-BC              PIC X(8).
+               05  I545-PRICING-BR-BR-T         PIC X(12).
+           03  I545-NACHA-TAPE                  PIC X(3).
+           03  I545-PRODUCT-BYTE-1              PIC X.
+           03  I545-PRODUCT-CODE                PIC X(16).
+           03  I545-PRODUCT-ID                  PIC X(18).
+           03  I545-REPORT-BASE                 PIC S9(7)V9(2) COMP-3.
+           03  I545-REPORT-DELIVERY             PIC S9(5)V9(2) COMP-3.
+           03  I545-GROSS                       PIC S9(7)V9(2) COMP-3.
+           03  I545-UPCHARGE                    PIC S9(7)V9(2) COMP-3.
+           03  I545-TAX                         PIC S9(5)V9(2) COMP-3.
+           03  I545-TAX-REBATE-FLAG             PIC X.
+           03  I545-UPCHARGE-REBATE-FLAG        PIC X.
+           03  I545-RECEIVABLES-REGION          PIC X(2).
+           03  I545-REASON-FOR-CREDIT           PIC X(2).
+           03  I545-CREDIT-NO-CHARGE-FLAG       PIC X.
+           03  I545-WIP-TRANS-REC-NBR           PIC 9(2).
+           03  FILLER                           PIC X(107).
