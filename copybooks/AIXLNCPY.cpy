@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  AIXLNCPY - LINKAGE SECTION ENTRY PARAMETERS FOR PROGRAMS     *
+      *             INVOKED FROM THE AIX/UNIX COMMAND LINE.          *
+      *****************************************************************
+       01  PARMCNT                         PIC S9(9)  COMP VALUE 0.
+       01  OS-PARM.
+           03  OS-PARM-LENGTH              PIC S9(4)  COMP.
+           03  OS-PARM-DATA                PIC X(100).
