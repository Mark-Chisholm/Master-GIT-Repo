@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CPY005 - STANDARD PROGRAM STARTUP LOGIC.  DISPLAYS THE       *
+      *           PROGRAM NUMBER/REVISION BANNER AND OBTAINS THE      *
+      *           SYSTEM DATE FOR REPORT HEADINGS AND CENTURY EDITS.  *
+      *           COPIED INTO THE FIRST INITIALIZATION PARAGRAPH OF   *
+      *           EACH MIGRATED PROGRAM.                              *
+      *****************************************************************
+           DISPLAY '***** PROGRAM ' WS-PROGRAM-NUMBER
+                 ' - REVISED ' WS-REVISION-DATE ' *****' UPON SYSOUT.
+           ACCEPT WS-COMPUTER-DATE FROM DATE YYYYMMDD.
+           MOVE WS-COMPUTER-DATE TO CPY4-CURRENT-DATE.
+           MOVE CPY4-CURRENT-DATE (3:2) TO WS-SYSOUT-RUN-YEAR.
