@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  CPYMIGUD - STANDARD DATABASE CONNECT LOGIC FOR THE UNIX/AIX  *
+      *             MIGRATED ENVIRONMENT.  CONNECTS TO THE DATABASE   *
+      *             NAMED IN DBNAME.                                 *
+      *****************************************************************
+           EXEC SQL
+               CONNECT TO :DBNAME
+           END-EXEC.
+           IF SQLCODE NOT EQUAL ZERO
+             DISPLAY '* SQL CONNECT FAILED.  SQLCODE = ' SQLCODE
+                   ' *' UPON SYSOUT
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
