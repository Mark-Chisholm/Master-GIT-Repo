@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  T0550I - FI/BRANCH MASTER FILE (I550) RECORD LAYOUT.         *
+      *****************************************************************
+       01  I550-REC.
+           03  I550-RECORD-KEY.
+               05  I550-BC                      PIC X(8).
+               05  I550-BR-BR-T                 PIC X(12).
+           03  I550-FI-NAME                     PIC X(35).
+           03  I550-NORMAL-PRICE-DESIGNATION    PIC X(2).
+           03  FILLER                           PIC X(468).
