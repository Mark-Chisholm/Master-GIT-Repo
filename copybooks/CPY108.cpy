@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  CPY108 - PARM-PARSING SERVICE REQUEST/RESPONSE AREA, PASSED  *
+      *           TO SUBPROGRAM MIS11500 TO BREAK THE RUN PARM STRING *
+      *           INTO KEYWORD/VALUE PAIRS.                          *
+      *****************************************************************
+       01  CPY108-REC.
+           03  CPY108-PARM-LENGTH          PIC S9(4)  COMP.
+           03  CPY108-PARM-DATA            PIC X(100).
+           03  CPY108-PARSE-ERROR-FLAG     PIC X.
+               88  CPY108-PARSE-ERROR         VALUE 'Y'.
+           03  CPY108-RET-STATEMENT        OCCURS 5 TIMES
+                                           INDEXED BY CPY108-STMT-IX
+                                           PIC X(20).
+           03  CPY108-RET-VALUES-ENTRY     OCCURS 5 TIMES
+                                           INDEXED BY CPY108-VAL-IX.
+               05  CPY108-RET-KEYWORD      PIC X(10).
+               05  CPY108-RET-VALUE        PIC X(10).
