@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  TDLXMIGE - COMMON DLX MIGRATION ENVIRONMENT WORKING-STORAGE  *
+      *             SHARED BY PROGRAMS MIGRATED FROM MAINFRAME TO     *
+      *             THE UNIX/AIX PLATFORM.                           *
+      *****************************************************************
+       01  DBNAME                          PIC X(8)   VALUE SPACES.
+       01  WS-COMPUTER-DATE.
+           03  WS-COMPUTER-YEAR            PIC 9(4).
+           03  WS-COMPUTER-MONTH           PIC 9(2).
+           03  WS-COMPUTER-DAY             PIC 9(2).
+       01  WS-SYSOUT-RUN-YEAR              PIC X(2).
