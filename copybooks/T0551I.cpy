@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  T0551I - MASTER PRICE FILE (I551) RECORD LAYOUT.             *
+      *****************************************************************
+       01  I551-REC.
+           03  I551-MP-KEY.
+               05  FILLER                       PIC X(4).
+               05  I551-MP-PROD-DQ              PIC X(16).
+               05  I551-MP-PRICE-DESIG          PIC X(2).
+           03  I551-MP-FIXED-DATA-FIELDS        PIC X(16).
+           03  FILLER                           PIC X(1235).
