@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  T0885I - RECAP FI PRODUCT HISTORY FILE (I885) RECORD LAYOUT. *
+      *****************************************************************
+       01  I885-REC.
+           03  I885-PRICING-INSTITUTION.
+               05  I885-BC                      PIC X(8).
+               05  I885-BR-BR-T                  PIC X(12).
+           03  I885-PRODUCT-ID                  PIC X(18).
+           03  FILLER                           PIC X(12).
