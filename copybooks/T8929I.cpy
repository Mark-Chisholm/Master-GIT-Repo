@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  T8929I - INVOICE FILE (I8929I) RECORD LAYOUT.                *
+      *****************************************************************
+       01  I8929-REC.
+           03  I8929-PART-TYPE                  PIC X(2).
+           03  I8929-20-SEP-INV-CD              PIC X(2).
+           03  FILLER                           PIC X(296).
