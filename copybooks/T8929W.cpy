@@ -0,0 +1,6 @@
+      *****************************************************************
+      *  T8929W - INVOICE FILE (I8929E) RECORD LAYOUT.                *
+      *****************************************************************
+       01  W8929-REC.
+           03  W8929-PART-TYPE                  PIC X(2).
+           03  W8929-TRANSACTION-REC            PIC X(298).
