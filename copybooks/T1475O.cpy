@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  T1475O - FI EXCLUSIVE PRODUCTS OUTPUT FILE (O1475) LAYOUT.   *
+      *****************************************************************
+       01  O1475-REC.
+           03  O1475-BC                         PIC X(8).
+           03  O1475-PROD-DQ.
+               05  O1475-PROD-MAJOR             PIC X(2).
+               05  O1475-PROD-MINOR             PIC X(2).
+               05  O1475-PROD-NUMBER            PIC X(6).
+               05  O1475-PROD-SUFFIX            PIC X(1).
+               05  O1475-DESCRIPTIVE-QTY        PIC X(5).
+           03  O1475-PR-DESIG-PAIR.
+               05  O1475-GENERIC-PR-DESIG       PIC X(2).
+               05  O1475-SPECIFIC-PR-DESIG      PIC X(2).
+           03  O1475-PRICE-INFO.
+               05  O1475-UNIT-BASE              PIC S9(5)V9(2) COMP-3.
+               05  O1475-UNIT-DELIVERY          PIC S9(3)V9(2) COMP-3.
+               05  O1475-ADDITIONAL-QUANTITY    PIC S9(5)      COMP-3.
+               05  O1475-ADDL-QTY-BASE          PIC S9(3)V9(2) COMP-3.
+               05  O1475-ADDL-QTY-DELIVERY      PIC S9(3)V9(2) COMP-3.
+           03  O1475-58-MISC-INFO.
+               05  O1475-58-ABBREV-DESCR        PIC X(21).
+               05  O1475-58-STYLE-CODE          PIC X(6).
+           03  FILLER                           PIC X(4).
