@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  T0058I - STYLES/EXCLUSIVE PRODUCT FILE (I58) RECORD LAYOUT.  *
+      *****************************************************************
+       01  I58-REC.
+           03  I58-PRODUCT-CODE                PIC X(16).
+           03  I58-ABBREVIATED-PROD-CODE-DESC   PIC X(21).
+           03  I58-STYLES-FILE-CODE             PIC X(6).
+           03  I58-STATUS-FLAGS.
+               05  I58-EXCLUSIVE-FLAG           PIC X.
+                   88  I58-EXCLUSIVE-PRODUCT        VALUE 'Y'.
+               05  I58-OBSOLETE-FLAG            PIC X.
+                   88  I58-OBSOLETE-PRODUCT         VALUE 'Y'.
+           03  FILLER                           PIC X(205).
