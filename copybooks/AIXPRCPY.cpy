@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  AIXPRCPY - MOVES THE AIX COMMAND-LINE PARM PASSED VIA        *
+      *             OS-PARM INTO THE PROGRAM'S OWN LS-PARM-INFO AREA  *
+      *             SO THE REST OF THE PROGRAM SEES IT THE SAME WAY   *
+      *             THE ORIGINAL MAINFRAME EXEC PARM WAS SEEN.        *
+      *****************************************************************
+           IF PARMCNT GREATER ZERO
+             MOVE OS-PARM-LENGTH TO LS-PARM-LENGTH
+             MOVE OS-PARM-DATA   TO LS-PARM-DATA
+           ELSE
+             MOVE ZERO  TO LS-PARM-LENGTH
+             MOVE SPACE TO LS-PARM-DATA
+           END-IF.
