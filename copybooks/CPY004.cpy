@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  CPY004 - CURRENT SYSTEM DATE FIELDS, SET BY CPY005 AT        *
+      *           PROGRAM STARTUP AND USED FOR REPORT HEADINGS.       *
+      *****************************************************************
+       01  CPY4-CURRENT-DATE-FIELDS.
+           03  CPY4-CURRENT-DATE           PIC X(8).
+           03  CPY4-CURRENT-DATE-R REDEFINES CPY4-CURRENT-DATE.
+               05  CPY4-FOUR-DIGIT-YEAR.
+                   07  CPY4-CENTURY-DIGITS PIC X(2).
+                   07  FILLER              PIC X(2).
+               05  CPY4-CURRENT-MONTH      PIC X(2).
+               05  CPY4-CURRENT-DAY        PIC X(2).
