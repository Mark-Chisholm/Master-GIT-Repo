@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  T0575I - NACHA PARAMETERS FILE (I575) RECORD LAYOUT.         *
+      *****************************************************************
+       01  I575-REC.
+           03  I575-RECORD-TYPE                 PIC X.
+               88  I575-GENERAL-INFO                VALUE 'A'.
+           03  I575-TAPE-CODE                   PIC X(3).
+           03  FILLER                           PIC X(76).
