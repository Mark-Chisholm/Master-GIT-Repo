@@ -0,0 +1,27 @@
+      *****************************************************************
+      *  T1475P - PRIOR RUN'S FI EXCLUSIVE PRODUCTS FILE (I1475P)    *
+      *  LAYOUT.  SAME RECORD SHAPE AS T1475O (THE O1475 OUTPUT THIS *
+      *  PROGRAM PRODUCES) -- I1475P IS THE O1475 OUTPUT CARRIED     *
+      *  FORWARD FROM THE PRIOR RUN OF THIS PROGRAM.                 *
+      *****************************************************************
+       01  I1475P-REC.
+           03  I1475P-BC                       PIC X(8).
+           03  I1475P-PROD-DQ.
+               05  I1475P-PROD-MAJOR            PIC X(2).
+               05  I1475P-PROD-MINOR            PIC X(2).
+               05  I1475P-PROD-NUMBER           PIC X(6).
+               05  I1475P-PROD-SUFFIX           PIC X(1).
+               05  I1475P-DESCRIPTIVE-QTY       PIC X(5).
+           03  I1475P-PR-DESIG-PAIR.
+               05  I1475P-GENERIC-PR-DESIG      PIC X(2).
+               05  I1475P-SPECIFIC-PR-DESIG     PIC X(2).
+           03  I1475P-PRICE-INFO.
+               05  I1475P-UNIT-BASE             PIC S9(5)V9(2) COMP-3.
+               05  I1475P-UNIT-DELIVERY         PIC S9(3)V9(2) COMP-3.
+               05  I1475P-ADDITIONAL-QUANTITY   PIC S9(5)      COMP-3.
+               05  I1475P-ADDL-QTY-BASE         PIC S9(3)V9(2) COMP-3.
+               05  I1475P-ADDL-QTY-DELIVERY     PIC S9(3)V9(2) COMP-3.
+           03  I1475P-58-MISC-INFO.
+               05  I1475P-58-ABBREV-DESCR       PIC X(21).
+               05  I1475P-58-STYLE-CODE         PIC X(6).
+           03  FILLER                           PIC X(4).
