@@ -0,0 +1,6 @@
+      *****************************************************************
+      *  T8929O - INVOICE FILE (I8929P) RECORD LAYOUT.                *
+      *****************************************************************
+       01  O8929-REC.
+           03  O8929-PART-TYPE                  PIC X(2).
+           03  FILLER                           PIC X(298).
