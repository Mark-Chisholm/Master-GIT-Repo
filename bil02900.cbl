@@ -1,2523 +1,3155 @@
-000010  CBL SQL('QUALIFIER CICS BINDFILE')
-000020 IDENTIFICATION DIVISION.
-DLXMIG* DLXMIG Changes start here
-DLXMIG*  PROGRAM-ID. BIL02900.
-DLXMIG   PROGRAM-ID. "bil02900".
-DLXMIG* DLXMIG Changes end here
-000070*PROGRAM-NAME. CREATE WEEKLY BILLING REPORT.
-000080   AUTHOR. JACK MASON.
-000090   INSTALLATION. DELUXE FINANCIAL SERVICES, INC.
-000100   DATE-WRITTEN. 12-09-98.
-000110   DATE-COMPILED.
-000120******************************************************************        
-000130*
-000140*RUN INSTRUCTIONS         = = =  PASS 1  = = =            12-09-98
-000150*
-000160*I545 = 545 INPUT FROM BIL470 OR BIL471       VARIABLE LRECL=1005
-000170*       BILLING TRANSACTION FILE
-000180*
-000190*IOWRK = WORK OUTPUT TO PASS 2 VIA SORT                LRECL=101
-000200*
-000210*SYSOUT = REVISION INFO, FILE COUNTS, ERROR MESSAGES; ANY PAPER
-000220*
-000230*PARM = 'PASS=1'
-000240*
-000250******************************************************************        
-000260*
-000270*RETURN CODES             = = =  PASS 1  = = =            12-09-98
-000280*
-000290*  16 = RUN ABORTED.  SEE SYSOUT.
-000300*         - INVALID PARM DATA
-000310*         - EMPTY I545 FILE
-000320*         - ALL I545 RECORDS HAD NON-WEEKLY FLAG '1'
-000330*         - INCORRECT I545 UPDATE CODE
-000340*         - MISMATCHED BILLING DATES
-000350*
-000360*  04 = INFO ONLY.  RUN CONTINUED.  SEE SYSOUT.
-000370*         - EXTRANEOUS PARM DATA
-000380*
-000390******************************************************************        
-000400*
-000410*RUN INSTRUCTIONS         = = =  PASS 2  = = =            12-09-98
-000420*
-000430*I575 = 575 INPUT FROM BIL560 VIA SORT                 LRECL=135
-000440*       NACHA PARAMETERS FILE
-000450*
-000460*IOWRK = WORK INPUT FROM PASS 1 VIA SORT               LRECL=101
-000470*
-000480*I8929I - INVOICE TRANSACTION RECORD                  LRECL = 300
-000490*         IMAGE FROM BIL29100
-000500*
-000510*I8929P - INVOICE TRANSACTION RECORD                  LRECL = 300
-000520*         PRINT FROM BIL29100
-000530*
-000540*I8929E - INVOICE TRANSACTION RECORD                  LRECL = 300
-000550*         EMAIL FROM BIL29100
-000560*
-000570*PRINTER1 = WEEKLY BILLING REPORT, 132 CHARS/LINE     (LRECL=133)
-000580*
-000590*SYSOUT = REVISION INFO, FILE COUNTS, ERROR MESSAGES; ANY PAPER
-000600*
-000610*PARM = 'PASS=2'
-000620*
-000630******************************************************************        
-000640*
-000650*RETURN CODES             = = =  PASS 2  = = =            12-09-98
-000660*
-000670*  16 = RUN ABORTED.  SEE SYSOUT.
-000680*         - INVALID PARM DATA
-000690*         - EMPTY FILE; I575, IOWRK
-000700*         - SEQUENCE ERROR; I575, IOWRK
-000710*         - MISMATCHED BILLING DATES
-000720*         - TABLE OVERFLOW; NACHA TAPE CODE OR CREDIT BC
-000730*
-000740*  12 = ERROR.  RUN CONTINUED.  REPORT INCORRECT.  SEE SYSOUT.
-000750*         - IOWRK NACHA TAPE CODE INVALID PER I575 (ITEMS FOR
-000760*             THIS CODE WILL BE COUNTED AS "PAPER")
-000770*
-000780*  08 = INFO ONLY.  RUN CONTINUED.  SEE SYSOUT.
-000790*         - EMPTY I8929I OR I8929P OR I8929E FILE
-000800*
-000810*  04 = INFO ONLY.  RUN CONTINUED.  SEE SYSOUT.
-000820*         - EXTRANEOUS PARM DATA
-000830*         - TABLE OVER 80% FULL; NACHA TAPE CODE OR CREDIT BC
-000840*
-000850******************************************************************        
-000860*
-000870*NARRATIVE                                                12-14-09
-000880*
-000890*PURPOSE:
-000900*  TO GATHER AND REPORT INFORMATION ABOUT A WEEK'S BILLING.
-000910*
-000920*SOURCE OF INFORMATION:
-000930*  PASS 1
-000940*    THE 545 FILE IN ANY ORDER.
-000950*      FILES FOR ALL REGIONS MAY BE INCLUDED IN ONE EXECUTION OF
-000960*            PASS 1, OR EACH REGION MAY BE RUN SEPARATELY THRU
-000970*            PASS 1 WITH WORK FILES SORTED TOGETHER FOR PASS 2.
-000980*  PASS 2
-000990*    THE WORK FILE IN PRICING INSTITUTION, NACHA TAPE CODE,
-001000*           EXPENSE CODE BYTE 1, CREDIT FLAG ORDER
-001010*      SORT FIELDS=(1,25,A).
-001020*    THE 575 FILE IN NACHA TAPE CODE ORDER
-001030*      SORT FIELDS=(1,3,A)
-001040*        PROGRAM USES ONLY 'A' RECORDS, OTHER RECORD TYPES CAN
-001050*              (AND SHOULD) BE OMITTED IN THE SORT
-001060*          INCLUDE COND=(20,1,CH,EQ,C'A').
-001070*
-001080*PROGRAM FLOW:
-001090*  COMMON
-001100*    COMMON INITIALIZATION INVOLVES DISPLAYING REVISION/RUN INFO
-001110*      AND PARSING THE PARM TO DETERMINE WHICH PASS IS BEING RUN.
-001120*    THE COMMON CLOSE INCLUDES CLOSING THE WORK FILE (OPENED IN
-001130*      BOTH PASSES - OUTPUT IN 1, INPUT IN 2), AND DEALING WITH
-001140*      THE RETURN-CODE.
-001150*  PASS 1
-001160*    PASS 1 INITIALIZATION OPENS FILES, CHECKS THE I545 AGAINST
-001170*      BEING EMPTY, AND STORES THE I545 BILLING DATE.
-001180*    PASS 1'S MAIN PROCESS IS TO EVALUATE EACH I545 RECORD:
-001190*      - IF IT HAS THE WRONG UPDATE CODE, ABORT.
-001200*      - IF ITS BILLING DATE DOESN'T MATCH THAT STORED IN
-001210*          INITIALIZATION, ABORT.
-001220*      - IF IT HAS A NON-WEEKLY FLAG OF '1', BYPASS IT.
-001230*      - OTHERWISE, BUILD AND WRITE A WORK RECORD.
-001240*    BUILDING THE WORK RECORD IS LARGELY MOVING SELECTED FIELDS
-001250*      FROM THE 545.  THE THREE AMOUNT FIELDS, HOWEVER, REQUIRE
-001260*      A LITTLE PROCESSING.  DUE DELUXE IS CALCULATED BY
-001270*      DETERMINING IF WE COLLECT TAX AND/OR UPCHARGE.  THE TWO
-001280*      'ABSOLUTE' NUMBERS ARE FORCED TO BE POSITIVE (NEGATIVES ARE
-001290*      SUBTRACTED FROM ZERO).
-001300*    AT THE END OF THE 545 FILE, PASS 1 CLOSES THE 545 (THE COMMON
-001310*      CLOSE WILL TAKE CARE OF THE WORK FILE), AND DISPLAYS FILE
-001320*      COUNTS.
-001330*  PASS 2
-001340*    PASS 2 INITIALIZATION OPENS FILES, CHECKS AGAINST EMPTY
-001350*      INPUTS, STORES THE BILLING DATE FROM THE FIRST WORK RECORD,
-001360*      AND FORMATS THE BILLING DATE FOR THE REPORT HEADING.
-001370*    PASS 2 NEXT LOADS A TABLE OF I575 NACHA TAPE NUMBERS WITH TWO
-001380*      OTHER FIELDS:
-001390*      - AN INDICATOR OF THE BILLING MEDIUM (E.G., WIRE).
-001400*      - AN INDICATOR THAT NO BILLING HAS YET BEEN FOUND FOR THAT
-001410*          TAPE CODE (TO BE CHANGED IF AND WHEN BILLING IS FOUND
-001420*          THAT WOULD INDICATE THE TAPE WAS CREATED THIS WEEK).
-001430*    PASS 2'S IOWRK PROCESSING GATHERS VARIOUS INFORMATION
-001440*      FROM THE FILE.  THIS PROCESSING HAS SEVERAL LOOPS
-001450*      FOR DIFFERENT LEVELS OF SEQUENCE BREAKS.  THIS IS BECAUSE
-001460*      SOME OF THE INFORMATION THAT NEEDS TO BE GATHERED IS IN
-001470*      THE FORM OF COUNTS OF BCS OR BRANCHES WITH VARIOUS
-001480*      CONDITIONS (E.G., DEBITS OR 50+ BILLING ERROR CREDITS).
-001490*    PASS 2'S REPORTING PROCESS DOES NOT BEGIN UNTIL ALL DATA
-001500*      HAS BEEN GATHERED.  SOME DATA IS SIMPLY REPORTED AS IT
-001510*      WAS ACCUMULATED IN THE IOWRK PROCESS.  SOME FIELDS
-001520*      NEED TO BE CALCULATED (PERCENTAGES, AVERAGES).
-001530*    PASS 2'S INVOICING RECAP PART OF REPORT DISPALYS INVOICE
-001540*      COUNTS OFF I8929I, I8929P, AND I8929E FILES.
-001550*    PASS 2'S CLOSE CLOSES ALL ITS FILES EXCEPT IOWRK (WHICH IS
-001560*      HANDLED BY THE COMMON CLOSE), AND DISPLAYS FILE COUNTS.
-001570*    PASS 2'S GETTING THE PRODUCT DESCRIPTIONS FROM DATA OBJECT 3.
-001580*
-001590*NOTE:
-001600*  TOTAL BILLING ABSOLUTE DOLLARS IS THE SUM OF
-001610*    (THE ABSOLUTE VALUE OF (GROSS MINUS UPCHARGE))
-001620*    PLUS (THE ABSOLUTE VALUE OF UPCHARGE).
-001630*  THUS DOWNCHARGE INCREASES THE TOTAL.
-001640*  LIKEWISE A CAPS CREDIT INCREASES THE TOTAL.
-001650*  BUT A CAPS DISCOUNT OR GAS DISCOUNT DECREASES THE TOTAL.
-001660*
-001670******************************************************************        
-001680*
-001690*REVISION HISTORY
-001700*
-001710*02-11-02  REMOVED  'DEPS' AS A VALID OPTION IN NACHA TAPE CODE.
-001720*          REVMOVE 'DEPS' FROM BILLING RECAP REPORT ALSO.
-001730*                         CAPS #27467             ASHOK MENON  08
-001740*
-001750*03-11-02  REMOVED  I900 FILE AND ALL RELATED LOGIC. INCLUDED
-001760*          I8929I, I8929P, AND I8929E FOR INVOICE COUNTS IN
-001770*          IN PASS2. THE INVOICE RECAP SECTION OF THE REPORT WILL
-001780*          SHOW UP ALL DIFFERENT INVOICE COUNTS
-001790*                         CAPS #27468            SYED HUSSAIN  09
-001800*
-001810*06-10-02  MODIFIED THE PROGRAM TO INCLUDE A COLUMN AND ASSOCIATED
-001820*          COUNT FOR THE NUMBER OF RECORDS FROM THE I8929P FILE
-001830*          THAT HAVE RECORD TYPE "50". THIS COUNT REFLECTS THE
-001840*          NUMBER OF INVOICES THAT HAVE REMITTANCE STUBS
-001850*          ASSOCIATED WITH THEM.
-001860*                         CAPS #27471            ASHOK MENON   10
-001870*
-001880*08-14-02  MODIFIED THE PROGRAM FOR TRACING RESTITUTIONS/
-001890*          REIMBURSEMENTS.
-001900*          CM #BILL791     REMEDY #1819                PRASAD  11
-001910*
-001920*08-26-02  MODIFIED THE PROGRAM FOR REFORMATTING THE REPORT BASE
-001930*          AND REPORT DELIVIERY VALUES
-001940*          CM #BILL803     REMEDY #2613                PRASAD  12
-001950*
-001960*12-16-02  MODIFIED THE PROGRAM FOR ADDING THREE NEW COLUMNS FOR
-001970*          MASS CREDITS WHEN GREATER THAN 99
-001980*          CM #BILL850     REMEDY #ACM00009197         PRASAD  13
-001990*
-002000*10-20-08  INSERTED AN ENTRY FOR DSI INVOICES INTO THE INVOICING
-002010*            RECAP LINE, AND CORRECTED THE DATA USED FOR THE EMAIL
-002020*            INVOICES ENTRY IN THAT SAME LINE.
-002030*          PART OF SIMPLIFICATION PROJECT.
-002040*          IMS ISSUE = JDBT-6VJSF9.                 JACK MASON  14
-002050*
-002060*12-15-08  REMOVED REPORT LINES RELATING TO OBSOLETE MAG TAPE AND
-002070*            NON-WEEKLY.
-002080*          PART OF SIMPLIFICATION PROJECT.
-002090*          IMS ISSUE = JDBT-6VJSF9.                 JACK MASON  15
-002100*
-002110*12-14-09  CHANGED ONE SECTION OF THE REPORT, DEALING WITH BCS AND
-002120*            CREDIT REASON CODES, TO LIST SITUATIONS WITH OVER 49
-002130*            INSTANCES (HAD BEEN OVER 99).
-002140*          PART OF SIMPLIFICATION PROJECT.
-002150*          IMS ISSUE = JDBT-6VJSF9.                 JACK MASON  16
-002160*
-DLXMIG**----------------------------------------------------------------    
-DLXMIG**  DATE      DESCRIPTION                        INITIALS             
-DLXMIG** -------  ------------------------------------------------------    
-DLXMIG** 011310   UPDATED FOR DLX MIGRATION            COGNIZANT            
-DLXMIG** -------  ------------------------------------------------------    
-002220*
-002230*03-14-11  ADDED REPORT SECTION FOR DUE DELUXE TOTALS BY ACH TAPE
-002240*            NUMBER
-002250*          CORE SIMP PROJECT (IMS = JDBT-6VJSF9)    JACK MASON  17
-002260*
-002270******************************************************************        
-002280*
-002290 ENVIRONMENT DIVISION.
-002300 CONFIGURATION SECTION.
-DLXMIG* DLXMIG Changes start here
-DLXMIG*  SOURCE-COMPUTER. IBM-PC.
-DLXMIG   SOURCE-COMPUTER. UNIX.
-DLXMIG* DLXMIG Changes end here
-DLXMIG* DLXMIG Changes start here
-DLXMIG*  OBJECT-COMPUTER. IBM-370.
-DLXMIG   OBJECT-COMPUTER. UNIX.
-DLXMIG* DLXMIG Changes end here
-002390   SPECIAL-NAMES.
-002400     CSP IS NO-ADVANCE.
-002410*
-002420 INPUT-OUTPUT SECTION.
-002430   FILE-CONTROL.
-002440*                * PASS 1 *
-DLXMIG     SELECT I545-FILE     ASSIGN RSD-I545.
-002460*                * COMMON *
-DLXMIG     SELECT IOWRK-FILE    ASSIGN RSD-IOWRK.
-002480*                * PASS 2 *
-DLXMIG     SELECT I575-FILE     ASSIGN RSD-I575.
-002500     SELECT I550-FILE     ASSIGN I550
-002510                        ORGANIZATION IS INDEXED
-002520                        ACCESS MODE IS DYNAMIC
-002530                        RECORD KEY IS I550-RECORD-KEY
-002540                        FILE STATUS IS WS-I550-FILE-STATUS.
-DLXMIG     SELECT I8929I-FILE     ASSIGN RSD-I8929I.
-DLXMIG     SELECT I8929P-FILE     ASSIGN RSD-I8929P.
-DLXMIG     SELECT I8929E-FILE     ASSIGN RSD-I8929E.
-002580     SELECT PRINTER1-FILE ASSIGN PRINTER1
-DLXMIG                         ORGANIZATION IS LINE SEQUENTIAL.
-002600*
-002610 DATA DIVISION.
-002620 FILE SECTION.
-002630*
-002640 FD  I545-FILE
-002650*
-002660 COPY T0545I.
-002670*
-002680 FD  IOWRK-FILE
-002690     RECORDING MODE IS F
-002700     BLOCK CONTAINS 0 RECORDS
-002710     RECORD CONTAINS 101 CHARACTERS
-002720     LABEL RECORDS STANDARD.
-002730   01  IOWRK-REC.
-002740     03  IOWRK-SEQ.
-002750       05  IOWRK-INSTITUTION                     PIC X(20).
-002760       05  IOWRK-TAPE-CODE                       PIC X(3).
-002770       05  IOWRK-EXP-BYTE-1                      PIC X.
-002780       05  IOWRK-CREDIT-FLAG                     PIC X.
-002790     03  IOWRK-REASON-FOR-CREDIT                 PIC X(2).
-002800     03  IOWRK-REGION                            PIC X(2).
-002810     03  IOWRK-BILLING-DATE                      PIC X(6).
-002820     03  IOWRK-NON-WEEKLY-FLAG                   PIC X.
-002830     03  IOWRK-ABSOLUTE-REST        COMP-3       PIC S9(7)V9(2).
-002840     03  IOWRK-ABSOLUTE-UPCHARGE    COMP-3       PIC S9(5)V9(2).
-002850     03  IOWRK-DUE-DELUXE           COMP-3       PIC S9(7)V9(2).
-002860     03  IOWRK-ORDER-COUNTS                      PIC 9(2).
-002870     03  IOWRK-PRODUCT-ID                        PIC X(18).
-002880     03  IOWRK-REPORT-BASE                       PIC S9(7)V9(2).
-002890     03  IOWRK-REPORT-DELIVERY                   PIC S9(5)V9(2).
-002900     03  IOWRK-REPORT-BASE-DELIVERY COMP-3       PIC S9(7)V9(2).
-002910     03  IOWRK-UPCHRAGE             COMP-3       PIC S9(7)V9(2).
-002920     03  IOWRK-GROSS                COMP-3       PIC S9(7)V9(2).
-002930*
-002940 FD  I575-FILE
-002950*
-002960 COPY T0575I.
-002970*
-002980*
-002990 FD  I550-FILE
-003000*
-003010 COPY T0550I.
-003020*
-003030 FD  I8929I-FILE
-003040*
-003050 COPY T8929I.
-003060*
-003070 FD  I8929P-FILE
-003080*
-003090 COPY T8929O.
-003100*
-003110 FD  I8929E-FILE
-003120     RECORDING MODE IS F
-003130     BLOCK CONTAINS 0 RECORDS
-003140     RECORD CONTAINS 300 CHARACTERS
-003150     LABEL RECORDS ARE STANDARD.
-003160*
-003170 COPY T8929W.
-003180*
-003190 FD  PRINTER1-FILE
-003200     RECORDING MODE IS F
-003210     BLOCK CONTAINS 0 RECORDS
-003220     RECORD CONTAINS 132 CHARACTERS
-003230     LABEL RECORDS OMITTED.
-003240   01  PRINTER1-REC                              PIC X(132).
-003250*                * M LINE IS FOR VARIOUS REPORTS BY MEDIUM *
-003260   01  PR1-M-LINE.
-003270     03  FILLER                                  PIC X(3).
-003280     03  PR1-M-CAPT-1                            PIC X(9).
-003290     03  PR1-M-DLRS-1                         PIC ----,---,---.99.
-003300     03  FILLER REDEFINES PR1-M-DLRS-1.
-003310       05  PR1-M-NBR-1                           PIC ----,---,--9.
-003320       05  FILLER                                PIC X(3).
-003330     03  FILLER                                  PIC X(2).
-003340     03  PR1-M-PCT-1                             PIC ----.99.
-003350     03  FILLER                                  PIC X(11).
-003360     03  PR1-M-CAPT-2                            PIC X(9).
-003370     03  PR1-M-DLRS-2                         PIC ----,---,---.99.
-003380     03  FILLER REDEFINES PR1-M-DLRS-2.
-003390       05  PR1-M-NBR-2                           PIC ----,---,--9.
-003400       05  FILLER                                PIC X(3).
-003410     03  FILLER                                  PIC X(2).
-003420     03  PR1-M-PCT-2                             PIC ----.99.
-003430     03  FILLER                                  PIC X(11).
-003440     03  PR1-M-CAPT-3                            PIC X(9).
-003450     03  PR1-M-DLRS-3                         PIC ----,---,---.99.
-003460     03  FILLER REDEFINES PR1-M-DLRS-3.
-003470       05  PR1-M-NBR-3                           PIC ----,---,--9.
-003480       05  FILLER                                PIC X(3).
-003490     03  FILLER                                  PIC X(2).
-003500     03  PR1-M-PCT-3                             PIC ----.99.
-003510     03  FILLER                                  PIC X(8).
-003520*                * I LINE IS FOR INVOICING REPORT *
-003530   01  PR1-I-LINE.
-003540     03  FILLER                                  PIC X(17).
-003550     03  PR1-I-CT-PRINT                          PIC ----,---,--9.
-003560     03  FILLER                                  PIC X(3).
-003570     03  PR1-I-CT-IMAGE                          PIC ----,---,--9.
-003580     03  FILLER                                  PIC X(3).
-003590     03  PR1-I-CT-EMAIL                          PIC ----,---,--9.
-003600     03  FILLER                                  PIC X(3).
-003610     03  PR1-I-CT-DSI                            PIC ----,---,--9.
-003620     03  FILLER                                  PIC X(3).
-003630     03  PR1-I-CT-DNM                            PIC ----,---,--9.
-003640     03  FILLER                                  PIC X(3).
-003650     03  PR1-I-CT-STUB                           PIC ----,---,--9.
-003660     03  FILLER                                  PIC X(28).
-003670*                * E LINE IS ACH DUE DELUXE *
-003680   01  PR1-E-LINE.
-003690     03  FILLER                                  PIC X(25).
-003700     03  PR1-E-TAPE-CODE                         PIC X(3).
-003710     03  FILLER                                  PIC X(4).
-003720     03  PR1-E-DUE-DLX                        PIC ----,---,--9.99.
-003730     03  FILLER                                  PIC X(85).
-003740*                * A LINE IS FOR ACCURACY REPORT *
-003750   01  PR1-A-LINE.
-003760     03  FILLER                                  PIC X(1).
-003770     03  PR1-A-CAPT                              PIC X(12).
-003780     03  FILLER                                  PIC X.
-003790     03  PR1-A-TRN-CT                            PIC ----,---,--9.
-003800     03  FILLER                                  PIC X.
-003810     03  PR1-A-ERR-01-CT                         PIC --,---,--9.
-003820     03  FILLER                                  PIC X.
-003830     03  PR1-A-ERR-02-CT                         PIC --,---,--9.
-003840     03  FILLER                                  PIC X.
-003850     03  PR1-A-ERR-03-CT                         PIC --,---,--9.
-003860     03  FILLER                                  PIC X.
-003870     03  PR1-A-ERR-06-CT                         PIC --,---,--9.
-003880     03  FILLER                                  PIC X.
-003890     03  PR1-A-ERR-08-CT                         PIC --,---,--9.
-003900     03  FILLER                                  PIC X.
-003910     03  PR1-A-ERR-09-CT                         PIC --,---,--9.
-003920     03  FILLER                                  PIC X.
-003930     03  PR1-A-TOT-ERR-CT                        PIC --,---,--9.
-003940     03  FILLER                                  PIC X(4).
-003950     03  PR1-A-PCT                               PIC ----.99.
-003960     03  FILLER                                  PIC X(3).
-003970     03  PR1-A-ERR-BC-CT                         PIC --,---,--9.
-003980     03  FILLER                                  PIC X(5).
-003990*                * B LINE IS FOR 100+ CREDIT/ERROR BC INFO *
-004000   01  PR1-B-LINE.
-004010     03  FILLER                              PIC X(1).
-004020     03  PR1-B-BC                            PIC X(8).
-004030     03  FILLER                              PIC X(1).
-004040     03  PR1-B-COUNT                         PIC --,---,--9.
-004050     03  FILLER                              PIC X(1).
-004060     03  PR1-B-CR-ORD-COUNT                  PIC --,---,--9.
-004070     03  FILLER                              PIC X(3).
-004080     03  PR1-B-ERR-ENTRY          OCCURS 6 TIMES
-004090                                  INDEXED BY IX-PR1-B-ERR.
-004100       05  PR1-B-ERROR-CODE                  PIC X(2).
-004110       05  FILLER                            PIC X.
-004120     03  PR1-B-FI-NAME                       PIC X(35).
-004130     03  FILLER                              PIC X(1).
-004140     03  PR1-B-REP-BASE-DELEVERY             PIC $$,$$$,$$9.99.
-004150     03  FILLER                              PIC X(1).
-004160     03  PR1-B-UPCHARGE                      PIC $$,$$$,$$9.99.
-004170     03  FILLER                              PIC X(1).
-004180     03  PR1-B-GROSS                         PIC $$,$$$,$$9.99.
-004190     03  FILLER                              PIC X(3).
-004200*
-004210*                * C LINE IS FOR 100+ CREDIT/ERROR BC-CODE INFO *
-004220   01  PR1-C-LINE.
-004230     03  FILLER                              PIC X(1).
-004240     03  PR1-C-BC                            PIC X(8).
-004250     03  FILLER                              PIC X(1).
-004260     03  PR1-C-COUNT                         PIC --,---,--9.
-004270     03  FILLER                              PIC X(1).
-004280     03  PR1-C-CR-ORD-COUNT                  PIC --,---,--9.
-004290     03  FILLER                              PIC X(6).
-004300     03  PR1-C-ERROR-CODE                    PIC X(2).
-004310     03  FILLER                              PIC X(13).
-004320     03  PR1-C-FI-NAME                       PIC X(35).
-004330     03  FILLER                              PIC X(1).
-004340     03  PR1-C-REP-BASE-DELEVERY             PIC $$,$$$,$$9.99.
-004350     03  FILLER                              PIC X(1).
-004360     03  PR1-C-UPCHARGE                      PIC $$,$$$,$$9.99.
-004370     03  FILLER                              PIC X(1).
-004380     03  PR1-C-GROSS                         PIC $$,$$$,$$9.99.
-004390     03  FILLER                              PIC X(3).
-004400*                * D LINE IS FOR RESTITUTIONS/REIMBURSEMENTS INFO*
-004410   01  PR1-D-LINE.
-004420     03  FILLER                                  PIC X(3).
-004430     03  PR1-D-PROD-CODE                         PIC X(13).
-004440     03  FILLER                                  PIC X(4).
-004450     03  PR1-D-PROD-INFO                         PIC X(25).
-004460     03  FILLER                                  PIC X(5).
-004470     03  PR1-D-BC                                PIC X(8).
-004480     03  FILLER                                  PIC X(5).
-004490     03  PR1-D-FI-NAME                           PIC X(35).
-004500     03  FILLER                                  PIC X(03).
-004510     03  PR1-D-REP-BASE                          PIC $,$$$,$$9.99.
-004520     03  FILLER                                  PIC X(3).
-004530     03  PR1-D-REP-DEL                           PIC $,$$$,$$9.99.
-004540     03  FILLER                                  PIC X(4).
-004550*
-004560 WORKING-STORAGE SECTION.
-DLXMIG* DLXMIG Changes start here
-DLXMIG COPY TDLXMIGE.
-DLXMIG     EXEC SQL INCLUDE SQLCA END-EXEC.
-DLXMIG* DLXMIG Changes end here
-004610*
-004620 01  WS-FLAGS-AND-SUCH                           VALUE SPACES.
-004630   03  WS-I545-FILE-FLAG          PIC X.
-004640     88  END-I545-FILE              VALUE 'E'.
-004650   03  WS-I575-FILE-FLAG          PIC X.
-004660     88  END-I575-FILE              VALUE 'E'.
-004670   03  WS-I8929I-FILE-FLAG          PIC X.
-004680     88  END-I8929I-FILE              VALUE 'E'.
-004690   03  WS-I8929P-FILE-FLAG          PIC X.
-004700     88  END-I8929P-FILE              VALUE 'E'.
-004710   03  WS-I8929E-FILE-FLAG          PIC X.
-004720     88  END-I8929E-FILE              VALUE 'E'.
-004730   03  WS-IOWRK-FILE-FLAG         PIC X.
-004740     88  END-IOWRK-FILE             VALUE 'E'.
-004750   03  WS-I550-FILE-STATUS        PIC X(2).
-004760     88  WS-I550-SUCCESSFUL         VALUE '00'.
-004770     88  WS-I550-NO-SUCH-RECORD     VALUES '20', '23'.
-004780     88  WS-I550-SUCCESSFUL-OPEN    VALUES '00', '97'.
-004790     88  WS-I550-END-OF-FILE        VALUE '10'.
-004800   03  WS-PASS-NUMBER             PIC X.
-004810     88  PASS-1                     VALUE '1'.
-004820   03  WS-RETURN-12-FLAG          PIC X.
-004830     88  RETURN-12                  VALUE 'Y'.
-004840   03  WS-RETURN-08-FLAG          PIC X.
-004850     88  RETURN-08                  VALUE 'Y'.
-004860   03  WS-RETURN-04-FLAG          PIC X.
-004870     88  RETURN-04                  VALUE 'Y'.
-004880   03  WS-BC-ERROR-FLAG           PIC X.
-004890     88  WS-BC-ERROR                VALUE 'Y'.
-004900   03  WS-BC-ERROR1-FLAG          PIC X.
-004910     88  WS-BC-ERROR1               VALUE 'Y'.
-004920   03 WS-REASON-SEQUENCE-FLAG    PIC X.
-004930     88  WS-REASON-SEQUENCE         VALUE 'Y'.
-004940*
-004950 01  WS-I550-RECORD-KEY   VALUE SPACES.
-004960   03  WS-I550-BC                 PIC X(8).
-004970   03  WS-I550-BR-BR-T            PIC X(12).
-004980*
-004990 01  WS-SEQUENCES                                VALUE LOW-VALUES.
-005000   03  WS-BILLING-DATE            PIC X(6).
-005010   03  WS-IOWRK-SEQ.
-005020     05  WS-IOWRK-TAPE-SEQ.
-005030       07  WS-IOWRK-INSTITUTION.
-005040         09  WS-IOWRK-BC      PIC X(8).
-005050         09  WS-IOWRK-BR-BR-T PIC X(12).
-005060       07  WS-IOWRK-TAPE-CODE PIC X(3).
-005070     05  WS-IOWRK-SEQ-24-25.
-005080       07  WS-IOWRK-EXP-BYTE-1    PIC X.
-005090       07  WS-IOWRK-CREDIT-FLAG   PIC X.
-005100   03  WS-HOLD-SEQ.
-005110     05  WS-HOLD-TAPE-SEQ.
-005120       07  WS-HOLD-INSTITUTION.
-005130         09  WS-HOLD-BC           PIC X(8).
-005140         09  WS-HOLD-BR-BR-T      PIC X(12).
-005150       07  WS-HOLD-TAPE-CODE      PIC X(3).
-005160     05  WS-HOLD-SEQ-24-25.
-005170       07  WS-HOLD-EXP-BYTE-1     PIC X.
-005180       07  WS-HOLD-CREDIT-FLAG    PIC X.
-005190   03  WS-I575-TAPE-CODE          PIC X(3).
-005200   03  WS-PREV-BAD-TAPE-CODE      PIC X(3).
-005210*
-005220 01  WS-INVOICE-COUNTS.
-005230   03  WS-I8929-IMAGE-INV-CNT     PIC S9(7)      COMP-3 VALUE +0.
-005240   03  WS-I8929-PRINT-INV-CNT     PIC S9(7)      COMP-3 VALUE +0.
-005250   03  WS-I8929-EMAIL-INV-CNT     PIC S9(7)      COMP-3 VALUE +0.
-005260   03  WS-I8929-DSI-INV-CNT       PIC S9(7)      COMP-3 VALUE +0.
-005270   03  WS-I8929-DNM-INV-CNT       PIC S9(7)      COMP-3 VALUE +0.
-005280   03  WS-I8929-STUB-INV-CNT      PIC S9(7)      COMP-3 VALUE +0.
-005290*
-005300 01  WS-FILE-COUNTS.
-005310   03  WS-I545-REC-COUNT          PIC S9(9)      COMP-3 VALUE +0.
-005320   03  WS-I545-BYPASS-COUNT       PIC S9(5)      COMP-3 VALUE +0.
-005330   03  WS-IOWRK-REC-COUNT         PIC S9(9)      COMP-3 VALUE +0.
-005340   03  WS-I575-REC-COUNT          PIC S9(7)      COMP-3 VALUE +0.
-005350   03  WS-I575-BYPASS-COUNT       PIC S9(5)      COMP-3 VALUE +0.
-005360   03  WS-I8929I-REC-COUNT        PIC S9(5)      COMP-3 VALUE +0.
-005370   03  WS-I8929P-REC-COUNT        PIC S9(5)      COMP-3 VALUE +0.
-005380   03  WS-I8929E-REC-COUNT        PIC S9(5)      COMP-3 VALUE +0.
-005390*
-005400 01  WS-PRINT-CONTROLS.
-005410   03  WS-LINE-COUNT              PIC S9(3)      COMP VALUE +090.
-005420   03  WS-LINE-SPACER             PIC S9         COMP VALUE +2.
-005430 01  WS-HEADINGS-ETC.
-005440   03  WS-HEADING-1.
-005450     05  FILLER                   PIC X          VALUE '-'.
-005460     05  WS-HD1-PROGRAM-NUMBER    PIC X(8)       VALUE SPACE.
-005470     05  FILLER                   PIC X(9)      VALUE '-'.
-005480     05  FILLER                   PIC X(58)      VALUE
-005490            'WEEKLY BILLING REPORT - PAPER PAYMENT SYSTEMS (FEB)'.
-005500     05  FILLER              PIC X(18) VALUE 'WEEK ENDING DATE: '.
-005510     05  WS-HD1-BILL-DATE.
-005520       07  WS-HD1-BILL-MONTH      PIC X(2)       VALUE '00'.
-005530       07  FILLER                 PIC X          VALUE '-'.
-005540       07  WS-HD1-BILL-DAY        PIC X(2)       VALUE '00'.
-005550       07  FILLER                 PIC X          VALUE '-'.
-005560       07  WS-HD1-BILL-CENTURY    PIC 9(2)       DISPLAY VALUE 0.
-005570       07  WS-HD1-BILL-YEAR       PIC X(2)       VALUE '00'.
-005580     05  FILLER              PIC X(18) VALUE '        RUN DATE: '.
-005590     05  WS-HD1-RUN-MONTH         PIC X(2)       VALUE '00'.
-005600     05  FILLER                   PIC X          VALUE '-'.
-005610     05  WS-HD1-RUN-DAY           PIC X(2)       VALUE '00'.
-005620     05  FILLER                   PIC X          VALUE '-'.
-005630     05  WS-HD1-RUN-YEAR          PIC X(4)       VALUE '0000'.
-005640   03  WS-M-HD-A1.
-005650     05  FILLER                   PIC X(5)       VALUE SPACE.
-005660     05  FILLER PIC X(44) VALUE 'TRANSACTIONS  - - - - - - - - -'.
-005670     05  FILLER  PIC X(44) VALUE 'PRICED BANK CODES  - - - - - -'.
-005680     05  FILLER  PIC X(39) VALUE 'PRICED BRANCHES  - - - - - - -'.
-005690   03  WS-M-HD-2.
-005700     05  FILLER                   PIC X(18)      VALUE SPACE.
-005710     05  FILLER            PIC X(44) VALUE 'NUMBER    % OF TOTAL'.
-005720     05  FILLER            PIC X(44) VALUE 'NUMBER    % OF TOTAL'.
-005730     05  FILLER            PIC X(26) VALUE 'NUMBER    % OF TOTAL'.
-005740   03  WS-M-FT-A.
-005750     05  FILLER                   PIC X(78)      VALUE SPACE.
-005760     05  FILLER PIC X(31) VALUE 'NUMBER OF WIRE TRANSMISSIONS:  '.
-005770     05  WS-M-FT-A-WIRE-CT        PIC --,---,--9.
-005780     05  FILLER                   PIC X(13)      VALUE SPACE.
-005790   03  WS-M-HD-B1.
-005800     05  FILLER                   PIC X(5)       VALUE SPACE.
-005810     05  FILLER  PIC X(44) VALUE 'TOTAL BILLING  - - - - - - - -'.
-005820     05  FILLER PIC X(44) VALUE 'NET DUE DELUXE  - - - - - - - -'.
-005830     05  FILLER  PIC X(39) VALUE 'UPCHARGE / DOWNCHARGE  - - - -'.
-005840   03  WS-M-HD-B2.
-005850     05  FILLER                   PIC X(10)      VALUE SPACE.
-005860     05  FILLER    PIC X(44) VALUE 'ABSOLUTE DOLLARS  % OF TOTAL'.
-005870     05  FILLER    PIC X(44) VALUE '         DOLLARS  % OF TOTAL'.
-005880     05  FILLER    PIC X(34) VALUE 'ABSOLUTE DOLLARS  % OF TOTAL'.
-005890   03  WS-M-HD-C1.
-005900     05  FILLER                   PIC X(5)       VALUE SPACE.
-005910     05  FILLER  PIC X(44) VALUE 'RETAIL DEBIT TRANSACTIONS  - -'.
-005920     05  FILLER  PIC X(44) VALUE 'WAIVED DEBIT TRANSACTIONS  - -'.
-005930     05  FILLER PIC X(39) VALUE 'EXPENSE DEBIT TRANSACTIONS  - -'.
-005940   03  WS-M-HD-D1.
-005950     05  FILLER                   PIC X(5)       VALUE SPACE.
-005960     05  FILLER PIC X(44) VALUE 'RETAIL CREDIT TRANSACTIONS  - -'.
-005970     05  FILLER PIC X(44) VALUE 'WAIVED CREDIT TRANSACTIONS  - -'.
-005980     05  FILLER  PIC X(39) VALUE 'EXPENSE CREDIT TRANSACTIONS  -'.
-005990   03  WS-E-HD.
-006000     05  FILLER                   PIC X(22)      VALUE SPACE.
-006010     05  FILLER      PIC X(25)  VALUE 'TAPE CODE      DUE DELUXE'.
-006020     05  FILLER                   PIC X(85)      VALUE SPACE.
-006030   03  WS-I-HD-1.
-006040     05  FILLER                   PIC X(44)      VALUE
-006050                   '                     PRINTED        IMAGE   '.
-006060     05  FILLER                   PIC X(44)      VALUE
-006070                   '       E-MAIL         DSI            DNM    '.
-006080     05  FILLER                   PIC X(44)      VALUE
-006090                   '        STUB                                '.
-006100     05  FILLER                   PIC X(44)      VALUE SPACES.
-006110   03  WS-I-HD-2.
-006120     05  FILLER                   PIC X(44)      VALUE
-006130                   '                     INVOICES       INVOICES'.
-006140     05  FILLER                   PIC X(44)      VALUE
-006150                   '       INVOICES       INVOICES       INVOICE'.
-006160     05  FILLER                   PIC X(44)      VALUE
-006170                   'S       INVOICES                            '.
-006180   03  WS-A-HD-1.
-006190     05  FILLER                   PIC X(44)      VALUE
-006200                   '                                         FI '.
-006210     05  FILLER                   PIC X(44)      VALUE
-006220                   'EMPL   MASS CR      WRONG                   '.
-006230     05  FILLER                   PIC X(44)      VALUE SPACE.
-006240   03  WS-A-HD-2.
-006250     05  FILLER                   PIC X(44)      VALUE
-006260                   '                            DUPLICATE    CHA'.
-006270     05  FILLER                   PIC X(44)      VALUE
-006280                   'RGED   BILLING      FI OR     TAXED      PER'.
-006290     05  FILLER                   PIC X(44)      VALUE
-006300                   ' FI                          NUMBER OF      '.
-006310   03  WS-A-HD-3.
-006320     05  FILLER                   PIC X(44)      VALUE
-006330                   '                             BILLING    IN E'.
-006340     05  FILLER                   PIC X(44)      VALUE
-006350                   'RROR    ERROR      BRANCH  INCORRECTLY  REQU'.
-006360     05  FILLER                   PIC X(44)      VALUE
-006370                   'EST     TOTAL     ACCURACY  BANK CODES      '.
-006380   03  WS-A-HD-4.
-006390     05  FILLER                   PIC X(44)      VALUE
-006400                   '                  TOTALS       (01)       (0'.
-006410     05  FILLER                   PIC X(44)      VALUE
-006420                   '2)       (03)       (06)       (08)       (0'.
-006430     05  FILLER                   PIC X(44)      VALUE
-006440                   '9)      ERRORS     PERCENT  WITH ERRORS     '.
-006450   03  WS-B-HD-1.
-006460     05  FILLER                   PIC X(32)      VALUE
-006470                   ' BANK CODE    #CRS-TRANS-ORDERS '.
-006480     05  FILLER        PIC X(54) VALUE
-006490         'ERROR CODES(S)      FI NAME                           '.
-006500     05  FILLER        PIC X(41) VALUE
-006510          'REP-BASE-DELIVERY     UPCHARGE      GROSS'.
-006520   03  WS-D-HD-1.
-006530     05  FILLER                   PIC X(50)      VALUE
-006540          '   PRODUCT CODE     DESCRIPTION                   '.
-006550     05  FILLER        PIC X(50) VALUE
-006560          'BANK CODE     FI NAME                             '.
-006570     05  FILLER        PIC X(32) VALUE
-006580          '   REPORT BASE  REPORT DELIVERY'.
-006590   03  WS-END-OF-REPORT.
-006600     05  FILLER                   PIC X(42)      VALUE SPACE.
-006610     05  FILLER                   PIC X(47)      VALUE
-006620                '= = = = = = = =  END OF REPORT  = = = = = = = ='.
-006630     05  FILLER                   PIC X(46)      VALUE SPACE.
-006640*
-006650 01  WS-NON-TBL-RPT-DATA.
-006660   03  WS-WIRE-COUNT              PIC S9(7)      COMP-3 VALUE +0.
-006670*
-006680 01  WS-WORK-FIELDS.
-006690   03  WS-WORK-PERCENT            PIC S9(3)V9(2) COMP-3.
-006700   03  WS-WORK-RATIO REDEFINES WS-WORK-PERCENT
-006710                                  PIC S9V9(4)    COMP-3.
-006720   03  WS-WORK-S9                 PIC S9(9)      COMP-3.
-006730*
-006740 01  WS-TAPE-CODE-INFO.
-006750   03  WS-T-C-TAPE-CODE           PIC X(3).
-006760   03  WS-T-C-HIT-FLAG            PIC X.
-006770   03  WS-T-C-MED-SUBSCR          PIC S9         COMP.
-006780   03  WS-T-C-DUE-DLX             PIC S9(9)V9(2) COMP-3.
-006790*
-006800 01  WS-BC-ERR-REC.
-006810   03  WS-BC-ERR-REC-BC           PIC X(8).
-006820   03  WS-BC-ERR-REC-01-FLAG      PIC X.
-006830   03  WS-BC-ERR-REC-02-FLAG      PIC X.
-006840   03  WS-BC-ERR-REC-03-FLAG      PIC X.
-006850   03  WS-BC-ERR-REC-06-FLAG      PIC X.
-006860   03  WS-BC-ERR-REC-08-FLAG      PIC X.
-006870   03  WS-BC-ERR-REC-09-FLAG      PIC X.
-006880   03  WS-BC-ERR-REC-COUNT        PIC 9(6)      COMP-3.
-006890   03  WS-BC-ERR-ORD-REC-COUNT    PIC 9(6)      COMP-3.
-006900   03  WS-BC-ERR-REC-BASE-DEL     PIC S9(7)V9(2)
-006910                                            COMP-3 VALUE ZEROES.
-006920   03  WS-BC-ERR-REC-UPCHARGE     PIC S9(7)V9(2)
-006930                                            COMP-3 VALUE ZEROES.
-006940   03  WS-BC-ERR-REC-GROSS        PIC S9(7)V9(2)
-006950                                            COMP-3 VALUE ZEROES.
-006960 01  WS-BC-ERR1-REC.
-006970   05  WS-BC-ERR1-COMB.
-006980     07  WS-BC-ERR1-REC-BC        PIC X(8).
-006990     07  WS-BC-ERR1-CODE          PIC X(2).
-007000   05  WS-BC-ERR1-REC-COUNT       PIC 9(6)  COMP-3 VALUE ZEROES.
-007010   05  WS-BC-ERR1-ORD-REC-COUNT   PIC 9(6)  COMP-3 VALUE ZEROES.
-007020   03  WS-BC-ERR1-REC-BASE-DEL    PIC S9(7)V9(2)
-007030                                            COMP-3 VALUE ZEROES.
-007040   03  WS-BC-ERR1-REC-UPCHARGE    PIC S9(7)V9(2)
-007050                                            COMP-3 VALUE ZEROES.
-007060   03  WS-BC-ERR1-REC-GROSS       PIC S9(7)V9(2)
-007070                                            COMP-3 VALUE ZEROES.
-007080 01  WS-BC-REST-REIM-REC.
-007090   05  WS-BC-REST-REIM-BC         PIC X(8).
-007100   05  WS-BC-REST-REIM-PROD-ID    PIC X(18)       VALUE SPACES.
-007110   05  WS-BC-REST-REIM-REP-BASE   PIC S9(7)V9(2)  VALUE ZEROES.
-007120   05  WS-BC-REST-REIM-REP-DEL    PIC S9(5)V9(2)  VALUE ZEROES.
-007130 01  WS-BC-FLAGS.
-007140   03  WS-BC-NON-WEEKLY-FLAG      PIC X.
-007150   03  WS-BC-MEDIUM-FLAGS.
-007160     05  WS-BC-MEDIUM-FLAG        OCCURS 4 TIMES
-007170                                  PIC X.
-007180   03  WS-BC-INVOICE-FLAGS.
-007190     05  WS-BC-INVOICE-FLAG       OCCURS 2 TIMES
-007200                                  PIC X.
-007210   03  WS-BC-DEBIT-FLAGS.
-007220     05  WS-BC-DEBIT-FLAG         OCCURS 2 TIMES
-007230                                  PIC X.
-007240 01  WS-BR-MEDIUM-FLAGS.
-007250   03  WS-BR-MEDIUM-FLAG          OCCURS 4 TIMES
-007260                                  PIC X.
-007270*
-007280 01  WS-MEDIUM-TABLE.
-007290   03  WS-MED-TBL-MEDIUM          OCCURS 5 TIMES
-007300*                * 1:ACH, 2:(UNUSED), 3:WIRE, 4:PAPER, 5:TOT  *
-007310                                  INDEXED BY IX-WS-MED-TBL-MED.
-007320     05  WS-MED-TBL-BC-COUNT      PIC S9(5)      COMP-3.
-007330     05  WS-MED-TBL-BR-COUNT      PIC S9(7)      COMP-3.
-007340     05  WS-MED-TBL-ABS-DLRS      PIC S9(9)V9(2) COMP-3.
-007350     05  WS-MED-TBL-DUE-DELUXE    PIC S9(9)V9(2) COMP-3.
-007360     05  WS-MED-TBL-ABS-UPCH      PIC S9(9)V9(2) COMP-3.
-007370     05  WS-MED-TBL-TRAN-COUNT    OCCURS 7 TIMES
-007380*                * 1:RSL DR, 2:WVE DR, 3:EXP DR, 4:RSL CR,
-007390*                  5:WVE CR, 6:EXP CR, 7:TOTALS *
-007400                                  INDEXED BY IX-WS-MED-TBL-TRN
-007410                                  PIC S9(9)      COMP-3.
-007420*
-007430 01  WS-INVOICE-TABLE.
-007440   03  WS-INV-TBL-INV-TYPE        OCCURS 1 TIMES.
-007450*                * 1:PAYABLE *
-007460     05  WS-INV-TBL-INV-BC-COUNT  PIC S9(5)      COMP-3.
-007470     05  WS-INV-TBL-DEB-BC-COUNT  PIC S9(5)      COMP-3.
-007480*
-007490 01  WS-ACCURACY-FIELDS.
-007500     05  WS-ACCURACY-TRAN-COUNT   PIC S9(9)      COMP-3.
-007510     05  WS-ACCURACY-ERR-01-COUNT PIC S9(6)      COMP-3.
-007520     05  WS-ACCURACY-ERR-02-COUNT PIC S9(6)      COMP-3.
-007530     05  WS-ACCURACY-ERR-03-COUNT PIC S9(6)      COMP-3.
-007540     05  WS-ACCURACY-ERR-06-COUNT PIC S9(6)      COMP-3.
-007550     05  WS-ACCURACY-ERR-08-COUNT PIC S9(6)      COMP-3.
-007560     05  WS-ACCURACY-ERR-09-COUNT PIC S9(6)      COMP-3.
-007570     05  WS-ACCURACY-TOTAL-ERR-CT PIC S9(6)      COMP-3.
-007580     05  WS-ACCURACY-ERR-BC-COUNT PIC S9(6)      COMP-3.
-007590 01  WS-ACCURACY-ORDER-FIELDS.
-007600     05  WS-ACCURACY-ORDER-COUNT    PIC S9(9)      COMP-3.
-007610     05  WS-ACCURACY-ORDER-01-COUNT PIC S9(6)      COMP-3.
-007620     05  WS-ACCURACY-ORDER-02-COUNT PIC S9(6)      COMP-3.
-007630     05  WS-ACCURACY-ORDER-03-COUNT PIC S9(6)      COMP-3.
-007640     05  WS-ACCURACY-ORDER-06-COUNT PIC S9(6)      COMP-3.
-007650     05  WS-ACCURACY-ORDER-08-COUNT PIC S9(6)      COMP-3.
-007660     05  WS-ACCURACY-ORDER-09-COUNT PIC S9(6)      COMP-3.
-007670     05  WS-ACCURACY-TOTAL-ORDER-CT PIC S9(6)      COMP-3.
-007680     05  WS-ACCURACY-ORDER-BC-COUNT PIC S9(6)      COMP-3.
-007690*
-007700 01  WS-TAPE-CODE-TABLE.
-007710   03  WS-T-C-TBL-ENTRY-COUNT     PIC S9(4)      COMP-3.
-007720   03  WS-T-C-TBL-ENTRY           OCCURS 0 TO 1000 TIMES
-007730                                  DEPENDING ON
-007740                                    WS-T-C-TBL-ENTRY-COUNT
-007750                                  ASCENDING KEY IS
-007760                                    WS-T-C-TBL-TAPE-CODE
-007770                                  INDEXED BY IX-WS-T-C-TBL.
-007780     05  WS-T-C-TBL-TAPE-CODE     PIC X(3).
-007790     05  WS-T-C-TBL-HIT-FLAG      PIC X.
-007800     05  WS-T-C-TBL-MED-SUBSCR    PIC S9         COMP.
-007810     05  WS-T-C-TBL-DUE-DLX       PIC S9(9)V9(2) COMP-3.
-007820*
-007830 01  WS-BC-ERROR-TABLE.
-007840   03  WS-BC-ERR-TBL-REC          OCCURS 1000 TIMES
-007850                                  INDEXED BY
-007860                                    IX-WS-BC-ERR-TBL-IN
-007870                                    IX-WS-BC-ERR-TBL-OUT
-007880                                  PIC X(42).
-007890 01  WS-BC-REST-REIM-TABLE.
-007900   03  WS-BC-REST-REIM-TBL-REC OCCURS 10000 TIMES
-007910                                  INDEXED BY
-007920                                    IX-WS-BC-REST-REIM-TBL-IN
-007930                                    IX-WS-BC-REST-REIM-TBL-OUT.
-007940     05 WS-BC-REST-REIM-TBL-BC           PIC X(8).
-007950     05 WS-BC-REST-REIM-TBL-PROD-ID      PIC X(18).
-007960     05 WS-BC-REST-REIM-TBL-REP-BASE     PIC S9(7)V9(2)
-007970                                                  VALUE ZEROES.
-007980     05 WS-BC-REST-REIM-TBL-REP-DEL      PIC S9(5)V9(2)
-007990                                                  VALUE ZEROES.
-008000 01  WS-BC-ERROR1-TABLE.
-008010   03  WS-BC-ERR1-TBL-ENT-COUNT          PIC S9(5) COMP-3
-008020                                                  VALUE ZEROES.
-008030   03  WS-BC-ERR1-TBL-REC         OCCURS 10000 TIMES
-008040                                  DEPENDING ON
-008050                                    WS-BC-ERR1-TBL-ENT-COUNT
-008060                                  ASCENDING KEY IS
-008070                                    WS-BC-ERR1-TBL-COMB
-008080                                  INDEXED BY
-008090                                    IX-WS-BC-ERR1-TBL-IN
-008100                                    IX-WS-BC-ERR1-TBL-OUT.
-008110     05  WS-BC-ERR1-TBL-COMB.
-008120       07 WS-BC-ERR1-TBL-REC-BC          PIC X(8).
-008130       07 WS-BC-ERR1-TBL-CODE            PIC X(2).
-008140     05  WS-BC-ERR1-TBL-REC-COUNT        PIC S9(6)       COMP-3
-008150                                                  VALUE ZEROES.
-008160     05  WS-BC-ERR1-TBL-ORD-REC-COUNT    PIC S9(6) COMP-3
-008170                                                  VALUE ZEROES.
-008180     05  WS-BC-ERR1-TBL-REC-BASE-DEL    PIC S9(7)V9(2)   COMP-3
-008190                                                  VALUE ZEROES.
-008200     05  WS-BC-ERR1-TBL-REC-UPCHARGE    PIC S9(7)V9(2)   COMP-3
-008210                                                  VALUE ZEROES.
-008220     05  WS-BC-ERR1-TBL-REC-GROSS       PIC S9(7)V9(2)   COMP-3
-008230                                                  VALUE ZEROES.
-008240*
-008250 01  WS-CLOSING-DISPLAYS.
-008260   03  WS-RETURN-CODE-LINE.
-008270     05  FILLER                  PIC X(14) VALUE 'RETURN CODE = '.
-008280     05  WS-RETURN-CODE           PIC 9(2)       DISPLAY VALUE 00.
-008290     05  FILLER                   PIC X          VALUE '.'.
-008300   03  WS-CD-I545-LINE.
-008310     05  FILLER                   PIC X(8)       VALUE 'I545:'.
-008320     05  WS-CD-I545-REC-CT        PIC ZZZ,ZZZ,ZZ9.
-008330     05  FILLER              PIC X(18) VALUE ' RECORDS READ     '.
-008340     05  WS-CD-I545-BYPASS-CT     PIC ZZ,ZZ9.
-008350     05  FILLER                   PIC X(33)      VALUE
-008360                              ' BYPASSED FOR NON-WEEKLY FLAG "1"'.
-008370   03  WS-CD-IOWRK-LINE.
-008380     05  FILLER                   PIC X(8)       VALUE 'IOWRK:'.
-008390     05  WS-CD-IOWRK-REC-CT       PIC ZZZ,ZZZ,ZZ9.
-008400     05  FILLER                   PIC X(9)      VALUE ' RECORDS '.
-008410     05  WS-CD-IOWRK-VERB         PIC X(7)       VALUE 'WRITTEN'.
-008420   03  WS-CD-I575-LINE.
-008430     05  FILLER                   PIC X(8)       VALUE 'I575:'.
-008440     05  WS-CD-I575-REC-CT        PIC ZZZ,ZZZ,ZZ9.
-008450     05  FILLER              PIC X(18) VALUE ' RECORDS READ     '.
-008460     05  WS-CD-I575-BYPASS-CT     PIC ZZ,ZZ9.
-008470     05  FILLER                   PIC X(47)      VALUE
-008480                ' RECORDS BYPASSED (RECORD TYPES OTHER THAN "A")'.
-008490   03  WS-CD-I8929P-LINE.
-008500     05  FILLER                   PIC X(8)      VALUE 'I8929P:'.
-008510     05  WS-CD-I8929P-REC-CT        PIC ZZZ,ZZZ,ZZ9.
-008520     05  FILLER              PIC X(18) VALUE ' RECORDS READ     '.
-008530   03  WS-CD-I8929I-LINE.
-008540     05  FILLER                   PIC X(8)      VALUE 'I8929I:'.
-008550     05  WS-CD-I8929I-REC-CT        PIC ZZZ,ZZZ,ZZ9.
-008560     05  FILLER              PIC X(18) VALUE ' RECORDS READ     '.
-008570   03  WS-CD-I8929E-LINE.
-008580     05  FILLER                   PIC X(8)      VALUE 'I8929E:'.
-008590     05  WS-CD-I8929E-REC-CT        PIC ZZZ,ZZZ,ZZ9.
-008600     05  FILLER              PIC X(18) VALUE ' RECORDS READ     '.
-008610*
-008620 COPY CPY108.
-008630*
-008640 01  WS-DISPLAY-PARM.
-008650   03  WS-DP-CAPTION             PIC X(14) VALUE 'PARM OPTIONS: '.
-008660   03  FILLER                     PIC X          VALUE '"'.
-008670   03  WS-DP-STATEMENT            PIC X(20)      VALUE SPACE.
-008680   03  FILLER                     PIC X          VALUE '"'.
-008690*
-008700 COPY CPY004.
-008710*
-008720 01  WS-PROGRAM-NUMBER            PIC X(8)       VALUE 'BIL02917'.
-008730 01  WS-REVISION-DATE             PIC X(8)       VALUE '03-14-11'.
-008740*
-DLXMIG* DLXMIG Changes start here
-DLXMIG*LINKAGE SECTION.
-DLXMIG* DLXMIG Changes end here
-008780*
-008790 01  LS-PARM-INFO.
-008800   03  LS-PARM-LENGTH             PIC S9(4)      COMP.
-008810   03  LS-PARM-DATA               PIC X(100).
-008820*
-DLXMIG* DLXMIG Changes start here
-DLXMIG LINKAGE SECTION.
-DLXMIG COPY AIXLNCPY.
-DLXMIG* DLXMIG Changes end here
-DLXMIG* DLXMIG Changes start here
-DLXMIG*PROCEDURE DIVISION USING LS-PARM-INFO.
-DLXMIG PROCEDURE DIVISION USING BY VALUE PARMCNT
-DLXMIG           BY REFERENCE OS-PARM.
-DLXMIG COPY AIXPRCPY.
-DLXMIG* DLXMIG Changes end here
-008930*
-DLXMIG 0000-SQL-DB-CONNECT.
-DLXMIG     MOVE 'DLXVSAM' TO DBNAME.
-DLXMIG COPY CPYMIGUD.
-008970   0000-MAIN-LINE.
-008980     PERFORM 8000-COMMON-INIT.
-008990     IF PASS-1
-009000       PERFORM 7000-PASS-1
-009010     ELSE
-009020       PERFORM 1000-PASS-2.
-009030     PERFORM 9000-COMMON-CLOSE.
-009040     STOP RUN.
-009050*
-009060   1000-PASS-2.
-009070     PERFORM 8200-PASS-2-INIT.
-009080     PERFORM 6000-LOAD-TAPE-CODE-TBL.
-009090     PERFORM 4000-GATHER-DATA.
-009100     PERFORM 2000-PRINT-REPORT.
-009110     PERFORM 9200-PASS-2-CLOSE.
-009120*
-009130   2000-PRINT-REPORT.
-009140     PERFORM 2800-PRINT-HEADING-1.
-009150     PERFORM 2100-PRT-MEDIUM-RECAP.
-009160     PERFORM 2200-PRT-DOLLAR-RECAP.
-009170     PERFORM 2300-PRT-TRANS-RECAP.
-009180     PERFORM 2400-PRT-INVOICE-RECAP.
-009190     PERFORM 2450-PRT-ACH-RECAP.
-009200     PERFORM 2800-PRINT-HEADING-1.
-009210     PERFORM 2500-PRT-ACCURACY-RECAP.
-009220     PERFORM 3000-PRT-BCS-W-ERRORS.
-009230     PERFORM 3500-PRT-BCS-CODE-W-ERRORS.
-009240     PERFORM 3800-PRT-BCS-REST-REIM-RECAP.
-009250     PERFORM 2900-FOOT-PRINTER1.
-009260*
-009270   2100-PRT-MEDIUM-RECAP.
-009280     MOVE 'BILLING MEDIUM RECAP:' TO PRINTER1-REC (1:21).
-009290     MOVE SPACE TO PRINTER1-REC (22:111).
-009300     MOVE +3 TO WS-LINE-SPACER.
-009310     PERFORM 2600-WRITE-PRINTER1-REC.
-009320     MOVE ALL '_' TO PRINTER1-REC (1:21).
-009330     MOVE SPACE TO PRINTER1-REC (22:111).
-DLXMIG*    WRITE PRINTER1-REC AFTER NO-ADVANCE.
-DLXMIG     WRITE PRINTER1-REC. 
-009360     MOVE +2 TO WS-LINE-SPACER.
-009370     MOVE WS-M-HD-A1 TO PRINTER1-REC.
-009380     PERFORM 2600-WRITE-PRINTER1-REC.
-009390     MOVE +1 TO WS-LINE-SPACER.
-009400     MOVE WS-M-HD-2 TO PRINTER1-REC.
-009410     PERFORM 2600-WRITE-PRINTER1-REC.
-009420*
-009430     MOVE SPACE TO PRINTER1-REC.
-009440     MOVE 'ACH      ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
-009450     MOVE WS-MED-TBL-TRAN-COUNT (1, 7) TO PR1-M-NBR-1.
-009460     IF WS-MED-TBL-TRAN-COUNT (5, 7) NOT EQUAL +0
-009470       DIVIDE WS-MED-TBL-TRAN-COUNT (1, 7)
-009480             BY WS-MED-TBL-TRAN-COUNT (5, 7)
-009490             GIVING WS-WORK-RATIO ROUNDED
-009500       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
-009510     MOVE WS-MED-TBL-BC-COUNT (1) TO PR1-M-NBR-2.
-009520     IF WS-MED-TBL-BC-COUNT (5) NOT EQUAL +0
-009530       DIVIDE WS-MED-TBL-BC-COUNT (1)
-009540             BY WS-MED-TBL-BC-COUNT (5)
-009550             GIVING WS-WORK-RATIO ROUNDED
-009560       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
-009570     MOVE WS-MED-TBL-BR-COUNT (1) TO PR1-M-NBR-3.
-009580     IF WS-MED-TBL-BR-COUNT (5) NOT EQUAL +0
-009590       DIVIDE WS-MED-TBL-BR-COUNT (1)
-009600             BY WS-MED-TBL-BR-COUNT (5)
-009610             GIVING WS-WORK-RATIO ROUNDED
-009620       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
-009630     PERFORM 2600-WRITE-PRINTER1-REC.
-009640*
-009650     MOVE SPACE TO PRINTER1-REC.
-009660     MOVE 'WIRE     ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
-009670     MOVE WS-MED-TBL-TRAN-COUNT (3, 7) TO PR1-M-NBR-1.
-009680     IF WS-MED-TBL-TRAN-COUNT (5, 7) NOT EQUAL +0
-009690       DIVIDE WS-MED-TBL-TRAN-COUNT (3, 7)
-009700             BY WS-MED-TBL-TRAN-COUNT (5, 7)
-009710             GIVING WS-WORK-RATIO ROUNDED
-009720       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
-009730     MOVE WS-MED-TBL-BC-COUNT (3) TO PR1-M-NBR-2.
-009740     IF WS-MED-TBL-BC-COUNT (5) NOT EQUAL +0
-009750       DIVIDE WS-MED-TBL-BC-COUNT (3)
-009760             BY WS-MED-TBL-BC-COUNT (5)
-009770             GIVING WS-WORK-RATIO ROUNDED
-009780       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
-009790     MOVE WS-MED-TBL-BR-COUNT (3) TO PR1-M-NBR-3.
-009800     IF WS-MED-TBL-BR-COUNT (5) NOT EQUAL +0
-009810       DIVIDE WS-MED-TBL-BR-COUNT (3)
-009820             BY WS-MED-TBL-BR-COUNT (5)
-009830             GIVING WS-WORK-RATIO ROUNDED
-009840       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
-009850     PERFORM 2600-WRITE-PRINTER1-REC.
-009860*
-009870     MOVE SPACE TO PRINTER1-REC.
-009880     MOVE 'PAPER    ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
-009890     MOVE WS-MED-TBL-TRAN-COUNT (4, 7) TO PR1-M-NBR-1.
-009900     IF WS-MED-TBL-TRAN-COUNT (5, 7) NOT EQUAL +0
-009910       DIVIDE WS-MED-TBL-TRAN-COUNT (4, 7)
-009920             BY WS-MED-TBL-TRAN-COUNT (5, 7)
-009930             GIVING WS-WORK-RATIO ROUNDED
-009940       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
-009950     MOVE WS-MED-TBL-BC-COUNT (4) TO PR1-M-NBR-2.
-009960     IF WS-MED-TBL-BC-COUNT (5) NOT EQUAL +0
-009970       DIVIDE WS-MED-TBL-BC-COUNT (4)
-009980             BY WS-MED-TBL-BC-COUNT (5)
-009990             GIVING WS-WORK-RATIO ROUNDED
-010000       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
-010010     MOVE WS-MED-TBL-BR-COUNT (4) TO PR1-M-NBR-3.
-010020     IF WS-MED-TBL-BR-COUNT (5) NOT EQUAL +0
-010030       DIVIDE WS-MED-TBL-BR-COUNT (4)
-010040             BY WS-MED-TBL-BR-COUNT (5)
-010050             GIVING WS-WORK-RATIO ROUNDED
-010060       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
-010070     PERFORM 2600-WRITE-PRINTER1-REC.
-010080*
-010090     MOVE SPACE TO PRINTER1-REC.
-010100     MOVE '* TOTAL *' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
-010110     MOVE WS-MED-TBL-TRAN-COUNT (5, 7) TO PR1-M-NBR-1.
-010120     MOVE WS-MED-TBL-BC-COUNT (5) TO PR1-M-NBR-2.
-010130     MOVE WS-MED-TBL-BR-COUNT (5) TO PR1-M-NBR-3.
-010140     PERFORM 2600-WRITE-PRINTER1-REC.
-010150*
-010160     MOVE WS-WIRE-COUNT TO WS-M-FT-A-WIRE-CT.
-010170     MOVE WS-M-FT-A TO PRINTER1-REC.
-010180     MOVE +2 TO WS-LINE-SPACER.
-010190     PERFORM 2600-WRITE-PRINTER1-REC.
-010200*
-010210   2200-PRT-DOLLAR-RECAP.
-010220     MOVE 'DOLLAR BILLING RECAP:' TO PRINTER1-REC (1:21).
-010230     MOVE SPACE TO PRINTER1-REC (22:111).
-010240     MOVE +3 TO WS-LINE-SPACER.
-010250     PERFORM 2600-WRITE-PRINTER1-REC.
-010260     MOVE ALL '_' TO PRINTER1-REC (1:21).
-010270     MOVE SPACE TO PRINTER1-REC (22:111).
-DLXMIG*    WRITE PRINTER1-REC AFTER NO-ADVANCE.
-DLXMIG     WRITE PRINTER1-REC. 
-010300     MOVE +2 TO WS-LINE-SPACER.
-010310     MOVE WS-M-HD-B1 TO PRINTER1-REC.
-010320     PERFORM 2600-WRITE-PRINTER1-REC.
-010330     MOVE +1 TO WS-LINE-SPACER.
-010340     MOVE WS-M-HD-B2 TO PRINTER1-REC.
-010350     PERFORM 2600-WRITE-PRINTER1-REC.
-010360*
-010370     MOVE SPACE TO PRINTER1-REC.
-010380     MOVE 'ACH      ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
-010390     MOVE WS-MED-TBL-ABS-DLRS (1) TO PR1-M-DLRS-1.
-010400     IF WS-MED-TBL-ABS-DLRS (5) NOT EQUAL +0
-010410       DIVIDE WS-MED-TBL-ABS-DLRS (1)
-010420             BY WS-MED-TBL-ABS-DLRS (5)
-010430             GIVING WS-WORK-RATIO ROUNDED
-010440       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
-010450     MOVE WS-MED-TBL-DUE-DELUXE (1) TO PR1-M-DLRS-2.
-010460     IF WS-MED-TBL-DUE-DELUXE (5) NOT EQUAL +0
-010470       DIVIDE WS-MED-TBL-DUE-DELUXE (1)
-010480             BY WS-MED-TBL-DUE-DELUXE (5)
-010490             GIVING WS-WORK-RATIO ROUNDED
-010500       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
-010510     MOVE WS-MED-TBL-ABS-UPCH (1) TO PR1-M-DLRS-3.
-010520     IF WS-MED-TBL-ABS-UPCH (5) NOT EQUAL +0
-010530       DIVIDE WS-MED-TBL-ABS-UPCH (1)
-010540             BY WS-MED-TBL-ABS-UPCH (5)
-010550             GIVING WS-WORK-RATIO ROUNDED
-010560       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
-010570     PERFORM 2600-WRITE-PRINTER1-REC.
-010580*
-010590     MOVE SPACE TO PRINTER1-REC.
-010600     MOVE 'WIRE     ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
-010610     MOVE WS-MED-TBL-ABS-DLRS (3) TO PR1-M-DLRS-1.
-010620     IF WS-MED-TBL-ABS-DLRS (5) NOT EQUAL +0
-010630       DIVIDE WS-MED-TBL-ABS-DLRS (3)
-010640             BY WS-MED-TBL-ABS-DLRS (5)
-010650             GIVING WS-WORK-RATIO ROUNDED
-010660       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
-010670     MOVE WS-MED-TBL-DUE-DELUXE (3) TO PR1-M-DLRS-2.
-010680     IF WS-MED-TBL-DUE-DELUXE (5) NOT EQUAL +0
-010690       DIVIDE WS-MED-TBL-DUE-DELUXE (3)
-010700             BY WS-MED-TBL-DUE-DELUXE (5)
-010710             GIVING WS-WORK-RATIO ROUNDED
-010720       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
-010730     MOVE WS-MED-TBL-ABS-UPCH (3) TO PR1-M-DLRS-3.
-010740     IF WS-MED-TBL-ABS-UPCH (5) NOT EQUAL +0
-010750       DIVIDE WS-MED-TBL-ABS-UPCH (3)
-010760             BY WS-MED-TBL-ABS-UPCH (5)
-010770             GIVING WS-WORK-RATIO ROUNDED
-010780       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
-010790     PERFORM 2600-WRITE-PRINTER1-REC.
-010800*
-010810     MOVE SPACE TO PRINTER1-REC.
-010820     MOVE 'PAPER    ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
-010830     MOVE WS-MED-TBL-ABS-DLRS (4) TO PR1-M-DLRS-1.
-010840     IF WS-MED-TBL-ABS-DLRS (5) NOT EQUAL +0
-010850       DIVIDE WS-MED-TBL-ABS-DLRS (4)
-010860             BY WS-MED-TBL-ABS-DLRS (5)
-010870             GIVING WS-WORK-RATIO ROUNDED
-010880       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
-010890     MOVE WS-MED-TBL-DUE-DELUXE (4) TO PR1-M-DLRS-2.
-010900     IF WS-MED-TBL-DUE-DELUXE (5) NOT EQUAL +0
-010910       DIVIDE WS-MED-TBL-DUE-DELUXE (4)
-010920             BY WS-MED-TBL-DUE-DELUXE (5)
-010930             GIVING WS-WORK-RATIO ROUNDED
-010940       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
-010950     MOVE WS-MED-TBL-ABS-UPCH (4) TO PR1-M-DLRS-3.
-010960     IF WS-MED-TBL-ABS-UPCH (5) NOT EQUAL +0
-010970       DIVIDE WS-MED-TBL-ABS-UPCH (4)
-010980             BY WS-MED-TBL-ABS-UPCH (5)
-010990             GIVING WS-WORK-RATIO ROUNDED
-011000       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
-011010     PERFORM 2600-WRITE-PRINTER1-REC.
-011020*
-011030     MOVE SPACE TO PRINTER1-REC.
-011040     MOVE '* TOTAL *' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
-011050     MOVE WS-MED-TBL-ABS-DLRS (5) TO PR1-M-DLRS-1.
-011060     MOVE WS-MED-TBL-DUE-DELUXE (5) TO PR1-M-DLRS-2.
-011070     MOVE WS-MED-TBL-ABS-UPCH (5) TO PR1-M-DLRS-3.
-011080     PERFORM 2600-WRITE-PRINTER1-REC.
-011090*
-011100   2300-PRT-TRANS-RECAP.
-011110     MOVE 'TRANSACTION RECAP:' TO PRINTER1-REC (1:18).
-011120     MOVE SPACE TO PRINTER1-REC (19:114).
-011130     MOVE +3 TO WS-LINE-SPACER.
-011140     PERFORM 2600-WRITE-PRINTER1-REC.
-011150     MOVE ALL '_' TO PRINTER1-REC (1:18).
-011160     MOVE SPACE TO PRINTER1-REC (19:114).
-DLXMIG*    WRITE PRINTER1-REC AFTER NO-ADVANCE.
-DLXMIG     WRITE PRINTER1-REC. 
-011190     MOVE +2 TO WS-LINE-SPACER.
-011200     MOVE WS-M-HD-C1 TO PRINTER1-REC.
-011210     PERFORM 2600-WRITE-PRINTER1-REC.
-011220     MOVE +1 TO WS-LINE-SPACER.
-011230     MOVE WS-M-HD-2 TO PRINTER1-REC.
-011240     PERFORM 2600-WRITE-PRINTER1-REC.
-011250*
-011260     MOVE SPACE TO PRINTER1-REC.
-011270     MOVE 'ACH      ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
-011280     MOVE WS-MED-TBL-TRAN-COUNT (1, 1) TO PR1-M-NBR-1.
-011290     IF WS-MED-TBL-TRAN-COUNT (5, 1) NOT EQUAL +0
-011300       DIVIDE WS-MED-TBL-TRAN-COUNT (1, 1)
-011310             BY WS-MED-TBL-TRAN-COUNT (5, 1) GIVING
-011320             WS-WORK-RATIO ROUNDED
-011330       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
-011340     MOVE WS-MED-TBL-TRAN-COUNT (1, 2) TO PR1-M-NBR-2.
-011350     IF WS-MED-TBL-TRAN-COUNT (5, 2) NOT EQUAL +0
-011360       DIVIDE WS-MED-TBL-TRAN-COUNT (1, 2)
-011370             BY WS-MED-TBL-TRAN-COUNT (5, 2) GIVING
-011380             WS-WORK-RATIO ROUNDED
-011390       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
-011400     MOVE WS-MED-TBL-TRAN-COUNT (1, 3) TO PR1-M-NBR-3.
-011410     IF WS-MED-TBL-TRAN-COUNT (5, 3) NOT EQUAL +0
-011420       DIVIDE WS-MED-TBL-TRAN-COUNT (1, 3)
-011430             BY WS-MED-TBL-TRAN-COUNT (5, 3) GIVING
-011440             WS-WORK-RATIO ROUNDED
-011450       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
-011460     PERFORM 2600-WRITE-PRINTER1-REC.
-011470*
-011480     MOVE SPACE TO PRINTER1-REC.
-011490     MOVE 'WIRE     ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
-011500     MOVE WS-MED-TBL-TRAN-COUNT (3, 1) TO PR1-M-NBR-1.
-011510     IF WS-MED-TBL-TRAN-COUNT (5, 1) NOT EQUAL +0
-011520       DIVIDE WS-MED-TBL-TRAN-COUNT (3, 1)
-011530             BY WS-MED-TBL-TRAN-COUNT (5, 1) GIVING
-011540             WS-WORK-RATIO ROUNDED
-011550       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
-011560     MOVE WS-MED-TBL-TRAN-COUNT (3, 2) TO PR1-M-NBR-2.
-011570     IF WS-MED-TBL-TRAN-COUNT (5, 2) NOT EQUAL +0
-011580       DIVIDE WS-MED-TBL-TRAN-COUNT (3, 2)
-011590             BY WS-MED-TBL-TRAN-COUNT (5, 2) GIVING
-011600             WS-WORK-RATIO ROUNDED
-011610       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
-011620     MOVE WS-MED-TBL-TRAN-COUNT (3, 3) TO PR1-M-NBR-3.
-011630     IF WS-MED-TBL-TRAN-COUNT (5, 3) NOT EQUAL +0
-011640       DIVIDE WS-MED-TBL-TRAN-COUNT (3, 3)
-011650             BY WS-MED-TBL-TRAN-COUNT (5, 3) GIVING
-011660             WS-WORK-RATIO ROUNDED
-011670       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
-011680     PERFORM 2600-WRITE-PRINTER1-REC.
-011690*
-011700     MOVE SPACE TO PRINTER1-REC.
-011710     MOVE 'PAPER    ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
-011720     MOVE WS-MED-TBL-TRAN-COUNT (4, 1) TO PR1-M-NBR-1.
-011730     IF WS-MED-TBL-TRAN-COUNT (5, 1) NOT EQUAL +0
-011740       DIVIDE WS-MED-TBL-TRAN-COUNT (4, 1)
-011750             BY WS-MED-TBL-TRAN-COUNT (5, 1) GIVING
-011760             WS-WORK-RATIO ROUNDED
-011770       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
-011780     MOVE WS-MED-TBL-TRAN-COUNT (4, 2) TO PR1-M-NBR-2.
-011790     IF WS-MED-TBL-TRAN-COUNT (5, 2) NOT EQUAL +0
-011800       DIVIDE WS-MED-TBL-TRAN-COUNT (4, 2)
-011810             BY WS-MED-TBL-TRAN-COUNT (5, 2) GIVING
-011820             WS-WORK-RATIO ROUNDED
-011830       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
-011840     MOVE WS-MED-TBL-TRAN-COUNT (4, 3) TO PR1-M-NBR-3.
-011850     IF WS-MED-TBL-TRAN-COUNT (5, 3) NOT EQUAL +0
-011860       DIVIDE WS-MED-TBL-TRAN-COUNT (4, 3)
-011870             BY WS-MED-TBL-TRAN-COUNT (5, 3) GIVING
-011880             WS-WORK-RATIO ROUNDED
-011890       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
-011900     PERFORM 2600-WRITE-PRINTER1-REC.
-011910*
-011920     MOVE SPACE TO PRINTER1-REC.
-011930     MOVE '* TOTAL *' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
-011940     MOVE WS-MED-TBL-TRAN-COUNT (5, 1) TO PR1-M-NBR-1.
-011950     MOVE WS-MED-TBL-TRAN-COUNT (5, 2) TO PR1-M-NBR-2.
-011960     MOVE WS-MED-TBL-TRAN-COUNT (5, 3) TO PR1-M-NBR-3.
-011970     PERFORM 2600-WRITE-PRINTER1-REC.
-011980*
-011990     MOVE +2 TO WS-LINE-SPACER.
-012000     MOVE WS-M-HD-D1 TO PRINTER1-REC.
-012010     PERFORM 2600-WRITE-PRINTER1-REC.
-012020     MOVE +1 TO WS-LINE-SPACER.
-012030     MOVE WS-M-HD-2 TO PRINTER1-REC.
-012040     PERFORM 2600-WRITE-PRINTER1-REC.
-012050*
-012060     MOVE SPACE TO PRINTER1-REC.
-012070     MOVE 'ACH      ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
-012080     MOVE WS-MED-TBL-TRAN-COUNT (1, 4) TO PR1-M-NBR-1.
-012090     IF WS-MED-TBL-TRAN-COUNT (5, 4) NOT EQUAL +0
-012100       DIVIDE WS-MED-TBL-TRAN-COUNT (1, 4)
-012110             BY WS-MED-TBL-TRAN-COUNT (5, 4) GIVING
-012120             WS-WORK-RATIO ROUNDED
-012130       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
-012140     MOVE WS-MED-TBL-TRAN-COUNT (1, 5) TO PR1-M-NBR-2.
-012150     IF WS-MED-TBL-TRAN-COUNT (5, 5) NOT EQUAL +0
-012160       DIVIDE WS-MED-TBL-TRAN-COUNT (1, 5)
-012170             BY WS-MED-TBL-TRAN-COUNT (5, 5) GIVING
-012180             WS-WORK-RATIO ROUNDED
-012190       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
-012200     MOVE WS-MED-TBL-TRAN-COUNT (1, 6) TO PR1-M-NBR-3.
-012210     IF WS-MED-TBL-TRAN-COUNT (5, 6) NOT EQUAL +0
-012220       DIVIDE WS-MED-TBL-TRAN-COUNT (1, 6)
-012230             BY WS-MED-TBL-TRAN-COUNT (5, 6) GIVING
-012240             WS-WORK-RATIO ROUNDED
-012250       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
-012260     PERFORM 2600-WRITE-PRINTER1-REC.
-012270*
-012280     MOVE SPACE TO PRINTER1-REC.
-012290     MOVE 'WIRE     ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
-012300     MOVE WS-MED-TBL-TRAN-COUNT (3, 4) TO PR1-M-NBR-1.
-012310     IF WS-MED-TBL-TRAN-COUNT (5, 4) NOT EQUAL +0
-012320       DIVIDE WS-MED-TBL-TRAN-COUNT (3, 4)
-012330             BY WS-MED-TBL-TRAN-COUNT (5, 4) GIVING
-012340             WS-WORK-RATIO ROUNDED
-012350       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
-012360     MOVE WS-MED-TBL-TRAN-COUNT (3, 5) TO PR1-M-NBR-2.
-012370     IF WS-MED-TBL-TRAN-COUNT (5, 5) NOT EQUAL +0
-012380       DIVIDE WS-MED-TBL-TRAN-COUNT (3, 5)
-012390             BY WS-MED-TBL-TRAN-COUNT (5, 5) GIVING
-012400             WS-WORK-RATIO ROUNDED
-012410       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
-012420     MOVE WS-MED-TBL-TRAN-COUNT (3, 6) TO PR1-M-NBR-3.
-012430     IF WS-MED-TBL-TRAN-COUNT (5, 6) NOT EQUAL +0
-012440       DIVIDE WS-MED-TBL-TRAN-COUNT (3, 6)
-012450             BY WS-MED-TBL-TRAN-COUNT (5, 6) GIVING
-012460             WS-WORK-RATIO ROUNDED
-012470       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
-012480     PERFORM 2600-WRITE-PRINTER1-REC.
-012490*
-012500     MOVE SPACE TO PRINTER1-REC.
-012510     MOVE 'PAPER    ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
-012520     MOVE WS-MED-TBL-TRAN-COUNT (4, 4) TO PR1-M-NBR-1.
-012530     IF WS-MED-TBL-TRAN-COUNT (5, 4) NOT EQUAL +0
-012540       DIVIDE WS-MED-TBL-TRAN-COUNT (4, 4)
-012550             BY WS-MED-TBL-TRAN-COUNT (5, 4) GIVING
-012560             WS-WORK-RATIO ROUNDED
-012570       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
-012580     MOVE WS-MED-TBL-TRAN-COUNT (4, 5) TO PR1-M-NBR-2.
-012590     IF WS-MED-TBL-TRAN-COUNT (5, 5) NOT EQUAL +0
-012600       DIVIDE WS-MED-TBL-TRAN-COUNT (4, 5)
-012610             BY WS-MED-TBL-TRAN-COUNT (5, 5) GIVING
-012620             WS-WORK-RATIO ROUNDED
-012630       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
-012640     MOVE WS-MED-TBL-TRAN-COUNT (4, 6) TO PR1-M-NBR-3.
-012650     IF WS-MED-TBL-TRAN-COUNT (5, 6) NOT EQUAL +0
-012660       DIVIDE WS-MED-TBL-TRAN-COUNT (4, 6)
-012670             BY WS-MED-TBL-TRAN-COUNT (5, 6) GIVING
-012680             WS-WORK-RATIO ROUNDED
-012690       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
-012700     PERFORM 2600-WRITE-PRINTER1-REC.
-012710*
-012720     MOVE SPACE TO PRINTER1-REC.
-012730     MOVE '* TOTAL *' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
-012740     MOVE WS-MED-TBL-TRAN-COUNT (5, 4) TO PR1-M-NBR-1.
-012750     MOVE WS-MED-TBL-TRAN-COUNT (5, 5) TO PR1-M-NBR-2.
-012760     MOVE WS-MED-TBL-TRAN-COUNT (5, 6) TO PR1-M-NBR-3.
-012770     PERFORM 2600-WRITE-PRINTER1-REC.
-012780*
-012790   2400-PRT-INVOICE-RECAP.
-012800     MOVE 'INVOICING RECAP:' TO PRINTER1-REC (1:16).
-012810     MOVE SPACE TO PRINTER1-REC (17:116).
-012820     MOVE +3 TO WS-LINE-SPACER.
-012830     PERFORM 2600-WRITE-PRINTER1-REC.
-012840     MOVE ALL '_' TO PRINTER1-REC (1:16).
-012850     MOVE SPACE TO PRINTER1-REC (17:116).
-DLXMIG*    WRITE PRINTER1-REC AFTER NO-ADVANCE.
-DLXMIG     WRITE PRINTER1-REC. 
-012880     MOVE +2 TO WS-LINE-SPACER.
-012890     MOVE WS-I-HD-1 TO PRINTER1-REC.
-012900     PERFORM 2600-WRITE-PRINTER1-REC.
-012910     MOVE +1 TO WS-LINE-SPACER.
-012920     MOVE WS-I-HD-2 TO PRINTER1-REC.
-012930     PERFORM 2600-WRITE-PRINTER1-REC.
-012940*
-012950     MOVE SPACE TO PRINTER1-REC.
-012960     MOVE WS-I8929-PRINT-INV-CNT     TO PR1-I-CT-PRINT.
-012970     MOVE WS-I8929-IMAGE-INV-CNT     TO PR1-I-CT-IMAGE.
-012980     MOVE WS-I8929-DNM-INV-CNT       TO PR1-I-CT-DNM.
-012990     MOVE WS-I8929-DSI-INV-CNT       TO PR1-I-CT-DSI.
-013000     MOVE WS-I8929-EMAIL-INV-CNT     TO PR1-I-CT-EMAIL.
-013010     MOVE WS-I8929-STUB-INV-CNT      TO PR1-I-CT-STUB.
-013020     PERFORM 2600-WRITE-PRINTER1-REC.
-013030*
-013040   2450-PRT-ACH-RECAP.
-013050     MOVE 'ACH DUE DELUXE RECAP:' TO PRINTER1-REC (1:21).
-013060     MOVE SPACE TO PRINTER1-REC (22:111).
-013070     MOVE +3 TO WS-LINE-SPACER.
-013080     PERFORM 2600-WRITE-PRINTER1-REC.
-013090     MOVE ALL '_' TO PRINTER1-REC (1:21).
-013100     MOVE SPACE TO PRINTER1-REC (22:111).
-013110     MOVE +1 TO WS-LINE-SPACER.
-013120     PERFORM 2600-WRITE-PRINTER1-REC.
-013130     MOVE +2 TO WS-LINE-SPACER.
-013140     MOVE WS-E-HD TO PRINTER1-REC.
-013150     PERFORM 2600-WRITE-PRINTER1-REC.
-013160     SET IX-WS-T-C-TBL TO +1.
-013170     PERFORM WS-T-C-TBL-ENTRY-COUNT TIMES
-013180       MOVE WS-T-C-TBL-ENTRY (IX-WS-T-C-TBL) TO WS-TAPE-CODE-INFO
-013190       IF WS-T-C-TAPE-CODE (1:1) EQUAL '0'
-013200         MOVE SPACE TO PRINTER1-REC
-013210         MOVE WS-T-C-TAPE-CODE TO PR1-E-TAPE-CODE
-013220         MOVE WS-T-C-DUE-DLX TO PR1-E-DUE-DLX
-013230         PERFORM 2600-WRITE-PRINTER1-REC   
-013240         MOVE +1 TO WS-LINE-SPACER 
-013250       END-IF
-013260       SET IX-WS-T-C-TBL UP BY 1
-013270     END-PERFORM.
-013280     MOVE +2 TO WS-LINE-SPACER.
-013290     MOVE SPACE TO PRINTER1-REC.
-013300     PERFORM 2600-WRITE-PRINTER1-REC.
-013310*
-013320   2500-PRT-ACCURACY-RECAP.
-013330     MOVE 'ACCURACY RECAP:' TO PRINTER1-REC (1:15).
-013340     MOVE SPACE TO PRINTER1-REC (16:117).
-013350     MOVE +3 TO WS-LINE-SPACER.
-013360     PERFORM 2600-WRITE-PRINTER1-REC.
-013370     MOVE ALL '_' TO PRINTER1-REC (1:15).
-013380     MOVE SPACE TO PRINTER1-REC (16:117).
-DLXMIG*    WRITE PRINTER1-REC AFTER NO-ADVANCE.
-DLXMIG     WRITE PRINTER1-REC. 
-013410     MOVE +2 TO WS-LINE-SPACER.
-013420     MOVE WS-A-HD-1 TO PRINTER1-REC.
-013430     PERFORM 2600-WRITE-PRINTER1-REC.
-013440     MOVE +1 TO WS-LINE-SPACER.
-013450     MOVE WS-A-HD-2 TO PRINTER1-REC.
-013460     PERFORM 2600-WRITE-PRINTER1-REC.
-013470     MOVE WS-A-HD-3 TO PRINTER1-REC.
-013480     PERFORM 2600-WRITE-PRINTER1-REC.
-013490     MOVE WS-A-HD-4 TO PRINTER1-REC.
-013500     PERFORM 2600-WRITE-PRINTER1-REC.
-013510*
-013520     MOVE SPACE TO PRINTER1-REC.
-013530     MOVE 'TRANSACTIONS' TO PR1-A-CAPT.
-013540     MOVE WS-ACCURACY-TRAN-COUNT  TO PR1-A-TRN-CT.
-013550     MOVE WS-ACCURACY-ERR-01-COUNT  TO PR1-A-ERR-01-CT.
-013560     MOVE WS-ACCURACY-ERR-02-COUNT  TO PR1-A-ERR-02-CT.
-013570     MOVE WS-ACCURACY-ERR-03-COUNT  TO PR1-A-ERR-03-CT.
-013580     MOVE WS-ACCURACY-ERR-06-COUNT  TO PR1-A-ERR-06-CT.
-013590     MOVE WS-ACCURACY-ERR-08-COUNT  TO PR1-A-ERR-08-CT.
-013600     MOVE WS-ACCURACY-ERR-09-COUNT  TO PR1-A-ERR-09-CT.
-013610     MOVE WS-ACCURACY-TOTAL-ERR-CT  TO PR1-A-TOT-ERR-CT.
-013620*
-013630     IF WS-ACCURACY-TRAN-COUNT NOT EQUAL +0
-013640       IF WS-ACCURACY-TOTAL-ERR-CT EQUAL +0
-013650         MOVE 100 TO PR1-A-PCT
-013660       ELSE
-013670         SUBTRACT WS-ACCURACY-TOTAL-ERR-CT FROM
-013680               WS-ACCURACY-TRAN-COUNT GIVING WS-WORK-S9
-013690         DIVIDE WS-WORK-S9 BY WS-ACCURACY-TRAN-COUNT
-013700               GIVING WS-WORK-RATIO ROUNDED
-013710         MOVE WS-WORK-PERCENT TO PR1-A-PCT.
-013720*
-013730     MOVE WS-ACCURACY-ERR-BC-COUNT TO PR1-A-ERR-BC-CT.
-013740     PERFORM 2600-WRITE-PRINTER1-REC.
-013750*
-013760     MOVE SPACE TO PRINTER1-REC.
-013770     MOVE '   ORDERS ' TO PR1-A-CAPT.
-013780     MOVE WS-ACCURACY-ORDER-COUNT  TO PR1-A-TRN-CT.
-013790     MOVE WS-ACCURACY-ORDER-01-COUNT  TO PR1-A-ERR-01-CT.
-013800     MOVE WS-ACCURACY-ORDER-02-COUNT  TO PR1-A-ERR-02-CT.
-013810     MOVE WS-ACCURACY-ORDER-03-COUNT  TO PR1-A-ERR-03-CT.
-013820     MOVE WS-ACCURACY-ORDER-06-COUNT  TO PR1-A-ERR-06-CT.
-013830     MOVE WS-ACCURACY-ORDER-08-COUNT  TO PR1-A-ERR-08-CT.
-013840     MOVE WS-ACCURACY-ORDER-09-COUNT  TO PR1-A-ERR-09-CT.
-013850     MOVE WS-ACCURACY-TOTAL-ORDER-CT  TO PR1-A-TOT-ERR-CT.
-013860*
-013870     IF WS-ACCURACY-ORDER-COUNT NOT EQUAL +0
-013880       IF WS-ACCURACY-TOTAL-ORDER-CT EQUAL +0
-013890         MOVE 100 TO PR1-A-PCT
-013900       ELSE
-013910         SUBTRACT WS-ACCURACY-TOTAL-ORDER-CT FROM
-013920               WS-ACCURACY-ORDER-COUNT GIVING WS-WORK-S9
-013930         DIVIDE WS-WORK-S9 BY WS-ACCURACY-ORDER-COUNT
-013940               GIVING WS-WORK-RATIO ROUNDED
-013950         MOVE WS-WORK-PERCENT TO PR1-A-PCT.
-013960*
-013970     MOVE WS-ACCURACY-ORDER-BC-COUNT TO PR1-A-ERR-BC-CT.
-013980     PERFORM 2600-WRITE-PRINTER1-REC.
-013990*
-014000   2600-WRITE-PRINTER1-REC.
-014010*
-014020     WRITE PRINTER1-REC AFTER WS-LINE-SPACER.
-014030     ADD WS-LINE-SPACER TO WS-LINE-COUNT.
-014040*
-014050   2800-PRINT-HEADING-1.
-014060*
-014070     WRITE PRINTER1-REC FROM WS-HEADING-1 AFTER PAGE.
-014080     MOVE +1 TO WS-LINE-COUNT.
-014090*
-014100   2900-FOOT-PRINTER1.
-014110*
-014120     MOVE WS-END-OF-REPORT TO PRINTER1-REC.
-014130     MOVE +1 TO WS-LINE-SPACER.
-014140     PERFORM 2600-WRITE-PRINTER1-REC.
-014150*
-014160   3000-PRT-BCS-W-ERRORS.
-014170*
-014180     MOVE 'BANK CODES WITH 100 CREDITS FOR BILLING ERRORS:'
-014190           TO PRINTER1-REC (1:47).
-014200     MOVE SPACE TO PRINTER1-REC (48:85).
-014210     MOVE +3 TO WS-LINE-SPACER.
-014220     PERFORM 2600-WRITE-PRINTER1-REC.
-014230     MOVE ALL '_' TO PRINTER1-REC (1:47).
-014240     MOVE SPACE TO PRINTER1-REC (48:85).
-DLXMIG*    WRITE PRINTER1-REC AFTER NO-ADVANCE.
-DLXMIG     WRITE PRINTER1-REC. 
-014270     MOVE +2 TO WS-LINE-SPACER.
-014280     MOVE WS-B-HD-1 TO PRINTER1-REC.
-014290     PERFORM 2600-WRITE-PRINTER1-REC.
-014300*
-014310     IF IX-WS-BC-ERR-TBL-IN NOT GREATER +1
-014320       MOVE SPACE TO PRINTER1-REC
-014330       MOVE '(NONE)' TO PRINTER1-REC (5:6)
-014340       PERFORM 2600-WRITE-PRINTER1-REC
-014350     ELSE
-014360       SET IX-WS-BC-ERR-TBL-OUT TO +1
-014370       PERFORM 3100-RPT-BC-W-ERRORS
-014380           WITH TEST AFTER
-014390           UNTIL IX-WS-BC-ERR-TBL-OUT NOT LESS IX-WS-BC-ERR-TBL-IN
-014400       IF IX-WS-BC-ERR-TBL-IN GREATER +801
-014410         DISPLAY 'CREDIT BC TABLE OVER 80% FULL.' UPON SYSOUT
-014420         MOVE 'Y' TO WS-RETURN-04-FLAG.
-014430*
-014440   3100-RPT-BC-W-ERRORS.
-014450*
-014460     IF WS-LINE-SPACER GREATER +58
-014470       PERFORM 2800-PRINT-HEADING-1
-014480       MOVE +3 TO WS-LINE-SPACER
-014490       MOVE WS-B-HD-1 TO PRINTER1-REC
-014500       PERFORM 2600-WRITE-PRINTER1-REC
-014510       MOVE +2 TO WS-LINE-SPACER.
-014520*
-014530     MOVE WS-BC-ERR-TBL-REC (IX-WS-BC-ERR-TBL-OUT) TO
-014540           WS-BC-ERR-REC.
-014550     SET IX-WS-BC-ERR-TBL-OUT UP BY 1.
-014560     MOVE SPACE TO PRINTER1-REC.
-014570     SET IX-PR1-B-ERR TO +1.
-014580     MOVE WS-BC-ERR-REC-BC TO PR1-B-BC.
-014590*
-014600     MOVE WS-BC-ERR-REC-COUNT TO PR1-B-COUNT.
-014610     MOVE WS-BC-ERR-ORD-REC-COUNT TO PR1-B-CR-ORD-COUNT.
-014620     MOVE WS-BC-ERR-REC-BASE-DEL TO PR1-B-REP-BASE-DELEVERY.
-014630     MOVE WS-BC-ERR-REC-UPCHARGE TO PR1-B-UPCHARGE.
-014640     MOVE WS-BC-ERR-REC-GROSS TO PR1-B-GROSS.
-014650     IF WS-BC-ERR-REC-01-FLAG EQUAL 'Y'
-014660       MOVE '01' TO PR1-B-ERROR-CODE (IX-PR1-B-ERR)
-014670       SET IX-PR1-B-ERR UP BY 1.
-014680     IF WS-BC-ERR-REC-02-FLAG EQUAL 'Y'
-014690       MOVE '02' TO PR1-B-ERROR-CODE (IX-PR1-B-ERR)
-014700       SET IX-PR1-B-ERR UP BY 1.
-014710     IF WS-BC-ERR-REC-03-FLAG EQUAL 'Y'
-014720       MOVE '03' TO PR1-B-ERROR-CODE (IX-PR1-B-ERR)
-014730       SET IX-PR1-B-ERR UP BY 1.
-014740     IF WS-BC-ERR-REC-06-FLAG EQUAL 'Y'
-014750       MOVE '06' TO PR1-B-ERROR-CODE (IX-PR1-B-ERR)
-014760       SET IX-PR1-B-ERR UP BY 1.
-014770     IF WS-BC-ERR-REC-08-FLAG EQUAL 'Y'
-014780       MOVE '08' TO PR1-B-ERROR-CODE (IX-PR1-B-ERR)
-014790       SET IX-PR1-B-ERR UP BY 1.
-014800     IF WS-BC-ERR-REC-09-FLAG EQUAL 'Y'
-014810       MOVE '09' TO PR1-B-ERROR-CODE (IX-PR1-B-ERR).
-014820*
-014830     PERFORM 3200-GET-FI-NAME.
-014840     PERFORM 2600-WRITE-PRINTER1-REC.
-014850*
-014860   3200-GET-FI-NAME.
-014870*
-014880     MOVE SPACES TO WS-I550-RECORD-KEY.
-014890     MOVE WS-BC-ERR-REC-BC TO WS-I550-BC.
-014900     MOVE WS-I550-RECORD-KEY TO I550-RECORD-KEY.
-014910*
-014920     PERFORM 3300-START-READ-I550-FILE.
-014930*
-014940     IF WS-I550-SUCCESSFUL
-014950       IF WS-I550-BC = I550-BC
-014960         MOVE I550-FI-NAME TO PR1-B-FI-NAME
-014970       ELSE
-014980         MOVE 'MISSING I550 FI NAME' TO PR1-B-FI-NAME
-014990       END-IF
-015000     ELSE
-015010       IF WS-I550-NO-SUCH-RECORD
-015020         MOVE 'MISSING I550 FI NAME' TO PR1-B-FI-NAME.
-015030*
-015040   3300-START-READ-I550-FILE.
-015050*
-015060     START I550-FILE KEY NOT LESS I550-RECORD-KEY.
-015070*
-015080     IF WS-I550-SUCCESSFUL
-015090       PERFORM 3400-READ-I550-FILE-NEXT
-015100     ELSE
-015110       IF (NOT WS-I550-END-OF-FILE)
-015120           AND (NOT WS-I550-NO-SUCH-RECORD)
-015130         DISPLAY '* I550 VSAM ERROR.  KEY = "' I550-RECORD-KEY
-015140               '".  FILE STATUS = ' WS-I550-FILE-STATUS '. *'
-015150               UPON SYSOUT
-015160         GO TO 9900-DISPLAY-ABORT.
-015170*
-015180   3400-READ-I550-FILE-NEXT.
-015190*
-015200     READ I550-FILE NEXT RECORD.
-015210*
-015220     IF (NOT WS-I550-SUCCESSFUL)
-015230         AND (NOT WS-I550-END-OF-FILE)
-015240       DISPLAY '* VSAM ERROR ON I550 READ NEXT. FILE STATUS = '
-015250             WS-I550-FILE-STATUS '. *' UPON SYSOUT
-015260       GO TO 9900-DISPLAY-ABORT.
-015270*
-015280   3500-PRT-BCS-CODE-W-ERRORS.
-015290*
-015300     MOVE 'OTHER SITUATIONS WHERE CREDIT TRANSACTIONS FOR A '
-015310          TO PRINTER1-REC (1:49).
-015320     MOVE 'GIVEN REASON CODE FOR A GIVEN BANK CODE EXCEED 49:'
-015330                              TO PRINTER1-REC (50:50).
-015340     MOVE SPACES TO PRINTER1-REC (100:33).
-015350     MOVE +3 TO WS-LINE-SPACER.
-015360     PERFORM 2600-WRITE-PRINTER1-REC.
-015370     MOVE ALL '_' TO PRINTER1-REC (1:99).
-015380     MOVE SPACES TO PRINTER1-REC (100:33).
-DLXMIG*    WRITE PRINTER1-REC AFTER NO-ADVANCE.
-DLXMIG     WRITE PRINTER1-REC. 
-015410     MOVE +2 TO WS-LINE-SPACER.
-015420     MOVE WS-B-HD-1 TO PRINTER1-REC.
-015430     PERFORM 2600-WRITE-PRINTER1-REC.
-015440
-015450     IF WS-BC-ERR1-TBL-ENT-COUNT EQUAL TO +0
-015460       MOVE SPACE TO PRINTER1-REC
-015470       MOVE '(NONE)' TO PRINTER1-REC (5:6)
-015480       PERFORM 2600-WRITE-PRINTER1-REC
-015490     ELSE
-015500       SET IX-WS-BC-ERR1-TBL-OUT TO +1
-015510       PERFORM 3600-RPT-BC-CODE-W-ERRORS
-015520                        WS-BC-ERR1-TBL-ENT-COUNT TIMES
-015530       IF WS-BC-ERR1-TBL-ENT-COUNT GREATER +8001
-015540         DISPLAY 'CREDIT BC CODE TABLE OVER 80% FULL.' UPON SYSOUT
-015550         MOVE 'Y' TO WS-RETURN-04-FLAG.
-015560*
-015570   3600-RPT-BC-CODE-W-ERRORS.
-015580*
-015590     IF WS-LINE-SPACER GREATER +58
-015600       PERFORM 2800-PRINT-HEADING-1
-015610       MOVE +3 TO WS-LINE-SPACER
-015620       MOVE WS-B-HD-1 TO PRINTER1-REC
-015630       PERFORM 2600-WRITE-PRINTER1-REC
-015640       MOVE +2 TO WS-LINE-SPACER.
-015650*
-015660       MOVE WS-BC-ERR1-TBL-REC (IX-WS-BC-ERR1-TBL-OUT) TO
-015670                                       WS-BC-ERR1-REC
-015680       SET IX-WS-BC-ERR1-TBL-OUT UP BY 1.
-015690
-015700     IF WS-BC-ERR1-REC-COUNT GREATER +49
-015710       MOVE SPACE TO PRINTER1-REC
-015720       MOVE WS-BC-ERR1-REC-BC TO PR1-C-BC
-015730       MOVE WS-BC-ERR1-REC-COUNT TO PR1-C-COUNT
-015740       MOVE WS-BC-ERR1-ORD-REC-COUNT TO PR1-C-CR-ORD-COUNT
-015750       MOVE WS-BC-ERR1-CODE TO PR1-C-ERROR-CODE
-015760       MOVE WS-BC-ERR1-REC-BASE-DEL TO PR1-C-REP-BASE-DELEVERY
-015770       MOVE WS-BC-ERR1-REC-UPCHARGE TO PR1-C-UPCHARGE
-015780       MOVE WS-BC-ERR1-REC-GROSS TO PR1-C-GROSS
-015790*
-015800       PERFORM 3700-GET-FI-NAME
-015810       PERFORM 2600-WRITE-PRINTER1-REC
-015820     END-IF.
-015830*
-015840   3700-GET-FI-NAME.
-015850*
-015860     MOVE SPACES TO WS-I550-RECORD-KEY.
-015870     MOVE WS-BC-ERR1-REC-BC TO WS-I550-BC.
-015880     MOVE WS-I550-RECORD-KEY TO I550-RECORD-KEY.
-015890*
-015900     PERFORM 3300-START-READ-I550-FILE.
-015910*
-015920     IF WS-I550-SUCCESSFUL
-015930       IF WS-I550-BC = I550-BC
-015940         MOVE I550-FI-NAME TO PR1-C-FI-NAME
-015950       ELSE
-015960         MOVE 'MISSING I550 FI NAME' TO PR1-C-FI-NAME
-015970       END-IF
-015980     ELSE
-015990       IF WS-I550-NO-SUCH-RECORD
-016000         MOVE 'MISSING I550 FI NAME' TO PR1-C-FI-NAME.
-016010*
-016020   3800-PRT-BCS-REST-REIM-RECAP.
-016030*
-016040     MOVE '- REIMBURSEMENTS AND RESTITUTIONS -'
-016050          TO PRINTER1-REC (1:35).
-016060     MOVE SPACES TO PRINTER1-REC (36:97).
-016070     MOVE +3 TO WS-LINE-SPACER.
-016080     PERFORM 2600-WRITE-PRINTER1-REC.
-016090     MOVE ALL '_' TO PRINTER1-REC (1:35).
-016100     MOVE SPACES TO PRINTER1-REC (36:97).
-016110     MOVE +1 TO WS-LINE-SPACER.
-DLXMIG*    WRITE PRINTER1-REC AFTER NO-ADVANCE.
-DLXMIG     WRITE PRINTER1-REC. 
-016140     MOVE +2 TO WS-LINE-SPACER.
-016150     MOVE WS-D-HD-1 TO PRINTER1-REC.
-016160     PERFORM 2600-WRITE-PRINTER1-REC.
-016170*
-016180     IF IX-WS-BC-REST-REIM-TBL-IN  NOT GREATER +1
-016190       MOVE SPACE TO PRINTER1-REC
-016200       MOVE '(NONE)' TO PRINTER1-REC (5:6)
-016210       PERFORM 2600-WRITE-PRINTER1-REC
-016220     ELSE
-016230       SET IX-WS-BC-REST-REIM-TBL-OUT TO +1
-016240       PERFORM 3900-RPT-BC-REST-REIM-W-INFO
-016250         WITH TEST AFTER
-016260         UNTIL IX-WS-BC-REST-REIM-TBL-OUT NOT LESS
-016270             IX-WS-BC-REST-REIM-TBL-IN
-016280       IF IX-WS-BC-REST-REIM-TBL-IN GREATER +8001
-016290         DISPLAY 'CREDIT REST/REIM TABLE OVER 80% FULL.'
-016300                                                  UPON SYSOUT
-016310         MOVE 'Y' TO WS-RETURN-04-FLAG.
-016320*
-016330   3900-RPT-BC-REST-REIM-W-INFO.
-016340*
-016350     IF WS-LINE-SPACER GREATER +58
-016360       PERFORM 2800-PRINT-HEADING-1
-016370       MOVE +3 TO WS-LINE-SPACER
-016380       MOVE WS-B-HD-1 TO PRINTER1-REC
-016390       PERFORM 2600-WRITE-PRINTER1-REC
-016400       MOVE +2 TO WS-LINE-SPACER.
-016410*
-016420     MOVE WS-BC-REST-REIM-TBL-REC (IX-WS-BC-REST-REIM-TBL-OUT)
-016430                             TO WS-BC-REST-REIM-REC
-016440     SET  IX-WS-BC-REST-REIM-TBL-OUT UP BY 1.
-016450     MOVE SPACE TO PRINTER1-REC.
-016460     MOVE WS-BC-REST-REIM-PROD-ID(1:13)  TO PR1-D-PROD-CODE.
-016470     MOVE WS-BC-REST-REIM-BC  TO PR1-D-BC.
-016480     MOVE WS-BC-REST-REIM-REP-BASE TO PR1-D-REP-BASE.
-016490     MOVE WS-BC-REST-REIM-REP-DEL TO PR1-D-REP-DEL.
-016500
-016510     IF WS-BC-REST-REIM-PROD-ID(3:10) EQUAL TO '9201031798'
-016520       MOVE 'RESTITUTION             ' TO PR1-D-PROD-INFO
-016530     ELSE
-016540       IF WS-BC-REST-REIM-PROD-ID(3:10) EQUAL TO '9201031799'
-016550         MOVE 'REIMBURSEMENT           ' TO PR1-D-PROD-INFO
-016560       END-IF
-016570     END-IF.
-016580
-016590     PERFORM 3950-GET-REST-REIM-FI-INFO.
-016600     PERFORM 2600-WRITE-PRINTER1-REC.
-016610*
-016620   3950-GET-REST-REIM-FI-INFO.
-016630*
-016640     MOVE SPACES TO WS-I550-RECORD-KEY.
-016650     MOVE WS-BC-REST-REIM-BC TO WS-I550-BC.
-016660     MOVE WS-I550-RECORD-KEY TO I550-RECORD-KEY.
-016670*
-016680     PERFORM 3300-START-READ-I550-FILE.
-016690*
-016700     IF WS-I550-SUCCESSFUL
-016710       IF WS-I550-BC = I550-BC
-016720         MOVE I550-FI-NAME TO PR1-D-FI-NAME
-016730       ELSE
-016740         MOVE 'MISSING I550 FI NAME' TO PR1-D-FI-NAME
-016750       END-IF
-016760     ELSE
-016770       IF WS-I550-NO-SUCH-RECORD
-016780         MOVE 'MISSING I550 FI NAME' TO PR1-D-FI-NAME.
-016790*
-016800   4000-GATHER-DATA.
-016810     PERFORM 4100-EACH-BC
-016820         WITH TEST AFTER
-016830         UNTIL (END-IOWRK-FILE).
-016840     PERFORM 5900-SUM-UP-TABLES.
-016850*
-016860   4100-EACH-BC.
-016870     MOVE WS-IOWRK-BC TO WS-HOLD-BC.
-016880     MOVE WS-HOLD-BC TO WS-BC-ERR-REC-BC.
-016890     MOVE SPACE TO WS-BC-ERR-REC (9:6) WS-BC-FLAGS.
-016900     MOVE +0 TO WS-BC-ERR-ORD-REC-COUNT.
-016910     MOVE +0 TO WS-BC-ERR-REC-COUNT.
-016920     MOVE +0 TO WS-BC-ERR-REC-BASE-DEL.
-016930     MOVE +0 TO WS-BC-ERR-REC-UPCHARGE.
-016940     MOVE +0 TO WS-BC-ERR-REC-GROSS.
-016950     MOVE WS-HOLD-BC TO WS-BC-ERR1-REC-BC.
-016960     MOVE SPACE TO WS-BC-ERR1-REC (9:2).
-016970     MOVE +0 TO WS-BC-ERR1-REC-COUNT.
-016980     MOVE +0 TO WS-BC-ERR1-ORD-REC-COUNT.
-016990     MOVE +0 TO WS-BC-ERR1-REC-BASE-DEL.
-017000     MOVE +0 TO WS-BC-ERR1-REC-UPCHARGE.
-017010     MOVE +0 TO WS-BC-ERR1-REC-GROSS.
-017020     PERFORM 4200-EACH-BRANCH
-017030         WITH TEST AFTER
-017040         UNTIL (WS-IOWRK-BC GREATER WS-HOLD-BC).
-017050     PERFORM 5800-ADD-IN-BC-COUNTS.
-017060*
-017070   4200-EACH-BRANCH.
-017080     MOVE SPACE TO WS-BR-MEDIUM-FLAGS.
-017090     MOVE WS-IOWRK-INSTITUTION TO WS-HOLD-INSTITUTION
-017100     PERFORM 4500-EACH-IOWRK-TAPE-CD
-017110         WITH TEST BEFORE
-017120         UNTIL WS-IOWRK-INSTITUTION NOT EQUAL WS-HOLD-INSTITUTION.
-017130     IF WS-BR-MEDIUM-FLAGS NOT EQUAL SPACE
-017140       PERFORM 5700-ADD-IN-BR-COUNTS.
-017150*
-017160   4400-READ-I8929I-FILE.
-017170     READ I8929I-FILE
-017180       AT END
-017190         MOVE 'E' TO WS-I8929I-FILE-FLAG
-017200       NOT AT END
-017210         ADD +1 TO WS-I8929I-REC-COUNT
-017220         IF I8929-PART-TYPE = '20'
-017230           ADD +1 TO WS-I8929-IMAGE-INV-CNT
-017240           IF I8929-20-SEP-INV-CD = '91' OR '92' OR '93'
-017250             ADD +1 TO WS-I8929-DNM-INV-CNT
-017260           END-IF
-017270         END-IF
-017280     END-READ.
-017290*
-017300*
-017310   4410-READ-I8929P-FILE.
-017320     READ I8929P-FILE
-017330       AT END
-017340         MOVE 'E' TO WS-I8929P-FILE-FLAG
-017350       NOT AT END
-017360         ADD +1 TO WS-I8929P-REC-COUNT
-017370         IF O8929-PART-TYPE = '20'
-017380           ADD +1 TO WS-I8929-PRINT-INV-CNT
-017390         ELSE
-017400           IF O8929-PART-TYPE = '50'
-017410             ADD +1 TO WS-I8929-STUB-INV-CNT
-017420           END-IF
-017430         END-IF
-017440     END-READ.
-017450*
-017460*
-017470   4420-READ-I8929E-FILE.
-017480     READ I8929E-FILE
-017490       AT END
-017500         MOVE 'E' TO WS-I8929E-FILE-FLAG
-017510       NOT AT END
-017520         IF W8929-PART-TYPE = '10'
-017530           IF W8929-TRANSACTION-REC (44:3) EQUAL 'DLX'
-017540             ADD +1 TO WS-I8929-EMAIL-INV-CNT
-017550           END-IF
-017560           IF W8929-TRANSACTION-REC (44:1) EQUAL 'S'
-017570             ADD +1 TO WS-I8929-DSI-INV-CNT
-017580           END-IF
-017590         END-IF
-017600         ADD +1 TO WS-I8929E-REC-COUNT
-017610     END-READ.
-017620*
-017630   4500-EACH-IOWRK-TAPE-CD.
-017640     MOVE WS-IOWRK-TAPE-CODE TO WS-HOLD-TAPE-CODE.
-017650     IF WS-T-C-TAPE-CODE NOT EQUAL WS-HOLD-TAPE-CODE
-017660       SEARCH ALL WS-T-C-TBL-ENTRY
-017670         AT END
-017680           MOVE WS-HOLD-TAPE-CODE TO WS-T-C-TAPE-CODE
-017690           MOVE +4 TO WS-T-C-MED-SUBSCR
-017700           SET IX-WS-T-C-TBL TO +1
-017710           IF WS-HOLD-TAPE-CODE NOT EQUAL WS-PREV-BAD-TAPE-CODE
-017720             MOVE WS-HOLD-TAPE-CODE TO WS-PREV-BAD-TAPE-CODE
-017730             MOVE 'Y' TO WS-RETURN-12-FLAG
-017740             DISPLAY 'MISSING I575 FROM IOWRK TAPE CODE "'
-017750                 WS-HOLD-TAPE-CODE '" - WILL REPORT AS "PAPER".'
-017760                 UPON SYSOUT
-017770           END-IF
-017780         WHEN WS-T-C-TBL-TAPE-CODE (IX-WS-T-C-TBL) EQUAL
-017790               WS-HOLD-TAPE-CODE
-017800           MOVE WS-T-C-TBL-ENTRY (IX-WS-T-C-TBL) TO
-017810                 WS-TAPE-CODE-INFO
-017820           IF WS-T-C-HIT-FLAG EQUAL SPACE
-017830             MOVE 'Y' TO WS-T-C-TBL-HIT-FLAG (IX-WS-T-C-TBL)
-017840             IF WS-T-C-MED-SUBSCR EQUAL +3
-017850               ADD 1 TO WS-WIRE-COUNT
-017860             END-IF
-017870           END-IF
-017880         END-SEARCH.
-017890     MOVE 'Y' TO WS-BC-MEDIUM-FLAG (WS-T-C-MED-SUBSCR)
-017900           WS-BR-MEDIUM-FLAG (WS-T-C-MED-SUBSCR).
-017910     SET IX-WS-MED-TBL-MED TO WS-T-C-MED-SUBSCR.
-017920     PERFORM 4600-EACH-IOWRK-SEQ
-017930         WITH TEST AFTER
-017940         UNTIL WS-IOWRK-TAPE-SEQ NOT EQUAL WS-HOLD-TAPE-SEQ.
-017950*
-017960   4600-EACH-IOWRK-SEQ.
-017970*
-017980     MOVE WS-IOWRK-SEQ-24-25 TO WS-HOLD-SEQ-24-25.
-017990********* STARTS EXPENSE CODE EXPENSION DT:12:27:2000 *********
-018000     IF WS-HOLD-EXP-BYTE-1 EQUAL '0' OR '4' OR '6' OR '8'
-018010********** ENDS EXPENSE CODE EXPENSION DT:12:27:2000 **********
-018020       SET IX-WS-MED-TBL-TRN TO +1
-018030     ELSE
-018040********* STARTS EXPENSE CODE EXPENSION DT:12:27:2000 *********
-018050       IF WS-HOLD-EXP-BYTE-1 EQUAL '1' OR '5' OR '7' OR '9'
-018060********** ENDS EXPENSE CODE EXPENSION DT:12:27:2000 **********
-018070         SET IX-WS-MED-TBL-TRN TO +2
-018080       ELSE
-018090         SET IX-WS-MED-TBL-TRN TO +3.
-018100     IF WS-HOLD-CREDIT-FLAG NOT EQUAL SPACE
-018110       SET IX-WS-MED-TBL-TRN UP BY 3.
-018120     PERFORM 4700-EACH-IOWRK-REC
-018130         WITH TEST AFTER
-018140         UNTIL WS-IOWRK-SEQ NOT EQUAL WS-HOLD-SEQ.
-018150*
-018160   4700-EACH-IOWRK-REC.
-018170     ADD IOWRK-DUE-DELUXE TO WS-T-C-TBL-DUE-DLX (IX-WS-T-C-TBL).
-018180     IF IOWRK-ORDER-COUNTS EQUAL 01
-018190        ADD 1 TO WS-ACCURACY-ORDER-COUNT
-018200     END-IF.
-018210*
-018220     ADD 1 TO WS-ACCURACY-TRAN-COUNT.
-018230     ADD IOWRK-ABSOLUTE-REST TO WS-MED-TBL-ABS-DLRS
-018240           (IX-WS-MED-TBL-MED).
-018250     ADD IOWRK-ABSOLUTE-UPCHARGE TO WS-MED-TBL-ABS-UPCH
-018260           (IX-WS-MED-TBL-MED).
-018270     ADD IOWRK-DUE-DELUXE TO WS-MED-TBL-DUE-DELUXE
-018280           (IX-WS-MED-TBL-MED).
-018290     ADD 1 TO WS-MED-TBL-TRAN-COUNT
-018300           (IX-WS-MED-TBL-MED, IX-WS-MED-TBL-TRN).
-018310*
-018320     IF (IOWRK-REASON-FOR-CREDIT EQUAL '01' OR '02' OR '03' OR
-018330         '06' OR '08' OR '09')
-018340       PERFORM 4900-ADD-ERROR-INFO
-018350     ELSE
-018360       IF IOWRK-REASON-FOR-CREDIT IS NUMERIC
-018370         PERFORM 4950-ADD-ERROR1-INFO
-018380       END-IF
-018390     END-IF.
-018400     IF (IOWRK-PRODUCT-ID(3:10) EQUAL
-018410                     '9201031798' OR '9201031799')
-018420       PERFORM 4970-REST-REIM-INFO
-018430     ELSE
-018440       CONTINUE
-018450     END-IF.
-018460     PERFORM 4800-READ-IOWRK-FILE.
-018470*
-018480   4800-READ-IOWRK-FILE.
-018490*
-018500     READ IOWRK-FILE
-018510       AT END
-018520         MOVE 'E' TO WS-IOWRK-FILE-FLAG
-018530         MOVE HIGH-VALUES TO WS-IOWRK-INSTITUTION
-018540*
-018550       NOT AT END
-018560         IF IOWRK-SEQ NOT LESS WS-IOWRK-SEQ
-018570             MOVE IOWRK-SEQ TO WS-IOWRK-SEQ
-018580             ADD 1 TO WS-IOWRK-REC-COUNT
-018590         ELSE
-018600           DISPLAY '* IOWRK SEQUENCE ERROR "' WS-IOWRK-SEQ '" "'
-018610                 IOWRK-SEQ '" *' UPON SYSOUT
-018620           GO TO 9900-DISPLAY-ABORT
-018630         END-IF
-018640       END-READ.
-018650*
-018660   4900-ADD-ERROR-INFO.
-018670*
-018680     ADD 1 TO WS-BC-ERR-REC-COUNT.
-018690     ADD IOWRK-REPORT-BASE-DELIVERY TO WS-BC-ERR-REC-BASE-DEL.
-018700     ADD IOWRK-UPCHRAGE TO WS-BC-ERR-REC-UPCHARGE.
-018710     ADD IOWRK-GROSS TO WS-BC-ERR-REC-GROSS.
-018720     IF IOWRK-REGION NOT EQUAL SPACE
-018730       MOVE 'Y' TO WS-BC-ERROR-FLAG.
-018740*
-018750     IF IOWRK-ORDER-COUNTS EQUAL 01
-018760       ADD 1 TO WS-BC-ERR-ORD-REC-COUNT
-018770     END-IF.
-018780*
-018790     IF IOWRK-REASON-FOR-CREDIT EQUAL '01'
-018800       ADD 1 TO WS-ACCURACY-ERR-01-COUNT
-018810         IF IOWRK-ORDER-COUNTS EQUAL 01
-018820           ADD 1 TO WS-ACCURACY-ORDER-01-COUNT
-018830         END-IF
-018840       MOVE 'Y' TO WS-BC-ERR-REC-01-FLAG
-018850     ELSE
-018860       IF IOWRK-REASON-FOR-CREDIT EQUAL '02'
-018870         ADD 1 TO WS-ACCURACY-ERR-02-COUNT
-018880           IF IOWRK-ORDER-COUNTS EQUAL 01
-018890             ADD 1 TO WS-ACCURACY-ORDER-02-COUNT
-018900           END-IF
-018910         MOVE 'Y' TO WS-BC-ERR-REC-02-FLAG
-018920       ELSE
-018930         IF IOWRK-REASON-FOR-CREDIT EQUAL '03'
-018940           ADD 1 TO WS-ACCURACY-ERR-03-COUNT
-018950             IF IOWRK-ORDER-COUNTS EQUAL 01
-018960               ADD 1 TO WS-ACCURACY-ORDER-03-COUNT
-018970             END-IF
-018980           MOVE 'Y' TO WS-BC-ERR-REC-03-FLAG
-018990         ELSE
-019000           IF IOWRK-REASON-FOR-CREDIT EQUAL '06'
-019010             ADD 1 TO WS-ACCURACY-ERR-06-COUNT
-019020               IF IOWRK-ORDER-COUNTS EQUAL 01
-019030                 ADD 1 TO WS-ACCURACY-ORDER-06-COUNT
-019040               END-IF
-019050             MOVE 'Y' TO WS-BC-ERR-REC-06-FLAG
-019060           ELSE
-019070             IF IOWRK-REASON-FOR-CREDIT EQUAL '08'
-019080               ADD 1 TO WS-ACCURACY-ERR-08-COUNT
-019090                       IF IOWRK-ORDER-COUNTS EQUAL 01
-019100                         ADD 1 TO WS-ACCURACY-ORDER-08-COUNT
-019110                       END-IF
-019120               MOVE 'Y' TO WS-BC-ERR-REC-08-FLAG
-019130             ELSE
-019140               ADD 1 TO WS-ACCURACY-ERR-09-COUNT
-019150                       IF IOWRK-ORDER-COUNTS EQUAL 01
-019160                         ADD 1 TO WS-ACCURACY-ORDER-09-COUNT
-019170                       END-IF
-019180               MOVE 'Y' TO WS-BC-ERR-REC-09-FLAG.
-019190*
-019200   4950-ADD-ERROR1-INFO.
-019210*
-019220     IF IOWRK-REGION NOT EQUAL SPACE
-019230       MOVE 'Y' TO WS-BC-ERROR1-FLAG
-019240     END-IF.
-019250
-019260     MOVE SPACES TO WS-BC-ERR1-COMB.
-019270     MOVE IOWRK-INSTITUTION(1:8)  TO WS-BC-ERR1-REC-BC.
-019280     MOVE IOWRK-REASON-FOR-CREDIT TO WS-BC-ERR1-CODE.
-019290
-019300     IF WS-REASON-SEQUENCE-FLAG EQUAL TO SPACES
-019310        MOVE WS-BC-ERR1-COMB TO WS-BC-ERR1-TBL-COMB
-019320                                 (IX-WS-BC-ERR1-TBL-IN)
-019330        MOVE 'N' TO WS-REASON-SEQUENCE-FLAG
-019340     END-IF.
-019350
-019360     SET IX-WS-BC-ERR1-TBL-IN TO +1.
-019370     SEARCH WS-BC-ERR1-TBL-REC
-019380       AT END
-019390*
-019400         PERFORM 4960-ADD-IN-BC-CODE-COUNTS
-019410*
-019420           WHEN WS-BC-ERR1-TBL-COMB (IX-WS-BC-ERR1-TBL-IN)
-019430                                 EQUAL WS-BC-ERR1-COMB
-019440             ADD 1 TO WS-BC-ERR1-TBL-REC-COUNT
-019450                               (IX-WS-BC-ERR1-TBL-IN)
-019460             ADD IOWRK-REPORT-BASE-DELIVERY TO
-019470               WS-BC-ERR1-TBL-REC-BASE-DEL (IX-WS-BC-ERR1-TBL-IN)
-019480             ADD IOWRK-UPCHRAGE TO
-019490               WS-BC-ERR1-TBL-REC-UPCHARGE (IX-WS-BC-ERR1-TBL-IN)
-019500             ADD IOWRK-GROSS TO
-019510               WS-BC-ERR1-TBL-REC-GROSS (IX-WS-BC-ERR1-TBL-IN)
-019520             IF IOWRK-ORDER-COUNTS EQUAL 01
-019530                ADD 1 TO WS-BC-ERR1-TBL-ORD-REC-COUNT
-019540                               (IX-WS-BC-ERR1-TBL-IN)
-019550             END-IF
-019560     END-SEARCH.
-019570*
-019580   4960-ADD-IN-BC-CODE-COUNTS.
-019590*
-019600        MOVE WS-BC-ERR1-COMB TO  WS-BC-ERR1-TBL-COMB
-019610                          (IX-WS-BC-ERR1-TBL-IN).
-019620
-019630        MOVE 1 TO WS-BC-ERR1-TBL-REC-COUNT
-019640                          (IX-WS-BC-ERR1-TBL-IN).
-019650        ADD IOWRK-REPORT-BASE-DELIVERY TO
-019660          WS-BC-ERR1-TBL-REC-BASE-DEL (IX-WS-BC-ERR1-TBL-IN).
-019670        ADD IOWRK-UPCHRAGE TO
-019680          WS-BC-ERR1-TBL-REC-UPCHARGE (IX-WS-BC-ERR1-TBL-IN).
-019690        ADD IOWRK-GROSS TO
-019700          WS-BC-ERR1-TBL-REC-GROSS (IX-WS-BC-ERR1-TBL-IN).
-019710        IF IOWRK-ORDER-COUNTS EQUAL 01
-019720          MOVE 1 TO WS-BC-ERR1-TBL-ORD-REC-COUNT
-019730                          (IX-WS-BC-ERR1-TBL-IN)
-019740        END-IF.
-019750
-019760        ADD +1 TO WS-BC-ERR1-TBL-ENT-COUNT.
-019770
-019780        IF WS-BC-ERR1-TBL-ENT-COUNT = 8000
-019790           DISPLAY '* BC ERR1 TABLE IS 80% FULL *' UPON SYSOUT
-019800           MOVE 'Y'                  TO WS-RETURN-04-FLAG
-019810        END-IF.
-019820
-019830        IF WS-BC-ERR1-TBL-ENT-COUNT = 10000
-019840           DISPLAY '* BC ERR1 TABLE HAS OVERFLOWED *' UPON SYSOUT
-019850           GO TO 9900-DISPLAY-ABORT
-019860        END-IF.
-019870*
-019880   4970-REST-REIM-INFO.
-019890*
-019900       MOVE IOWRK-PRODUCT-ID TO WS-BC-REST-REIM-TBL-PROD-ID
-019910                                (IX-WS-BC-REST-REIM-TBL-IN).
-019920       MOVE IOWRK-INSTITUTION(1:8) TO WS-BC-REST-REIM-TBL-BC
-019930                                (IX-WS-BC-REST-REIM-TBL-IN).
-019940       MOVE IOWRK-REPORT-BASE  TO WS-BC-REST-REIM-TBL-REP-BASE
-019950                                (IX-WS-BC-REST-REIM-TBL-IN).
-019960       MOVE IOWRK-REPORT-DELIVERY  TO WS-BC-REST-REIM-TBL-REP-DEL
-019970                                (IX-WS-BC-REST-REIM-TBL-IN).
-019980       SET IX-WS-BC-REST-REIM-TBL-IN UP BY 1.
-019990
-020000       IF IX-WS-BC-REST-REIM-TBL-IN = 8000
-020010         DISPLAY '* REST/REIM TABLE IS 80% FULL *' UPON SYSOUT
-020020         MOVE 'Y'                  TO WS-RETURN-04-FLAG
-020030       END-IF.
-020040
-020050       IF IX-WS-BC-REST-REIM-TBL-IN = 10000
-020060         DISPLAY '* REST/REIM TABLE HAS OVERFLOWED *' UPON SYSOUT
-020070         GO TO 9900-DISPLAY-ABORT
-020080        END-IF.
-020090*
-020100   5700-ADD-IN-BR-COUNTS.
-020110*
-020120     ADD 1 TO WS-MED-TBL-BR-COUNT (5).
-020130     IF WS-BR-MEDIUM-FLAG (1) NOT EQUAL SPACE
-020140       ADD 1 TO WS-MED-TBL-BR-COUNT (1).
-020150     IF WS-BR-MEDIUM-FLAG (2) NOT EQUAL SPACE
-020160       ADD 1 TO WS-MED-TBL-BR-COUNT (2).
-020170     IF WS-BR-MEDIUM-FLAG (3) NOT EQUAL SPACE
-020180       ADD 1 TO WS-MED-TBL-BR-COUNT (3).
-020190     IF WS-BR-MEDIUM-FLAG (4) NOT EQUAL SPACE
-020200       ADD 1 TO WS-MED-TBL-BR-COUNT (4).
-020210*
-020220   5800-ADD-IN-BC-COUNTS.
-020230*
-020240     IF WS-BC-ERR-REC-COUNT GREATER +99
-020250       IF IX-WS-BC-ERR-TBL-IN NOT GREATER +1000
-020260         MOVE WS-BC-ERR-REC TO WS-BC-ERR-TBL-REC
-020270               (IX-WS-BC-ERR-TBL-IN)
-020280         SET IX-WS-BC-ERR-TBL-IN UP BY 1
-020290       ELSE
-020300         DISPLAY '* CREDIT BC TABLE OVERFLOWED *' UPON SYSOUT
-020310         GO TO 9900-DISPLAY-ABORT.
-020320*
-020330     IF WS-BC-MEDIUM-FLAGS NOT EQUAL SPACE
-020340       ADD 1 TO WS-MED-TBL-BC-COUNT (5)
-020350       IF WS-BC-MEDIUM-FLAG (1) NOT EQUAL SPACE
-020360         ADD 1 TO WS-MED-TBL-BC-COUNT (1)
-020370       END-IF
-020380       IF WS-BC-MEDIUM-FLAG (2) NOT EQUAL SPACE
-020390         ADD 1 TO WS-MED-TBL-BC-COUNT (2)
-020400       END-IF
-020410       IF WS-BC-MEDIUM-FLAG (3) NOT EQUAL SPACE
-020420         ADD 1 TO WS-MED-TBL-BC-COUNT (3)
-020430       END-IF
-020440       IF WS-BC-MEDIUM-FLAG (4) NOT EQUAL SPACE
-020450         ADD 1 TO WS-MED-TBL-BC-COUNT (4).
-020460*
-020470       IF WS-BC-INVOICE-FLAG (1) NOT EQUAL SPACE
-020480         ADD 1 TO WS-INV-TBL-INV-BC-COUNT (1)
-020490       END-IF
-020500       IF WS-BC-DEBIT-FLAG (1) NOT EQUAL SPACE
-020510         ADD 1 TO WS-INV-TBL-DEB-BC-COUNT (1)
-020520       END-IF
-020530*
-020540     IF WS-BC-ERROR
-020550       ADD 1 TO WS-ACCURACY-ERR-BC-COUNT
-020560       ADD 1 TO WS-ACCURACY-ORDER-BC-COUNT
-020570       MOVE SPACE TO WS-BC-ERROR-FLAG.
-020580     IF WS-BC-ERROR1
-020590       ADD 1 TO WS-BC-ERR1-REC-COUNT
-020600       ADD 1 TO WS-BC-ERR1-ORD-REC-COUNT
-020610       MOVE SPACE TO WS-BC-ERROR1-FLAG.
-020620*
-020630   5900-SUM-UP-TABLES.
-020640*
-020650     ADD WS-MED-TBL-TRAN-COUNT (1, 1)
-020660           WS-MED-TBL-TRAN-COUNT (1, 2)
-020670           WS-MED-TBL-TRAN-COUNT (1, 3)
-020680           WS-MED-TBL-TRAN-COUNT (1, 4)
-020690           WS-MED-TBL-TRAN-COUNT (1, 5)
-020700           WS-MED-TBL-TRAN-COUNT (1, 6)
-020710           GIVING WS-MED-TBL-TRAN-COUNT (1, 7).
-020720     ADD WS-MED-TBL-TRAN-COUNT (2, 1)
-020730           WS-MED-TBL-TRAN-COUNT (2, 2)
-020740           WS-MED-TBL-TRAN-COUNT (2, 3)
-020750           WS-MED-TBL-TRAN-COUNT (2, 4)
-020760           WS-MED-TBL-TRAN-COUNT (2, 5)
-020770           WS-MED-TBL-TRAN-COUNT (2, 6)
-020780           GIVING WS-MED-TBL-TRAN-COUNT (2, 7).
-020790     ADD WS-MED-TBL-TRAN-COUNT (3, 1)
-020800           WS-MED-TBL-TRAN-COUNT (3, 2)
-020810           WS-MED-TBL-TRAN-COUNT (3, 3)
-020820           WS-MED-TBL-TRAN-COUNT (3, 4)
-020830           WS-MED-TBL-TRAN-COUNT (3, 5)
-020840           WS-MED-TBL-TRAN-COUNT (3, 6)
-020850           GIVING WS-MED-TBL-TRAN-COUNT (3, 7).
-020860     ADD WS-MED-TBL-TRAN-COUNT (4, 1)
-020870           WS-MED-TBL-TRAN-COUNT (4, 2)
-020880           WS-MED-TBL-TRAN-COUNT (4, 3)
-020890           WS-MED-TBL-TRAN-COUNT (4, 4)
-020900           WS-MED-TBL-TRAN-COUNT (4, 5)
-020910           WS-MED-TBL-TRAN-COUNT (4, 6)
-020920           GIVING WS-MED-TBL-TRAN-COUNT (4, 7).
-020930     ADD WS-MED-TBL-ABS-UPCH (1) TO WS-MED-TBL-ABS-DLRS (1).
-020940     ADD WS-MED-TBL-ABS-UPCH (2) TO WS-MED-TBL-ABS-DLRS (2).
-020950     ADD WS-MED-TBL-ABS-UPCH (3) TO WS-MED-TBL-ABS-DLRS (3).
-020960     ADD WS-MED-TBL-ABS-UPCH (4) TO WS-MED-TBL-ABS-DLRS (4).
-020970     ADD WS-MED-TBL-ABS-DLRS (1) WS-MED-TBL-ABS-DLRS (2)
-020980           WS-MED-TBL-ABS-DLRS (3) WS-MED-TBL-ABS-DLRS (4)
-020990           GIVING WS-MED-TBL-ABS-DLRS (5).
-021000     ADD WS-MED-TBL-DUE-DELUXE (1) WS-MED-TBL-DUE-DELUXE (2)
-021010           WS-MED-TBL-DUE-DELUXE (3) WS-MED-TBL-DUE-DELUXE (4)
-021020           GIVING WS-MED-TBL-DUE-DELUXE (5).
-021030*
-021040     ADD WS-MED-TBL-ABS-UPCH (1) WS-MED-TBL-ABS-UPCH (2)
-021050           WS-MED-TBL-ABS-UPCH (3) WS-MED-TBL-ABS-UPCH (4)
-021060           GIVING WS-MED-TBL-ABS-UPCH (5).
-021070     ADD WS-MED-TBL-TRAN-COUNT (1, 1)
-021080           WS-MED-TBL-TRAN-COUNT (2, 1)
-021090           WS-MED-TBL-TRAN-COUNT (3, 1)
-021100           WS-MED-TBL-TRAN-COUNT (4, 1) GIVING
-021110           WS-MED-TBL-TRAN-COUNT (5, 1).
-021120*
-021130     ADD WS-MED-TBL-TRAN-COUNT (1, 2)
-021140           WS-MED-TBL-TRAN-COUNT (2, 2)
-021150           WS-MED-TBL-TRAN-COUNT (3, 2)
-021160           WS-MED-TBL-TRAN-COUNT (4, 2) GIVING
-021170           WS-MED-TBL-TRAN-COUNT (5, 2).
-021180     ADD WS-MED-TBL-TRAN-COUNT (1, 3)
-021190           WS-MED-TBL-TRAN-COUNT (2, 3)
-021200           WS-MED-TBL-TRAN-COUNT (3, 3)
-021210           WS-MED-TBL-TRAN-COUNT (4, 3) GIVING
-021220           WS-MED-TBL-TRAN-COUNT (5, 3).
-021230*
-021240     ADD WS-MED-TBL-TRAN-COUNT (1, 4)
-021250           WS-MED-TBL-TRAN-COUNT (2, 4)
-021260           WS-MED-TBL-TRAN-COUNT (3, 4)
-021270           WS-MED-TBL-TRAN-COUNT (4, 4) GIVING
-021280           WS-MED-TBL-TRAN-COUNT (5, 4).
-021290     ADD WS-MED-TBL-TRAN-COUNT (1, 5)
-021300           WS-MED-TBL-TRAN-COUNT (2, 5)
-021310           WS-MED-TBL-TRAN-COUNT (3, 5)
-021320           WS-MED-TBL-TRAN-COUNT (4, 5) GIVING
-021330           WS-MED-TBL-TRAN-COUNT (5, 5).
-021340*
-021350     ADD WS-MED-TBL-TRAN-COUNT (1, 6)
-021360           WS-MED-TBL-TRAN-COUNT (2, 6)
-021370           WS-MED-TBL-TRAN-COUNT (3, 6)
-021380           WS-MED-TBL-TRAN-COUNT (4, 6) GIVING
-021390           WS-MED-TBL-TRAN-COUNT (5, 6).
-021400     ADD WS-MED-TBL-TRAN-COUNT (1, 7)
-021410           WS-MED-TBL-TRAN-COUNT (2, 7)
-021420           WS-MED-TBL-TRAN-COUNT (3, 7)
-021430           WS-MED-TBL-TRAN-COUNT (4, 7) GIVING
-021440           WS-MED-TBL-TRAN-COUNT (5, 7).
-021450*
-021460     ADD WS-ACCURACY-ERR-01-COUNT WS-ACCURACY-ERR-02-COUNT
-021470           WS-ACCURACY-ERR-03-COUNT WS-ACCURACY-ERR-06-COUNT
-021480           WS-ACCURACY-ERR-08-COUNT WS-ACCURACY-ERR-09-COUNT
-021490           GIVING WS-ACCURACY-TOTAL-ERR-CT.
-021500*
-021510     ADD WS-ACCURACY-ORDER-01-COUNT
-021520           WS-ACCURACY-ORDER-02-COUNT
-021530           WS-ACCURACY-ORDER-03-COUNT
-021540           WS-ACCURACY-ORDER-06-COUNT
-021550           WS-ACCURACY-ORDER-08-COUNT
-021560           WS-ACCURACY-ORDER-09-COUNT
-021570           GIVING WS-ACCURACY-TOTAL-ORDER-CT.
-021580*
-021590   6000-LOAD-TAPE-CODE-TBL.
-021600*
-021610     MOVE SPACE TO WS-T-C-TAPE-CODE.
-021620     MOVE 'Y' TO WS-T-C-HIT-FLAG.
-021630     MOVE +4 TO WS-T-C-MED-SUBSCR.
-021640     MOVE +1 TO WS-T-C-TBL-ENTRY-COUNT.
-021650     MOVE +0.00 TO WS-T-C-DUE-DLX.
-021660     MOVE WS-TAPE-CODE-INFO TO WS-T-C-TBL-ENTRY (1).
-021670*
-021680     PERFORM
-021690         WITH TEST AFTER
-021700         UNTIL END-I575-FILE
-021710       ADD 1 TO WS-I575-REC-COUNT
-021720       IF I575-GENERAL-INFO
-021730         IF I575-TAPE-CODE NOT EQUAL WS-T-C-TAPE-CODE
-021740           IF WS-T-C-TBL-ENTRY-COUNT LESS +1000
-021750             MOVE I575-TAPE-CODE TO WS-T-C-TAPE-CODE
-021760             IF WS-T-C-TAPE-CODE (1:1) EQUAL '0'
-021770               MOVE 'Y' TO WS-T-C-HIT-FLAG
-021780               MOVE +1 TO WS-T-C-MED-SUBSCR
-021790             ELSE
-021800               MOVE SPACE TO WS-T-C-HIT-FLAG
-021810               MOVE +3 TO WS-T-C-MED-SUBSCR
-021820             END-IF
-021830             ADD 1 TO WS-T-C-TBL-ENTRY-COUNT
-021840             MOVE WS-TAPE-CODE-INFO TO WS-T-C-TBL-ENTRY
-021850                   (WS-T-C-TBL-ENTRY-COUNT)
-021860           ELSE
-021870             DISPLAY '* TAPE CODE TABLE OVERFLOWED *' UPON SYSOUT
-021880             GO TO 9900-DISPLAY-ABORT
-021890         ELSE
-021900           DISPLAY '* I575 SEQUENCE ERROR - MULTIPLE "A" RECORDS F
-021910-                'OR TAPE CODE "' I575-TAPE-CODE '" *' UPON SYSOUT
-021920           GO TO 9900-DISPLAY-ABORT
-021930       ELSE
-021940         ADD 1 TO WS-I575-BYPASS-COUNT
-021950       END-IF
-021960       PERFORM 6100-READ-I575-FILE
-021970     END-PERFORM.
-021980*
-021990     IF WS-T-C-TBL-ENTRY-COUNT GREATER +800
-022000       DISPLAY 'TAPE CODE TABLE IS OVER 80% FULL.' UPON SYSOUT
-022010       MOVE 'Y' TO WS-RETURN-04-FLAG.
-022020     MOVE WS-T-C-TBL-ENTRY (1) TO WS-TAPE-CODE-INFO.
-022030*
-022040   6100-READ-I575-FILE.
-022050     READ I575-FILE
-022060       AT END
-022070         MOVE 'E' TO WS-I575-FILE-FLAG
-022080       NOT AT END
-022090         IF I575-TAPE-CODE NOT LESS WS-I575-TAPE-CODE
-022100           MOVE I575-TAPE-CODE TO WS-I575-TAPE-CODE
-022110         ELSE
-022120           DISPLAY '* I575 SEQUENCE ERROR "' WS-I575-TAPE-CODE
-022130                 '" "' I575-TAPE-CODE '" *' UPON SYSOUT
-022140           GO TO 9900-DISPLAY-ABORT
-022150         END-IF
-022160       END-READ.
-022170*
-022180   7000-PASS-1.
-022190     PERFORM 8100-PASS-1-INIT.
-022200     PERFORM 7100-EACH-I545-REC
-022210         WITH TEST AFTER
-022220         UNTIL END-I545-FILE.
-022230     PERFORM 9100-PASS-1-CLOSE.
-022240*
-022250   7100-EACH-I545-REC.
-022260     ADD 1 TO WS-I545-REC-COUNT.
-022270     IF I545-NON-WEEKLY-BILLING-FLAG EQUAL '1'
-022280       ADD 1 TO WS-I545-BYPASS-COUNT
-022290     ELSE
-022300       PERFORM 7300-BUILD-IOWRK-REC.
-022310     PERFORM 7200-READ-I545-FILE.
-022320*
-022330   7200-READ-I545-FILE.
-022340     READ I545-FILE
-022350       AT END
-022360         MOVE 'E' TO WS-I545-FILE-FLAG
-022370       NOT AT END
-022380         IF I545-UPDATE-CODE EQUAL 'J' OR 'K'
-022390           IF I545-NON-WEEKLY-BILLING-FLAG NOT EQUAL '2'
-022400             IF I545-BILLING-DATE NOT EQUAL WS-BILLING-DATE
-022410               IF WS-BILLING-DATE EQUAL LOW-VALUES
-022420                 MOVE I545-BILLING-DATE TO WS-BILLING-DATE
-022430                 DISPLAY 'I545 BILLING DATE = "' WS-BILLING-DATE
-022440                       '".' UPON SYSOUT
-022450               ELSE
-022460                 DISPLAY '* I545 HAS CONFLICTING BILLING DATES "'
-022470                       WS-BILLING-DATE '" AND "'
-022480                       I545-BILLING-DATE '" *' UPON SYSOUT
-022490                 GO TO 9900-DISPLAY-ABORT
-022500               END-IF
-022510             END-IF
-022520           END-IF
-022530         ELSE
-022540           DISPLAY '* INCORRECT I545 UPDATE CODE "'
-022550                 I545-UPDATE-CODE
-022560                 '" ENCOUNTERED  -  MUST BE "J" OR "K" *'
-022570                 UPON SYSOUT
-022580           GO TO 9900-DISPLAY-ABORT
-022590         END-IF
-022600     END-READ.
-022610*
-022620   7300-BUILD-IOWRK-REC.
-022630     MOVE I545-PRICING-INSTITUTION TO IOWRK-INSTITUTION.
-022640     MOVE I545-NACHA-TAPE TO IOWRK-TAPE-CODE.
-022650     MOVE I545-PRODUCT-BYTE-1 TO IOWRK-EXP-BYTE-1.
-022660     MOVE SPACE TO IOWRK-CREDIT-FLAG IOWRK-REASON-FOR-CREDIT.
-022670     IF I545-PRODUCT-CODE(3:10) EQUAL '9201031798' OR '9201031799'
-022680       MOVE I545-PRODUCT-ID TO IOWRK-PRODUCT-ID
-022690       MOVE I545-REPORT-BASE  TO IOWRK-REPORT-BASE
-022700       MOVE I545-REPORT-DELIVERY TO IOWRK-REPORT-DELIVERY
-022710     ELSE
-022720       MOVE SPACE TO IOWRK-PRODUCT-ID
-022730       MOVE ZEROES TO IOWRK-REPORT-BASE
-022740       MOVE ZEROES TO IOWRK-REPORT-DELIVERY
-022750     END-IF.
-022760     IF (I545-GROSS IS NEGATIVE)
-022770         OR ((I545-GROSS EQUAL +0)
-022780             AND (I545-CREDIT-NO-CHARGE-FLAG (1:1) EQUAL 'C'))
-022790       MOVE 'C' TO IOWRK-CREDIT-FLAG
-022800       IF I545-REASON-FOR-CREDIT IS NUMERIC
-022810         MOVE I545-REASON-FOR-CREDIT TO IOWRK-REASON-FOR-CREDIT.
-022820     MOVE I545-RECEIVABLES-REGION TO IOWRK-REGION.
-022830     MOVE I545-BILLING-DATE TO IOWRK-BILLING-DATE.
-022840     MOVE SPACE TO IOWRK-NON-WEEKLY-FLAG.
-022850     SUBTRACT I545-UPCHARGE FROM I545-GROSS GIVING
-022860            IOWRK-ABSOLUTE-REST.
-022870     IF IOWRK-ABSOLUTE-REST IS NEGATIVE
-022880       MULTIPLY -1 BY IOWRK-ABSOLUTE-REST.
-022890     IF I545-UPCHARGE IS NEGATIVE
-022900       SUBTRACT I545-UPCHARGE FROM +0 GIVING
-022910             IOWRK-ABSOLUTE-UPCHARGE
-022920     ELSE
-022930       MOVE I545-UPCHARGE TO IOWRK-ABSOLUTE-UPCHARGE.
-022940     ADD I545-REPORT-BASE I545-REPORT-DELIVERY GIVING
-022950           IOWRK-DUE-DELUXE.
-022960     IF I545-TAX-REBATE-FLAG NOT EQUAL 'R'
-022970       ADD I545-TAX TO IOWRK-DUE-DELUXE.
-022980     IF I545-UPCHARGE-REBATE-FLAG EQUAL 'C'
-022990       ADD I545-UPCHARGE TO IOWRK-DUE-DELUXE.
-023000     MOVE I545-WIP-TRANS-REC-NBR TO IOWRK-ORDER-COUNTS.
-023010     ADD I545-REPORT-BASE  I545-REPORT-DELIVERY GIVING
-023020          IOWRK-REPORT-BASE-DELIVERY.
-023030     MOVE I545-UPCHARGE TO IOWRK-UPCHRAGE.
-023040     MOVE I545-GROSS TO IOWRK-GROSS.
-023050     WRITE IOWRK-REC.
-023060     ADD 1 TO WS-IOWRK-REC-COUNT.
-023070*
-023080   8000-COMMON-INIT.
-023090*
-023100 COPY CPY005.
-023110*
-023120     MOVE LS-PARM-LENGTH TO CPY108-PARM-LENGTH.
-023130     MOVE LS-PARM-DATA TO CPY108-PARM-DATA.
-DLXMIG* DLXMIG Changes start here
-DLXMIG*    CALL 'MIS11500' USING CPY108-REC.
-DLXMIG     CALL 'mis11500' USING CPY108-REC.
-DLXMIG* DLXMIG Changes end here
-023180     IF CPY108-PARSE-ERROR
-023190       DISPLAY '* CALLED PROGRAM MIS115 ABORTED *' UPON SYSOUT
-023200       GO TO 9900-DISPLAY-ABORT.
-023210     PERFORM
-023220           VARYING CPY108-STMT-IX FROM +1 BY +1
-023230           UNTIL CPY108-STMT-IX GREATER +5
-023240       IF CPY108-RET-STATEMENT (CPY108-STMT-IX) NOT EQUAL SPACE
-023250         MOVE CPY108-RET-STATEMENT (CPY108-STMT-IX) TO
-023260               WS-DP-STATEMENT
-023270         DISPLAY WS-DISPLAY-PARM UPON SYSOUT
-023280         MOVE SPACE TO WS-DP-CAPTION
-023290       END-IF
-023300     END-PERFORM.
-023310     SET CPY108-VAL-IX TO +1.
-023320     SEARCH CPY108-RET-VALUES-ENTRY
-023330       AT END
-023340         DISPLAY '* MISSING PARM KEYWORD "PASS      " *'
-023350               UPON SYSOUT
-023360         GO TO 9900-DISPLAY-ABORT
-023370       WHEN CPY108-RET-KEYWORD (CPY108-VAL-IX) EQUAL 'PASS      '
-023380         IF CPY108-RET-VALUE (CPY108-VAL-IX) EQUAL '1         '
-023390               OR '2         '
-023400           MOVE CPY108-RET-VALUE (CPY108-VAL-IX) TO
-023410                 WS-PASS-NUMBER
-023420           MOVE SPACE TO CPY108-RET-KEYWORD (CPY108-VAL-IX)
-023430         ELSE
-023440           DISPLAY '* INVALID VALUE "' CPY108-RET-VALUE
-023450                 (CPY108-VAL-IX) '" FOR PARM KEYWORD "'
-023460                 CPY108-RET-KEYWORD (CPY108-VAL-IX) '" *'
-023470                 UPON SYSOUT
-023480           GO TO 9900-DISPLAY-ABORT
-023490         END-IF
-023500     END-SEARCH.
-023510     PERFORM
-023520           VARYING CPY108-VAL-IX FROM +1 BY +1
-023530           UNTIL CPY108-VAL-IX GREATER +5
-023540       IF CPY108-RET-KEYWORD (CPY108-VAL-IX) NOT EQUAL SPACE
-023550         MOVE 'Y' TO WS-RETURN-04-FLAG
-023560         DISPLAY 'INFO ONLY: EXTRANEOUS PARM KEYWORD "'
-023570               CPY108-RET-KEYWORD (CPY108-VAL-IX) '".'
-023580               UPON SYSOUT
-023590       END-IF
-023600     END-PERFORM.
-023610*
-023620   8100-PASS-1-INIT.
-023630     OPEN INPUT I545-FILE OUTPUT IOWRK-FILE.
-023640     PERFORM 7200-READ-I545-FILE.
-023650     IF END-I545-FILE
-023660       DISPLAY '* I545 IS AN EMPTY FILE *' UPON SYSOUT
-023670       GO TO 9900-DISPLAY-ABORT.
-023680*
-023690   8200-PASS-2-INIT.
-023700*
-023710     OPEN OUTPUT PRINTER1-FILE
-023720           INPUT IOWRK-FILE
-023730                 I550-FILE
-023740                 I8929I-FILE
-023750                 I8929P-FILE
-023760                 I8929E-FILE
-023770                 I575-FILE.
-023780*
-023790     PERFORM 4400-READ-I8929I-FILE UNTIL END-I8929I-FILE
-023800     IF END-I8929I-FILE
-023810       IF WS-I8929I-REC-COUNT EQUAL +0
-023820         DISPLAY '* I8929I IS AN EMPTY FILE *' UPON SYSOUT
-023830         MOVE 'Y' TO WS-RETURN-08-FLAG.
-023840*
-023850     PERFORM 4410-READ-I8929P-FILE UNTIL END-I8929P-FILE
-023860     IF END-I8929P-FILE
-023870       IF WS-I8929P-REC-COUNT EQUAL +0
-023880         DISPLAY '* I8929P IS AN EMPTY FILE *' UPON SYSOUT
-023890         MOVE 'Y' TO WS-RETURN-08-FLAG.
-023900*
-023910     PERFORM 4420-READ-I8929E-FILE UNTIL END-I8929E-FILE
-023920     IF END-I8929I-FILE
-023930       IF WS-I8929E-REC-COUNT EQUAL +0
-023940         DISPLAY '* I8929E IS AN EMPTY FILE *' UPON SYSOUT
-023950         MOVE 'Y' TO WS-RETURN-08-FLAG.
-023960*
-023970     PERFORM 4800-READ-IOWRK-FILE.
-023980     IF END-IOWRK-FILE
-023990       DISPLAY '* IOWRK IS AN EMPTY FILE *' UPON SYSOUT
-024000       GO TO 9900-DISPLAY-ABORT.
-024010     PERFORM 6100-READ-I575-FILE.
-024020     IF END-I575-FILE
-024030       DISPLAY '* I575 IS AN EMPTY FILE *' UPON SYSOUT
-024040       GO TO 9900-DISPLAY-ABORT.
-024050*
-024060     MOVE WS-PROGRAM-NUMBER TO WS-HD1-PROGRAM-NUMBER.
-024070     MOVE IOWRK-BILLING-DATE(1:2) TO WS-HD1-BILL-MONTH.
-024080     MOVE IOWRK-BILLING-DATE(3:2) TO WS-HD1-BILL-DAY.
-024090     MOVE IOWRK-BILLING-DATE(5:2) TO WS-HD1-BILL-YEAR.
-024100*                * REPORT CAN BE RUN ONLY FOR A BILLING DATE THAT
-024110*                 HAS ALREADY OCCURRED, NEVER FOR A FUTURE BILLING
-024120*                 DATE.  GENERALLY THE REPORT WILL BE RUN IN THE
-024130*                 SAME CENTURY AS THE BILLING DATE, BUT THE
-024140*                 EXCEPTION OCCURS WHEN THE REPORT FOR A BILLING
-024150*                 DATE LATE IN ONE CENTURY IS RUN EARLY IN THE
-024160*                 NEXT CENTURY.  SO IN MOST CASES THE CENTURY
-024170*                 DIGITS FOR THE BILLING DATE WILL BE THE SAME
-024180*                 AS THOSE OF THE SYSTEM (RUN DATE).  THE
-024190*                 EXCEPTION CAN BE DETECTED BY THE 2-DIGIT SYSTEM
-024200*                 YEAR BEING LESS THAN THE 2-DIGIT BILLING YEAR.
-024210*                 SINCE THE REPORT CANNOT BE ABOUT A DATE WHICH
-024220*                 HASN'T YET OCCURRED, IT MUST BE ABOUT A BILLING
-024230*                 DATE IN THE PREVIOUS CENTURY.  WHEN THIS DOES
-024240*                 HAPPEN, THE BILLING DATE'S CENTURY DIGITS MUST
-024250*                 BE LESS BY 1 THAN THE RUN/SYSTEM DATE'S.  *
-024260     MOVE CPY4-CENTURY-DIGITS TO WS-HD1-BILL-CENTURY.
-024270     IF WS-SYSOUT-RUN-YEAR LESS WS-HD1-BILL-YEAR
-024280       SUBTRACT 1 FROM WS-HD1-BILL-CENTURY.
-024290     DISPLAY 'BILLING DATE = ' WS-HD1-BILL-DATE '.' UPON SYSOUT.
-024300     MOVE WS-COMPUTER-MONTH TO WS-HD1-RUN-MONTH.
-024310     MOVE WS-COMPUTER-DAY TO WS-HD1-RUN-DAY.
-024320     MOVE CPY4-FOUR-DIGIT-YEAR TO WS-HD1-RUN-YEAR.
-024330*
-024340     MOVE +0 TO WS-MED-TBL-BC-COUNT (1) WS-MED-TBL-BR-COUNT (1)
-024350           WS-MED-TBL-ABS-DLRS (1) WS-MED-TBL-DUE-DELUXE (1)
-024360           WS-MED-TBL-ABS-UPCH (1) WS-MED-TBL-TRAN-COUNT (1, 1)
-024370           WS-MED-TBL-TRAN-COUNT (1, 2)
-024380           WS-MED-TBL-TRAN-COUNT (1, 3)
-024390           WS-MED-TBL-TRAN-COUNT (1, 4)
-024400           WS-MED-TBL-TRAN-COUNT (1, 5)
-024410           WS-MED-TBL-TRAN-COUNT (1, 6)
-024420           WS-MED-TBL-TRAN-COUNT (1, 7)
-024430           WS-INV-TBL-INV-BC-COUNT (1)
-024440           WS-INV-TBL-DEB-BC-COUNT (1)
-024450           WS-ACCURACY-TRAN-COUNT   WS-ACCURACY-ERR-01-COUNT
-024460           WS-ACCURACY-ERR-02-COUNT WS-ACCURACY-ERR-03-COUNT
-024470           WS-ACCURACY-ERR-06-COUNT WS-ACCURACY-ERR-08-COUNT
-024480           WS-ACCURACY-ERR-09-COUNT WS-ACCURACY-TOTAL-ERR-CT
-024490           WS-ACCURACY-ERR-BC-COUNT.
-024500     MOVE +0 TO WS-ACCURACY-ORDER-COUNT
-024510                WS-ACCURACY-ORDER-01-COUNT
-024520                WS-ACCURACY-ORDER-02-COUNT
-024530                WS-ACCURACY-ORDER-06-COUNT
-024540                WS-ACCURACY-ORDER-09-COUNT
-024550                WS-ACCURACY-ORDER-03-COUNT
-024560                WS-ACCURACY-ORDER-08-COUNT
-024570                WS-ACCURACY-TOTAL-ORDER-CT
-024580                WS-ACCURACY-ORDER-BC-COUNT.
-024590     MOVE WS-MED-TBL-MEDIUM (1) TO WS-MED-TBL-MEDIUM (2)
-024600           WS-MED-TBL-MEDIUM (3) WS-MED-TBL-MEDIUM (4)
-024610           WS-MED-TBL-MEDIUM (5).
-024620     SET IX-WS-BC-ERR-TBL-IN TO +1.
-024630     SET IX-WS-BC-ERR1-TBL-IN TO +1.
-024640     SET IX-WS-BC-REST-REIM-TBL-IN TO +1.
-024650*
-024660   9000-COMMON-CLOSE.
-024670*
-024680     CLOSE IOWRK-FILE.
-024690     IF RETURN-12
-024700       MOVE 12 TO RETURN-CODE WS-RETURN-CODE
-024710     ELSE
-024720       IF RETURN-08
-024730         MOVE 08 TO RETURN-CODE WS-RETURN-CODE
-024740       ELSE
-024750         IF RETURN-04
-024760           MOVE 04 TO RETURN-CODE WS-RETURN-CODE.
-024770     DISPLAY WS-RETURN-CODE-LINE UPON SYSOUT.
-024780*
-024790   9100-PASS-1-CLOSE.
-024800*
-024810     IF WS-IOWRK-REC-COUNT EQUAL +0
-024820       DISPLAY '* ALL I545 RECORDS HAD NON-WEEKLY FLAG "1".  NO IO
-024830-            'WRK RECORDS CREATED. *' UPON SYSOUT
-024840       GO TO 9900-DISPLAY-ABORT.
-024850     CLOSE I545-FILE.
-024860     MOVE WS-I545-REC-COUNT TO WS-CD-I545-REC-CT.
-024870     MOVE WS-I545-BYPASS-COUNT TO WS-CD-I545-BYPASS-CT.
-024880     MOVE WS-IOWRK-REC-COUNT TO WS-CD-IOWRK-REC-CT.
-024890     DISPLAY '=======  ' WS-PROGRAM-NUMBER ' FILE COUNTS  ======='
-024900           UPON SYSOUT.
-024910     DISPLAY WS-CD-I545-LINE UPON SYSOUT.
-024920     DISPLAY WS-CD-IOWRK-LINE UPON SYSOUT.
-024930*
-024940   9200-PASS-2-CLOSE.
-024950*
-024960     CLOSE PRINTER1-FILE
-024970           I8929I-FILE
-024980           I8929P-FILE
-024990           I8929E-FILE
-025000           I550-FILE
-025010           I575-FILE.
-025020*
-025030     MOVE WS-I575-REC-COUNT TO WS-CD-I575-REC-CT.
-025040     MOVE WS-I8929I-REC-COUNT TO WS-CD-I8929I-REC-CT.
-025050     MOVE WS-I8929P-REC-COUNT TO WS-CD-I8929P-REC-CT.
-025060     MOVE WS-I8929E-REC-COUNT TO WS-CD-I8929E-REC-CT.
-025070     MOVE WS-IOWRK-REC-COUNT TO WS-CD-IOWRK-REC-CT.
-025080     MOVE 'READ' TO WS-CD-IOWRK-VERB.
-025090     DISPLAY '=======  ' WS-PROGRAM-NUMBER ' FILE COUNTS  ======='
-025100           UPON SYSOUT.
-025110     DISPLAY WS-CD-I575-LINE UPON SYSOUT.
-025120     DISPLAY WS-CD-IOWRK-LINE UPON SYSOUT.
-025130     DISPLAY WS-CD-I8929P-LINE UPON SYSOUT.
-025140     DISPLAY WS-CD-I8929I-LINE UPON SYSOUT.
-025150     DISPLAY WS-CD-I8929E-LINE UPON SYSOUT.
-025160   9900-DISPLAY-ABORT.
-025170     DISPLAY '* ' WS-PROGRAM-NUMBER ' * RUN ABORTED *'
-025180           UPON SYSOUT.
-025190     MOVE 16 TO RETURN-CODE WS-RETURN-CODE.
-025200     DISPLAY WS-RETURN-CODE-LINE UPON SYSOUT.
-025210     STOP RUN.
-025220*
-025230*
+000010  CBL SQL('QUALIFIER CICS BINDFILE')
+000020 IDENTIFICATION DIVISION.
+DLXMIG* DLXMIG Changes start here
+DLXMIG*  PROGRAM-ID. BIL02900.
+DLXMIG   PROGRAM-ID. "bil02900".
+DLXMIG* DLXMIG Changes end here
+000070*PROGRAM-NAME. CREATE WEEKLY BILLING REPORT.
+000080   AUTHOR. JACK MASON.
+000090   INSTALLATION. DELUXE FINANCIAL SERVICES, INC.
+000100   DATE-WRITTEN. 12-09-98.
+000110   DATE-COMPILED.
+000120******************************************************************        
+000130*
+000140*RUN INSTRUCTIONS         = = =  PASS 1  = = =            12-09-98
+000150*
+000160*I545 = 545 INPUT FROM BIL470 OR BIL471       VARIABLE LRECL=1005
+000170*       BILLING TRANSACTION FILE
+000180*
+000190*IOWRK = WORK OUTPUT TO PASS 2 VIA SORT                LRECL=101
+000200*
+000210*SYSOUT = REVISION INFO, FILE COUNTS, ERROR MESSAGES; ANY PAPER
+000220*
+000230*PARM = 'PASS=1'
+000240*
+000250******************************************************************        
+000260*
+000270*RETURN CODES             = = =  PASS 1  = = =            12-09-98
+000280*
+000290*  16 = RUN ABORTED.  SEE SYSOUT.
+000300*         - INVALID PARM DATA
+000310*         - EMPTY I545 FILE
+000320*         - ALL I545 RECORDS HAD NON-WEEKLY FLAG '1'
+000330*         - INCORRECT I545 UPDATE CODE
+000340*         - MISMATCHED BILLING DATES
+000350*
+000360*  04 = INFO ONLY.  RUN CONTINUED.  SEE SYSOUT.
+000370*         - EXTRANEOUS PARM DATA
+000380*
+000390******************************************************************        
+000400*
+000410*RUN INSTRUCTIONS         = = =  PASS 2  = = =            12-09-98
+000420*
+000430*I575 = 575 INPUT FROM BIL560 VIA SORT                 LRECL=135
+000440*       NACHA PARAMETERS FILE
+000450*
+000460*IOWRK = WORK INPUT FROM PASS 1 VIA SORT               LRECL=101
+000470*
+000480*I8929I - INVOICE TRANSACTION RECORD                  LRECL = 300
+000490*         IMAGE FROM BIL29100
+000500*
+000510*I8929P - INVOICE TRANSACTION RECORD                  LRECL = 300
+000520*         PRINT FROM BIL29100
+000530*
+000540*I8929E - INVOICE TRANSACTION RECORD                  LRECL = 300
+000550*         EMAIL FROM BIL29100
+000560*
+000570*PRINTER1 = WEEKLY BILLING REPORT, 132 CHARS/LINE     (LRECL=133)
+000580*
+000590*SYSOUT = REVISION INFO, FILE COUNTS, ERROR MESSAGES; ANY PAPER
+000600*
+000610*PARM = 'PASS=2'
+000620*
+000630******************************************************************        
+000640*
+000650*RETURN CODES             = = =  PASS 2  = = =            12-09-98
+000660*
+000670*  16 = RUN ABORTED.  SEE SYSOUT.
+000680*         - INVALID PARM DATA
+000690*         - EMPTY FILE; I575, IOWRK
+000700*         - SEQUENCE ERROR; I575, IOWRK
+000710*         - MISMATCHED BILLING DATES
+000720*         - TABLE OVERFLOW; NACHA TAPE CODE OR CREDIT BC
+000730*
+000740*  12 = ERROR.  RUN CONTINUED.  REPORT INCORRECT.  SEE SYSOUT.
+000750*         - IOWRK NACHA TAPE CODE INVALID PER I575 (ITEMS FOR
+000760*             THIS CODE WILL BE COUNTED AS "PAPER")
+000770*
+000780*  08 = INFO ONLY.  RUN CONTINUED.  SEE SYSOUT.
+000790*         - EMPTY I8929I OR I8929P OR I8929E FILE
+000800*
+000810*  04 = INFO ONLY.  RUN CONTINUED.  SEE SYSOUT.
+000820*         - EXTRANEOUS PARM DATA
+000830*         - TABLE OVER 80% FULL; NACHA TAPE CODE OR CREDIT BC
+000840*
+000850******************************************************************        
+000860*
+000870*NARRATIVE                                                12-14-09
+000880*
+000890*PURPOSE:
+000900*  TO GATHER AND REPORT INFORMATION ABOUT A WEEK'S BILLING.
+000910*
+000920*SOURCE OF INFORMATION:
+000930*  PASS 1
+000940*    THE 545 FILE IN ANY ORDER.
+000950*      FILES FOR ALL REGIONS MAY BE INCLUDED IN ONE EXECUTION OF
+000960*            PASS 1, OR EACH REGION MAY BE RUN SEPARATELY THRU
+000970*            PASS 1 WITH WORK FILES SORTED TOGETHER FOR PASS 2.
+000980*  PASS 2
+000990*    THE WORK FILE IN PRICING INSTITUTION, NACHA TAPE CODE,
+001000*           EXPENSE CODE BYTE 1, CREDIT FLAG ORDER
+001010*      SORT FIELDS=(1,25,A).
+001020*    THE 575 FILE IN NACHA TAPE CODE ORDER
+001030*      SORT FIELDS=(1,3,A)
+001040*        PROGRAM USES ONLY 'A' RECORDS, OTHER RECORD TYPES CAN
+001050*              (AND SHOULD) BE OMITTED IN THE SORT
+001060*          INCLUDE COND=(20,1,CH,EQ,C'A').
+001070*
+001080*PROGRAM FLOW:
+001090*  COMMON
+001100*    COMMON INITIALIZATION INVOLVES DISPLAYING REVISION/RUN INFO
+001110*      AND PARSING THE PARM TO DETERMINE WHICH PASS IS BEING RUN.
+001120*    THE COMMON CLOSE INCLUDES CLOSING THE WORK FILE (OPENED IN
+001130*      BOTH PASSES - OUTPUT IN 1, INPUT IN 2), AND DEALING WITH
+001140*      THE RETURN-CODE.
+001150*  PASS 1
+001160*    PASS 1 INITIALIZATION OPENS FILES, CHECKS THE I545 AGAINST
+001170*      BEING EMPTY, AND STORES THE I545 BILLING DATE.
+001180*    PASS 1'S MAIN PROCESS IS TO EVALUATE EACH I545 RECORD:
+001190*      - IF IT HAS THE WRONG UPDATE CODE, ABORT.
+001200*      - IF ITS BILLING DATE DOESN'T MATCH THAT STORED IN
+001210*          INITIALIZATION, ABORT.
+001220*      - IF IT HAS A NON-WEEKLY FLAG OF '1', BYPASS IT.
+001230*      - OTHERWISE, BUILD AND WRITE A WORK RECORD.
+001240*    BUILDING THE WORK RECORD IS LARGELY MOVING SELECTED FIELDS
+001250*      FROM THE 545.  THE THREE AMOUNT FIELDS, HOWEVER, REQUIRE
+001260*      A LITTLE PROCESSING.  DUE DELUXE IS CALCULATED BY
+001270*      DETERMINING IF WE COLLECT TAX AND/OR UPCHARGE.  THE TWO
+001280*      'ABSOLUTE' NUMBERS ARE FORCED TO BE POSITIVE (NEGATIVES ARE
+001290*      SUBTRACTED FROM ZERO).
+001300*    AT THE END OF THE 545 FILE, PASS 1 CLOSES THE 545 (THE COMMON
+001310*      CLOSE WILL TAKE CARE OF THE WORK FILE), AND DISPLAYS FILE
+001320*      COUNTS.
+001330*  PASS 2
+001340*    PASS 2 INITIALIZATION OPENS FILES, CHECKS AGAINST EMPTY
+001350*      INPUTS, STORES THE BILLING DATE FROM THE FIRST WORK RECORD,
+001360*      AND FORMATS THE BILLING DATE FOR THE REPORT HEADING.
+001370*    PASS 2 NEXT LOADS A TABLE OF I575 NACHA TAPE NUMBERS WITH TWO
+001380*      OTHER FIELDS:
+001390*      - AN INDICATOR OF THE BILLING MEDIUM (E.G., WIRE).
+001400*      - AN INDICATOR THAT NO BILLING HAS YET BEEN FOUND FOR THAT
+001410*          TAPE CODE (TO BE CHANGED IF AND WHEN BILLING IS FOUND
+001420*          THAT WOULD INDICATE THE TAPE WAS CREATED THIS WEEK).
+001430*    PASS 2'S IOWRK PROCESSING GATHERS VARIOUS INFORMATION
+001440*      FROM THE FILE.  THIS PROCESSING HAS SEVERAL LOOPS
+001450*      FOR DIFFERENT LEVELS OF SEQUENCE BREAKS.  THIS IS BECAUSE
+001460*      SOME OF THE INFORMATION THAT NEEDS TO BE GATHERED IS IN
+001470*      THE FORM OF COUNTS OF BCS OR BRANCHES WITH VARIOUS
+001480*      CONDITIONS (E.G., DEBITS OR 50+ BILLING ERROR CREDITS).
+001490*    PASS 2'S REPORTING PROCESS DOES NOT BEGIN UNTIL ALL DATA
+001500*      HAS BEEN GATHERED.  SOME DATA IS SIMPLY REPORTED AS IT
+001510*      WAS ACCUMULATED IN THE IOWRK PROCESS.  SOME FIELDS
+001520*      NEED TO BE CALCULATED (PERCENTAGES, AVERAGES).
+001530*    PASS 2'S INVOICING RECAP PART OF REPORT DISPALYS INVOICE
+001540*      COUNTS OFF I8929I, I8929P, AND I8929E FILES.
+001550*    PASS 2'S CLOSE CLOSES ALL ITS FILES EXCEPT IOWRK (WHICH IS
+001560*      HANDLED BY THE COMMON CLOSE), AND DISPLAYS FILE COUNTS.
+001570*    PASS 2'S GETTING THE PRODUCT DESCRIPTIONS FROM DATA OBJECT 3.
+001580*
+001590*NOTE:
+001600*  TOTAL BILLING ABSOLUTE DOLLARS IS THE SUM OF
+001610*    (THE ABSOLUTE VALUE OF (GROSS MINUS UPCHARGE))
+001620*    PLUS (THE ABSOLUTE VALUE OF UPCHARGE).
+001630*  THUS DOWNCHARGE INCREASES THE TOTAL.
+001640*  LIKEWISE A CAPS CREDIT INCREASES THE TOTAL.
+001650*  BUT A CAPS DISCOUNT OR GAS DISCOUNT DECREASES THE TOTAL.
+001660*
+001670******************************************************************        
+001680*
+001690*REVISION HISTORY
+001700*
+001710*02-11-02  REMOVED  'DEPS' AS A VALID OPTION IN NACHA TAPE CODE.
+001720*          REVMOVE 'DEPS' FROM BILLING RECAP REPORT ALSO.
+001730*                         CAPS #27467             ASHOK MENON  08
+001740*
+001750*03-11-02  REMOVED  I900 FILE AND ALL RELATED LOGIC. INCLUDED
+001760*          I8929I, I8929P, AND I8929E FOR INVOICE COUNTS IN
+001770*          IN PASS2. THE INVOICE RECAP SECTION OF THE REPORT WILL
+001780*          SHOW UP ALL DIFFERENT INVOICE COUNTS
+001790*                         CAPS #27468            SYED HUSSAIN  09
+001800*
+001810*06-10-02  MODIFIED THE PROGRAM TO INCLUDE A COLUMN AND ASSOCIATED
+001820*          COUNT FOR THE NUMBER OF RECORDS FROM THE I8929P FILE
+001830*          THAT HAVE RECORD TYPE "50". THIS COUNT REFLECTS THE
+001840*          NUMBER OF INVOICES THAT HAVE REMITTANCE STUBS
+001850*          ASSOCIATED WITH THEM.
+001860*                         CAPS #27471            ASHOK MENON   10
+001870*
+001880*08-14-02  MODIFIED THE PROGRAM FOR TRACING RESTITUTIONS/
+001890*          REIMBURSEMENTS.
+001900*          CM #BILL791     REMEDY #1819                PRASAD  11
+001910*
+001920*08-26-02  MODIFIED THE PROGRAM FOR REFORMATTING THE REPORT BASE
+001930*          AND REPORT DELIVIERY VALUES
+001940*          CM #BILL803     REMEDY #2613                PRASAD  12
+001950*
+001960*12-16-02  MODIFIED THE PROGRAM FOR ADDING THREE NEW COLUMNS FOR
+001970*          MASS CREDITS WHEN GREATER THAN 99
+001980*          CM #BILL850     REMEDY #ACM00009197         PRASAD  13
+001990*
+002000*10-20-08  INSERTED AN ENTRY FOR DSI INVOICES INTO THE INVOICING
+002010*            RECAP LINE, AND CORRECTED THE DATA USED FOR THE EMAIL
+002020*            INVOICES ENTRY IN THAT SAME LINE.
+002030*          PART OF SIMPLIFICATION PROJECT.
+002040*          IMS ISSUE = JDBT-6VJSF9.                 JACK MASON  14
+002050*
+002060*12-15-08  REMOVED REPORT LINES RELATING TO OBSOLETE MAG TAPE AND
+002070*            NON-WEEKLY.
+002080*          PART OF SIMPLIFICATION PROJECT.
+002090*          IMS ISSUE = JDBT-6VJSF9.                 JACK MASON  15
+002100*
+002110*12-14-09  CHANGED ONE SECTION OF THE REPORT, DEALING WITH BCS AND
+002120*            CREDIT REASON CODES, TO LIST SITUATIONS WITH OVER 49
+002130*            INSTANCES (HAD BEEN OVER 99).
+002140*          PART OF SIMPLIFICATION PROJECT.
+002150*          IMS ISSUE = JDBT-6VJSF9.                 JACK MASON  16
+002160*
+DLXMIG**----------------------------------------------------------------    
+DLXMIG**  DATE      DESCRIPTION                        INITIALS             
+DLXMIG** -------  ------------------------------------------------------    
+DLXMIG** 011310   UPDATED FOR DLX MIGRATION            COGNIZANT            
+DLXMIG** -------  ------------------------------------------------------    
+002220*
+002230*03-14-11  ADDED REPORT SECTION FOR DUE DELUXE TOTALS BY ACH TAPE
+002240*            NUMBER
+002250*          CORE SIMP PROJECT (IMS = JDBT-6VJSF9)    JACK MASON  17
+002260*
+002261*06-02-12  ADDED A PASS 2 RESTART/CHECKPOINT CAPABILITY.  A
+002262*            CHECKPOINT RECORD IS WRITTEN AT EACH BC BOUNDARY AND,
+002263*            ON A RESTARTED RUN (PARM KEYWORD RESTART=Y), IS USED
+002264*            TO SKIP ALREADY-GATHERED IOWRK RECORDS RATHER THAN
+002265*            REPROCESSING THE ENTIRE WORK FILE.
+002266*                                                   T. OKAFOR    18
+002267*
+002270******************************************************************        
+002280*
+002290 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+DLXMIG* DLXMIG Changes start here
+DLXMIG*  SOURCE-COMPUTER. IBM-PC.
+DLXMIG   SOURCE-COMPUTER. UNIX.
+DLXMIG* DLXMIG Changes end here
+DLXMIG* DLXMIG Changes start here
+DLXMIG*  OBJECT-COMPUTER. IBM-370.
+DLXMIG   OBJECT-COMPUTER. UNIX.
+DLXMIG* DLXMIG Changes end here
+002390   SPECIAL-NAMES.
+002400     CSP IS NO-ADVANCE.
+002410*
+002420 INPUT-OUTPUT SECTION.
+002430   FILE-CONTROL.
+002440*                * PASS 1 *
+DLXMIG     SELECT I545-FILE     ASSIGN RSD-I545.
+002460*                * COMMON *
+DLXMIG     SELECT IOWRK-FILE    ASSIGN RSD-IOWRK.
+002461    SELECT CHKPT-FILE    ASSIGN RSD-CHKPT.
+002462    SELECT BALWRK-FILE   ASSIGN RSD-BALWRK.
+002480*                * PASS 2 *
+DLXMIG     SELECT I575-FILE     ASSIGN RSD-I575.
+002500     SELECT I550-FILE     ASSIGN I550
+002510                        ORGANIZATION IS INDEXED
+002520                        ACCESS MODE IS DYNAMIC
+002530                        RECORD KEY IS I550-RECORD-KEY
+002540                        FILE STATUS IS WS-I550-FILE-STATUS.
+DLXMIG     SELECT I8929I-FILE     ASSIGN RSD-I8929I.
+DLXMIG     SELECT I8929P-FILE     ASSIGN RSD-I8929P.
+DLXMIG     SELECT I8929E-FILE     ASSIGN RSD-I8929E.
+002580     SELECT PRINTER1-FILE ASSIGN PRINTER1
+DLXMIG                         ORGANIZATION IS LINE SEQUENTIAL.
+002590*                * PASS 2 - MACHINE-READABLE EXTRACT *
+002600     SELECT EXTR1-FILE    ASSIGN RSD-EXTR1.
+002601*                * PASS 2 - MISSING-TAPE-CODE DETAIL *
+002602     SELECT TAPEDTL-FILE  ASSIGN RSD-TAPEDTL.
+002610*
+002620 DATA DIVISION.
+002630 FILE SECTION.
+002640*
+002650 FD  I545-FILE
+002660*
+002670 COPY T0545I.
+002680*
+002690 FD  IOWRK-FILE
+002700     RECORDING MODE IS F
+002710     BLOCK CONTAINS 0 RECORDS
+002720     RECORD CONTAINS 101 CHARACTERS
+002730     LABEL RECORDS STANDARD.
+002740   01  IOWRK-REC.
+002750     03  IOWRK-SEQ.
+002760       05  IOWRK-INSTITUTION                     PIC X(20).
+002770       05  IOWRK-TAPE-CODE                       PIC X(3).
+002780       05  IOWRK-EXP-BYTE-1                      PIC X.
+002790       05  IOWRK-CREDIT-FLAG                     PIC X.
+002800     03  IOWRK-REASON-FOR-CREDIT                 PIC X(2).
+002810     03  IOWRK-REGION                            PIC X(2).
+002820     03  IOWRK-BILLING-DATE                      PIC X(6).
+002830     03  IOWRK-NON-WEEKLY-FLAG                   PIC X.
+002840     03  IOWRK-ABSOLUTE-REST        COMP-3       PIC S9(7)V9(2).
+002850     03  IOWRK-ABSOLUTE-UPCHARGE    COMP-3       PIC S9(5)V9(2).
+002860     03  IOWRK-DUE-DELUXE           COMP-3       PIC S9(7)V9(2).
+002870     03  IOWRK-ORDER-COUNTS                      PIC 9(2).
+002880     03  IOWRK-PRODUCT-ID                        PIC X(18).
+002890     03  IOWRK-REPORT-BASE                       PIC S9(7)V9(2).
+002900     03  IOWRK-REPORT-DELIVERY                   PIC S9(5)V9(2).
+002910     03  IOWRK-REPORT-BASE-DELIVERY COMP-3       PIC S9(7)V9(2).
+002920     03  IOWRK-UPCHRAGE             COMP-3       PIC S9(7)V9(2).
+002930     03  IOWRK-GROSS                COMP-3       PIC S9(7)V9(2).
+002931*
+002932 FD  CHKPT-FILE
+002933     RECORDING MODE IS F
+002934     BLOCK CONTAINS 0 RECORDS
+002935     RECORD CONTAINS 805631 CHARACTERS
+002936     LABEL RECORDS STANDARD.
+002937   01  CHKPT-REC.
+002938     03  CHKPT-IOWRK-SEQ                        PIC X(25).
+002939     03  CHKPT-IOWRK-REC-COUNT     COMP-3       PIC S9(9).
+002940     03  CHKPT-WIRE-COUNT          COMP-3       PIC S9(7).
+002941     03  CHKPT-MEDIUM-TABLE                     PIC X(300).
+002942     03  CHKPT-INVOICE-TABLE                    PIC X(6).
+002943     03  CHKPT-ACCURACY-FIELDS                  PIC X(37).
+002944     03  CHKPT-ACCURACY-ORDER-FIELDS            PIC X(37).
+002945     03  CHKPT-TAPE-CODE-TABLE                  PIC X(12003).
+002946     03  CHKPT-BC-ERROR-TABLE                   PIC X(42000).
+002947     03  CHKPT-BC-REST-REIM-TABLE               PIC X(420000).
+002948     03  CHKPT-BC-ERROR1-TABLE                  PIC X(330003).
+002949     03  CHKPT-IX-BC-ERR-TBL-IN       COMP      PIC 9(4).
+002950     03  CHKPT-IX-BC-ERR1-TBL-IN      COMP      PIC 9(4).
+002951     03  CHKPT-IX-BC-REST-REIM-TBL-IN COMP      PIC 9(4).
+002952   03  CHKPT-REGION-TABLE                     PIC X(1203).
+002953   03  CHKPT-IX-REGION-TBL-IN       COMP      PIC 9(4).
+002954   03  CHKPT-PASS2-HASH-GROSS       COMP-3    PIC S9(9)V9(2).
+002955   03  CHKPT-PASS2-HASH-DUE-DLX     COMP-3    PIC S9(9)V9(2).
+002956*
+002958 FD  BALWRK-FILE
+002959     RECORDING MODE IS F
+002960     BLOCK CONTAINS 0 RECORDS
+002961     RECORD CONTAINS 20 CHARACTERS
+002962     LABEL RECORDS STANDARD.
+002963   01  BALWRK-REC.
+002964     03  BALWRK-REC-COUNT           COMP-3       PIC S9(9).
+002965     03  BALWRK-HASH-GROSS          COMP-3       PIC S9(9)V9(2).
+002966     03  BALWRK-HASH-DUE-DLX        COMP-3       PIC S9(9)V9(2).
+002967*
+002968*
+002978 FD  I575-FILE
+002988*
+002998 COPY T0575I.
+003008*
+003018*
+003028 FD  I550-FILE
+003038*
+003048 COPY T0550I.
+003058*
+003068 FD  I8929I-FILE
+003078*
+003088 COPY T8929I.
+003098*
+003108 FD  I8929P-FILE
+003118*
+003128 COPY T8929O.
+003138*
+003148 FD  I8929E-FILE
+003158     RECORDING MODE IS F
+003168     BLOCK CONTAINS 0 RECORDS
+003178     RECORD CONTAINS 300 CHARACTERS
+003188     LABEL RECORDS ARE STANDARD.
+003198*
+003208 COPY T8929W.
+003218*
+003228 FD  PRINTER1-FILE
+003238     RECORDING MODE IS F
+003248     BLOCK CONTAINS 0 RECORDS
+003258     RECORD CONTAINS 132 CHARACTERS
+003268     LABEL RECORDS OMITTED.
+003278   01  PRINTER1-REC                              PIC X(132).
+003288*                * M LINE IS FOR VARIOUS REPORTS BY MEDIUM *
+003298   01  PR1-M-LINE.
+003308     03  FILLER                                  PIC X(3).
+003318     03  PR1-M-CAPT-1                            PIC X(9).
+003328     03  PR1-M-DLRS-1                         PIC ----,---,---.99.
+003338     03  FILLER REDEFINES PR1-M-DLRS-1.
+003348       05  PR1-M-NBR-1                           PIC ----,---,--9.
+003358       05  FILLER                                PIC X(3).
+003368     03  FILLER                                  PIC X(2).
+003378     03  PR1-M-PCT-1                             PIC ----.99.
+003388     03  FILLER                                  PIC X(11).
+003398     03  PR1-M-CAPT-2                            PIC X(9).
+003408     03  PR1-M-DLRS-2                         PIC ----,---,---.99.
+003418     03  FILLER REDEFINES PR1-M-DLRS-2.
+003428       05  PR1-M-NBR-2                           PIC ----,---,--9.
+003438       05  FILLER                                PIC X(3).
+003448     03  FILLER                                  PIC X(2).
+003458     03  PR1-M-PCT-2                             PIC ----.99.
+003468     03  FILLER                                  PIC X(11).
+003478     03  PR1-M-CAPT-3                            PIC X(9).
+003488     03  PR1-M-DLRS-3                         PIC ----,---,---.99.
+003498     03  FILLER REDEFINES PR1-M-DLRS-3.
+003508       05  PR1-M-NBR-3                           PIC ----,---,--9.
+003518       05  FILLER                                PIC X(3).
+003528     03  FILLER                                  PIC X(2).
+003538     03  PR1-M-PCT-3                             PIC ----.99.
+003548     03  FILLER                                  PIC X(8).
+003558*                * I LINE IS FOR INVOICING REPORT *
+003568   01  PR1-I-LINE.
+003578     03  FILLER                                  PIC X(17).
+003588     03  PR1-I-CT-PRINT                          PIC ----,---,--9.
+003598     03  FILLER                                  PIC X(3).
+003608     03  PR1-I-CT-IMAGE                          PIC ----,---,--9.
+003618     03  FILLER                                  PIC X(3).
+003628     03  PR1-I-CT-EMAIL                          PIC ----,---,--9.
+003638     03  FILLER                                  PIC X(3).
+003648     03  PR1-I-CT-DSI                            PIC ----,---,--9.
+003658     03  FILLER                                  PIC X(3).
+003668     03  PR1-I-CT-DNM                            PIC ----,---,--9.
+003678     03  FILLER                                  PIC X(3).
+003688     03  PR1-I-CT-STUB                           PIC ----,---,--9.
+003698     03  FILLER                                  PIC X(28).
+003708*                * E LINE IS ACH DUE DELUXE *
+003718   01  PR1-E-LINE.
+003728     03  FILLER                                  PIC X(25).
+003738     03  PR1-E-TAPE-CODE                         PIC X(3).
+003748     03  FILLER                                  PIC X(4).
+003758     03  PR1-E-DUE-DLX                        PIC ----,---,--9.99.
+003768     03  FILLER                                  PIC X(85).
+003778*                * A LINE IS FOR ACCURACY REPORT *
+003788   01  PR1-A-LINE.
+003798     03  FILLER                                  PIC X(1).
+003808     03  PR1-A-CAPT                              PIC X(12).
+003818     03  FILLER                                  PIC X.
+003828     03  PR1-A-TRN-CT                            PIC ----,---,--9.
+003838     03  FILLER                                  PIC X.
+003848     03  PR1-A-ERR-01-CT                         PIC --,---,--9.
+003858     03  FILLER                                  PIC X.
+003868     03  PR1-A-ERR-02-CT                         PIC --,---,--9.
+003878     03  FILLER                                  PIC X.
+003888     03  PR1-A-ERR-03-CT                         PIC --,---,--9.
+003898     03  FILLER                                  PIC X.
+003908     03  PR1-A-ERR-06-CT                         PIC --,---,--9.
+003918     03  FILLER                                  PIC X.
+003928     03  PR1-A-ERR-08-CT                         PIC --,---,--9.
+003938     03  FILLER                                  PIC X.
+003948     03  PR1-A-ERR-09-CT                         PIC --,---,--9.
+003958     03  FILLER                                  PIC X.
+003968     03  PR1-A-TOT-ERR-CT                        PIC --,---,--9.
+003978     03  FILLER                                  PIC X(4).
+003988     03  PR1-A-PCT                               PIC ----.99.
+003998     03  FILLER                                  PIC X(3).
+004008     03  PR1-A-ERR-BC-CT                         PIC --,---,--9.
+004018     03  FILLER                                  PIC X(5).
+004028*                * B LINE IS FOR 100+ CREDIT/ERROR BC INFO *
+004038   01  PR1-B-LINE.
+004048     03  FILLER                              PIC X(1).
+004058     03  PR1-B-BC                            PIC X(8).
+004068     03  FILLER                              PIC X(1).
+004078     03  PR1-B-COUNT                         PIC --,---,--9.
+004088     03  FILLER                              PIC X(1).
+004098     03  PR1-B-CR-ORD-COUNT                  PIC --,---,--9.
+004108     03  FILLER                              PIC X(3).
+004118     03  PR1-B-ERR-ENTRY          OCCURS 6 TIMES
+004128                                  INDEXED BY IX-PR1-B-ERR.
+004138       05  PR1-B-ERROR-CODE                  PIC X(2).
+004148       05  FILLER                            PIC X.
+004158     03  PR1-B-FI-NAME                       PIC X(35).
+004168     03  FILLER                              PIC X(1).
+004178     03  PR1-B-REP-BASE-DELEVERY             PIC $$,$$$,$$9.99.
+004188     03  FILLER                              PIC X(1).
+004198     03  PR1-B-UPCHARGE                      PIC $$,$$$,$$9.99.
+004208     03  FILLER                              PIC X(1).
+004218     03  PR1-B-GROSS                         PIC $$,$$$,$$9.99.
+004228     03  FILLER                              PIC X(3).
+004238*
+004248*                * C LINE IS FOR 100+ CREDIT/ERROR BC-CODE INFO *
+004258   01  PR1-C-LINE.
+004268     03  FILLER                              PIC X(1).
+004278     03  PR1-C-BC                            PIC X(8).
+004288     03  FILLER                              PIC X(1).
+004298     03  PR1-C-COUNT                         PIC --,---,--9.
+004308     03  FILLER                              PIC X(1).
+004318     03  PR1-C-CR-ORD-COUNT                  PIC --,---,--9.
+004328     03  FILLER                              PIC X(6).
+004338     03  PR1-C-ERROR-CODE                    PIC X(2).
+004348     03  FILLER                              PIC X(13).
+004358     03  PR1-C-FI-NAME                       PIC X(35).
+004368     03  FILLER                              PIC X(1).
+004378     03  PR1-C-REP-BASE-DELEVERY             PIC $$,$$$,$$9.99.
+004388     03  FILLER                              PIC X(1).
+004398     03  PR1-C-UPCHARGE                      PIC $$,$$$,$$9.99.
+004408     03  FILLER                              PIC X(1).
+004418     03  PR1-C-GROSS                         PIC $$,$$$,$$9.99.
+004428     03  FILLER                              PIC X(3).
+004438*                * D LINE IS FOR RESTITUTIONS/REIMBURSEMENTS INFO*
+004448   01  PR1-D-LINE.
+004458     03  FILLER                                  PIC X(3).
+004468     03  PR1-D-PROD-CODE                         PIC X(13).
+004478     03  FILLER                                  PIC X(4).
+004488     03  PR1-D-PROD-INFO                         PIC X(25).
+004498     03  FILLER                                  PIC X(5).
+004508     03  PR1-D-BC                                PIC X(8).
+004518     03  FILLER                                  PIC X(5).
+004528     03  PR1-D-FI-NAME                           PIC X(35).
+004538     03  FILLER                                  PIC X(03).
+004548     03  PR1-D-REP-BASE                          PIC $,$$$,$$9.99.
+004558     03  FILLER                                  PIC X(3).
+004568     03  PR1-D-REP-DEL                           PIC $,$$$,$$9.99.
+004578     03  FILLER                                  PIC X(4).
+004580*                * R LINE IS FOR REGION BREAKDOWN RECAP *
+004581 01  PR1-R-LINE.
+004582   03  FILLER                                  PIC X(3).
+004583   03  PR1-R-REGION                            PIC X(11).
+004584   03  FILLER                                  PIC X(3).
+004585   03  PR1-R-TRAN-CT                        PIC ----,---,--9.
+004586   03  FILLER                                  PIC X(4).
+004587   03  PR1-R-ABS-DLRS                     PIC $$,$$$,$$9.99.
+004588   03  FILLER                                  PIC X(3).
+004589   03  PR1-R-DUE-DLX                      PIC $$,$$$,$$9.99.
+004590   03  FILLER                                  PIC X(3).
+004591   03  PR1-R-ABS-UPCH                     PIC $$,$$$,$$9.99.
+004592   03  FILLER                                  PIC X(3).
+004593*
+004594*
+004595 FD  EXTR1-FILE
+004596    RECORDING MODE IS F
+004597    BLOCK CONTAINS 0 RECORDS
+004598    RECORD CONTAINS 105 CHARACTERS
+004599    LABEL RECORDS STANDARD.
+004600 01  EXTR1-REC.
+004601   03  EXTR1-SECTION                           PIC X(10).
+004602   03  FILLER                                  PIC X VALUE ','.
+004603   03  EXTR1-CAPTION                           PIC X(15).
+004604   03  FILLER                                  PIC X VALUE ','.
+004605   03  EXTR1-CT-1                              PIC -(8)9.
+004606   03  FILLER                                  PIC X VALUE ','.
+004607   03  EXTR1-CT-2                              PIC -(8)9.
+004608   03  FILLER                                  PIC X VALUE ','.
+004609   03  EXTR1-CT-3                              PIC -(8)9.
+004610   03  FILLER                                  PIC X VALUE ','.
+004611   03  EXTR1-AMT-1                             PIC -(8)9.99.
+004612   03  FILLER                                  PIC X VALUE ','.
+004613   03  EXTR1-AMT-2                             PIC -(8)9.99.
+004614   03  FILLER                                  PIC X VALUE ','.
+004615   03  EXTR1-AMT-3                             PIC -(8)9.99.
+004616   03  FILLER                                  PIC X(10).
+004617*
+004618 FD  TAPEDTL-FILE
+004619    RECORDING MODE IS F
+004620    BLOCK CONTAINS 0 RECORDS
+004621    RECORD CONTAINS 60 CHARACTERS
+004622    LABEL RECORDS STANDARD.
+004623 01  TAPEDTL-REC.
+004624   03  TAPEDTL-BC                              PIC X(8).
+004625   03  FILLER                                  PIC X VALUE ','.
+004626   03  TAPEDTL-BR-BR-T                         PIC X(12).
+004627   03  FILLER                                  PIC X VALUE ','.
+004628   03  TAPEDTL-TAPE-CODE                       PIC X(3).
+004629   03  FILLER                                  PIC X VALUE ','.
+004630   03  TAPEDTL-TRAN-COUNT                      PIC -(6)9.
+004631   03  FILLER                                  PIC X VALUE ','.
+004632   03  TAPEDTL-DUE-DLX                         PIC -(8)9.99.
+004633   03  FILLER                                  PIC X(10).
+004634*
+004635 WORKING-STORAGE SECTION.
+DLXMIG* DLXMIG Changes start here
+DLXMIG COPY TDLXMIGE.
+DLXMIG     EXEC SQL INCLUDE SQLCA END-EXEC.
+DLXMIG* DLXMIG Changes end here
+004685*
+004695 01  WS-FLAGS-AND-SUCH                           VALUE SPACES.
+004705   03  WS-I545-FILE-FLAG          PIC X.
+004715     88  END-I545-FILE              VALUE 'E'.
+004725   03  WS-I575-FILE-FLAG          PIC X.
+004735     88  END-I575-FILE              VALUE 'E'.
+004745   03  WS-I8929I-FILE-FLAG          PIC X.
+004755     88  END-I8929I-FILE              VALUE 'E'.
+004765   03  WS-I8929P-FILE-FLAG          PIC X.
+004775     88  END-I8929P-FILE              VALUE 'E'.
+004785   03  WS-I8929E-FILE-FLAG          PIC X.
+004795     88  END-I8929E-FILE              VALUE 'E'.
+004805   03  WS-IOWRK-FILE-FLAG         PIC X.
+004815     88  END-IOWRK-FILE             VALUE 'E'.
+004816   03  WS-CHKPT-FILE-FLAG        PIC X.
+004817     88  END-CHKPT-FILE             VALUE 'E'.
+004818 03  WS-BALWRK-FILE-FLAG       PIC X.
+004819   88  END-BALWRK-FILE            VALUE 'E'.
+004820   03  WS-RESTART-FLAG           PIC X.
+004821     88  RESTART-RUN                VALUE 'Y'.
+004827   03  WS-I550-FILE-STATUS        PIC X(2).
+004837     88  WS-I550-SUCCESSFUL         VALUE '00'.
+004847     88  WS-I550-NO-SUCH-RECORD     VALUES '20', '23'.
+004857     88  WS-I550-SUCCESSFUL-OPEN    VALUES '00', '97'.
+004867     88  WS-I550-END-OF-FILE        VALUE '10'.
+004877   03  WS-PASS-NUMBER             PIC X.
+004887     88  PASS-1                     VALUE '1'.
+004897   03  WS-RETURN-12-FLAG          PIC X.
+004907     88  RETURN-12                  VALUE 'Y'.
+004917   03  WS-RETURN-08-FLAG          PIC X.
+004927     88  RETURN-08                  VALUE 'Y'.
+004937   03  WS-RETURN-04-FLAG          PIC X.
+004947     88  RETURN-04                  VALUE 'Y'.
+004957   03  WS-BC-ERROR-FLAG           PIC X.
+004967     88  WS-BC-ERROR                VALUE 'Y'.
+004977   03  WS-BC-ERROR1-FLAG          PIC X.
+004987     88  WS-BC-ERROR1               VALUE 'Y'.
+004997   03 WS-REASON-SEQUENCE-FLAG    PIC X.
+005007     88  WS-REASON-SEQUENCE         VALUE 'Y'.
+005008   03  WS-BAL-ERROR-FLAG          PIC X.
+005009     88  WS-BAL-ERROR               VALUE 'Y'.
+005017*
+005027 01  WS-I550-RECORD-KEY   VALUE SPACES.
+005037   03  WS-I550-BC                 PIC X(8).
+005047   03  WS-I550-BR-BR-T            PIC X(12).
+005057*
+005067 01  WS-SEQUENCES                                VALUE LOW-VALUES.
+005077   03  WS-BILLING-DATE            PIC X(6).
+005087   03  WS-IOWRK-SEQ.
+005097     05  WS-IOWRK-TAPE-SEQ.
+005107       07  WS-IOWRK-INSTITUTION.
+005117         09  WS-IOWRK-BC      PIC X(8).
+005127         09  WS-IOWRK-BR-BR-T PIC X(12).
+005137       07  WS-IOWRK-TAPE-CODE PIC X(3).
+005147     05  WS-IOWRK-SEQ-24-25.
+005157       07  WS-IOWRK-EXP-BYTE-1    PIC X.
+005167       07  WS-IOWRK-CREDIT-FLAG   PIC X.
+005177   03  WS-HOLD-SEQ.
+005187     05  WS-HOLD-TAPE-SEQ.
+005197       07  WS-HOLD-INSTITUTION.
+005207         09  WS-HOLD-BC           PIC X(8).
+005217         09  WS-HOLD-BR-BR-T      PIC X(12).
+005227       07  WS-HOLD-TAPE-CODE      PIC X(3).
+005237     05  WS-HOLD-SEQ-24-25.
+005247       07  WS-HOLD-EXP-BYTE-1     PIC X.
+005257       07  WS-HOLD-CREDIT-FLAG    PIC X.
+005267   03  WS-I575-TAPE-CODE          PIC X(3).
+005277   03  WS-PREV-BAD-TAPE-CODE      PIC X(3).
+005287*
+005297 01  WS-INVOICE-COUNTS.
+005307   03  WS-I8929-IMAGE-INV-CNT     PIC S9(7)      COMP-3 VALUE +0.
+005317   03  WS-I8929-PRINT-INV-CNT     PIC S9(7)      COMP-3 VALUE +0.
+005327   03  WS-I8929-EMAIL-INV-CNT     PIC S9(7)      COMP-3 VALUE +0.
+005337   03  WS-I8929-DSI-INV-CNT       PIC S9(7)      COMP-3 VALUE +0.
+005347   03  WS-I8929-DNM-INV-CNT       PIC S9(7)      COMP-3 VALUE +0.
+005357   03  WS-I8929-STUB-INV-CNT      PIC S9(7)      COMP-3 VALUE +0.
+005367*
+005377 01  WS-FILE-COUNTS.
+005387   03  WS-I545-REC-COUNT          PIC S9(9)      COMP-3 VALUE +0.
+005397   03  WS-I545-BYPASS-COUNT       PIC S9(5)      COMP-3 VALUE +0.
+005407   03  WS-IOWRK-REC-COUNT         PIC S9(9)      COMP-3 VALUE +0.
+005417   03  WS-I575-REC-COUNT          PIC S9(7)      COMP-3 VALUE +0.
+005427   03  WS-I575-BYPASS-COUNT       PIC S9(5)      COMP-3 VALUE +0.
+005437   03  WS-I8929I-REC-COUNT        PIC S9(5)      COMP-3 VALUE +0.
+005447   03  WS-I8929P-REC-COUNT        PIC S9(5)      COMP-3 VALUE +0.
+005457   03  WS-I8929E-REC-COUNT        PIC S9(5)      COMP-3 VALUE +0.
+005458*
+005459 01  WS-BAL-FIELDS.
+005460   03  WS-PASS1-HASH-GROSS       PIC S9(9)V9(2) COMP-3 VALUE +0.
+005461   03  WS-PASS1-HASH-DUE-DLX     PIC S9(9)V9(2) COMP-3 VALUE +0.
+005462   03  WS-PASS2-HASH-GROSS       PIC S9(9)V9(2) COMP-3 VALUE +0.
+005463   03  WS-PASS2-HASH-DUE-DLX     PIC S9(9)V9(2) COMP-3 VALUE +0.
+005464   03  WS-BALWRK-REC-COUNT       PIC S9(9)      COMP-3 VALUE +0.
+005465   03  WS-BALWRK-HASH-GROSS      PIC S9(9)V9(2) COMP-3 VALUE +0.
+005466   03  WS-BALWRK-HASH-DUE-DLX    PIC S9(9)V9(2) COMP-3 VALUE +0.
+005467*
+005468*
+005469 01  WS-CHKPT-REC-COUNT          PIC S9(5)      COMP-3 VALUE +0.
+005470 01  WS-HOLD-CHKPT-REC           PIC X(805631).
+005477 01  WS-PRINT-CONTROLS.
+005487   03  WS-LINE-COUNT              PIC S9(3)      COMP VALUE +090.
+005497   03  WS-LINE-SPACER             PIC S9         COMP VALUE +2.
+005507 01  WS-HEADINGS-ETC.
+005517   03  WS-HEADING-1.
+005527     05  FILLER                   PIC X          VALUE '-'.
+005537     05  WS-HD1-PROGRAM-NUMBER    PIC X(8)       VALUE SPACE.
+005547     05  FILLER                   PIC X(9)      VALUE '-'.
+005557     05  FILLER                   PIC X(58)      VALUE
+005567            'WEEKLY BILLING REPORT - PAPER PAYMENT SYSTEMS (FEB)'.
+005577     05  FILLER              PIC X(18) VALUE 'WEEK ENDING DATE: '.
+005587     05  WS-HD1-BILL-DATE.
+005597       07  WS-HD1-BILL-MONTH      PIC X(2)       VALUE '00'.
+005607       07  FILLER                 PIC X          VALUE '-'.
+005617       07  WS-HD1-BILL-DAY        PIC X(2)       VALUE '00'.
+005627       07  FILLER                 PIC X          VALUE '-'.
+005637       07  WS-HD1-BILL-CENTURY    PIC 9(2)       DISPLAY VALUE 0.
+005647       07  WS-HD1-BILL-YEAR       PIC X(2)       VALUE '00'.
+005657     05  FILLER              PIC X(18) VALUE '        RUN DATE: '.
+005667     05  WS-HD1-RUN-MONTH         PIC X(2)       VALUE '00'.
+005677     05  FILLER                   PIC X          VALUE '-'.
+005687     05  WS-HD1-RUN-DAY           PIC X(2)       VALUE '00'.
+005697     05  FILLER                   PIC X          VALUE '-'.
+005707     05  WS-HD1-RUN-YEAR          PIC X(4)       VALUE '0000'.
+005717   03  WS-M-HD-A1.
+005727     05  FILLER                   PIC X(5)       VALUE SPACE.
+005737     05  FILLER PIC X(44) VALUE 'TRANSACTIONS  - - - - - - - - -'.
+005747     05  FILLER  PIC X(44) VALUE 'PRICED BANK CODES  - - - - - -'.
+005757     05  FILLER  PIC X(39) VALUE 'PRICED BRANCHES  - - - - - - -'.
+005767   03  WS-M-HD-2.
+005777     05  FILLER                   PIC X(18)      VALUE SPACE.
+005787     05  FILLER            PIC X(44) VALUE 'NUMBER    % OF TOTAL'.
+005797     05  FILLER            PIC X(44) VALUE 'NUMBER    % OF TOTAL'.
+005807     05  FILLER            PIC X(26) VALUE 'NUMBER    % OF TOTAL'.
+005817   03  WS-M-FT-A.
+005827     05  FILLER                   PIC X(78)      VALUE SPACE.
+005837     05  FILLER PIC X(31) VALUE 'NUMBER OF WIRE TRANSMISSIONS:  '.
+005847     05  WS-M-FT-A-WIRE-CT        PIC --,---,--9.
+005857     05  FILLER                   PIC X(13)      VALUE SPACE.
+005867   03  WS-M-HD-B1.
+005877     05  FILLER                   PIC X(5)       VALUE SPACE.
+005887     05  FILLER  PIC X(44) VALUE 'TOTAL BILLING  - - - - - - - -'.
+005897     05  FILLER PIC X(44) VALUE 'NET DUE DELUXE  - - - - - - - -'.
+005907     05  FILLER  PIC X(39) VALUE 'UPCHARGE / DOWNCHARGE  - - - -'.
+005917   03  WS-M-HD-B2.
+005927     05  FILLER                   PIC X(10)      VALUE SPACE.
+005937     05  FILLER    PIC X(44) VALUE 'ABSOLUTE DOLLARS  % OF TOTAL'.
+005947     05  FILLER    PIC X(44) VALUE '         DOLLARS  % OF TOTAL'.
+005957     05  FILLER    PIC X(34) VALUE 'ABSOLUTE DOLLARS  % OF TOTAL'.
+005967   03  WS-M-HD-C1.
+005977     05  FILLER                   PIC X(5)       VALUE SPACE.
+005987     05  FILLER  PIC X(44) VALUE 'RETAIL DEBIT TRANSACTIONS  - -'.
+005997     05  FILLER  PIC X(44) VALUE 'WAIVED DEBIT TRANSACTIONS  - -'.
+006007     05  FILLER PIC X(39) VALUE 'EXPENSE DEBIT TRANSACTIONS  - -'.
+006017   03  WS-M-HD-D1.
+006027     05  FILLER                   PIC X(5)       VALUE SPACE.
+006037     05  FILLER PIC X(44) VALUE 'RETAIL CREDIT TRANSACTIONS  - -'.
+006047     05  FILLER PIC X(44) VALUE 'WAIVED CREDIT TRANSACTIONS  - -'.
+006057     05  FILLER  PIC X(39) VALUE 'EXPENSE CREDIT TRANSACTIONS  -'.
+006067   03  WS-E-HD.
+006077     05  FILLER                   PIC X(22)      VALUE SPACE.
+006087     05  FILLER      PIC X(25)  VALUE 'TAPE CODE      DUE DELUXE'.
+006097     05  FILLER                   PIC X(85)      VALUE SPACE.
+006107   03  WS-I-HD-1.
+006117     05  FILLER                   PIC X(44)      VALUE
+006127                   '                     PRINTED        IMAGE   '.
+006137     05  FILLER                   PIC X(44)      VALUE
+006147                   '       E-MAIL         DSI            DNM    '.
+006157     05  FILLER                   PIC X(44)      VALUE
+006167                   '        STUB                                '.
+006177     05  FILLER                   PIC X(44)      VALUE SPACES.
+006187   03  WS-I-HD-2.
+006197     05  FILLER                   PIC X(44)      VALUE
+006207                   '                     INVOICES       INVOICES'.
+006217     05  FILLER                   PIC X(44)      VALUE
+006227                   '       INVOICES       INVOICES       INVOICE'.
+006237     05  FILLER                   PIC X(44)      VALUE
+006247                   'S       INVOICES                            '.
+006257   03  WS-A-HD-1.
+006267     05  FILLER                   PIC X(44)      VALUE
+006277                   '                                         FI '.
+006287     05  FILLER                   PIC X(44)      VALUE
+006297                   'EMPL   MASS CR      WRONG                   '.
+006307     05  FILLER                   PIC X(44)      VALUE SPACE.
+006317   03  WS-A-HD-2.
+006327     05  FILLER                   PIC X(44)      VALUE
+006337                   '                            DUPLICATE    CHA'.
+006347     05  FILLER                   PIC X(44)      VALUE
+006357                   'RGED   BILLING      FI OR     TAXED      PER'.
+006367     05  FILLER                   PIC X(44)      VALUE
+006377                   ' FI                          NUMBER OF      '.
+006387   03  WS-A-HD-3.
+006397     05  FILLER                   PIC X(44)      VALUE
+006407                   '                             BILLING    IN E'.
+006417     05  FILLER                   PIC X(44)      VALUE
+006427                   'RROR    ERROR      BRANCH  INCORRECTLY  REQU'.
+006437     05  FILLER                   PIC X(44)      VALUE
+006447                   'EST     TOTAL     ACCURACY  BANK CODES      '.
+006457   03  WS-A-HD-4.
+006467     05  FILLER                   PIC X(44)      VALUE
+006477                   '                  TOTALS       (01)       (0'.
+006487     05  FILLER                   PIC X(44)      VALUE
+006497                   '2)       (03)       (06)       (08)       (0'.
+006507     05  FILLER                   PIC X(44)      VALUE
+006517                   '9)      ERRORS     PERCENT  WITH ERRORS     '.
+006527   03  WS-B-HD-1.
+006537     05  FILLER                   PIC X(32)      VALUE
+006547                   ' BANK CODE    #CRS-TRANS-ORDERS '.
+006557     05  FILLER        PIC X(54) VALUE
+006567         'ERROR CODES(S)      FI NAME                           '.
+006577     05  FILLER        PIC X(41) VALUE
+006587          'REP-BASE-DELIVERY     UPCHARGE      GROSS'.
+006597   03  WS-D-HD-1.
+006607     05  FILLER                   PIC X(50)      VALUE
+006617          '   PRODUCT CODE     DESCRIPTION                   '.
+006627     05  FILLER        PIC X(50) VALUE
+006637          'BANK CODE     FI NAME                             '.
+006647     05  FILLER        PIC X(32) VALUE
+006657          '   REPORT BASE  REPORT DELIVERY'.
+006658   03  WS-R-HD-1.
+006659     05  FILLER                   PIC X(25)      VALUE
+006660          '   REGION    TRAN COUNT  '.
+006661     05  FILLER        PIC X(39) VALUE
+006662          'ABS DOLLARS   DUE DELUXE   ABS UPCHARGE'.
+006667   03  WS-END-OF-REPORT.
+006677     05  FILLER                   PIC X(42)      VALUE SPACE.
+006687     05  FILLER                   PIC X(47)      VALUE
+006697                '= = = = = = = =  END OF REPORT  = = = = = = = ='.
+006707     05  FILLER                   PIC X(46)      VALUE SPACE.
+006717*
+006727 01  WS-NON-TBL-RPT-DATA.
+006737   03  WS-WIRE-COUNT              PIC S9(7)      COMP-3 VALUE +0.
+006747*
+006757 01  WS-WORK-FIELDS.
+006767   03  WS-WORK-PERCENT            PIC S9(3)V9(2) COMP-3.
+006777   03  WS-WORK-RATIO REDEFINES WS-WORK-PERCENT
+006787                                  PIC S9V9(4)    COMP-3.
+006797   03  WS-WORK-S9                 PIC S9(9)      COMP-3.
+006807*
+006817 01  WS-TAPE-CODE-INFO.
+006827   03  WS-T-C-TAPE-CODE           PIC X(3).
+006837   03  WS-T-C-HIT-FLAG            PIC X.
+006847   03  WS-T-C-MED-SUBSCR          PIC S9         COMP.
+006857   03  WS-T-C-DUE-DLX             PIC S9(9)V9(2) COMP-3.
+006867*
+006877 01  WS-BC-ERR-REC.
+006887   03  WS-BC-ERR-REC-BC           PIC X(8).
+006897   03  WS-BC-ERR-REC-01-FLAG      PIC X.
+006907   03  WS-BC-ERR-REC-02-FLAG      PIC X.
+006917   03  WS-BC-ERR-REC-03-FLAG      PIC X.
+006927   03  WS-BC-ERR-REC-06-FLAG      PIC X.
+006937   03  WS-BC-ERR-REC-08-FLAG      PIC X.
+006947   03  WS-BC-ERR-REC-09-FLAG      PIC X.
+006957   03  WS-BC-ERR-REC-COUNT        PIC 9(6)      COMP-3.
+006967   03  WS-BC-ERR-ORD-REC-COUNT    PIC 9(6)      COMP-3.
+006977   03  WS-BC-ERR-REC-BASE-DEL     PIC S9(7)V9(2)
+006987                                            COMP-3 VALUE ZEROES.
+006997   03  WS-BC-ERR-REC-UPCHARGE     PIC S9(7)V9(2)
+007007                                            COMP-3 VALUE ZEROES.
+007017   03  WS-BC-ERR-REC-GROSS        PIC S9(7)V9(2)
+007027                                            COMP-3 VALUE ZEROES.
+007037 01  WS-BC-ERR1-REC.
+007047   05  WS-BC-ERR1-COMB.
+007057     07  WS-BC-ERR1-REC-BC        PIC X(8).
+007067     07  WS-BC-ERR1-CODE          PIC X(2).
+007077   05  WS-BC-ERR1-REC-COUNT       PIC 9(6)  COMP-3 VALUE ZEROES.
+007087   05  WS-BC-ERR1-ORD-REC-COUNT   PIC 9(6)  COMP-3 VALUE ZEROES.
+007097   03  WS-BC-ERR1-REC-BASE-DEL    PIC S9(7)V9(2)
+007107                                            COMP-3 VALUE ZEROES.
+007117   03  WS-BC-ERR1-REC-UPCHARGE    PIC S9(7)V9(2)
+007127                                            COMP-3 VALUE ZEROES.
+007137   03  WS-BC-ERR1-REC-GROSS       PIC S9(7)V9(2)
+007147                                            COMP-3 VALUE ZEROES.
+007157 01  WS-BC-REST-REIM-REC.
+007167   05  WS-BC-REST-REIM-BC         PIC X(8).
+007177   05  WS-BC-REST-REIM-PROD-ID    PIC X(18)       VALUE SPACES.
+007187   05  WS-BC-REST-REIM-REP-BASE   PIC S9(7)V9(2)  VALUE ZEROES.
+007197   05  WS-BC-REST-REIM-REP-DEL    PIC S9(5)V9(2)  VALUE ZEROES.
+007198 01  WS-REST-REIM-SUBTOTALS.
+007199   03  WS-RR-SUBTOT-BC            PIC X(8)        VALUE SPACES.
+007200   03  WS-RR-SUBTOT-REST-BASE     PIC S9(9)V9(2) COMP-3 VALUE +0.
+007201   03  WS-RR-SUBTOT-REST-DEL      PIC S9(9)V9(2) COMP-3 VALUE +0.
+007202   03  WS-RR-SUBTOT-REIM-BASE     PIC S9(9)V9(2) COMP-3 VALUE +0.
+007203   03  WS-RR-SUBTOT-REIM-DEL      PIC S9(9)V9(2) COMP-3 VALUE +0.
+007204   03  WS-RR-GRAND-REST-BASE      PIC S9(9)V9(2) COMP-3 VALUE +0.
+007205   03  WS-RR-GRAND-REST-DEL       PIC S9(9)V9(2) COMP-3 VALUE +0.
+007206   03  WS-RR-GRAND-REIM-BASE      PIC S9(9)V9(2) COMP-3 VALUE +0.
+007207   03  WS-RR-GRAND-REIM-DEL       PIC S9(9)V9(2) COMP-3 VALUE +0.
+007208 01  WS-BC-FLAGS.
+007218   03  WS-BC-NON-WEEKLY-FLAG      PIC X.
+007228   03  WS-BC-MEDIUM-FLAGS.
+007238     05  WS-BC-MEDIUM-FLAG        OCCURS 4 TIMES
+007248                                  PIC X.
+007258   03  WS-BC-INVOICE-FLAGS.
+007268     05  WS-BC-INVOICE-FLAG       OCCURS 2 TIMES
+007278                                  PIC X.
+007288   03  WS-BC-DEBIT-FLAGS.
+007298     05  WS-BC-DEBIT-FLAG         OCCURS 2 TIMES
+007308                                  PIC X.
+007318 01  WS-BR-MEDIUM-FLAGS.
+007328   03  WS-BR-MEDIUM-FLAG          OCCURS 4 TIMES
+007338                                  PIC X.
+007348*
+007358 01  WS-MEDIUM-TABLE.
+007368   03  WS-MED-TBL-MEDIUM          OCCURS 5 TIMES
+007378*                * 1:ACH, 2:(UNUSED), 3:WIRE, 4:PAPER, 5:TOT  *
+007388                                  INDEXED BY IX-WS-MED-TBL-MED.
+007398     05  WS-MED-TBL-BC-COUNT      PIC S9(5)      COMP-3.
+007408     05  WS-MED-TBL-BR-COUNT      PIC S9(7)      COMP-3.
+007418     05  WS-MED-TBL-ABS-DLRS      PIC S9(9)V9(2) COMP-3.
+007428     05  WS-MED-TBL-DUE-DELUXE    PIC S9(9)V9(2) COMP-3.
+007438     05  WS-MED-TBL-ABS-UPCH      PIC S9(9)V9(2) COMP-3.
+007448     05  WS-MED-TBL-TRAN-COUNT    OCCURS 7 TIMES
+007458*                * 1:RSL DR, 2:WVE DR, 3:EXP DR, 4:RSL CR,
+007468*                  5:WVE CR, 6:EXP CR, 7:TOTALS *
+007478                                  INDEXED BY IX-WS-MED-TBL-TRN
+007488                                  PIC S9(9)      COMP-3.
+007498*
+007508 01  WS-INVOICE-TABLE.
+007518   03  WS-INV-TBL-INV-TYPE        OCCURS 1 TIMES.
+007528*                * 1:PAYABLE *
+007538     05  WS-INV-TBL-INV-BC-COUNT  PIC S9(5)      COMP-3.
+007548     05  WS-INV-TBL-DEB-BC-COUNT  PIC S9(5)      COMP-3.
+007558*
+007568 01  WS-ACCURACY-FIELDS.
+007578     05  WS-ACCURACY-TRAN-COUNT   PIC S9(9)      COMP-3.
+007588     05  WS-ACCURACY-ERR-01-COUNT PIC S9(6)      COMP-3.
+007598     05  WS-ACCURACY-ERR-02-COUNT PIC S9(6)      COMP-3.
+007608     05  WS-ACCURACY-ERR-03-COUNT PIC S9(6)      COMP-3.
+007618     05  WS-ACCURACY-ERR-06-COUNT PIC S9(6)      COMP-3.
+007628     05  WS-ACCURACY-ERR-08-COUNT PIC S9(6)      COMP-3.
+007638     05  WS-ACCURACY-ERR-09-COUNT PIC S9(6)      COMP-3.
+007648     05  WS-ACCURACY-TOTAL-ERR-CT PIC S9(6)      COMP-3.
+007658     05  WS-ACCURACY-ERR-BC-COUNT PIC S9(6)      COMP-3.
+007668 01  WS-ACCURACY-ORDER-FIELDS.
+007678     05  WS-ACCURACY-ORDER-COUNT    PIC S9(9)      COMP-3.
+007688     05  WS-ACCURACY-ORDER-01-COUNT PIC S9(6)      COMP-3.
+007698     05  WS-ACCURACY-ORDER-02-COUNT PIC S9(6)      COMP-3.
+007708     05  WS-ACCURACY-ORDER-03-COUNT PIC S9(6)      COMP-3.
+007718     05  WS-ACCURACY-ORDER-06-COUNT PIC S9(6)      COMP-3.
+007728     05  WS-ACCURACY-ORDER-08-COUNT PIC S9(6)      COMP-3.
+007738     05  WS-ACCURACY-ORDER-09-COUNT PIC S9(6)      COMP-3.
+007748     05  WS-ACCURACY-TOTAL-ORDER-CT PIC S9(6)      COMP-3.
+007758     05  WS-ACCURACY-ORDER-BC-COUNT PIC S9(6)      COMP-3.
+007768*
+007778 01  WS-TAPE-CODE-TABLE.
+007788   03  WS-T-C-TBL-ENTRY-COUNT     PIC S9(4)      COMP-3.
+007798   03  WS-T-C-TBL-ENTRY           OCCURS 0 TO 1000 TIMES
+007808                                  DEPENDING ON
+007818                                    WS-T-C-TBL-ENTRY-COUNT
+007828                                  ASCENDING KEY IS
+007838                                    WS-T-C-TBL-TAPE-CODE
+007848                                  INDEXED BY IX-WS-T-C-TBL.
+007858     05  WS-T-C-TBL-TAPE-CODE     PIC X(3).
+007868     05  WS-T-C-TBL-HIT-FLAG      PIC X.
+007878     05  WS-T-C-TBL-MED-SUBSCR    PIC S9         COMP.
+007888     05  WS-T-C-TBL-DUE-DLX       PIC S9(9)V9(2) COMP-3.
+007898*
+007899*
+007900 01  WS-TAPEDTL-ACCUM.
+007901   03  WS-TAPEDTL-TRAN-COUNT    PIC S9(6)      COMP-3 VALUE ZERO.
+007902   03  WS-TAPEDTL-DUE-DLX       PIC S9(9)V9(2) COMP-3 VALUE ZERO.
+007908 01  WS-BC-ERROR-TABLE.
+007918   03  WS-BC-ERR-TBL-REC          OCCURS 1000 TIMES
+007928                                  INDEXED BY
+007938                                    IX-WS-BC-ERR-TBL-IN
+007948                                    IX-WS-BC-ERR-TBL-OUT
+007958                                  PIC X(42).
+007968 01  WS-BC-REST-REIM-TABLE.
+007978   03  WS-BC-REST-REIM-TBL-REC OCCURS 10000 TIMES
+007988                                  INDEXED BY
+007998                                    IX-WS-BC-REST-REIM-TBL-IN
+008008                                    IX-WS-BC-REST-REIM-TBL-OUT.
+008018     05 WS-BC-REST-REIM-TBL-BC           PIC X(8).
+008028     05 WS-BC-REST-REIM-TBL-PROD-ID      PIC X(18).
+008038     05 WS-BC-REST-REIM-TBL-REP-BASE     PIC S9(7)V9(2)
+008048                                                  VALUE ZEROES.
+008058     05 WS-BC-REST-REIM-TBL-REP-DEL      PIC S9(5)V9(2)
+008068                                                  VALUE ZEROES.
+008078 01  WS-BC-ERROR1-TABLE.
+008088   03  WS-BC-ERR1-TBL-ENT-COUNT          PIC S9(5) COMP-3
+008098                                                  VALUE ZEROES.
+008108   03  WS-BC-ERR1-TBL-REC         OCCURS 10000 TIMES
+008118                                  DEPENDING ON
+008128                                    WS-BC-ERR1-TBL-ENT-COUNT
+008138                                  ASCENDING KEY IS
+008148                                    WS-BC-ERR1-TBL-COMB
+008158                                  INDEXED BY
+008168                                    IX-WS-BC-ERR1-TBL-IN
+008178                                    IX-WS-BC-ERR1-TBL-OUT.
+008188     05  WS-BC-ERR1-TBL-COMB.
+008198       07 WS-BC-ERR1-TBL-REC-BC          PIC X(8).
+008208       07 WS-BC-ERR1-TBL-CODE            PIC X(2).
+008218     05  WS-BC-ERR1-TBL-REC-COUNT        PIC S9(6)       COMP-3
+008228                                                  VALUE ZEROES.
+008238     05  WS-BC-ERR1-TBL-ORD-REC-COUNT    PIC S9(6) COMP-3
+008248                                                  VALUE ZEROES.
+008258     05  WS-BC-ERR1-TBL-REC-BASE-DEL    PIC S9(7)V9(2)   COMP-3
+008268                                                  VALUE ZEROES.
+008278     05  WS-BC-ERR1-TBL-REC-UPCHARGE    PIC S9(7)V9(2)   COMP-3
+008288                                                  VALUE ZEROES.
+008298     05  WS-BC-ERR1-TBL-REC-GROSS       PIC S9(7)V9(2)   COMP-3
+008308                                                  VALUE ZEROES.
+008310*
+008311 01  WS-REGION-TABLE.
+008312   03  WS-REGION-TBL-ENT-COUNT        PIC S9(4)      COMP-3
+008313                                               VALUE ZEROES.
+008314   03  WS-REGION-TBL-REC       OCCURS 50 TIMES
+008315                                 DEPENDING ON
+008316                                   WS-REGION-TBL-ENT-COUNT
+008317                                 ASCENDING KEY IS
+008318                                   WS-REGION-TBL-CODE
+008319                                 INDEXED BY
+008320                                   IX-WS-REGION-TBL-IN
+008321                                   IX-WS-REGION-TBL-OUT.
+008322     05  WS-REGION-TBL-CODE           PIC X(2).
+008323     05  WS-REGION-TBL-TRAN-COUNT     PIC S9(7)      COMP-3
+008324                                               VALUE ZEROES.
+008325     05  WS-REGION-TBL-ABS-DLRS       PIC S9(9)V9(2) COMP-3
+008326                                               VALUE ZEROES.
+008327     05  WS-REGION-TBL-DUE-DELUXE     PIC S9(9)V9(2) COMP-3
+008328                                               VALUE ZEROES.
+008329     05  WS-REGION-TBL-ABS-UPCH       PIC S9(9)V9(2) COMP-3
+008330                                               VALUE ZEROES.
+008332*
+008333 01  WS-REGION-TOTALS.
+008334   03  WS-REGION-TOTAL-TRAN-COUNT   PIC S9(9)      COMP-3 VALUE +0.
+008335   03  WS-REGION-TOTAL-ABS-DLRS     PIC S9(9)V9(2) COMP-3 VALUE +0.
+008336   03  WS-REGION-TOTAL-DUE-DLX      PIC S9(9)V9(2) COMP-3 VALUE +0.
+008337   03  WS-REGION-TOTAL-ABS-UPCH     PIC S9(9)V9(2) COMP-3 VALUE +0.
+008338*
+008348 01  WS-CLOSING-DISPLAYS.
+008358   03  WS-RETURN-CODE-LINE.
+008368     05  FILLER                  PIC X(14) VALUE 'RETURN CODE = '.
+008378     05  WS-RETURN-CODE           PIC 9(2)       DISPLAY VALUE 00.
+008388     05  FILLER                   PIC X          VALUE '.'.
+008398   03  WS-CD-I545-LINE.
+008408     05  FILLER                   PIC X(8)       VALUE 'I545:'.
+008418     05  WS-CD-I545-REC-CT        PIC ZZZ,ZZZ,ZZ9.
+008428     05  FILLER              PIC X(18) VALUE ' RECORDS READ     '.
+008438     05  WS-CD-I545-BYPASS-CT     PIC ZZ,ZZ9.
+008448     05  FILLER                   PIC X(33)      VALUE
+008458                              ' BYPASSED FOR NON-WEEKLY FLAG "1"'.
+008468   03  WS-CD-IOWRK-LINE.
+008478     05  FILLER                   PIC X(8)       VALUE 'IOWRK:'.
+008488     05  WS-CD-IOWRK-REC-CT       PIC ZZZ,ZZZ,ZZ9.
+008498     05  FILLER                   PIC X(9)      VALUE ' RECORDS '.
+008508     05  WS-CD-IOWRK-VERB         PIC X(7)       VALUE 'WRITTEN'.
+008518   03  WS-CD-I575-LINE.
+008528     05  FILLER                   PIC X(8)       VALUE 'I575:'.
+008538     05  WS-CD-I575-REC-CT        PIC ZZZ,ZZZ,ZZ9.
+008548     05  FILLER              PIC X(18) VALUE ' RECORDS READ     '.
+008558     05  WS-CD-I575-BYPASS-CT     PIC ZZ,ZZ9.
+008568     05  FILLER                   PIC X(47)      VALUE
+008578                ' RECORDS BYPASSED (RECORD TYPES OTHER THAN "A")'.
+008588   03  WS-CD-I8929P-LINE.
+008598     05  FILLER                   PIC X(8)      VALUE 'I8929P:'.
+008608     05  WS-CD-I8929P-REC-CT        PIC ZZZ,ZZZ,ZZ9.
+008618     05  FILLER              PIC X(18) VALUE ' RECORDS READ     '.
+008628   03  WS-CD-I8929I-LINE.
+008638     05  FILLER                   PIC X(8)      VALUE 'I8929I:'.
+008648     05  WS-CD-I8929I-REC-CT        PIC ZZZ,ZZZ,ZZ9.
+008658     05  FILLER              PIC X(18) VALUE ' RECORDS READ     '.
+008668   03  WS-CD-I8929E-LINE.
+008678     05  FILLER                   PIC X(8)      VALUE 'I8929E:'.
+008688     05  WS-CD-I8929E-REC-CT        PIC ZZZ,ZZZ,ZZ9.
+008698     05  FILLER              PIC X(18) VALUE ' RECORDS READ     '.
+008708*
+008718 COPY CPY108.
+008728*
+008738 01  WS-DISPLAY-PARM.
+008748   03  WS-DP-CAPTION             PIC X(14) VALUE 'PARM OPTIONS: '.
+008758   03  FILLER                     PIC X          VALUE '"'.
+008768   03  WS-DP-STATEMENT            PIC X(20)      VALUE SPACE.
+008778   03  FILLER                     PIC X          VALUE '"'.
+008788*
+008798 COPY CPY004.
+008808*
+008818 01  WS-PROGRAM-NUMBER            PIC X(8)       VALUE 'BIL02917'.
+008828 01  WS-REVISION-DATE             PIC X(8)       VALUE '03-14-11'.
+008838*
+DLXMIG* DLXMIG Changes start here
+DLXMIG*LINKAGE SECTION.
+DLXMIG* DLXMIG Changes end here
+008878*
+008888 01  LS-PARM-INFO.
+008898   03  LS-PARM-LENGTH             PIC S9(4)      COMP.
+008908   03  LS-PARM-DATA               PIC X(100).
+008918*
+DLXMIG* DLXMIG Changes start here
+DLXMIG LINKAGE SECTION.
+DLXMIG COPY AIXLNCPY.
+DLXMIG* DLXMIG Changes end here
+DLXMIG* DLXMIG Changes start here
+DLXMIG*PROCEDURE DIVISION USING LS-PARM-INFO.
+DLXMIG PROCEDURE DIVISION USING BY VALUE PARMCNT
+DLXMIG           BY REFERENCE OS-PARM.
+DLXMIG COPY AIXPRCPY.
+DLXMIG* DLXMIG Changes end here
+009028*
+DLXMIG 0000-SQL-DB-CONNECT.
+DLXMIG     MOVE 'DLXVSAM' TO DBNAME.
+DLXMIG COPY CPYMIGUD.
+009068   0000-MAIN-LINE.
+009078     PERFORM 8000-COMMON-INIT.
+009088     IF PASS-1
+009098       PERFORM 7000-PASS-1
+009108     ELSE
+009118       PERFORM 1000-PASS-2.
+009128     PERFORM 9000-COMMON-CLOSE.
+009138     STOP RUN.
+009148*
+009158   1000-PASS-2.
+009168     PERFORM 8200-PASS-2-INIT.
+009178     PERFORM 6000-LOAD-TAPE-CODE-TBL.
+009188     PERFORM 4000-GATHER-DATA.
+009189     PERFORM 8290-VALIDATE-PASS-1-BALANCE.
+009198     PERFORM 2000-PRINT-REPORT.
+009208     PERFORM 9200-PASS-2-CLOSE.
+009218*
+009228   2000-PRINT-REPORT.
+009238     PERFORM 2800-PRINT-HEADING-1.
+009248     PERFORM 2100-PRT-MEDIUM-RECAP.
+009258     PERFORM 2200-PRT-DOLLAR-RECAP.
+009263     PERFORM 2250-WRITE-EXTR-MEDIUM.
+009268     PERFORM 2300-PRT-TRANS-RECAP.
+009278     PERFORM 2400-PRT-INVOICE-RECAP.
+009288     PERFORM 2450-PRT-ACH-RECAP.
+009298     PERFORM 2800-PRINT-HEADING-1.
+009308     PERFORM 2500-PRT-ACCURACY-RECAP.
+009310     PERFORM 2570-WRITE-EXTR-ACCURACY.
+009313     PERFORM 2550-PRT-REGION-RECAP.
+009315     PERFORM 2580-WRITE-EXTR-ACH-TAPE-CD.
+009318     PERFORM 3000-PRT-BCS-W-ERRORS.
+009328     PERFORM 3500-PRT-BCS-CODE-W-ERRORS.
+009338     PERFORM 3800-PRT-BCS-REST-REIM-RECAP.
+009348     PERFORM 2900-FOOT-PRINTER1.
+009358*
+009368   2100-PRT-MEDIUM-RECAP.
+009378     MOVE 'BILLING MEDIUM RECAP:' TO PRINTER1-REC (1:21).
+009388     MOVE SPACE TO PRINTER1-REC (22:111).
+009398     MOVE +3 TO WS-LINE-SPACER.
+009408     PERFORM 2600-WRITE-PRINTER1-REC.
+009418     MOVE ALL '_' TO PRINTER1-REC (1:21).
+009428     MOVE SPACE TO PRINTER1-REC (22:111).
+DLXMIG*    WRITE PRINTER1-REC AFTER NO-ADVANCE.
+DLXMIG     WRITE PRINTER1-REC. 
+009458     MOVE +2 TO WS-LINE-SPACER.
+009468     MOVE WS-M-HD-A1 TO PRINTER1-REC.
+009478     PERFORM 2600-WRITE-PRINTER1-REC.
+009488     MOVE +1 TO WS-LINE-SPACER.
+009498     MOVE WS-M-HD-2 TO PRINTER1-REC.
+009508     PERFORM 2600-WRITE-PRINTER1-REC.
+009518*
+009528     MOVE SPACE TO PRINTER1-REC.
+009538     MOVE 'ACH      ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
+009548     MOVE WS-MED-TBL-TRAN-COUNT (1, 7) TO PR1-M-NBR-1.
+009558     IF WS-MED-TBL-TRAN-COUNT (5, 7) NOT EQUAL +0
+009568       DIVIDE WS-MED-TBL-TRAN-COUNT (1, 7)
+009578             BY WS-MED-TBL-TRAN-COUNT (5, 7)
+009588             GIVING WS-WORK-RATIO ROUNDED
+009598       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
+009608     MOVE WS-MED-TBL-BC-COUNT (1) TO PR1-M-NBR-2.
+009618     IF WS-MED-TBL-BC-COUNT (5) NOT EQUAL +0
+009628       DIVIDE WS-MED-TBL-BC-COUNT (1)
+009638             BY WS-MED-TBL-BC-COUNT (5)
+009648             GIVING WS-WORK-RATIO ROUNDED
+009658       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
+009668     MOVE WS-MED-TBL-BR-COUNT (1) TO PR1-M-NBR-3.
+009678     IF WS-MED-TBL-BR-COUNT (5) NOT EQUAL +0
+009688       DIVIDE WS-MED-TBL-BR-COUNT (1)
+009698             BY WS-MED-TBL-BR-COUNT (5)
+009708             GIVING WS-WORK-RATIO ROUNDED
+009718       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
+009728     PERFORM 2600-WRITE-PRINTER1-REC.
+009738*
+009748     MOVE SPACE TO PRINTER1-REC.
+009758     MOVE 'WIRE     ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
+009768     MOVE WS-MED-TBL-TRAN-COUNT (3, 7) TO PR1-M-NBR-1.
+009778     IF WS-MED-TBL-TRAN-COUNT (5, 7) NOT EQUAL +0
+009788       DIVIDE WS-MED-TBL-TRAN-COUNT (3, 7)
+009798             BY WS-MED-TBL-TRAN-COUNT (5, 7)
+009808             GIVING WS-WORK-RATIO ROUNDED
+009818       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
+009828     MOVE WS-MED-TBL-BC-COUNT (3) TO PR1-M-NBR-2.
+009838     IF WS-MED-TBL-BC-COUNT (5) NOT EQUAL +0
+009848       DIVIDE WS-MED-TBL-BC-COUNT (3)
+009858             BY WS-MED-TBL-BC-COUNT (5)
+009868             GIVING WS-WORK-RATIO ROUNDED
+009878       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
+009888     MOVE WS-MED-TBL-BR-COUNT (3) TO PR1-M-NBR-3.
+009898     IF WS-MED-TBL-BR-COUNT (5) NOT EQUAL +0
+009908       DIVIDE WS-MED-TBL-BR-COUNT (3)
+009918             BY WS-MED-TBL-BR-COUNT (5)
+009928             GIVING WS-WORK-RATIO ROUNDED
+009938       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
+009948     PERFORM 2600-WRITE-PRINTER1-REC.
+009958*
+009968     MOVE SPACE TO PRINTER1-REC.
+009978     MOVE 'PAPER    ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
+009988     MOVE WS-MED-TBL-TRAN-COUNT (4, 7) TO PR1-M-NBR-1.
+009998     IF WS-MED-TBL-TRAN-COUNT (5, 7) NOT EQUAL +0
+010008       DIVIDE WS-MED-TBL-TRAN-COUNT (4, 7)
+010018             BY WS-MED-TBL-TRAN-COUNT (5, 7)
+010028             GIVING WS-WORK-RATIO ROUNDED
+010038       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
+010048     MOVE WS-MED-TBL-BC-COUNT (4) TO PR1-M-NBR-2.
+010058     IF WS-MED-TBL-BC-COUNT (5) NOT EQUAL +0
+010068       DIVIDE WS-MED-TBL-BC-COUNT (4)
+010078             BY WS-MED-TBL-BC-COUNT (5)
+010088             GIVING WS-WORK-RATIO ROUNDED
+010098       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
+010108     MOVE WS-MED-TBL-BR-COUNT (4) TO PR1-M-NBR-3.
+010118     IF WS-MED-TBL-BR-COUNT (5) NOT EQUAL +0
+010128       DIVIDE WS-MED-TBL-BR-COUNT (4)
+010138             BY WS-MED-TBL-BR-COUNT (5)
+010148             GIVING WS-WORK-RATIO ROUNDED
+010158       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
+010168     PERFORM 2600-WRITE-PRINTER1-REC.
+010178*
+010188     MOVE SPACE TO PRINTER1-REC.
+010198     MOVE '* TOTAL *' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
+010208     MOVE WS-MED-TBL-TRAN-COUNT (5, 7) TO PR1-M-NBR-1.
+010218     MOVE WS-MED-TBL-BC-COUNT (5) TO PR1-M-NBR-2.
+010228     MOVE WS-MED-TBL-BR-COUNT (5) TO PR1-M-NBR-3.
+010238     PERFORM 2600-WRITE-PRINTER1-REC.
+010248*
+010258     MOVE WS-WIRE-COUNT TO WS-M-FT-A-WIRE-CT.
+010268     MOVE WS-M-FT-A TO PRINTER1-REC.
+010278     MOVE +2 TO WS-LINE-SPACER.
+010288     PERFORM 2600-WRITE-PRINTER1-REC.
+010298*
+010308   2200-PRT-DOLLAR-RECAP.
+010318     MOVE 'DOLLAR BILLING RECAP:' TO PRINTER1-REC (1:21).
+010328     MOVE SPACE TO PRINTER1-REC (22:111).
+010338     MOVE +3 TO WS-LINE-SPACER.
+010348     PERFORM 2600-WRITE-PRINTER1-REC.
+010358     MOVE ALL '_' TO PRINTER1-REC (1:21).
+010368     MOVE SPACE TO PRINTER1-REC (22:111).
+DLXMIG*    WRITE PRINTER1-REC AFTER NO-ADVANCE.
+DLXMIG     WRITE PRINTER1-REC. 
+010398     MOVE +2 TO WS-LINE-SPACER.
+010408     MOVE WS-M-HD-B1 TO PRINTER1-REC.
+010418     PERFORM 2600-WRITE-PRINTER1-REC.
+010428     MOVE +1 TO WS-LINE-SPACER.
+010438     MOVE WS-M-HD-B2 TO PRINTER1-REC.
+010448     PERFORM 2600-WRITE-PRINTER1-REC.
+010458*
+010468     MOVE SPACE TO PRINTER1-REC.
+010478     MOVE 'ACH      ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
+010488     MOVE WS-MED-TBL-ABS-DLRS (1) TO PR1-M-DLRS-1.
+010498     IF WS-MED-TBL-ABS-DLRS (5) NOT EQUAL +0
+010508       DIVIDE WS-MED-TBL-ABS-DLRS (1)
+010518             BY WS-MED-TBL-ABS-DLRS (5)
+010528             GIVING WS-WORK-RATIO ROUNDED
+010538       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
+010548     MOVE WS-MED-TBL-DUE-DELUXE (1) TO PR1-M-DLRS-2.
+010558     IF WS-MED-TBL-DUE-DELUXE (5) NOT EQUAL +0
+010568       DIVIDE WS-MED-TBL-DUE-DELUXE (1)
+010578             BY WS-MED-TBL-DUE-DELUXE (5)
+010588             GIVING WS-WORK-RATIO ROUNDED
+010598       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
+010608     MOVE WS-MED-TBL-ABS-UPCH (1) TO PR1-M-DLRS-3.
+010618     IF WS-MED-TBL-ABS-UPCH (5) NOT EQUAL +0
+010628       DIVIDE WS-MED-TBL-ABS-UPCH (1)
+010638             BY WS-MED-TBL-ABS-UPCH (5)
+010648             GIVING WS-WORK-RATIO ROUNDED
+010658       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
+010668     PERFORM 2600-WRITE-PRINTER1-REC.
+010678*
+010688     MOVE SPACE TO PRINTER1-REC.
+010698     MOVE 'WIRE     ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
+010708     MOVE WS-MED-TBL-ABS-DLRS (3) TO PR1-M-DLRS-1.
+010718     IF WS-MED-TBL-ABS-DLRS (5) NOT EQUAL +0
+010728       DIVIDE WS-MED-TBL-ABS-DLRS (3)
+010738             BY WS-MED-TBL-ABS-DLRS (5)
+010748             GIVING WS-WORK-RATIO ROUNDED
+010758       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
+010768     MOVE WS-MED-TBL-DUE-DELUXE (3) TO PR1-M-DLRS-2.
+010778     IF WS-MED-TBL-DUE-DELUXE (5) NOT EQUAL +0
+010788       DIVIDE WS-MED-TBL-DUE-DELUXE (3)
+010798             BY WS-MED-TBL-DUE-DELUXE (5)
+010808             GIVING WS-WORK-RATIO ROUNDED
+010818       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
+010828     MOVE WS-MED-TBL-ABS-UPCH (3) TO PR1-M-DLRS-3.
+010838     IF WS-MED-TBL-ABS-UPCH (5) NOT EQUAL +0
+010848       DIVIDE WS-MED-TBL-ABS-UPCH (3)
+010858             BY WS-MED-TBL-ABS-UPCH (5)
+010868             GIVING WS-WORK-RATIO ROUNDED
+010878       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
+010888     PERFORM 2600-WRITE-PRINTER1-REC.
+010898*
+010908     MOVE SPACE TO PRINTER1-REC.
+010918     MOVE 'PAPER    ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
+010928     MOVE WS-MED-TBL-ABS-DLRS (4) TO PR1-M-DLRS-1.
+010938     IF WS-MED-TBL-ABS-DLRS (5) NOT EQUAL +0
+010948       DIVIDE WS-MED-TBL-ABS-DLRS (4)
+010958             BY WS-MED-TBL-ABS-DLRS (5)
+010968             GIVING WS-WORK-RATIO ROUNDED
+010978       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
+010988     MOVE WS-MED-TBL-DUE-DELUXE (4) TO PR1-M-DLRS-2.
+010998     IF WS-MED-TBL-DUE-DELUXE (5) NOT EQUAL +0
+011008       DIVIDE WS-MED-TBL-DUE-DELUXE (4)
+011018             BY WS-MED-TBL-DUE-DELUXE (5)
+011028             GIVING WS-WORK-RATIO ROUNDED
+011038       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
+011048     MOVE WS-MED-TBL-ABS-UPCH (4) TO PR1-M-DLRS-3.
+011058     IF WS-MED-TBL-ABS-UPCH (5) NOT EQUAL +0
+011068       DIVIDE WS-MED-TBL-ABS-UPCH (4)
+011078             BY WS-MED-TBL-ABS-UPCH (5)
+011088             GIVING WS-WORK-RATIO ROUNDED
+011098       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
+011108     PERFORM 2600-WRITE-PRINTER1-REC.
+011118*
+011128     MOVE SPACE TO PRINTER1-REC.
+011138     MOVE '* TOTAL *' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
+011148     MOVE WS-MED-TBL-ABS-DLRS (5) TO PR1-M-DLRS-1.
+011158     MOVE WS-MED-TBL-DUE-DELUXE (5) TO PR1-M-DLRS-2.
+011168     MOVE WS-MED-TBL-ABS-UPCH (5) TO PR1-M-DLRS-3.
+011178     PERFORM 2600-WRITE-PRINTER1-REC.
+011179*
+011180   2250-WRITE-EXTR-MEDIUM.
+011181*
+011182     MOVE SPACE TO EXTR1-REC.
+011183     MOVE 'MEDIUM' TO EXTR1-SECTION.
+011184     MOVE 'ACH' TO EXTR1-CAPTION.
+011185     MOVE WS-MED-TBL-TRAN-COUNT (1, 7) TO EXTR1-CT-1.
+011186     MOVE WS-MED-TBL-BC-COUNT (1) TO EXTR1-CT-2.
+011187     MOVE WS-MED-TBL-BR-COUNT (1) TO EXTR1-CT-3.
+011188     MOVE WS-MED-TBL-ABS-DLRS (1) TO EXTR1-AMT-1.
+011189     MOVE WS-MED-TBL-DUE-DELUXE (1) TO EXTR1-AMT-2.
+011190     MOVE WS-MED-TBL-ABS-UPCH (1) TO EXTR1-AMT-3.
+011191     PERFORM 2950-WRITE-EXTRACT-REC.
+011192*
+011193     MOVE SPACE TO EXTR1-REC.
+011194     MOVE 'MEDIUM' TO EXTR1-SECTION.
+011195     MOVE 'WIRE' TO EXTR1-CAPTION.
+011196     MOVE WS-MED-TBL-TRAN-COUNT (3, 7) TO EXTR1-CT-1.
+011197     MOVE WS-MED-TBL-BC-COUNT (3) TO EXTR1-CT-2.
+011198     MOVE WS-MED-TBL-BR-COUNT (3) TO EXTR1-CT-3.
+011199     MOVE WS-MED-TBL-ABS-DLRS (3) TO EXTR1-AMT-1.
+011200     MOVE WS-MED-TBL-DUE-DELUXE (3) TO EXTR1-AMT-2.
+011201     MOVE WS-MED-TBL-ABS-UPCH (3) TO EXTR1-AMT-3.
+011202     PERFORM 2950-WRITE-EXTRACT-REC.
+011203*
+011204     MOVE SPACE TO EXTR1-REC.
+011205     MOVE 'MEDIUM' TO EXTR1-SECTION.
+011206     MOVE 'PAPER' TO EXTR1-CAPTION.
+011207     MOVE WS-MED-TBL-TRAN-COUNT (4, 7) TO EXTR1-CT-1.
+011208     MOVE WS-MED-TBL-BC-COUNT (4) TO EXTR1-CT-2.
+011209     MOVE WS-MED-TBL-BR-COUNT (4) TO EXTR1-CT-3.
+011210     MOVE WS-MED-TBL-ABS-DLRS (4) TO EXTR1-AMT-1.
+011211     MOVE WS-MED-TBL-DUE-DELUXE (4) TO EXTR1-AMT-2.
+011212     MOVE WS-MED-TBL-ABS-UPCH (4) TO EXTR1-AMT-3.
+011213     PERFORM 2950-WRITE-EXTRACT-REC.
+011214*
+011215     MOVE SPACE TO EXTR1-REC.
+011216     MOVE 'MEDIUM' TO EXTR1-SECTION.
+011217     MOVE '* TOTAL *' TO EXTR1-CAPTION.
+011218     MOVE WS-MED-TBL-TRAN-COUNT (5, 7) TO EXTR1-CT-1.
+011219     MOVE WS-MED-TBL-BC-COUNT (5) TO EXTR1-CT-2.
+011220     MOVE WS-MED-TBL-BR-COUNT (5) TO EXTR1-CT-3.
+011221     MOVE WS-MED-TBL-ABS-DLRS (5) TO EXTR1-AMT-1.
+011222     MOVE WS-MED-TBL-DUE-DELUXE (5) TO EXTR1-AMT-2.
+011223     MOVE WS-MED-TBL-ABS-UPCH (5) TO EXTR1-AMT-3.
+011224     PERFORM 2950-WRITE-EXTRACT-REC.
+011225*
+011226*
+011236   2300-PRT-TRANS-RECAP.
+011246     MOVE 'TRANSACTION RECAP:' TO PRINTER1-REC (1:18).
+011256     MOVE SPACE TO PRINTER1-REC (19:114).
+011266     MOVE +3 TO WS-LINE-SPACER.
+011276     PERFORM 2600-WRITE-PRINTER1-REC.
+011286     MOVE ALL '_' TO PRINTER1-REC (1:18).
+011296     MOVE SPACE TO PRINTER1-REC (19:114).
+DLXMIG*    WRITE PRINTER1-REC AFTER NO-ADVANCE.
+DLXMIG     WRITE PRINTER1-REC. 
+011326     MOVE +2 TO WS-LINE-SPACER.
+011336     MOVE WS-M-HD-C1 TO PRINTER1-REC.
+011346     PERFORM 2600-WRITE-PRINTER1-REC.
+011356     MOVE +1 TO WS-LINE-SPACER.
+011366     MOVE WS-M-HD-2 TO PRINTER1-REC.
+011376     PERFORM 2600-WRITE-PRINTER1-REC.
+011386*
+011396     MOVE SPACE TO PRINTER1-REC.
+011406     MOVE 'ACH      ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
+011416     MOVE WS-MED-TBL-TRAN-COUNT (1, 1) TO PR1-M-NBR-1.
+011426     IF WS-MED-TBL-TRAN-COUNT (5, 1) NOT EQUAL +0
+011436       DIVIDE WS-MED-TBL-TRAN-COUNT (1, 1)
+011446             BY WS-MED-TBL-TRAN-COUNT (5, 1) GIVING
+011456             WS-WORK-RATIO ROUNDED
+011466       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
+011476     MOVE WS-MED-TBL-TRAN-COUNT (1, 2) TO PR1-M-NBR-2.
+011486     IF WS-MED-TBL-TRAN-COUNT (5, 2) NOT EQUAL +0
+011496       DIVIDE WS-MED-TBL-TRAN-COUNT (1, 2)
+011506             BY WS-MED-TBL-TRAN-COUNT (5, 2) GIVING
+011516             WS-WORK-RATIO ROUNDED
+011526       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
+011536     MOVE WS-MED-TBL-TRAN-COUNT (1, 3) TO PR1-M-NBR-3.
+011546     IF WS-MED-TBL-TRAN-COUNT (5, 3) NOT EQUAL +0
+011556       DIVIDE WS-MED-TBL-TRAN-COUNT (1, 3)
+011566             BY WS-MED-TBL-TRAN-COUNT (5, 3) GIVING
+011576             WS-WORK-RATIO ROUNDED
+011586       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
+011596     PERFORM 2600-WRITE-PRINTER1-REC.
+011606*
+011616     MOVE SPACE TO PRINTER1-REC.
+011626     MOVE 'WIRE     ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
+011636     MOVE WS-MED-TBL-TRAN-COUNT (3, 1) TO PR1-M-NBR-1.
+011646     IF WS-MED-TBL-TRAN-COUNT (5, 1) NOT EQUAL +0
+011656       DIVIDE WS-MED-TBL-TRAN-COUNT (3, 1)
+011666             BY WS-MED-TBL-TRAN-COUNT (5, 1) GIVING
+011676             WS-WORK-RATIO ROUNDED
+011686       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
+011696     MOVE WS-MED-TBL-TRAN-COUNT (3, 2) TO PR1-M-NBR-2.
+011706     IF WS-MED-TBL-TRAN-COUNT (5, 2) NOT EQUAL +0
+011716       DIVIDE WS-MED-TBL-TRAN-COUNT (3, 2)
+011726             BY WS-MED-TBL-TRAN-COUNT (5, 2) GIVING
+011736             WS-WORK-RATIO ROUNDED
+011746       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
+011756     MOVE WS-MED-TBL-TRAN-COUNT (3, 3) TO PR1-M-NBR-3.
+011766     IF WS-MED-TBL-TRAN-COUNT (5, 3) NOT EQUAL +0
+011776       DIVIDE WS-MED-TBL-TRAN-COUNT (3, 3)
+011786             BY WS-MED-TBL-TRAN-COUNT (5, 3) GIVING
+011796             WS-WORK-RATIO ROUNDED
+011806       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
+011816     PERFORM 2600-WRITE-PRINTER1-REC.
+011826*
+011836     MOVE SPACE TO PRINTER1-REC.
+011846     MOVE 'PAPER    ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
+011856     MOVE WS-MED-TBL-TRAN-COUNT (4, 1) TO PR1-M-NBR-1.
+011866     IF WS-MED-TBL-TRAN-COUNT (5, 1) NOT EQUAL +0
+011876       DIVIDE WS-MED-TBL-TRAN-COUNT (4, 1)
+011886             BY WS-MED-TBL-TRAN-COUNT (5, 1) GIVING
+011896             WS-WORK-RATIO ROUNDED
+011906       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
+011916     MOVE WS-MED-TBL-TRAN-COUNT (4, 2) TO PR1-M-NBR-2.
+011926     IF WS-MED-TBL-TRAN-COUNT (5, 2) NOT EQUAL +0
+011936       DIVIDE WS-MED-TBL-TRAN-COUNT (4, 2)
+011946             BY WS-MED-TBL-TRAN-COUNT (5, 2) GIVING
+011956             WS-WORK-RATIO ROUNDED
+011966       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
+011976     MOVE WS-MED-TBL-TRAN-COUNT (4, 3) TO PR1-M-NBR-3.
+011986     IF WS-MED-TBL-TRAN-COUNT (5, 3) NOT EQUAL +0
+011996       DIVIDE WS-MED-TBL-TRAN-COUNT (4, 3)
+012006             BY WS-MED-TBL-TRAN-COUNT (5, 3) GIVING
+012016             WS-WORK-RATIO ROUNDED
+012026       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
+012036     PERFORM 2600-WRITE-PRINTER1-REC.
+012046*
+012056     MOVE SPACE TO PRINTER1-REC.
+012066     MOVE '* TOTAL *' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
+012076     MOVE WS-MED-TBL-TRAN-COUNT (5, 1) TO PR1-M-NBR-1.
+012086     MOVE WS-MED-TBL-TRAN-COUNT (5, 2) TO PR1-M-NBR-2.
+012096     MOVE WS-MED-TBL-TRAN-COUNT (5, 3) TO PR1-M-NBR-3.
+012106     PERFORM 2600-WRITE-PRINTER1-REC.
+012116*
+012126     MOVE +2 TO WS-LINE-SPACER.
+012136     MOVE WS-M-HD-D1 TO PRINTER1-REC.
+012146     PERFORM 2600-WRITE-PRINTER1-REC.
+012156     MOVE +1 TO WS-LINE-SPACER.
+012166     MOVE WS-M-HD-2 TO PRINTER1-REC.
+012176     PERFORM 2600-WRITE-PRINTER1-REC.
+012186*
+012196     MOVE SPACE TO PRINTER1-REC.
+012206     MOVE 'ACH      ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
+012216     MOVE WS-MED-TBL-TRAN-COUNT (1, 4) TO PR1-M-NBR-1.
+012226     IF WS-MED-TBL-TRAN-COUNT (5, 4) NOT EQUAL +0
+012236       DIVIDE WS-MED-TBL-TRAN-COUNT (1, 4)
+012246             BY WS-MED-TBL-TRAN-COUNT (5, 4) GIVING
+012256             WS-WORK-RATIO ROUNDED
+012266       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
+012276     MOVE WS-MED-TBL-TRAN-COUNT (1, 5) TO PR1-M-NBR-2.
+012286     IF WS-MED-TBL-TRAN-COUNT (5, 5) NOT EQUAL +0
+012296       DIVIDE WS-MED-TBL-TRAN-COUNT (1, 5)
+012306             BY WS-MED-TBL-TRAN-COUNT (5, 5) GIVING
+012316             WS-WORK-RATIO ROUNDED
+012326       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
+012336     MOVE WS-MED-TBL-TRAN-COUNT (1, 6) TO PR1-M-NBR-3.
+012346     IF WS-MED-TBL-TRAN-COUNT (5, 6) NOT EQUAL +0
+012356       DIVIDE WS-MED-TBL-TRAN-COUNT (1, 6)
+012366             BY WS-MED-TBL-TRAN-COUNT (5, 6) GIVING
+012376             WS-WORK-RATIO ROUNDED
+012386       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
+012396     PERFORM 2600-WRITE-PRINTER1-REC.
+012406*
+012416     MOVE SPACE TO PRINTER1-REC.
+012426     MOVE 'WIRE     ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
+012436     MOVE WS-MED-TBL-TRAN-COUNT (3, 4) TO PR1-M-NBR-1.
+012446     IF WS-MED-TBL-TRAN-COUNT (5, 4) NOT EQUAL +0
+012456       DIVIDE WS-MED-TBL-TRAN-COUNT (3, 4)
+012466             BY WS-MED-TBL-TRAN-COUNT (5, 4) GIVING
+012476             WS-WORK-RATIO ROUNDED
+012486       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
+012496     MOVE WS-MED-TBL-TRAN-COUNT (3, 5) TO PR1-M-NBR-2.
+012506     IF WS-MED-TBL-TRAN-COUNT (5, 5) NOT EQUAL +0
+012516       DIVIDE WS-MED-TBL-TRAN-COUNT (3, 5)
+012526             BY WS-MED-TBL-TRAN-COUNT (5, 5) GIVING
+012536             WS-WORK-RATIO ROUNDED
+012546       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
+012556     MOVE WS-MED-TBL-TRAN-COUNT (3, 6) TO PR1-M-NBR-3.
+012566     IF WS-MED-TBL-TRAN-COUNT (5, 6) NOT EQUAL +0
+012576       DIVIDE WS-MED-TBL-TRAN-COUNT (3, 6)
+012586             BY WS-MED-TBL-TRAN-COUNT (5, 6) GIVING
+012596             WS-WORK-RATIO ROUNDED
+012606       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
+012616     PERFORM 2600-WRITE-PRINTER1-REC.
+012626*
+012636     MOVE SPACE TO PRINTER1-REC.
+012646     MOVE 'PAPER    ' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
+012656     MOVE WS-MED-TBL-TRAN-COUNT (4, 4) TO PR1-M-NBR-1.
+012666     IF WS-MED-TBL-TRAN-COUNT (5, 4) NOT EQUAL +0
+012676       DIVIDE WS-MED-TBL-TRAN-COUNT (4, 4)
+012686             BY WS-MED-TBL-TRAN-COUNT (5, 4) GIVING
+012696             WS-WORK-RATIO ROUNDED
+012706       MOVE WS-WORK-PERCENT TO PR1-M-PCT-1.
+012716     MOVE WS-MED-TBL-TRAN-COUNT (4, 5) TO PR1-M-NBR-2.
+012726     IF WS-MED-TBL-TRAN-COUNT (5, 5) NOT EQUAL +0
+012736       DIVIDE WS-MED-TBL-TRAN-COUNT (4, 5)
+012746             BY WS-MED-TBL-TRAN-COUNT (5, 5) GIVING
+012756             WS-WORK-RATIO ROUNDED
+012766       MOVE WS-WORK-PERCENT TO PR1-M-PCT-2.
+012776     MOVE WS-MED-TBL-TRAN-COUNT (4, 6) TO PR1-M-NBR-3.
+012786     IF WS-MED-TBL-TRAN-COUNT (5, 6) NOT EQUAL +0
+012796       DIVIDE WS-MED-TBL-TRAN-COUNT (4, 6)
+012806             BY WS-MED-TBL-TRAN-COUNT (5, 6) GIVING
+012816             WS-WORK-RATIO ROUNDED
+012826       MOVE WS-WORK-PERCENT TO PR1-M-PCT-3.
+012836     PERFORM 2600-WRITE-PRINTER1-REC.
+012846*
+012856     MOVE SPACE TO PRINTER1-REC.
+012866     MOVE '* TOTAL *' TO PR1-M-CAPT-1 PR1-M-CAPT-2 PR1-M-CAPT-3.
+012876     MOVE WS-MED-TBL-TRAN-COUNT (5, 4) TO PR1-M-NBR-1.
+012886     MOVE WS-MED-TBL-TRAN-COUNT (5, 5) TO PR1-M-NBR-2.
+012896     MOVE WS-MED-TBL-TRAN-COUNT (5, 6) TO PR1-M-NBR-3.
+012906     PERFORM 2600-WRITE-PRINTER1-REC.
+012916*
+012926   2400-PRT-INVOICE-RECAP.
+012936     MOVE 'INVOICING RECAP:' TO PRINTER1-REC (1:16).
+012946     MOVE SPACE TO PRINTER1-REC (17:116).
+012956     MOVE +3 TO WS-LINE-SPACER.
+012966     PERFORM 2600-WRITE-PRINTER1-REC.
+012976     MOVE ALL '_' TO PRINTER1-REC (1:16).
+012986     MOVE SPACE TO PRINTER1-REC (17:116).
+DLXMIG*    WRITE PRINTER1-REC AFTER NO-ADVANCE.
+DLXMIG     WRITE PRINTER1-REC. 
+013016     MOVE +2 TO WS-LINE-SPACER.
+013026     MOVE WS-I-HD-1 TO PRINTER1-REC.
+013036     PERFORM 2600-WRITE-PRINTER1-REC.
+013046     MOVE +1 TO WS-LINE-SPACER.
+013056     MOVE WS-I-HD-2 TO PRINTER1-REC.
+013066     PERFORM 2600-WRITE-PRINTER1-REC.
+013076*
+013086     MOVE SPACE TO PRINTER1-REC.
+013096     MOVE WS-I8929-PRINT-INV-CNT     TO PR1-I-CT-PRINT.
+013106     MOVE WS-I8929-IMAGE-INV-CNT     TO PR1-I-CT-IMAGE.
+013116     MOVE WS-I8929-DNM-INV-CNT       TO PR1-I-CT-DNM.
+013126     MOVE WS-I8929-DSI-INV-CNT       TO PR1-I-CT-DSI.
+013136     MOVE WS-I8929-EMAIL-INV-CNT     TO PR1-I-CT-EMAIL.
+013146     MOVE WS-I8929-STUB-INV-CNT      TO PR1-I-CT-STUB.
+013156     PERFORM 2600-WRITE-PRINTER1-REC.
+013166*
+013176   2450-PRT-ACH-RECAP.
+013186     MOVE 'ACH DUE DELUXE RECAP:' TO PRINTER1-REC (1:21).
+013196     MOVE SPACE TO PRINTER1-REC (22:111).
+013206     MOVE +3 TO WS-LINE-SPACER.
+013216     PERFORM 2600-WRITE-PRINTER1-REC.
+013226     MOVE ALL '_' TO PRINTER1-REC (1:21).
+013236     MOVE SPACE TO PRINTER1-REC (22:111).
+013246     MOVE +1 TO WS-LINE-SPACER.
+013256     PERFORM 2600-WRITE-PRINTER1-REC.
+013266     MOVE +2 TO WS-LINE-SPACER.
+013276     MOVE WS-E-HD TO PRINTER1-REC.
+013286     PERFORM 2600-WRITE-PRINTER1-REC.
+013296     SET IX-WS-T-C-TBL TO +1.
+013306     PERFORM WS-T-C-TBL-ENTRY-COUNT TIMES
+013316       MOVE WS-T-C-TBL-ENTRY (IX-WS-T-C-TBL) TO WS-TAPE-CODE-INFO
+013326       IF WS-T-C-TAPE-CODE (1:1) EQUAL '0'
+013336         MOVE SPACE TO PRINTER1-REC
+013346         MOVE WS-T-C-TAPE-CODE TO PR1-E-TAPE-CODE
+013356         MOVE WS-T-C-DUE-DLX TO PR1-E-DUE-DLX
+013366         PERFORM 2600-WRITE-PRINTER1-REC   
+013376         MOVE +1 TO WS-LINE-SPACER 
+013386       END-IF
+013396       SET IX-WS-T-C-TBL UP BY 1
+013406     END-PERFORM.
+013416     MOVE +2 TO WS-LINE-SPACER.
+013426     MOVE SPACE TO PRINTER1-REC.
+013436     PERFORM 2600-WRITE-PRINTER1-REC.
+013446*
+013456   2500-PRT-ACCURACY-RECAP.
+013466     MOVE 'ACCURACY RECAP:' TO PRINTER1-REC (1:15).
+013476     MOVE SPACE TO PRINTER1-REC (16:117).
+013486     MOVE +3 TO WS-LINE-SPACER.
+013496     PERFORM 2600-WRITE-PRINTER1-REC.
+013506     MOVE ALL '_' TO PRINTER1-REC (1:15).
+013516     MOVE SPACE TO PRINTER1-REC (16:117).
+DLXMIG*    WRITE PRINTER1-REC AFTER NO-ADVANCE.
+DLXMIG     WRITE PRINTER1-REC. 
+013546     MOVE +2 TO WS-LINE-SPACER.
+013556     MOVE WS-A-HD-1 TO PRINTER1-REC.
+013566     PERFORM 2600-WRITE-PRINTER1-REC.
+013576     MOVE +1 TO WS-LINE-SPACER.
+013586     MOVE WS-A-HD-2 TO PRINTER1-REC.
+013596     PERFORM 2600-WRITE-PRINTER1-REC.
+013606     MOVE WS-A-HD-3 TO PRINTER1-REC.
+013616     PERFORM 2600-WRITE-PRINTER1-REC.
+013626     MOVE WS-A-HD-4 TO PRINTER1-REC.
+013636     PERFORM 2600-WRITE-PRINTER1-REC.
+013646*
+013656     MOVE SPACE TO PRINTER1-REC.
+013666     MOVE 'TRANSACTIONS' TO PR1-A-CAPT.
+013676     MOVE WS-ACCURACY-TRAN-COUNT  TO PR1-A-TRN-CT.
+013686     MOVE WS-ACCURACY-ERR-01-COUNT  TO PR1-A-ERR-01-CT.
+013696     MOVE WS-ACCURACY-ERR-02-COUNT  TO PR1-A-ERR-02-CT.
+013706     MOVE WS-ACCURACY-ERR-03-COUNT  TO PR1-A-ERR-03-CT.
+013716     MOVE WS-ACCURACY-ERR-06-COUNT  TO PR1-A-ERR-06-CT.
+013726     MOVE WS-ACCURACY-ERR-08-COUNT  TO PR1-A-ERR-08-CT.
+013736     MOVE WS-ACCURACY-ERR-09-COUNT  TO PR1-A-ERR-09-CT.
+013746     MOVE WS-ACCURACY-TOTAL-ERR-CT  TO PR1-A-TOT-ERR-CT.
+013756*
+013766     IF WS-ACCURACY-TRAN-COUNT NOT EQUAL +0
+013776       IF WS-ACCURACY-TOTAL-ERR-CT EQUAL +0
+013786         MOVE 100 TO PR1-A-PCT
+013796       ELSE
+013806         SUBTRACT WS-ACCURACY-TOTAL-ERR-CT FROM
+013816               WS-ACCURACY-TRAN-COUNT GIVING WS-WORK-S9
+013826         DIVIDE WS-WORK-S9 BY WS-ACCURACY-TRAN-COUNT
+013836               GIVING WS-WORK-RATIO ROUNDED
+013846         MOVE WS-WORK-PERCENT TO PR1-A-PCT.
+013856*
+013866     MOVE WS-ACCURACY-ERR-BC-COUNT TO PR1-A-ERR-BC-CT.
+013876     PERFORM 2600-WRITE-PRINTER1-REC.
+013886*
+013896     MOVE SPACE TO PRINTER1-REC.
+013906     MOVE '   ORDERS ' TO PR1-A-CAPT.
+013916     MOVE WS-ACCURACY-ORDER-COUNT  TO PR1-A-TRN-CT.
+013926     MOVE WS-ACCURACY-ORDER-01-COUNT  TO PR1-A-ERR-01-CT.
+013936     MOVE WS-ACCURACY-ORDER-02-COUNT  TO PR1-A-ERR-02-CT.
+013946     MOVE WS-ACCURACY-ORDER-03-COUNT  TO PR1-A-ERR-03-CT.
+013956     MOVE WS-ACCURACY-ORDER-06-COUNT  TO PR1-A-ERR-06-CT.
+013966     MOVE WS-ACCURACY-ORDER-08-COUNT  TO PR1-A-ERR-08-CT.
+013976     MOVE WS-ACCURACY-ORDER-09-COUNT  TO PR1-A-ERR-09-CT.
+013986     MOVE WS-ACCURACY-TOTAL-ORDER-CT  TO PR1-A-TOT-ERR-CT.
+013996*
+014006     IF WS-ACCURACY-ORDER-COUNT NOT EQUAL +0
+014016       IF WS-ACCURACY-TOTAL-ORDER-CT EQUAL +0
+014026         MOVE 100 TO PR1-A-PCT
+014036       ELSE
+014046         SUBTRACT WS-ACCURACY-TOTAL-ORDER-CT FROM
+014056               WS-ACCURACY-ORDER-COUNT GIVING WS-WORK-S9
+014066         DIVIDE WS-WORK-S9 BY WS-ACCURACY-ORDER-COUNT
+014076               GIVING WS-WORK-RATIO ROUNDED
+014086         MOVE WS-WORK-PERCENT TO PR1-A-PCT.
+014096*
+014106     MOVE WS-ACCURACY-ORDER-BC-COUNT TO PR1-A-ERR-BC-CT.
+014116     PERFORM 2600-WRITE-PRINTER1-REC.
+014117*
+014118   2570-WRITE-EXTR-ACCURACY.
+014119*
+014120     MOVE SPACE TO EXTR1-REC.
+014121     MOVE 'ACCURACY' TO EXTR1-SECTION.
+014122     MOVE 'TRAN-ERRORS' TO EXTR1-CAPTION.
+014123     MOVE WS-ACCURACY-TRAN-COUNT TO EXTR1-CT-1.
+014124     MOVE WS-ACCURACY-TOTAL-ERR-CT TO EXTR1-CT-2.
+014125     MOVE WS-ACCURACY-ERR-BC-COUNT TO EXTR1-CT-3.
+014126     PERFORM 2950-WRITE-EXTRACT-REC.
+014127*
+014128     MOVE SPACE TO EXTR1-REC.
+014129     MOVE 'ACCURACY' TO EXTR1-SECTION.
+014130     MOVE 'ORDER-ERRORS' TO EXTR1-CAPTION.
+014131     MOVE WS-ACCURACY-ORDER-COUNT TO EXTR1-CT-1.
+014132     MOVE WS-ACCURACY-TOTAL-ORDER-CT TO EXTR1-CT-2.
+014133     MOVE WS-ACCURACY-ORDER-BC-COUNT TO EXTR1-CT-3.
+014134     PERFORM 2950-WRITE-EXTRACT-REC.
+014135*
+014136   2550-PRT-REGION-RECAP.
+014137*
+014138     MOVE 'REGION BREAKDOWN RECAP:' TO PRINTER1-REC (1:24).
+014139     MOVE SPACE TO PRINTER1-REC (25:108).
+014140     MOVE +3 TO WS-LINE-SPACER.
+014141     PERFORM 2600-WRITE-PRINTER1-REC.
+014142     MOVE ALL '_' TO PRINTER1-REC (1:24).
+014143     MOVE SPACE TO PRINTER1-REC (25:108).
+DLXMIG*    WRITE PRINTER1-REC AFTER NO-ADVANCE.
+DLXMIG     WRITE PRINTER1-REC. 
+014144     MOVE +2 TO WS-LINE-SPACER.
+014145     MOVE WS-R-HD-1 TO PRINTER1-REC.
+014146     PERFORM 2600-WRITE-PRINTER1-REC.
+014147*
+014148     MOVE +0 TO WS-REGION-TOTAL-TRAN-COUNT
+014149           WS-REGION-TOTAL-ABS-DLRS WS-REGION-TOTAL-DUE-DLX
+014150           WS-REGION-TOTAL-ABS-UPCH.
+014151     IF WS-REGION-TBL-ENT-COUNT EQUAL +0
+014152       MOVE SPACE TO PRINTER1-REC
+014153       MOVE '(NONE)' TO PRINTER1-REC (5:6)
+014154       PERFORM 2600-WRITE-PRINTER1-REC
+014155     ELSE
+014156       SET IX-WS-REGION-TBL-OUT TO +1
+014157       PERFORM 2560-RPT-EACH-REGION
+014158           WS-REGION-TBL-ENT-COUNT TIMES
+014159       MOVE SPACE TO PRINTER1-REC
+014160       MOVE '* TOTAL *' TO PR1-R-REGION
+014161       MOVE WS-REGION-TOTAL-TRAN-COUNT TO PR1-R-TRAN-CT
+014162       MOVE WS-REGION-TOTAL-ABS-DLRS TO PR1-R-ABS-DLRS
+014163       MOVE WS-REGION-TOTAL-DUE-DLX TO PR1-R-DUE-DLX
+014164       MOVE WS-REGION-TOTAL-ABS-UPCH TO PR1-R-ABS-UPCH
+014165       PERFORM 2600-WRITE-PRINTER1-REC
+014166     END-IF.
+014167*
+014168   2560-RPT-EACH-REGION.
+014169*
+014170     IF WS-LINE-SPACER GREATER +58
+014171       PERFORM 2800-PRINT-HEADING-1
+014172       MOVE +3 TO WS-LINE-SPACER
+014173       MOVE WS-R-HD-1 TO PRINTER1-REC
+014174       PERFORM 2600-WRITE-PRINTER1-REC
+014175       MOVE +2 TO WS-LINE-SPACER
+014176     END-IF.
+014177*
+014178     MOVE SPACE TO PRINTER1-REC.
+014179     IF WS-REGION-TBL-CODE (IX-WS-REGION-TBL-OUT) EQUAL SPACE
+014180       MOVE 'UNASSIGNED' TO PR1-R-REGION
+014181     ELSE
+014182       MOVE WS-REGION-TBL-CODE (IX-WS-REGION-TBL-OUT)
+014183           TO PR1-R-REGION
+014184     END-IF.
+014185     MOVE WS-REGION-TBL-TRAN-COUNT (IX-WS-REGION-TBL-OUT)
+014186         TO PR1-R-TRAN-CT.
+014187     MOVE WS-REGION-TBL-ABS-DLRS (IX-WS-REGION-TBL-OUT)
+014188         TO PR1-R-ABS-DLRS.
+014189     MOVE WS-REGION-TBL-DUE-DELUXE (IX-WS-REGION-TBL-OUT)
+014190         TO PR1-R-DUE-DLX.
+014191     MOVE WS-REGION-TBL-ABS-UPCH (IX-WS-REGION-TBL-OUT)
+014192         TO PR1-R-ABS-UPCH.
+014193     ADD WS-REGION-TBL-TRAN-COUNT (IX-WS-REGION-TBL-OUT) TO
+014194         WS-REGION-TOTAL-TRAN-COUNT.
+014195     ADD WS-REGION-TBL-ABS-DLRS (IX-WS-REGION-TBL-OUT) TO
+014196         WS-REGION-TOTAL-ABS-DLRS.
+014197     ADD WS-REGION-TBL-DUE-DELUXE (IX-WS-REGION-TBL-OUT) TO
+014198         WS-REGION-TOTAL-DUE-DLX.
+014199     ADD WS-REGION-TBL-ABS-UPCH (IX-WS-REGION-TBL-OUT) TO
+014200         WS-REGION-TOTAL-ABS-UPCH.
+014201     SET IX-WS-REGION-TBL-OUT UP BY 1.
+014202     PERFORM 2600-WRITE-PRINTER1-REC.
+014203*
+014204   2580-WRITE-EXTR-ACH-TAPE-CD.
+014205*
+014206     SET IX-WS-T-C-TBL TO +1.
+014207     PERFORM 2585-WRITE-EXTR-EACH-ACH-TC
+014208         WS-T-C-TBL-ENTRY-COUNT TIMES.
+014209*
+014210   2585-WRITE-EXTR-EACH-ACH-TC.
+014211*
+014212     IF WS-T-C-TBL-MED-SUBSCR (IX-WS-T-C-TBL) EQUAL +1
+014213       MOVE SPACE TO EXTR1-REC
+014214       MOVE 'ACH-TAPE' TO EXTR1-SECTION
+014215       MOVE WS-T-C-TBL-TAPE-CODE (IX-WS-T-C-TBL) TO EXTR1-CAPTION
+014216       MOVE WS-T-C-TBL-DUE-DLX (IX-WS-T-C-TBL) TO EXTR1-AMT-1
+014217       PERFORM 2950-WRITE-EXTRACT-REC
+014218     END-IF.
+014219     SET IX-WS-T-C-TBL UP BY 1.
+014220*
+014221   2950-WRITE-EXTRACT-REC.
+014222*
+014223     WRITE EXTR1-REC.
+014224*
+014234   2600-WRITE-PRINTER1-REC.
+014244*
+014254     WRITE PRINTER1-REC AFTER WS-LINE-SPACER.
+014264     ADD WS-LINE-SPACER TO WS-LINE-COUNT.
+014274*
+014284   2800-PRINT-HEADING-1.
+014294*
+014304     WRITE PRINTER1-REC FROM WS-HEADING-1 AFTER PAGE.
+014314     MOVE +1 TO WS-LINE-COUNT.
+014324*
+014334   2900-FOOT-PRINTER1.
+014344*
+014354     MOVE WS-END-OF-REPORT TO PRINTER1-REC.
+014364     MOVE +1 TO WS-LINE-SPACER.
+014374     PERFORM 2600-WRITE-PRINTER1-REC.
+014384*
+014394   3000-PRT-BCS-W-ERRORS.
+014404*
+014414     MOVE 'BANK CODES WITH 100 CREDITS FOR BILLING ERRORS:'
+014424           TO PRINTER1-REC (1:47).
+014434     MOVE SPACE TO PRINTER1-REC (48:85).
+014444     MOVE +3 TO WS-LINE-SPACER.
+014454     PERFORM 2600-WRITE-PRINTER1-REC.
+014464     MOVE ALL '_' TO PRINTER1-REC (1:47).
+014474     MOVE SPACE TO PRINTER1-REC (48:85).
+DLXMIG*    WRITE PRINTER1-REC AFTER NO-ADVANCE.
+DLXMIG     WRITE PRINTER1-REC. 
+014504     MOVE +2 TO WS-LINE-SPACER.
+014514     MOVE WS-B-HD-1 TO PRINTER1-REC.
+014524     PERFORM 2600-WRITE-PRINTER1-REC.
+014534*
+014544     IF IX-WS-BC-ERR-TBL-IN NOT GREATER +1
+014554       MOVE SPACE TO PRINTER1-REC
+014564       MOVE '(NONE)' TO PRINTER1-REC (5:6)
+014574       PERFORM 2600-WRITE-PRINTER1-REC
+014584     ELSE
+014594       SET IX-WS-BC-ERR-TBL-OUT TO +1
+014604       PERFORM 3100-RPT-BC-W-ERRORS
+014614           WITH TEST AFTER
+014624           UNTIL IX-WS-BC-ERR-TBL-OUT NOT LESS IX-WS-BC-ERR-TBL-IN
+014634       IF IX-WS-BC-ERR-TBL-IN GREATER +801
+014644         DISPLAY 'CREDIT BC TABLE OVER 80% FULL.' UPON SYSOUT
+014654         MOVE 'Y' TO WS-RETURN-04-FLAG.
+014664*
+014674   3100-RPT-BC-W-ERRORS.
+014684*
+014694     IF WS-LINE-SPACER GREATER +58
+014704       PERFORM 2800-PRINT-HEADING-1
+014714       MOVE +3 TO WS-LINE-SPACER
+014724       MOVE WS-B-HD-1 TO PRINTER1-REC
+014734       PERFORM 2600-WRITE-PRINTER1-REC
+014744       MOVE +2 TO WS-LINE-SPACER.
+014754*
+014764     MOVE WS-BC-ERR-TBL-REC (IX-WS-BC-ERR-TBL-OUT) TO
+014774           WS-BC-ERR-REC.
+014784     SET IX-WS-BC-ERR-TBL-OUT UP BY 1.
+014794     MOVE SPACE TO PRINTER1-REC.
+014804     SET IX-PR1-B-ERR TO +1.
+014814     MOVE WS-BC-ERR-REC-BC TO PR1-B-BC.
+014824*
+014834     MOVE WS-BC-ERR-REC-COUNT TO PR1-B-COUNT.
+014844     MOVE WS-BC-ERR-ORD-REC-COUNT TO PR1-B-CR-ORD-COUNT.
+014854     MOVE WS-BC-ERR-REC-BASE-DEL TO PR1-B-REP-BASE-DELEVERY.
+014864     MOVE WS-BC-ERR-REC-UPCHARGE TO PR1-B-UPCHARGE.
+014874     MOVE WS-BC-ERR-REC-GROSS TO PR1-B-GROSS.
+014884     IF WS-BC-ERR-REC-01-FLAG EQUAL 'Y'
+014894       MOVE '01' TO PR1-B-ERROR-CODE (IX-PR1-B-ERR)
+014904       SET IX-PR1-B-ERR UP BY 1.
+014914     IF WS-BC-ERR-REC-02-FLAG EQUAL 'Y'
+014924       MOVE '02' TO PR1-B-ERROR-CODE (IX-PR1-B-ERR)
+014934       SET IX-PR1-B-ERR UP BY 1.
+014944     IF WS-BC-ERR-REC-03-FLAG EQUAL 'Y'
+014954       MOVE '03' TO PR1-B-ERROR-CODE (IX-PR1-B-ERR)
+014964       SET IX-PR1-B-ERR UP BY 1.
+014974     IF WS-BC-ERR-REC-06-FLAG EQUAL 'Y'
+014984       MOVE '06' TO PR1-B-ERROR-CODE (IX-PR1-B-ERR)
+014994       SET IX-PR1-B-ERR UP BY 1.
+015004     IF WS-BC-ERR-REC-08-FLAG EQUAL 'Y'
+015014       MOVE '08' TO PR1-B-ERROR-CODE (IX-PR1-B-ERR)
+015024       SET IX-PR1-B-ERR UP BY 1.
+015034     IF WS-BC-ERR-REC-09-FLAG EQUAL 'Y'
+015044       MOVE '09' TO PR1-B-ERROR-CODE (IX-PR1-B-ERR).
+015054*
+015064     PERFORM 3200-GET-FI-NAME.
+015074     PERFORM 2600-WRITE-PRINTER1-REC.
+015084*
+015094   3200-GET-FI-NAME.
+015104*
+015114     MOVE SPACES TO WS-I550-RECORD-KEY.
+015124     MOVE WS-BC-ERR-REC-BC TO WS-I550-BC.
+015134     MOVE WS-I550-RECORD-KEY TO I550-RECORD-KEY.
+015144*
+015154     PERFORM 3300-START-READ-I550-FILE.
+015164*
+015174     IF WS-I550-SUCCESSFUL
+015184       IF WS-I550-BC = I550-BC
+015194         MOVE I550-FI-NAME TO PR1-B-FI-NAME
+015204       ELSE
+015214         MOVE 'MISSING I550 FI NAME' TO PR1-B-FI-NAME
+015224       END-IF
+015234     ELSE
+015244       IF WS-I550-NO-SUCH-RECORD
+015254         MOVE 'MISSING I550 FI NAME' TO PR1-B-FI-NAME.
+015264*
+015274   3300-START-READ-I550-FILE.
+015284*
+015294     START I550-FILE KEY NOT LESS I550-RECORD-KEY.
+015304*
+015314     IF WS-I550-SUCCESSFUL
+015324       PERFORM 3400-READ-I550-FILE-NEXT
+015334     ELSE
+015344       IF (NOT WS-I550-END-OF-FILE)
+015354           AND (NOT WS-I550-NO-SUCH-RECORD)
+015364         DISPLAY '* I550 VSAM ERROR.  KEY = "' I550-RECORD-KEY
+015374               '".  FILE STATUS = ' WS-I550-FILE-STATUS '. *'
+015384               UPON SYSOUT
+015394         GO TO 9900-DISPLAY-ABORT.
+015404*
+015414   3400-READ-I550-FILE-NEXT.
+015424*
+015434     READ I550-FILE NEXT RECORD.
+015444*
+015454     IF (NOT WS-I550-SUCCESSFUL)
+015464         AND (NOT WS-I550-END-OF-FILE)
+015474       DISPLAY '* VSAM ERROR ON I550 READ NEXT. FILE STATUS = '
+015484             WS-I550-FILE-STATUS '. *' UPON SYSOUT
+015494       GO TO 9900-DISPLAY-ABORT.
+015504*
+015514   3500-PRT-BCS-CODE-W-ERRORS.
+015524*
+015534     MOVE 'OTHER SITUATIONS WHERE CREDIT TRANSACTIONS FOR A '
+015544          TO PRINTER1-REC (1:49).
+015554     MOVE 'GIVEN REASON CODE FOR A GIVEN BANK CODE EXCEED 49:'
+015564                              TO PRINTER1-REC (50:50).
+015574     MOVE SPACES TO PRINTER1-REC (100:33).
+015584     MOVE +3 TO WS-LINE-SPACER.
+015594     PERFORM 2600-WRITE-PRINTER1-REC.
+015604     MOVE ALL '_' TO PRINTER1-REC (1:99).
+015614     MOVE SPACES TO PRINTER1-REC (100:33).
+DLXMIG*    WRITE PRINTER1-REC AFTER NO-ADVANCE.
+DLXMIG     WRITE PRINTER1-REC. 
+015644     MOVE +2 TO WS-LINE-SPACER.
+015654     MOVE WS-B-HD-1 TO PRINTER1-REC.
+015664     PERFORM 2600-WRITE-PRINTER1-REC.
+015674 
+015684     IF WS-BC-ERR1-TBL-ENT-COUNT EQUAL TO +0
+015694       MOVE SPACE TO PRINTER1-REC
+015704       MOVE '(NONE)' TO PRINTER1-REC (5:6)
+015714       PERFORM 2600-WRITE-PRINTER1-REC
+015724     ELSE
+015734       SET IX-WS-BC-ERR1-TBL-OUT TO +1
+015744       PERFORM 3600-RPT-BC-CODE-W-ERRORS
+015754                        WS-BC-ERR1-TBL-ENT-COUNT TIMES
+015764       IF WS-BC-ERR1-TBL-ENT-COUNT GREATER +8001
+015774         DISPLAY 'CREDIT BC CODE TABLE OVER 80% FULL.' UPON SYSOUT
+015784         MOVE 'Y' TO WS-RETURN-04-FLAG.
+015794*
+015804   3600-RPT-BC-CODE-W-ERRORS.
+015814*
+015824     IF WS-LINE-SPACER GREATER +58
+015834       PERFORM 2800-PRINT-HEADING-1
+015844       MOVE +3 TO WS-LINE-SPACER
+015854       MOVE WS-B-HD-1 TO PRINTER1-REC
+015864       PERFORM 2600-WRITE-PRINTER1-REC
+015874       MOVE +2 TO WS-LINE-SPACER.
+015884*
+015894       MOVE WS-BC-ERR1-TBL-REC (IX-WS-BC-ERR1-TBL-OUT) TO
+015904                                       WS-BC-ERR1-REC
+015914       SET IX-WS-BC-ERR1-TBL-OUT UP BY 1.
+015924 
+015934     IF WS-BC-ERR1-REC-COUNT GREATER +49
+015944       MOVE SPACE TO PRINTER1-REC
+015954       MOVE WS-BC-ERR1-REC-BC TO PR1-C-BC
+015964       MOVE WS-BC-ERR1-REC-COUNT TO PR1-C-COUNT
+015974       MOVE WS-BC-ERR1-ORD-REC-COUNT TO PR1-C-CR-ORD-COUNT
+015984       MOVE WS-BC-ERR1-CODE TO PR1-C-ERROR-CODE
+015994       MOVE WS-BC-ERR1-REC-BASE-DEL TO PR1-C-REP-BASE-DELEVERY
+016004       MOVE WS-BC-ERR1-REC-UPCHARGE TO PR1-C-UPCHARGE
+016014       MOVE WS-BC-ERR1-REC-GROSS TO PR1-C-GROSS
+016024*
+016034       PERFORM 3700-GET-FI-NAME
+016044       PERFORM 2600-WRITE-PRINTER1-REC
+016054     END-IF.
+016064*
+016074   3700-GET-FI-NAME.
+016084*
+016094     MOVE SPACES TO WS-I550-RECORD-KEY.
+016104     MOVE WS-BC-ERR1-REC-BC TO WS-I550-BC.
+016114     MOVE WS-I550-RECORD-KEY TO I550-RECORD-KEY.
+016124*
+016134     PERFORM 3300-START-READ-I550-FILE.
+016144*
+016154     IF WS-I550-SUCCESSFUL
+016164       IF WS-I550-BC = I550-BC
+016174         MOVE I550-FI-NAME TO PR1-C-FI-NAME
+016184       ELSE
+016194         MOVE 'MISSING I550 FI NAME' TO PR1-C-FI-NAME
+016204       END-IF
+016214     ELSE
+016224       IF WS-I550-NO-SUCH-RECORD
+016234         MOVE 'MISSING I550 FI NAME' TO PR1-C-FI-NAME.
+016244*
+016254   3800-PRT-BCS-REST-REIM-RECAP.
+016264*
+016274     MOVE '- REIMBURSEMENTS AND RESTITUTIONS -'
+016284          TO PRINTER1-REC (1:35).
+016294     MOVE SPACES TO PRINTER1-REC (36:97).
+016304     MOVE +3 TO WS-LINE-SPACER.
+016314     PERFORM 2600-WRITE-PRINTER1-REC.
+016324     MOVE ALL '_' TO PRINTER1-REC (1:35).
+016334     MOVE SPACES TO PRINTER1-REC (36:97).
+016344     MOVE +1 TO WS-LINE-SPACER.
+DLXMIG*    WRITE PRINTER1-REC AFTER NO-ADVANCE.
+DLXMIG     WRITE PRINTER1-REC. 
+016374     MOVE +2 TO WS-LINE-SPACER.
+016384     MOVE WS-D-HD-1 TO PRINTER1-REC.
+016394     PERFORM 2600-WRITE-PRINTER1-REC.
+016404*
+016414     IF IX-WS-BC-REST-REIM-TBL-IN  NOT GREATER +1
+016424       MOVE SPACE TO PRINTER1-REC
+016434       MOVE '(NONE)' TO PRINTER1-REC (5:6)
+016444       PERFORM 2600-WRITE-PRINTER1-REC
+016454     ELSE
+016464       SET IX-WS-BC-REST-REIM-TBL-OUT TO +1
+016474       PERFORM 3900-RPT-BC-REST-REIM-W-INFO
+016484         WITH TEST AFTER
+016494         UNTIL IX-WS-BC-REST-REIM-TBL-OUT NOT LESS
+016504             IX-WS-BC-REST-REIM-TBL-IN
+016514       IF IX-WS-BC-REST-REIM-TBL-IN GREATER +8001
+016524         DISPLAY 'CREDIT REST/REIM TABLE OVER 80% FULL.'
+016534                                                  UPON SYSOUT
+016544         MOVE 'Y' TO WS-RETURN-04-FLAG.
+016545     IF IX-WS-BC-REST-REIM-TBL-IN GREATER +1
+016546       PERFORM 3975-PRT-REST-REIM-SUBTOTAL
+016547       PERFORM 3980-PRT-REST-REIM-GRAND-TOTAL
+016548     END-IF.
+016554*
+016564   3900-RPT-BC-REST-REIM-W-INFO.
+016574*
+016584     IF WS-LINE-SPACER GREATER +58
+016594       PERFORM 2800-PRINT-HEADING-1
+016604       MOVE +3 TO WS-LINE-SPACER
+016614       MOVE WS-B-HD-1 TO PRINTER1-REC
+016624       PERFORM 2600-WRITE-PRINTER1-REC
+016634       MOVE +2 TO WS-LINE-SPACER.
+016644*
+016654     MOVE WS-BC-REST-REIM-TBL-REC (IX-WS-BC-REST-REIM-TBL-OUT)
+016664                             TO WS-BC-REST-REIM-REC
+016674     SET  IX-WS-BC-REST-REIM-TBL-OUT UP BY 1.
+016675     IF WS-RR-SUBTOT-BC NOT EQUAL SPACES
+016676         AND WS-RR-SUBTOT-BC NOT EQUAL WS-BC-REST-REIM-BC
+016677       PERFORM 3975-PRT-REST-REIM-SUBTOTAL
+016678     END-IF.
+016679     MOVE WS-BC-REST-REIM-BC TO WS-RR-SUBTOT-BC.
+016684     MOVE SPACE TO PRINTER1-REC.
+016694     MOVE WS-BC-REST-REIM-PROD-ID(1:13)  TO PR1-D-PROD-CODE.
+016704     MOVE WS-BC-REST-REIM-BC  TO PR1-D-BC.
+016714     MOVE WS-BC-REST-REIM-REP-BASE TO PR1-D-REP-BASE.
+016724     MOVE WS-BC-REST-REIM-REP-DEL TO PR1-D-REP-DEL.
+016734 
+016744     IF WS-BC-REST-REIM-PROD-ID(3:10) EQUAL TO '9201031798'
+016754       MOVE 'RESTITUTION             ' TO PR1-D-PROD-INFO
+016755       ADD WS-BC-REST-REIM-REP-BASE TO WS-RR-SUBTOT-REST-BASE
+016756                                       WS-RR-GRAND-REST-BASE
+016757       ADD WS-BC-REST-REIM-REP-DEL  TO WS-RR-SUBTOT-REST-DEL
+016758                                       WS-RR-GRAND-REST-DEL
+016764     ELSE
+016774       IF WS-BC-REST-REIM-PROD-ID(3:10) EQUAL TO '9201031799'
+016784         MOVE 'REIMBURSEMENT           ' TO PR1-D-PROD-INFO
+016785         ADD WS-BC-REST-REIM-REP-BASE TO WS-RR-SUBTOT-REIM-BASE
+016786                                         WS-RR-GRAND-REIM-BASE
+016787         ADD WS-BC-REST-REIM-REP-DEL  TO WS-RR-SUBTOT-REIM-DEL
+016788                                         WS-RR-GRAND-REIM-DEL
+016794       END-IF
+016804     END-IF.
+016814 
+016824     PERFORM 3950-GET-REST-REIM-FI-INFO.
+016834     PERFORM 2600-WRITE-PRINTER1-REC.
+016844*
+016854   3950-GET-REST-REIM-FI-INFO.
+016864*
+016874     MOVE SPACES TO WS-I550-RECORD-KEY.
+016884     MOVE WS-BC-REST-REIM-BC TO WS-I550-BC.
+016894     MOVE WS-I550-RECORD-KEY TO I550-RECORD-KEY.
+016904*
+016914     PERFORM 3300-START-READ-I550-FILE.
+016924*
+016934     IF WS-I550-SUCCESSFUL
+016944       IF WS-I550-BC = I550-BC
+016954         MOVE I550-FI-NAME TO PR1-D-FI-NAME
+016964       ELSE
+016974         MOVE 'MISSING I550 FI NAME' TO PR1-D-FI-NAME
+016984       END-IF
+016994     ELSE
+017004       IF WS-I550-NO-SUCH-RECORD
+017014         MOVE 'MISSING I550 FI NAME' TO PR1-D-FI-NAME.
+017025*
+017026   3975-PRT-REST-REIM-SUBTOTAL.
+017027*
+017028     IF WS-LINE-SPACER GREATER +58
+017029       PERFORM 2800-PRINT-HEADING-1
+017030       MOVE +3 TO WS-LINE-SPACER
+017031       MOVE WS-B-HD-1 TO PRINTER1-REC
+017032       PERFORM 2600-WRITE-PRINTER1-REC
+017033       MOVE +2 TO WS-LINE-SPACER
+017034     END-IF.
+017035     MOVE SPACE TO PRINTER1-REC.
+017036     MOVE WS-RR-SUBTOT-BC TO PR1-D-BC.
+017037     MOVE 'BC SUBTOTAL-RESTITUTION' TO PR1-D-PROD-INFO.
+017038     MOVE WS-RR-SUBTOT-REST-BASE TO PR1-D-REP-BASE.
+017039     MOVE WS-RR-SUBTOT-REST-DEL TO PR1-D-REP-DEL.
+017040     PERFORM 2600-WRITE-PRINTER1-REC.
+017041     MOVE SPACE TO PRINTER1-REC.
+017042     MOVE WS-RR-SUBTOT-BC TO PR1-D-BC.
+017043     MOVE 'BC SUBTOTAL-REIMBURSEMENT' TO PR1-D-PROD-INFO.
+017044     MOVE WS-RR-SUBTOT-REIM-BASE TO PR1-D-REP-BASE.
+017045     MOVE WS-RR-SUBTOT-REIM-DEL TO PR1-D-REP-DEL.
+017046     PERFORM 2600-WRITE-PRINTER1-REC.
+017047     MOVE +0 TO WS-RR-SUBTOT-REST-BASE WS-RR-SUBTOT-REST-DEL
+017048                WS-RR-SUBTOT-REIM-BASE WS-RR-SUBTOT-REIM-DEL.
+017049*
+017050   3980-PRT-REST-REIM-GRAND-TOTAL.
+017051*
+017052     IF WS-LINE-SPACER GREATER +58
+017053       PERFORM 2800-PRINT-HEADING-1
+017054       MOVE +3 TO WS-LINE-SPACER
+017055       MOVE WS-B-HD-1 TO PRINTER1-REC
+017056       PERFORM 2600-WRITE-PRINTER1-REC
+017057       MOVE +2 TO WS-LINE-SPACER
+017058     END-IF.
+017059     MOVE SPACE TO PRINTER1-REC.
+017060     MOVE 'GRAND TOTAL-RESTITUTION' TO PR1-D-PROD-INFO.
+017061     MOVE WS-RR-GRAND-REST-BASE TO PR1-D-REP-BASE.
+017062     MOVE WS-RR-GRAND-REST-DEL TO PR1-D-REP-DEL.
+017063     PERFORM 2600-WRITE-PRINTER1-REC.
+017064     MOVE SPACE TO PRINTER1-REC.
+017065     MOVE 'GRAND TOTAL-REIMBURSEMENT' TO PR1-D-PROD-INFO.
+017066     MOVE WS-RR-GRAND-REIM-BASE TO PR1-D-REP-BASE.
+017067     MOVE WS-RR-GRAND-REIM-DEL TO PR1-D-REP-DEL.
+017068     PERFORM 2600-WRITE-PRINTER1-REC.
+017069     MOVE SPACE TO PRINTER1-REC.
+017070     MOVE 'GRAND TOTAL-COMBINED' TO PR1-D-PROD-INFO.
+017071     ADD WS-RR-GRAND-REST-BASE WS-RR-GRAND-REIM-BASE
+017072         GIVING PR1-D-REP-BASE.
+017073     ADD WS-RR-GRAND-REST-DEL WS-RR-GRAND-REIM-DEL
+017074         GIVING PR1-D-REP-DEL.
+017075     PERFORM 2600-WRITE-PRINTER1-REC.
+017076*
+017086   4000-GATHER-DATA.
+017096     PERFORM 4100-EACH-BC
+017106         WITH TEST AFTER
+017116         UNTIL (END-IOWRK-FILE).
+017126     PERFORM 5900-SUM-UP-TABLES.
+017136*
+017146   4100-EACH-BC.
+017156     MOVE WS-IOWRK-BC TO WS-HOLD-BC.
+017166     MOVE WS-HOLD-BC TO WS-BC-ERR-REC-BC.
+017176     MOVE SPACE TO WS-BC-ERR-REC (9:6) WS-BC-FLAGS.
+017186     MOVE +0 TO WS-BC-ERR-ORD-REC-COUNT.
+017196     MOVE +0 TO WS-BC-ERR-REC-COUNT.
+017206     MOVE +0 TO WS-BC-ERR-REC-BASE-DEL.
+017216     MOVE +0 TO WS-BC-ERR-REC-UPCHARGE.
+017226     MOVE +0 TO WS-BC-ERR-REC-GROSS.
+017236     MOVE WS-HOLD-BC TO WS-BC-ERR1-REC-BC.
+017246     MOVE SPACE TO WS-BC-ERR1-REC (9:2).
+017256     MOVE +0 TO WS-BC-ERR1-REC-COUNT.
+017266     MOVE +0 TO WS-BC-ERR1-ORD-REC-COUNT.
+017276     MOVE +0 TO WS-BC-ERR1-REC-BASE-DEL.
+017286     MOVE +0 TO WS-BC-ERR1-REC-UPCHARGE.
+017296     MOVE +0 TO WS-BC-ERR1-REC-GROSS.
+017306     PERFORM 4200-EACH-BRANCH
+017316         WITH TEST AFTER
+017326         UNTIL (WS-IOWRK-BC GREATER WS-HOLD-BC).
+017336     PERFORM 5800-ADD-IN-BC-COUNTS.
+017337    PERFORM 8250-WRITE-CHECKPOINT.
+017346*
+017356   4200-EACH-BRANCH.
+017366     MOVE SPACE TO WS-BR-MEDIUM-FLAGS.
+017376     MOVE WS-IOWRK-INSTITUTION TO WS-HOLD-INSTITUTION
+017386     PERFORM 4500-EACH-IOWRK-TAPE-CD
+017396         WITH TEST BEFORE
+017406         UNTIL WS-IOWRK-INSTITUTION NOT EQUAL WS-HOLD-INSTITUTION.
+017416     IF WS-BR-MEDIUM-FLAGS NOT EQUAL SPACE
+017426       PERFORM 5700-ADD-IN-BR-COUNTS.
+017436*
+017446   4400-READ-I8929I-FILE.
+017456     READ I8929I-FILE
+017466       AT END
+017476         MOVE 'E' TO WS-I8929I-FILE-FLAG
+017486       NOT AT END
+017496         ADD +1 TO WS-I8929I-REC-COUNT
+017506         IF I8929-PART-TYPE = '20'
+017516           ADD +1 TO WS-I8929-IMAGE-INV-CNT
+017526           IF I8929-20-SEP-INV-CD = '91' OR '92' OR '93'
+017536             ADD +1 TO WS-I8929-DNM-INV-CNT
+017546           END-IF
+017556         END-IF
+017566     END-READ.
+017576*
+017586*
+017596   4410-READ-I8929P-FILE.
+017606     READ I8929P-FILE
+017616       AT END
+017626         MOVE 'E' TO WS-I8929P-FILE-FLAG
+017636       NOT AT END
+017646         ADD +1 TO WS-I8929P-REC-COUNT
+017656         IF O8929-PART-TYPE = '20'
+017666           ADD +1 TO WS-I8929-PRINT-INV-CNT
+017676         ELSE
+017686           IF O8929-PART-TYPE = '50'
+017696             ADD +1 TO WS-I8929-STUB-INV-CNT
+017706           END-IF
+017716         END-IF
+017726     END-READ.
+017736*
+017746*
+017756   4420-READ-I8929E-FILE.
+017766     READ I8929E-FILE
+017776       AT END
+017786         MOVE 'E' TO WS-I8929E-FILE-FLAG
+017796       NOT AT END
+017806         IF W8929-PART-TYPE = '10'
+017816           IF W8929-TRANSACTION-REC (44:3) EQUAL 'DLX'
+017826             ADD +1 TO WS-I8929-EMAIL-INV-CNT
+017836           END-IF
+017846           IF W8929-TRANSACTION-REC (44:1) EQUAL 'S'
+017856             ADD +1 TO WS-I8929-DSI-INV-CNT
+017866           END-IF
+017876         END-IF
+017886         ADD +1 TO WS-I8929E-REC-COUNT
+017896     END-READ.
+017906*
+017916   4500-EACH-IOWRK-TAPE-CD.
+017926     MOVE WS-IOWRK-TAPE-CODE TO WS-HOLD-TAPE-CODE.
+017936     IF WS-T-C-TAPE-CODE NOT EQUAL WS-HOLD-TAPE-CODE
+017946       SEARCH ALL WS-T-C-TBL-ENTRY
+017956         AT END
+017966           MOVE WS-HOLD-TAPE-CODE TO WS-T-C-TAPE-CODE
+017976           MOVE +4 TO WS-T-C-MED-SUBSCR
+017986           SET IX-WS-T-C-TBL TO +1
+017996           IF WS-HOLD-TAPE-CODE NOT EQUAL WS-PREV-BAD-TAPE-CODE
+018006             MOVE WS-HOLD-TAPE-CODE TO WS-PREV-BAD-TAPE-CODE
+018016             MOVE 'Y' TO WS-RETURN-12-FLAG
+018026             DISPLAY 'MISSING I575 FROM IOWRK TAPE CODE "'
+018036                 WS-HOLD-TAPE-CODE '" - WILL REPORT AS "PAPER".'
+018046                 UPON SYSOUT
+018056           END-IF
+018066         WHEN WS-T-C-TBL-TAPE-CODE (IX-WS-T-C-TBL) EQUAL
+018076               WS-HOLD-TAPE-CODE
+018086           MOVE WS-T-C-TBL-ENTRY (IX-WS-T-C-TBL) TO
+018096                 WS-TAPE-CODE-INFO
+018106           IF WS-T-C-HIT-FLAG EQUAL SPACE
+018116             MOVE 'Y' TO WS-T-C-TBL-HIT-FLAG (IX-WS-T-C-TBL)
+018126             IF WS-T-C-MED-SUBSCR EQUAL +3
+018136               ADD 1 TO WS-WIRE-COUNT
+018146             END-IF
+018156           END-IF
+018166         END-SEARCH.
+018176     MOVE 'Y' TO WS-BC-MEDIUM-FLAG (WS-T-C-MED-SUBSCR)
+018186           WS-BR-MEDIUM-FLAG (WS-T-C-MED-SUBSCR).
+018196     SET IX-WS-MED-TBL-MED TO WS-T-C-MED-SUBSCR.
+018197     MOVE ZEROES TO WS-TAPEDTL-TRAN-COUNT WS-TAPEDTL-DUE-DLX.
+018206     PERFORM 4600-EACH-IOWRK-SEQ
+018216         WITH TEST AFTER
+018226         UNTIL WS-IOWRK-TAPE-SEQ NOT EQUAL WS-HOLD-TAPE-SEQ.
+018231     IF IX-WS-T-C-TBL EQUAL +1
+018232       PERFORM 4550-WRITE-TAPE-DTL-REC
+018233     END-IF.
+018236*
+018237   4550-WRITE-TAPE-DTL-REC.
+018238*
+018239     MOVE SPACE TO TAPEDTL-REC.
+018240     MOVE WS-HOLD-BC TO TAPEDTL-BC.
+018241     MOVE WS-HOLD-BR-BR-T TO TAPEDTL-BR-BR-T.
+018242     MOVE WS-HOLD-TAPE-CODE TO TAPEDTL-TAPE-CODE.
+018243     MOVE WS-TAPEDTL-TRAN-COUNT TO TAPEDTL-TRAN-COUNT.
+018244     MOVE WS-TAPEDTL-DUE-DLX TO TAPEDTL-DUE-DLX.
+018245     WRITE TAPEDTL-REC.
+018246*
+018247   4600-EACH-IOWRK-SEQ.
+018257*
+018267     MOVE WS-IOWRK-SEQ-24-25 TO WS-HOLD-SEQ-24-25.
+018277********* STARTS EXPENSE CODE EXPENSION DT:12:27:2000 *********
+018287     IF WS-HOLD-EXP-BYTE-1 EQUAL '0' OR '4' OR '6' OR '8'
+018297********** ENDS EXPENSE CODE EXPENSION DT:12:27:2000 **********
+018307       SET IX-WS-MED-TBL-TRN TO +1
+018317     ELSE
+018327********* STARTS EXPENSE CODE EXPENSION DT:12:27:2000 *********
+018337       IF WS-HOLD-EXP-BYTE-1 EQUAL '1' OR '5' OR '7' OR '9'
+018347********** ENDS EXPENSE CODE EXPENSION DT:12:27:2000 **********
+018357         SET IX-WS-MED-TBL-TRN TO +2
+018367       ELSE
+018377         SET IX-WS-MED-TBL-TRN TO +3.
+018387     IF WS-HOLD-CREDIT-FLAG NOT EQUAL SPACE
+018397       SET IX-WS-MED-TBL-TRN UP BY 3.
+018407     PERFORM 4700-EACH-IOWRK-REC
+018417         WITH TEST AFTER
+018427         UNTIL WS-IOWRK-SEQ NOT EQUAL WS-HOLD-SEQ.
+018437*
+018447   4700-EACH-IOWRK-REC.
+018457     ADD IOWRK-DUE-DELUXE TO WS-T-C-TBL-DUE-DLX (IX-WS-T-C-TBL).
+018458     IF IX-WS-T-C-TBL EQUAL +1
+018459       ADD 1 TO WS-TAPEDTL-TRAN-COUNT
+018460       ADD IOWRK-DUE-DELUXE TO WS-TAPEDTL-DUE-DLX
+018461     END-IF.
+018467     IF IOWRK-ORDER-COUNTS EQUAL 01
+018477        ADD 1 TO WS-ACCURACY-ORDER-COUNT
+018487     END-IF.
+018497*
+018507     ADD 1 TO WS-ACCURACY-TRAN-COUNT.
+018517     ADD IOWRK-ABSOLUTE-REST TO WS-MED-TBL-ABS-DLRS
+018527           (IX-WS-MED-TBL-MED).
+018537     ADD IOWRK-ABSOLUTE-UPCHARGE TO WS-MED-TBL-ABS-UPCH
+018547           (IX-WS-MED-TBL-MED).
+018557     ADD IOWRK-DUE-DELUXE TO WS-MED-TBL-DUE-DELUXE
+018567           (IX-WS-MED-TBL-MED).
+018577     ADD 1 TO WS-MED-TBL-TRAN-COUNT
+018587           (IX-WS-MED-TBL-MED, IX-WS-MED-TBL-TRN).
+018597*
+018607     IF (IOWRK-REASON-FOR-CREDIT EQUAL '01' OR '02' OR '03' OR
+018617         '06' OR '08' OR '09')
+018627       PERFORM 4900-ADD-ERROR-INFO
+018637     ELSE
+018647       IF IOWRK-REASON-FOR-CREDIT IS NUMERIC
+018657         PERFORM 4950-ADD-ERROR1-INFO
+018667       END-IF
+018677     END-IF.
+018687     IF (IOWRK-PRODUCT-ID(3:10) EQUAL
+018697                     '9201031798' OR '9201031799')
+018707       PERFORM 4970-REST-REIM-INFO
+018717     ELSE
+018727       CONTINUE
+018737     END-IF.
+018740     PERFORM 4980-ADD-REGION-INFO.
+018747     PERFORM 4800-READ-IOWRK-FILE.
+018757*
+018767   4800-READ-IOWRK-FILE.
+018777*
+018787     READ IOWRK-FILE
+018797       AT END
+018807         MOVE 'E' TO WS-IOWRK-FILE-FLAG
+018817         MOVE HIGH-VALUES TO WS-IOWRK-INSTITUTION
+018827*
+018837       NOT AT END
+018847         IF IOWRK-SEQ NOT LESS WS-IOWRK-SEQ
+018857             MOVE IOWRK-SEQ TO WS-IOWRK-SEQ
+018867             ADD 1 TO WS-IOWRK-REC-COUNT
+018868             ADD IOWRK-GROSS TO WS-PASS2-HASH-GROSS
+018869             ADD IOWRK-DUE-DELUXE TO WS-PASS2-HASH-DUE-DLX
+018877         ELSE
+018887           DISPLAY '* IOWRK SEQUENCE ERROR "' WS-IOWRK-SEQ '" "'
+018897                 IOWRK-SEQ '" *' UPON SYSOUT
+018907           GO TO 9900-DISPLAY-ABORT
+018917         END-IF
+018927       END-READ.
+018937*
+018947   4900-ADD-ERROR-INFO.
+018957*
+018967     ADD 1 TO WS-BC-ERR-REC-COUNT.
+018977     ADD IOWRK-REPORT-BASE-DELIVERY TO WS-BC-ERR-REC-BASE-DEL.
+018987     ADD IOWRK-UPCHRAGE TO WS-BC-ERR-REC-UPCHARGE.
+018997     ADD IOWRK-GROSS TO WS-BC-ERR-REC-GROSS.
+019007     IF IOWRK-REGION NOT EQUAL SPACE
+019017       MOVE 'Y' TO WS-BC-ERROR-FLAG.
+019027*
+019037     IF IOWRK-ORDER-COUNTS EQUAL 01
+019047       ADD 1 TO WS-BC-ERR-ORD-REC-COUNT
+019057     END-IF.
+019067*
+019077     IF IOWRK-REASON-FOR-CREDIT EQUAL '01'
+019087       ADD 1 TO WS-ACCURACY-ERR-01-COUNT
+019097         IF IOWRK-ORDER-COUNTS EQUAL 01
+019107           ADD 1 TO WS-ACCURACY-ORDER-01-COUNT
+019117         END-IF
+019127       MOVE 'Y' TO WS-BC-ERR-REC-01-FLAG
+019137     ELSE
+019147       IF IOWRK-REASON-FOR-CREDIT EQUAL '02'
+019157         ADD 1 TO WS-ACCURACY-ERR-02-COUNT
+019167           IF IOWRK-ORDER-COUNTS EQUAL 01
+019177             ADD 1 TO WS-ACCURACY-ORDER-02-COUNT
+019187           END-IF
+019197         MOVE 'Y' TO WS-BC-ERR-REC-02-FLAG
+019207       ELSE
+019217         IF IOWRK-REASON-FOR-CREDIT EQUAL '03'
+019227           ADD 1 TO WS-ACCURACY-ERR-03-COUNT
+019237             IF IOWRK-ORDER-COUNTS EQUAL 01
+019247               ADD 1 TO WS-ACCURACY-ORDER-03-COUNT
+019257             END-IF
+019267           MOVE 'Y' TO WS-BC-ERR-REC-03-FLAG
+019277         ELSE
+019287           IF IOWRK-REASON-FOR-CREDIT EQUAL '06'
+019297             ADD 1 TO WS-ACCURACY-ERR-06-COUNT
+019307               IF IOWRK-ORDER-COUNTS EQUAL 01
+019317                 ADD 1 TO WS-ACCURACY-ORDER-06-COUNT
+019327               END-IF
+019337             MOVE 'Y' TO WS-BC-ERR-REC-06-FLAG
+019347           ELSE
+019357             IF IOWRK-REASON-FOR-CREDIT EQUAL '08'
+019367               ADD 1 TO WS-ACCURACY-ERR-08-COUNT
+019377                       IF IOWRK-ORDER-COUNTS EQUAL 01
+019387                         ADD 1 TO WS-ACCURACY-ORDER-08-COUNT
+019397                       END-IF
+019407               MOVE 'Y' TO WS-BC-ERR-REC-08-FLAG
+019417             ELSE
+019427               ADD 1 TO WS-ACCURACY-ERR-09-COUNT
+019437                       IF IOWRK-ORDER-COUNTS EQUAL 01
+019447                         ADD 1 TO WS-ACCURACY-ORDER-09-COUNT
+019457                       END-IF
+019467               MOVE 'Y' TO WS-BC-ERR-REC-09-FLAG.
+019477*
+019487   4950-ADD-ERROR1-INFO.
+019497*
+019507     IF IOWRK-REGION NOT EQUAL SPACE
+019517       MOVE 'Y' TO WS-BC-ERROR1-FLAG
+019527     END-IF.
+019537 
+019547     MOVE SPACES TO WS-BC-ERR1-COMB.
+019557     MOVE IOWRK-INSTITUTION(1:8)  TO WS-BC-ERR1-REC-BC.
+019567     MOVE IOWRK-REASON-FOR-CREDIT TO WS-BC-ERR1-CODE.
+019577 
+019587     IF WS-REASON-SEQUENCE-FLAG EQUAL TO SPACES
+019597        MOVE WS-BC-ERR1-COMB TO WS-BC-ERR1-TBL-COMB
+019607                                 (IX-WS-BC-ERR1-TBL-IN)
+019617        MOVE 'N' TO WS-REASON-SEQUENCE-FLAG
+019627     END-IF.
+019637 
+019647     SET IX-WS-BC-ERR1-TBL-IN TO +1.
+019657     SEARCH WS-BC-ERR1-TBL-REC
+019667       AT END
+019677*
+019687         PERFORM 4960-ADD-IN-BC-CODE-COUNTS
+019697*
+019707           WHEN WS-BC-ERR1-TBL-COMB (IX-WS-BC-ERR1-TBL-IN)
+019717                                 EQUAL WS-BC-ERR1-COMB
+019727             ADD 1 TO WS-BC-ERR1-TBL-REC-COUNT
+019737                               (IX-WS-BC-ERR1-TBL-IN)
+019747             ADD IOWRK-REPORT-BASE-DELIVERY TO
+019757               WS-BC-ERR1-TBL-REC-BASE-DEL (IX-WS-BC-ERR1-TBL-IN)
+019767             ADD IOWRK-UPCHRAGE TO
+019777               WS-BC-ERR1-TBL-REC-UPCHARGE (IX-WS-BC-ERR1-TBL-IN)
+019787             ADD IOWRK-GROSS TO
+019797               WS-BC-ERR1-TBL-REC-GROSS (IX-WS-BC-ERR1-TBL-IN)
+019807             IF IOWRK-ORDER-COUNTS EQUAL 01
+019817                ADD 1 TO WS-BC-ERR1-TBL-ORD-REC-COUNT
+019827                               (IX-WS-BC-ERR1-TBL-IN)
+019837             END-IF
+019847     END-SEARCH.
+019857*
+019867   4960-ADD-IN-BC-CODE-COUNTS.
+019877*
+019887        MOVE WS-BC-ERR1-COMB TO  WS-BC-ERR1-TBL-COMB
+019897                          (IX-WS-BC-ERR1-TBL-IN).
+019907 
+019917        MOVE 1 TO WS-BC-ERR1-TBL-REC-COUNT
+019927                          (IX-WS-BC-ERR1-TBL-IN).
+019937        ADD IOWRK-REPORT-BASE-DELIVERY TO
+019947          WS-BC-ERR1-TBL-REC-BASE-DEL (IX-WS-BC-ERR1-TBL-IN).
+019957        ADD IOWRK-UPCHRAGE TO
+019967          WS-BC-ERR1-TBL-REC-UPCHARGE (IX-WS-BC-ERR1-TBL-IN).
+019977        ADD IOWRK-GROSS TO
+019987          WS-BC-ERR1-TBL-REC-GROSS (IX-WS-BC-ERR1-TBL-IN).
+019997        IF IOWRK-ORDER-COUNTS EQUAL 01
+020007          MOVE 1 TO WS-BC-ERR1-TBL-ORD-REC-COUNT
+020017                          (IX-WS-BC-ERR1-TBL-IN)
+020027        END-IF.
+020037 
+020047        ADD +1 TO WS-BC-ERR1-TBL-ENT-COUNT.
+020057 
+020067        IF WS-BC-ERR1-TBL-ENT-COUNT = 8000
+020077           DISPLAY '* BC ERR1 TABLE IS 80% FULL *' UPON SYSOUT
+020087           MOVE 'Y'                  TO WS-RETURN-04-FLAG
+020097        END-IF.
+020107 
+020117        IF WS-BC-ERR1-TBL-ENT-COUNT = 10000
+020127           DISPLAY '* BC ERR1 TABLE HAS OVERFLOWED *' UPON SYSOUT
+020137           GO TO 9900-DISPLAY-ABORT
+020147        END-IF.
+020157*
+020167   4970-REST-REIM-INFO.
+020177*
+020187       MOVE IOWRK-PRODUCT-ID TO WS-BC-REST-REIM-TBL-PROD-ID
+020197                                (IX-WS-BC-REST-REIM-TBL-IN).
+020207       MOVE IOWRK-INSTITUTION(1:8) TO WS-BC-REST-REIM-TBL-BC
+020217                                (IX-WS-BC-REST-REIM-TBL-IN).
+020227       MOVE IOWRK-REPORT-BASE  TO WS-BC-REST-REIM-TBL-REP-BASE
+020237                                (IX-WS-BC-REST-REIM-TBL-IN).
+020247       MOVE IOWRK-REPORT-DELIVERY  TO WS-BC-REST-REIM-TBL-REP-DEL
+020257                                (IX-WS-BC-REST-REIM-TBL-IN).
+020267       SET IX-WS-BC-REST-REIM-TBL-IN UP BY 1.
+020277 
+020287       IF IX-WS-BC-REST-REIM-TBL-IN = 8000
+020297         DISPLAY '* REST/REIM TABLE IS 80% FULL *' UPON SYSOUT
+020307         MOVE 'Y'                  TO WS-RETURN-04-FLAG
+020317       END-IF.
+020327 
+020337       IF IX-WS-BC-REST-REIM-TBL-IN = 10000
+020347         DISPLAY '* REST/REIM TABLE HAS OVERFLOWED *' UPON SYSOUT
+020357         GO TO 9900-DISPLAY-ABORT
+020367        END-IF.
+020369*
+020370 4980-ADD-REGION-INFO.
+020371*
+020372   SET IX-WS-REGION-TBL-IN TO +1.
+020373   SEARCH WS-REGION-TBL-REC
+020374     AT END
+020375       PERFORM 4985-ADD-IN-REGION-COUNTS
+020376     WHEN WS-REGION-TBL-CODE (IX-WS-REGION-TBL-IN)
+020377                           EQUAL IOWRK-REGION
+020378       ADD 1 TO WS-REGION-TBL-TRAN-COUNT (IX-WS-REGION-TBL-IN)
+020379       ADD IOWRK-ABSOLUTE-REST TO
+020380         WS-REGION-TBL-ABS-DLRS (IX-WS-REGION-TBL-IN)
+020381       ADD IOWRK-DUE-DELUXE TO
+020382         WS-REGION-TBL-DUE-DELUXE (IX-WS-REGION-TBL-IN)
+020383       ADD IOWRK-ABSOLUTE-UPCHARGE TO
+020384         WS-REGION-TBL-ABS-UPCH (IX-WS-REGION-TBL-IN)
+020385   END-SEARCH.
+020386*
+020387 4985-ADD-IN-REGION-COUNTS.
+020388*
+020389   MOVE IOWRK-REGION TO WS-REGION-TBL-CODE (IX-WS-REGION-TBL-IN).
+020390   MOVE 1 TO WS-REGION-TBL-TRAN-COUNT (IX-WS-REGION-TBL-IN).
+020391   MOVE IOWRK-ABSOLUTE-REST TO
+020392     WS-REGION-TBL-ABS-DLRS (IX-WS-REGION-TBL-IN).
+020393   MOVE IOWRK-DUE-DELUXE TO
+020394     WS-REGION-TBL-DUE-DELUXE (IX-WS-REGION-TBL-IN).
+020395   MOVE IOWRK-ABSOLUTE-UPCHARGE TO
+020396     WS-REGION-TBL-ABS-UPCH (IX-WS-REGION-TBL-IN).
+020397   ADD +1 TO WS-REGION-TBL-ENT-COUNT.
+020398   IF WS-REGION-TBL-ENT-COUNT = 50
+020399     DISPLAY '* REGION TABLE HAS OVERFLOWED *' UPON SYSOUT
+020400     GO TO 9900-DISPLAY-ABORT
+020401   END-IF.
+020402*
+020412   5700-ADD-IN-BR-COUNTS.
+020422*
+020432     ADD 1 TO WS-MED-TBL-BR-COUNT (5).
+020442     IF WS-BR-MEDIUM-FLAG (1) NOT EQUAL SPACE
+020452       ADD 1 TO WS-MED-TBL-BR-COUNT (1).
+020462     IF WS-BR-MEDIUM-FLAG (2) NOT EQUAL SPACE
+020472       ADD 1 TO WS-MED-TBL-BR-COUNT (2).
+020482     IF WS-BR-MEDIUM-FLAG (3) NOT EQUAL SPACE
+020492       ADD 1 TO WS-MED-TBL-BR-COUNT (3).
+020502     IF WS-BR-MEDIUM-FLAG (4) NOT EQUAL SPACE
+020512       ADD 1 TO WS-MED-TBL-BR-COUNT (4).
+020522*
+020532   5800-ADD-IN-BC-COUNTS.
+020542*
+020552     IF WS-BC-ERR-REC-COUNT GREATER +99
+020562       IF IX-WS-BC-ERR-TBL-IN NOT GREATER +1000
+020572         MOVE WS-BC-ERR-REC TO WS-BC-ERR-TBL-REC
+020582               (IX-WS-BC-ERR-TBL-IN)
+020592         SET IX-WS-BC-ERR-TBL-IN UP BY 1
+020602       ELSE
+020612         DISPLAY '* CREDIT BC TABLE OVERFLOWED *' UPON SYSOUT
+020622         GO TO 9900-DISPLAY-ABORT.
+020632*
+020642     IF WS-BC-MEDIUM-FLAGS NOT EQUAL SPACE
+020652       ADD 1 TO WS-MED-TBL-BC-COUNT (5)
+020662       IF WS-BC-MEDIUM-FLAG (1) NOT EQUAL SPACE
+020672         ADD 1 TO WS-MED-TBL-BC-COUNT (1)
+020682       END-IF
+020692       IF WS-BC-MEDIUM-FLAG (2) NOT EQUAL SPACE
+020702         ADD 1 TO WS-MED-TBL-BC-COUNT (2)
+020712       END-IF
+020722       IF WS-BC-MEDIUM-FLAG (3) NOT EQUAL SPACE
+020732         ADD 1 TO WS-MED-TBL-BC-COUNT (3)
+020742       END-IF
+020752       IF WS-BC-MEDIUM-FLAG (4) NOT EQUAL SPACE
+020762         ADD 1 TO WS-MED-TBL-BC-COUNT (4).
+020772*
+020782       IF WS-BC-INVOICE-FLAG (1) NOT EQUAL SPACE
+020792         ADD 1 TO WS-INV-TBL-INV-BC-COUNT (1)
+020802       END-IF
+020812       IF WS-BC-DEBIT-FLAG (1) NOT EQUAL SPACE
+020822         ADD 1 TO WS-INV-TBL-DEB-BC-COUNT (1)
+020832       END-IF
+020842*
+020852     IF WS-BC-ERROR
+020862       ADD 1 TO WS-ACCURACY-ERR-BC-COUNT
+020872       ADD 1 TO WS-ACCURACY-ORDER-BC-COUNT
+020882       MOVE SPACE TO WS-BC-ERROR-FLAG.
+020892     IF WS-BC-ERROR1
+020902       ADD 1 TO WS-BC-ERR1-REC-COUNT
+020912       ADD 1 TO WS-BC-ERR1-ORD-REC-COUNT
+020922       MOVE SPACE TO WS-BC-ERROR1-FLAG.
+020932*
+020942   5900-SUM-UP-TABLES.
+020952*
+020962     ADD WS-MED-TBL-TRAN-COUNT (1, 1)
+020972           WS-MED-TBL-TRAN-COUNT (1, 2)
+020982           WS-MED-TBL-TRAN-COUNT (1, 3)
+020992           WS-MED-TBL-TRAN-COUNT (1, 4)
+021002           WS-MED-TBL-TRAN-COUNT (1, 5)
+021012           WS-MED-TBL-TRAN-COUNT (1, 6)
+021022           GIVING WS-MED-TBL-TRAN-COUNT (1, 7).
+021032     ADD WS-MED-TBL-TRAN-COUNT (2, 1)
+021042           WS-MED-TBL-TRAN-COUNT (2, 2)
+021052           WS-MED-TBL-TRAN-COUNT (2, 3)
+021062           WS-MED-TBL-TRAN-COUNT (2, 4)
+021072           WS-MED-TBL-TRAN-COUNT (2, 5)
+021082           WS-MED-TBL-TRAN-COUNT (2, 6)
+021092           GIVING WS-MED-TBL-TRAN-COUNT (2, 7).
+021102     ADD WS-MED-TBL-TRAN-COUNT (3, 1)
+021112           WS-MED-TBL-TRAN-COUNT (3, 2)
+021122           WS-MED-TBL-TRAN-COUNT (3, 3)
+021132           WS-MED-TBL-TRAN-COUNT (3, 4)
+021142           WS-MED-TBL-TRAN-COUNT (3, 5)
+021152           WS-MED-TBL-TRAN-COUNT (3, 6)
+021162           GIVING WS-MED-TBL-TRAN-COUNT (3, 7).
+021172     ADD WS-MED-TBL-TRAN-COUNT (4, 1)
+021182           WS-MED-TBL-TRAN-COUNT (4, 2)
+021192           WS-MED-TBL-TRAN-COUNT (4, 3)
+021202           WS-MED-TBL-TRAN-COUNT (4, 4)
+021212           WS-MED-TBL-TRAN-COUNT (4, 5)
+021222           WS-MED-TBL-TRAN-COUNT (4, 6)
+021232           GIVING WS-MED-TBL-TRAN-COUNT (4, 7).
+021242     ADD WS-MED-TBL-ABS-UPCH (1) TO WS-MED-TBL-ABS-DLRS (1).
+021252     ADD WS-MED-TBL-ABS-UPCH (2) TO WS-MED-TBL-ABS-DLRS (2).
+021262     ADD WS-MED-TBL-ABS-UPCH (3) TO WS-MED-TBL-ABS-DLRS (3).
+021272     ADD WS-MED-TBL-ABS-UPCH (4) TO WS-MED-TBL-ABS-DLRS (4).
+021282     ADD WS-MED-TBL-ABS-DLRS (1) WS-MED-TBL-ABS-DLRS (2)
+021292           WS-MED-TBL-ABS-DLRS (3) WS-MED-TBL-ABS-DLRS (4)
+021302           GIVING WS-MED-TBL-ABS-DLRS (5).
+021312     ADD WS-MED-TBL-DUE-DELUXE (1) WS-MED-TBL-DUE-DELUXE (2)
+021322           WS-MED-TBL-DUE-DELUXE (3) WS-MED-TBL-DUE-DELUXE (4)
+021332           GIVING WS-MED-TBL-DUE-DELUXE (5).
+021342*
+021352     ADD WS-MED-TBL-ABS-UPCH (1) WS-MED-TBL-ABS-UPCH (2)
+021362           WS-MED-TBL-ABS-UPCH (3) WS-MED-TBL-ABS-UPCH (4)
+021372           GIVING WS-MED-TBL-ABS-UPCH (5).
+021382     ADD WS-MED-TBL-TRAN-COUNT (1, 1)
+021392           WS-MED-TBL-TRAN-COUNT (2, 1)
+021402           WS-MED-TBL-TRAN-COUNT (3, 1)
+021412           WS-MED-TBL-TRAN-COUNT (4, 1) GIVING
+021422           WS-MED-TBL-TRAN-COUNT (5, 1).
+021432*
+021442     ADD WS-MED-TBL-TRAN-COUNT (1, 2)
+021452           WS-MED-TBL-TRAN-COUNT (2, 2)
+021462           WS-MED-TBL-TRAN-COUNT (3, 2)
+021472           WS-MED-TBL-TRAN-COUNT (4, 2) GIVING
+021482           WS-MED-TBL-TRAN-COUNT (5, 2).
+021492     ADD WS-MED-TBL-TRAN-COUNT (1, 3)
+021502           WS-MED-TBL-TRAN-COUNT (2, 3)
+021512           WS-MED-TBL-TRAN-COUNT (3, 3)
+021522           WS-MED-TBL-TRAN-COUNT (4, 3) GIVING
+021532           WS-MED-TBL-TRAN-COUNT (5, 3).
+021542*
+021552     ADD WS-MED-TBL-TRAN-COUNT (1, 4)
+021562           WS-MED-TBL-TRAN-COUNT (2, 4)
+021572           WS-MED-TBL-TRAN-COUNT (3, 4)
+021582           WS-MED-TBL-TRAN-COUNT (4, 4) GIVING
+021592           WS-MED-TBL-TRAN-COUNT (5, 4).
+021602     ADD WS-MED-TBL-TRAN-COUNT (1, 5)
+021612           WS-MED-TBL-TRAN-COUNT (2, 5)
+021622           WS-MED-TBL-TRAN-COUNT (3, 5)
+021632           WS-MED-TBL-TRAN-COUNT (4, 5) GIVING
+021642           WS-MED-TBL-TRAN-COUNT (5, 5).
+021652*
+021662     ADD WS-MED-TBL-TRAN-COUNT (1, 6)
+021672           WS-MED-TBL-TRAN-COUNT (2, 6)
+021682           WS-MED-TBL-TRAN-COUNT (3, 6)
+021692           WS-MED-TBL-TRAN-COUNT (4, 6) GIVING
+021702           WS-MED-TBL-TRAN-COUNT (5, 6).
+021712     ADD WS-MED-TBL-TRAN-COUNT (1, 7)
+021722           WS-MED-TBL-TRAN-COUNT (2, 7)
+021732           WS-MED-TBL-TRAN-COUNT (3, 7)
+021742           WS-MED-TBL-TRAN-COUNT (4, 7) GIVING
+021752           WS-MED-TBL-TRAN-COUNT (5, 7).
+021762*
+021772     ADD WS-ACCURACY-ERR-01-COUNT WS-ACCURACY-ERR-02-COUNT
+021782           WS-ACCURACY-ERR-03-COUNT WS-ACCURACY-ERR-06-COUNT
+021792           WS-ACCURACY-ERR-08-COUNT WS-ACCURACY-ERR-09-COUNT
+021802           GIVING WS-ACCURACY-TOTAL-ERR-CT.
+021812*
+021822     ADD WS-ACCURACY-ORDER-01-COUNT
+021832           WS-ACCURACY-ORDER-02-COUNT
+021842           WS-ACCURACY-ORDER-03-COUNT
+021852           WS-ACCURACY-ORDER-06-COUNT
+021862           WS-ACCURACY-ORDER-08-COUNT
+021872           WS-ACCURACY-ORDER-09-COUNT
+021882           GIVING WS-ACCURACY-TOTAL-ORDER-CT.
+021892*
+021902   6000-LOAD-TAPE-CODE-TBL.
+021912*
+021922     MOVE SPACE TO WS-T-C-TAPE-CODE.
+021932     MOVE 'Y' TO WS-T-C-HIT-FLAG.
+021942     MOVE +4 TO WS-T-C-MED-SUBSCR.
+021952     MOVE +1 TO WS-T-C-TBL-ENTRY-COUNT.
+021962     MOVE +0.00 TO WS-T-C-DUE-DLX.
+021972     MOVE WS-TAPE-CODE-INFO TO WS-T-C-TBL-ENTRY (1).
+021982*
+021992     PERFORM
+022002         WITH TEST AFTER
+022012         UNTIL END-I575-FILE
+022022       ADD 1 TO WS-I575-REC-COUNT
+022032       IF I575-GENERAL-INFO
+022042         IF I575-TAPE-CODE NOT EQUAL WS-T-C-TAPE-CODE
+022052           IF WS-T-C-TBL-ENTRY-COUNT LESS +1000
+022062             MOVE I575-TAPE-CODE TO WS-T-C-TAPE-CODE
+022072             IF WS-T-C-TAPE-CODE (1:1) EQUAL '0'
+022082               MOVE 'Y' TO WS-T-C-HIT-FLAG
+022092               MOVE +1 TO WS-T-C-MED-SUBSCR
+022102             ELSE
+022112               MOVE SPACE TO WS-T-C-HIT-FLAG
+022122               MOVE +3 TO WS-T-C-MED-SUBSCR
+022132             END-IF
+022142             ADD 1 TO WS-T-C-TBL-ENTRY-COUNT
+022152             MOVE WS-TAPE-CODE-INFO TO WS-T-C-TBL-ENTRY
+022162                   (WS-T-C-TBL-ENTRY-COUNT)
+022172           ELSE
+022182             DISPLAY '* TAPE CODE TABLE OVERFLOWED *' UPON SYSOUT
+022192             GO TO 9900-DISPLAY-ABORT
+022202         ELSE
+022212           DISPLAY '* I575 SEQUENCE ERROR - MULTIPLE "A" RECORDS F
+022222-                'OR TAPE CODE "' I575-TAPE-CODE '" *' UPON SYSOUT
+022232           GO TO 9900-DISPLAY-ABORT
+022242       ELSE
+022252         ADD 1 TO WS-I575-BYPASS-COUNT
+022262       END-IF
+022272       PERFORM 6100-READ-I575-FILE
+022282     END-PERFORM.
+022292*
+022302     IF WS-T-C-TBL-ENTRY-COUNT GREATER +800
+022312       DISPLAY 'TAPE CODE TABLE IS OVER 80% FULL.' UPON SYSOUT
+022322       MOVE 'Y' TO WS-RETURN-04-FLAG.
+022332     MOVE WS-T-C-TBL-ENTRY (1) TO WS-TAPE-CODE-INFO.
+022342*
+022352   6100-READ-I575-FILE.
+022362     READ I575-FILE
+022372       AT END
+022382         MOVE 'E' TO WS-I575-FILE-FLAG
+022392       NOT AT END
+022402         IF I575-TAPE-CODE NOT LESS WS-I575-TAPE-CODE
+022412           MOVE I575-TAPE-CODE TO WS-I575-TAPE-CODE
+022422         ELSE
+022432           DISPLAY '* I575 SEQUENCE ERROR "' WS-I575-TAPE-CODE
+022442                 '" "' I575-TAPE-CODE '" *' UPON SYSOUT
+022452           GO TO 9900-DISPLAY-ABORT
+022462         END-IF
+022472       END-READ.
+022482*
+022492   7000-PASS-1.
+022502     PERFORM 8100-PASS-1-INIT.
+022512     PERFORM 7100-EACH-I545-REC
+022522         WITH TEST AFTER
+022532         UNTIL END-I545-FILE.
+022542     PERFORM 9100-PASS-1-CLOSE.
+022552*
+022562   7100-EACH-I545-REC.
+022572     ADD 1 TO WS-I545-REC-COUNT.
+022582     IF I545-NON-WEEKLY-BILLING-FLAG EQUAL '1'
+022592       ADD 1 TO WS-I545-BYPASS-COUNT
+022602     ELSE
+022612       PERFORM 7300-BUILD-IOWRK-REC.
+022622     PERFORM 7200-READ-I545-FILE.
+022632*
+022642   7200-READ-I545-FILE.
+022652     READ I545-FILE
+022662       AT END
+022672         MOVE 'E' TO WS-I545-FILE-FLAG
+022682       NOT AT END
+022692         IF I545-UPDATE-CODE EQUAL 'J' OR 'K'
+022702           IF I545-NON-WEEKLY-BILLING-FLAG NOT EQUAL '2'
+022712             IF I545-BILLING-DATE NOT EQUAL WS-BILLING-DATE
+022722               IF WS-BILLING-DATE EQUAL LOW-VALUES
+022732                 MOVE I545-BILLING-DATE TO WS-BILLING-DATE
+022742                 DISPLAY 'I545 BILLING DATE = "' WS-BILLING-DATE
+022752                       '".' UPON SYSOUT
+022762               ELSE
+022772                 DISPLAY '* I545 HAS CONFLICTING BILLING DATES "'
+022782                       WS-BILLING-DATE '" AND "'
+022792                       I545-BILLING-DATE '" *' UPON SYSOUT
+022802                 GO TO 9900-DISPLAY-ABORT
+022812               END-IF
+022822             END-IF
+022832           END-IF
+022842         ELSE
+022852           DISPLAY '* INCORRECT I545 UPDATE CODE "'
+022862                 I545-UPDATE-CODE
+022872                 '" ENCOUNTERED  -  MUST BE "J" OR "K" *'
+022882                 UPON SYSOUT
+022892           GO TO 9900-DISPLAY-ABORT
+022902         END-IF
+022912     END-READ.
+022922*
+022932   7300-BUILD-IOWRK-REC.
+022942     MOVE I545-PRICING-INSTITUTION TO IOWRK-INSTITUTION.
+022952     MOVE I545-NACHA-TAPE TO IOWRK-TAPE-CODE.
+022962     MOVE I545-PRODUCT-BYTE-1 TO IOWRK-EXP-BYTE-1.
+022972     MOVE SPACE TO IOWRK-CREDIT-FLAG IOWRK-REASON-FOR-CREDIT.
+022982     IF I545-PRODUCT-CODE(3:10) EQUAL '9201031798' OR '9201031799'
+022992       MOVE I545-PRODUCT-ID TO IOWRK-PRODUCT-ID
+023002       MOVE I545-REPORT-BASE  TO IOWRK-REPORT-BASE
+023012       MOVE I545-REPORT-DELIVERY TO IOWRK-REPORT-DELIVERY
+023022     ELSE
+023032       MOVE SPACE TO IOWRK-PRODUCT-ID
+023042       MOVE ZEROES TO IOWRK-REPORT-BASE
+023052       MOVE ZEROES TO IOWRK-REPORT-DELIVERY
+023062     END-IF.
+023072     IF (I545-GROSS IS NEGATIVE)
+023082         OR ((I545-GROSS EQUAL +0)
+023092             AND (I545-CREDIT-NO-CHARGE-FLAG (1:1) EQUAL 'C'))
+023102       MOVE 'C' TO IOWRK-CREDIT-FLAG
+023112       IF I545-REASON-FOR-CREDIT IS NUMERIC
+023122         MOVE I545-REASON-FOR-CREDIT TO IOWRK-REASON-FOR-CREDIT.
+023132     MOVE I545-RECEIVABLES-REGION TO IOWRK-REGION.
+023142     MOVE I545-BILLING-DATE TO IOWRK-BILLING-DATE.
+023152     MOVE SPACE TO IOWRK-NON-WEEKLY-FLAG.
+023162     SUBTRACT I545-UPCHARGE FROM I545-GROSS GIVING
+023172            IOWRK-ABSOLUTE-REST.
+023182     IF IOWRK-ABSOLUTE-REST IS NEGATIVE
+023192       MULTIPLY -1 BY IOWRK-ABSOLUTE-REST.
+023202     IF I545-UPCHARGE IS NEGATIVE
+023212       SUBTRACT I545-UPCHARGE FROM +0 GIVING
+023222             IOWRK-ABSOLUTE-UPCHARGE
+023232     ELSE
+023242       MOVE I545-UPCHARGE TO IOWRK-ABSOLUTE-UPCHARGE.
+023252     ADD I545-REPORT-BASE I545-REPORT-DELIVERY GIVING
+023262           IOWRK-DUE-DELUXE.
+023272     IF I545-TAX-REBATE-FLAG NOT EQUAL 'R'
+023282       ADD I545-TAX TO IOWRK-DUE-DELUXE.
+023292     IF I545-UPCHARGE-REBATE-FLAG EQUAL 'C'
+023302       ADD I545-UPCHARGE TO IOWRK-DUE-DELUXE.
+023312     MOVE I545-WIP-TRANS-REC-NBR TO IOWRK-ORDER-COUNTS.
+023322     ADD I545-REPORT-BASE  I545-REPORT-DELIVERY GIVING
+023332          IOWRK-REPORT-BASE-DELIVERY.
+023342     MOVE I545-UPCHARGE TO IOWRK-UPCHRAGE.
+023352     MOVE I545-GROSS TO IOWRK-GROSS.
+023362     WRITE IOWRK-REC.
+023372     ADD 1 TO WS-IOWRK-REC-COUNT.
+023373     ADD IOWRK-GROSS TO WS-PASS1-HASH-GROSS.
+023374     ADD IOWRK-DUE-DELUXE TO WS-PASS1-HASH-DUE-DLX.
+023382*
+023392   8000-COMMON-INIT.
+023402*
+023412 COPY CPY005.
+023422*
+023432     MOVE LS-PARM-LENGTH TO CPY108-PARM-LENGTH.
+023442     MOVE LS-PARM-DATA TO CPY108-PARM-DATA.
+DLXMIG* DLXMIG Changes start here
+DLXMIG*    CALL 'MIS11500' USING CPY108-REC.
+DLXMIG     CALL 'mis11500' USING CPY108-REC.
+DLXMIG* DLXMIG Changes end here
+023492     IF CPY108-PARSE-ERROR
+023502       DISPLAY '* CALLED PROGRAM MIS115 ABORTED *' UPON SYSOUT
+023512       GO TO 9900-DISPLAY-ABORT.
+023522     PERFORM
+023532           VARYING CPY108-STMT-IX FROM +1 BY +1
+023542           UNTIL CPY108-STMT-IX GREATER +5
+023552       IF CPY108-RET-STATEMENT (CPY108-STMT-IX) NOT EQUAL SPACE
+023562         MOVE CPY108-RET-STATEMENT (CPY108-STMT-IX) TO
+023572               WS-DP-STATEMENT
+023582         DISPLAY WS-DISPLAY-PARM UPON SYSOUT
+023592         MOVE SPACE TO WS-DP-CAPTION
+023602       END-IF
+023612     END-PERFORM.
+023622     SET CPY108-VAL-IX TO +1.
+023632     SEARCH CPY108-RET-VALUES-ENTRY
+023642       AT END
+023652         DISPLAY '* MISSING PARM KEYWORD "PASS      " *'
+023662               UPON SYSOUT
+023672         GO TO 9900-DISPLAY-ABORT
+023682       WHEN CPY108-RET-KEYWORD (CPY108-VAL-IX) EQUAL 'PASS      '
+023692         IF CPY108-RET-VALUE (CPY108-VAL-IX) EQUAL '1         '
+023702               OR '2         '
+023712           MOVE CPY108-RET-VALUE (CPY108-VAL-IX) TO
+023722                 WS-PASS-NUMBER
+023732           MOVE SPACE TO CPY108-RET-KEYWORD (CPY108-VAL-IX)
+023742         ELSE
+023752           DISPLAY '* INVALID VALUE "' CPY108-RET-VALUE
+023762                 (CPY108-VAL-IX) '" FOR PARM KEYWORD "'
+023772                 CPY108-RET-KEYWORD (CPY108-VAL-IX) '" *'
+023782                 UPON SYSOUT
+023792           GO TO 9900-DISPLAY-ABORT
+023802         END-IF
+023812     END-SEARCH.
+023813*
+023814    SET CPY108-VAL-IX TO +1.
+023815    SEARCH CPY108-RET-VALUES-ENTRY
+023816      AT END
+023817        CONTINUE
+023818      WHEN CPY108-RET-KEYWORD (CPY108-VAL-IX) EQUAL 'RESTART   '
+023819        IF CPY108-RET-VALUE (CPY108-VAL-IX) EQUAL 'Y         '
+023820            OR 'N         '
+023821          MOVE CPY108-RET-VALUE (CPY108-VAL-IX) TO
+023822                WS-RESTART-FLAG
+023823          MOVE SPACE TO CPY108-RET-KEYWORD (CPY108-VAL-IX)
+023824        ELSE
+023825          DISPLAY '* INVALID VALUE "' CPY108-RET-VALUE
+023826                (CPY108-VAL-IX) '" FOR PARM KEYWORD "'
+023827                CPY108-RET-KEYWORD (CPY108-VAL-IX) '" *'
+023828                UPON SYSOUT
+023829          GO TO 9900-DISPLAY-ABORT
+023830        END-IF
+023831    END-SEARCH.
+023832     PERFORM
+023842           VARYING CPY108-VAL-IX FROM +1 BY +1
+023852           UNTIL CPY108-VAL-IX GREATER +5
+023862       IF CPY108-RET-KEYWORD (CPY108-VAL-IX) NOT EQUAL SPACE
+023872         MOVE 'Y' TO WS-RETURN-04-FLAG
+023882         DISPLAY 'INFO ONLY: EXTRANEOUS PARM KEYWORD "'
+023892               CPY108-RET-KEYWORD (CPY108-VAL-IX) '".'
+023902               UPON SYSOUT
+023912       END-IF
+023922     END-PERFORM.
+023932*
+023942   8100-PASS-1-INIT.
+023952     OPEN INPUT I545-FILE OUTPUT IOWRK-FILE BALWRK-FILE.
+023962     PERFORM 7200-READ-I545-FILE.
+023972     IF END-I545-FILE
+023982       DISPLAY '* I545 IS AN EMPTY FILE *' UPON SYSOUT
+023992       GO TO 9900-DISPLAY-ABORT.
+024002*
+024012   8200-PASS-2-INIT.
+024022*
+024032     OPEN OUTPUT PRINTER1-FILE
+024033                 EXTR1-FILE
+024034                 TAPEDTL-FILE
+024042           INPUT IOWRK-FILE
+024052                 I550-FILE
+024062                 I8929I-FILE
+024072                 I8929P-FILE
+024082                 I8929E-FILE
+024092                 I575-FILE
+024093                 BALWRK-FILE.
+024102*
+024112     PERFORM 4400-READ-I8929I-FILE UNTIL END-I8929I-FILE
+024122     IF END-I8929I-FILE
+024132       IF WS-I8929I-REC-COUNT EQUAL +0
+024142         DISPLAY '* I8929I IS AN EMPTY FILE *' UPON SYSOUT
+024152         MOVE 'Y' TO WS-RETURN-08-FLAG.
+024162*
+024172     PERFORM 4410-READ-I8929P-FILE UNTIL END-I8929P-FILE
+024182     IF END-I8929P-FILE
+024192       IF WS-I8929P-REC-COUNT EQUAL +0
+024202         DISPLAY '* I8929P IS AN EMPTY FILE *' UPON SYSOUT
+024212         MOVE 'Y' TO WS-RETURN-08-FLAG.
+024222*
+024232     PERFORM 4420-READ-I8929E-FILE UNTIL END-I8929E-FILE
+024242     IF END-I8929I-FILE
+024252       IF WS-I8929E-REC-COUNT EQUAL +0
+024262         DISPLAY '* I8929E IS AN EMPTY FILE *' UPON SYSOUT
+024272         MOVE 'Y' TO WS-RETURN-08-FLAG.
+024273*
+024274     READ BALWRK-FILE
+024275      AT END
+024276         DISPLAY '* BALWRK IS AN EMPTY FILE *' UPON SYSOUT
+024277         GO TO 9900-DISPLAY-ABORT
+024278      NOT AT END
+024279         MOVE BALWRK-REC-COUNT    TO WS-BALWRK-REC-COUNT
+024280         MOVE BALWRK-HASH-GROSS   TO WS-BALWRK-HASH-GROSS
+024281         MOVE BALWRK-HASH-DUE-DLX TO WS-BALWRK-HASH-DUE-DLX
+024282     END-READ.
+024283     CLOSE BALWRK-FILE.
+024284*
+024294     IF RESTART-RUN
+024303       OPEN INPUT CHKPT-FILE
+024305       PERFORM 8270-RESTORE-FROM-CHECKPOINT
+024307       PERFORM 8280-SKIP-IOWRK-TO-CHECKPOINT
+024309     ELSE
+024311       OPEN OUTPUT CHKPT-FILE
+024313       PERFORM 4800-READ-IOWRK-FILE
+024315       IF END-IOWRK-FILE
+024317         DISPLAY '* IOWRK IS AN EMPTY FILE *' UPON SYSOUT
+024319         GO TO 9900-DISPLAY-ABORT
+024321       END-IF
+024324     END-IF.
+024334     PERFORM 6100-READ-I575-FILE.
+024344     IF END-I575-FILE
+024354       DISPLAY '* I575 IS AN EMPTY FILE *' UPON SYSOUT
+024364       GO TO 9900-DISPLAY-ABORT.
+024374*
+024384     MOVE WS-PROGRAM-NUMBER TO WS-HD1-PROGRAM-NUMBER.
+024394     MOVE IOWRK-BILLING-DATE(1:2) TO WS-HD1-BILL-MONTH.
+024404     MOVE IOWRK-BILLING-DATE(3:2) TO WS-HD1-BILL-DAY.
+024414     MOVE IOWRK-BILLING-DATE(5:2) TO WS-HD1-BILL-YEAR.
+024424*                * REPORT CAN BE RUN ONLY FOR A BILLING DATE THAT
+024434*                 HAS ALREADY OCCURRED, NEVER FOR A FUTURE BILLING
+024444*                 DATE.  GENERALLY THE REPORT WILL BE RUN IN THE
+024454*                 SAME CENTURY AS THE BILLING DATE, BUT THE
+024464*                 EXCEPTION OCCURS WHEN THE REPORT FOR A BILLING
+024474*                 DATE LATE IN ONE CENTURY IS RUN EARLY IN THE
+024484*                 NEXT CENTURY.  SO IN MOST CASES THE CENTURY
+024494*                 DIGITS FOR THE BILLING DATE WILL BE THE SAME
+024504*                 AS THOSE OF THE SYSTEM (RUN DATE).  THE
+024514*                 EXCEPTION CAN BE DETECTED BY THE 2-DIGIT SYSTEM
+024524*                 YEAR BEING LESS THAN THE 2-DIGIT BILLING YEAR.
+024534*                 SINCE THE REPORT CANNOT BE ABOUT A DATE WHICH
+024544*                 HASN'T YET OCCURRED, IT MUST BE ABOUT A BILLING
+024554*                 DATE IN THE PREVIOUS CENTURY.  WHEN THIS DOES
+024564*                 HAPPEN, THE BILLING DATE'S CENTURY DIGITS MUST
+024574*                 BE LESS BY 1 THAN THE RUN/SYSTEM DATE'S.  *
+024584     MOVE CPY4-CENTURY-DIGITS TO WS-HD1-BILL-CENTURY.
+024594     IF WS-SYSOUT-RUN-YEAR LESS WS-HD1-BILL-YEAR
+024604       SUBTRACT 1 FROM WS-HD1-BILL-CENTURY.
+024614     DISPLAY 'BILLING DATE = ' WS-HD1-BILL-DATE '.' UPON SYSOUT.
+024624     MOVE WS-COMPUTER-MONTH TO WS-HD1-RUN-MONTH.
+024634     MOVE WS-COMPUTER-DAY TO WS-HD1-RUN-DAY.
+024644     MOVE CPY4-FOUR-DIGIT-YEAR TO WS-HD1-RUN-YEAR.
+024654*
+024655  IF NOT RESTART-RUN
+024664     MOVE +0 TO WS-MED-TBL-BC-COUNT (1) WS-MED-TBL-BR-COUNT (1)
+024674           WS-MED-TBL-ABS-DLRS (1) WS-MED-TBL-DUE-DELUXE (1)
+024684           WS-MED-TBL-ABS-UPCH (1) WS-MED-TBL-TRAN-COUNT (1, 1)
+024694           WS-MED-TBL-TRAN-COUNT (1, 2)
+024704           WS-MED-TBL-TRAN-COUNT (1, 3)
+024714           WS-MED-TBL-TRAN-COUNT (1, 4)
+024724           WS-MED-TBL-TRAN-COUNT (1, 5)
+024734           WS-MED-TBL-TRAN-COUNT (1, 6)
+024744           WS-MED-TBL-TRAN-COUNT (1, 7)
+024754           WS-INV-TBL-INV-BC-COUNT (1)
+024764           WS-INV-TBL-DEB-BC-COUNT (1)
+024774           WS-ACCURACY-TRAN-COUNT   WS-ACCURACY-ERR-01-COUNT
+024784           WS-ACCURACY-ERR-02-COUNT WS-ACCURACY-ERR-03-COUNT
+024794           WS-ACCURACY-ERR-06-COUNT WS-ACCURACY-ERR-08-COUNT
+024804           WS-ACCURACY-ERR-09-COUNT WS-ACCURACY-TOTAL-ERR-CT
+024814           WS-ACCURACY-ERR-BC-COUNT
+024824     MOVE +0 TO WS-ACCURACY-ORDER-COUNT
+024834                WS-ACCURACY-ORDER-01-COUNT
+024844                WS-ACCURACY-ORDER-02-COUNT
+024854                WS-ACCURACY-ORDER-06-COUNT
+024864                WS-ACCURACY-ORDER-09-COUNT
+024874                WS-ACCURACY-ORDER-03-COUNT
+024884                WS-ACCURACY-ORDER-08-COUNT
+024894                WS-ACCURACY-TOTAL-ORDER-CT
+024904                WS-ACCURACY-ORDER-BC-COUNT
+024914     MOVE WS-MED-TBL-MEDIUM (1) TO WS-MED-TBL-MEDIUM (2)
+024924           WS-MED-TBL-MEDIUM (3) WS-MED-TBL-MEDIUM (4)
+024934           WS-MED-TBL-MEDIUM (5)
+024944     SET IX-WS-BC-ERR-TBL-IN TO +1
+024954     SET IX-WS-BC-ERR1-TBL-IN TO +1
+024964     SET IX-WS-BC-REST-REIM-TBL-IN TO +1
+024965  END-IF.
+024974*
+024975*
+024976  8250-WRITE-CHECKPOINT.
+024977*
+024978    MOVE WS-IOWRK-SEQ           TO CHKPT-IOWRK-SEQ.
+024979    MOVE WS-IOWRK-REC-COUNT     TO CHKPT-IOWRK-REC-COUNT.
+024980    MOVE WS-WIRE-COUNT          TO CHKPT-WIRE-COUNT.
+024981    MOVE WS-MEDIUM-TABLE        TO CHKPT-MEDIUM-TABLE.
+024982    MOVE WS-INVOICE-TABLE       TO CHKPT-INVOICE-TABLE.
+024983    MOVE WS-ACCURACY-FIELDS     TO CHKPT-ACCURACY-FIELDS.
+024984    MOVE WS-ACCURACY-ORDER-FIELDS
+024985                                TO CHKPT-ACCURACY-ORDER-FIELDS.
+024986    MOVE WS-TAPE-CODE-TABLE     TO CHKPT-TAPE-CODE-TABLE.
+024987    MOVE WS-BC-ERROR-TABLE      TO CHKPT-BC-ERROR-TABLE.
+024988    MOVE WS-BC-REST-REIM-TABLE  TO CHKPT-BC-REST-REIM-TABLE.
+024989    MOVE WS-BC-ERROR1-TABLE     TO CHKPT-BC-ERROR1-TABLE.
+024990    MOVE WS-REGION-TABLE        TO CHKPT-REGION-TABLE.
+024996    MOVE WS-PASS2-HASH-GROSS   TO CHKPT-PASS2-HASH-GROSS.
+024997    MOVE WS-PASS2-HASH-DUE-DLX TO CHKPT-PASS2-HASH-DUE-DLX.
+024998    SET  CHKPT-IX-BC-ERR-TBL-IN       TO IX-WS-BC-ERR-TBL-IN.
+024999    SET  CHKPT-IX-BC-ERR1-TBL-IN      TO IX-WS-BC-ERR1-TBL-IN.
+025000    SET  CHKPT-IX-BC-REST-REIM-TBL-IN TO IX-WS-BC-REST-REIM-TBL-IN.
+025001    SET  CHKPT-IX-REGION-TBL-IN       TO IX-WS-REGION-TBL-IN.
+025002    WRITE CHKPT-REC.
+025003*
+025012  8270-RESTORE-FROM-CHECKPOINT.
+025013*
+025014    PERFORM 8275-READ-CHKPT-FILE
+025015        WITH TEST AFTER
+025016        UNTIL END-CHKPT-FILE.
+025017    IF WS-CHKPT-REC-COUNT EQUAL +0
+025018      DISPLAY '* CHKPT FILE HAS NO CHECKPOINT RECORDS - CANNOT '
+025019            'RESTART *' UPON SYSOUT
+025020      GO TO 9900-DISPLAY-ABORT
+025021    END-IF.
+025022    MOVE WS-HOLD-CHKPT-REC      TO CHKPT-REC.
+025023    MOVE CHKPT-IOWRK-SEQ        TO WS-IOWRK-SEQ.
+025024    MOVE CHKPT-IOWRK-REC-COUNT  TO WS-IOWRK-REC-COUNT.
+025025    MOVE CHKPT-WIRE-COUNT       TO WS-WIRE-COUNT.
+025026    MOVE CHKPT-MEDIUM-TABLE     TO WS-MEDIUM-TABLE.
+025027    MOVE CHKPT-INVOICE-TABLE    TO WS-INVOICE-TABLE.
+025028    MOVE CHKPT-ACCURACY-FIELDS  TO WS-ACCURACY-FIELDS.
+025029    MOVE CHKPT-ACCURACY-ORDER-FIELDS
+025030                                TO WS-ACCURACY-ORDER-FIELDS.
+025031    MOVE CHKPT-TAPE-CODE-TABLE  TO WS-TAPE-CODE-TABLE.
+025032    MOVE CHKPT-BC-ERROR-TABLE   TO WS-BC-ERROR-TABLE.
+025033    MOVE CHKPT-BC-REST-REIM-TABLE
+025034                                TO WS-BC-REST-REIM-TABLE.
+025035    MOVE CHKPT-BC-ERROR1-TABLE  TO WS-BC-ERROR1-TABLE.
+025036    MOVE CHKPT-REGION-TABLE     TO WS-REGION-TABLE.
+025042    MOVE CHKPT-PASS2-HASH-GROSS   TO WS-PASS2-HASH-GROSS.
+025043    MOVE CHKPT-PASS2-HASH-DUE-DLX TO WS-PASS2-HASH-DUE-DLX.
+025044    SET  IX-WS-BC-ERR-TBL-IN       TO CHKPT-IX-BC-ERR-TBL-IN.
+025045    SET  IX-WS-BC-ERR1-TBL-IN      TO CHKPT-IX-BC-ERR1-TBL-IN.
+025046    SET  IX-WS-BC-REST-REIM-TBL-IN TO CHKPT-IX-BC-REST-REIM-TBL-IN.
+025047    SET  IX-WS-REGION-TBL-IN       TO CHKPT-IX-REGION-TBL-IN.
+025048    CLOSE CHKPT-FILE.
+025049    OPEN EXTEND CHKPT-FILE.
+025050*
+025051  8275-READ-CHKPT-FILE.
+025052*
+025053    READ CHKPT-FILE
+025054      AT END
+025055        MOVE 'E' TO WS-CHKPT-FILE-FLAG
+025056      NOT AT END
+025057        ADD 1 TO WS-CHKPT-REC-COUNT
+025058        MOVE CHKPT-REC TO WS-HOLD-CHKPT-REC
+025059    END-READ.
+025060*
+025061  8280-SKIP-IOWRK-TO-CHECKPOINT.
+025062*
+025063    PERFORM 8285-SKIP-IOWRK-RECORD
+025064        WITH TEST AFTER
+025065        UNTIL (IOWRK-SEQ NOT LESS WS-IOWRK-SEQ) OR END-IOWRK-FILE.
+025066*
+025067  8285-SKIP-IOWRK-RECORD.
+025068*
+025069    READ IOWRK-FILE
+025070      AT END
+025071        MOVE 'E' TO WS-IOWRK-FILE-FLAG
+025072        MOVE HIGH-VALUES TO WS-IOWRK-INSTITUTION
+025073    END-READ.
+025074*
+025075  8290-VALIDATE-PASS-1-BALANCE.
+025076*
+025077    IF WS-IOWRK-REC-COUNT NOT EQUAL WS-BALWRK-REC-COUNT
+025078      DISPLAY '* PASS 1/PASS 2 RECORD COUNT OUT OF BALANCE - '
+025079            'PASS 1 WROTE ' WS-BALWRK-REC-COUNT ', PASS 2 READ '
+025080            WS-IOWRK-REC-COUNT ' *' UPON SYSOUT
+025081      MOVE 'Y' TO WS-BAL-ERROR-FLAG
+025082    END-IF.
+025083    IF WS-PASS2-HASH-GROSS NOT EQUAL WS-BALWRK-HASH-GROSS
+025084      DISPLAY '* PASS 1/PASS 2 GROSS HASH TOTAL OUT OF BALANCE - '
+025085            'PASS 1 = ' WS-BALWRK-HASH-GROSS ', PASS 2 = '
+025086            WS-PASS2-HASH-GROSS ' *' UPON SYSOUT
+025087      MOVE 'Y' TO WS-BAL-ERROR-FLAG
+025088    END-IF.
+025089    IF WS-PASS2-HASH-DUE-DLX NOT EQUAL WS-BALWRK-HASH-DUE-DLX
+025090      DISPLAY '* PASS 1/PASS 2 DUE-DELUXE HASH TOTAL OUT '
+025091            'OF BALANCE - PASS 1 = ' WS-BALWRK-HASH-DUE-DLX
+025092            ', PASS 2 = ' WS-PASS2-HASH-DUE-DLX ' *' UPON SYSOUT
+025093      MOVE 'Y' TO WS-BAL-ERROR-FLAG
+025094    END-IF.
+025095    IF WS-BAL-ERROR-FLAG EQUAL 'Y'
+025096      GO TO 9900-DISPLAY-ABORT
+025097    END-IF.
+025098*
+025099   9000-COMMON-CLOSE.
+025109*
+025119     CLOSE IOWRK-FILE.
+025129     IF RETURN-12
+025139       MOVE 12 TO RETURN-CODE WS-RETURN-CODE
+025149     ELSE
+025159       IF RETURN-08
+025169         MOVE 08 TO RETURN-CODE WS-RETURN-CODE
+025179       ELSE
+025189         IF RETURN-04
+025199           MOVE 04 TO RETURN-CODE WS-RETURN-CODE.
+025209     DISPLAY WS-RETURN-CODE-LINE UPON SYSOUT.
+025210     PERFORM 9050-DISPLAY-OPS-ALERT.
+025219*
+025220   9050-DISPLAY-OPS-ALERT.
+025221*
+025222    IF WS-RETURN-CODE NOT EQUAL ZERO
+025223      DISPLAY '* OPS ALERT * ' WS-PROGRAM-NUMBER ' ENDED WITH '
+025224            'RETURN CODE ' WS-RETURN-CODE ' *' UPON SYSOUT
+025225      IF RETURN-12
+025226        DISPLAY '* OPS ALERT * RETURN-12 CONDITION OCCURRED *'
+025227              UPON SYSOUT
+025228      END-IF
+025229      IF RETURN-08
+025230        DISPLAY '* OPS ALERT * RETURN-08 CONDITION OCCURRED *'
+025231              UPON SYSOUT
+025232      END-IF
+025233      IF RETURN-04
+025234        DISPLAY '* OPS ALERT * RETURN-04 CONDITION OCCURRED *'
+025235              UPON SYSOUT
+025236      END-IF
+025237    END-IF.
+025238*
+025239   9100-PASS-1-CLOSE.
+025249*
+025259     IF WS-IOWRK-REC-COUNT EQUAL +0
+025269       DISPLAY '* ALL I545 RECORDS HAD NON-WEEKLY FLAG "1".  NO IO
+025279-            'WRK RECORDS CREATED. *' UPON SYSOUT
+025289       GO TO 9900-DISPLAY-ABORT.
+025299     CLOSE I545-FILE.
+025300     MOVE WS-IOWRK-REC-COUNT    TO BALWRK-REC-COUNT.
+025301     MOVE WS-PASS1-HASH-GROSS   TO BALWRK-HASH-GROSS.
+025302     MOVE WS-PASS1-HASH-DUE-DLX TO BALWRK-HASH-DUE-DLX.
+025303     WRITE BALWRK-REC.
+025304     CLOSE BALWRK-FILE.
+025309     MOVE WS-I545-REC-COUNT TO WS-CD-I545-REC-CT.
+025319     MOVE WS-I545-BYPASS-COUNT TO WS-CD-I545-BYPASS-CT.
+025329     MOVE WS-IOWRK-REC-COUNT TO WS-CD-IOWRK-REC-CT.
+025339     DISPLAY '=======  ' WS-PROGRAM-NUMBER ' FILE COUNTS  ======='
+025349           UPON SYSOUT.
+025359     DISPLAY WS-CD-I545-LINE UPON SYSOUT.
+025369     DISPLAY WS-CD-IOWRK-LINE UPON SYSOUT.
+025379*
+025389   9200-PASS-2-CLOSE.
+025399*
+025409     CLOSE PRINTER1-FILE
+025410           EXTR1-FILE
+025411           TAPEDTL-FILE
+025419           I8929I-FILE
+025429           I8929P-FILE
+025439           I8929E-FILE
+025449           I550-FILE
+025459           I575-FILE               CHKPT-FILE.
+025469*
+025479     MOVE WS-I575-REC-COUNT TO WS-CD-I575-REC-CT.
+025489     MOVE WS-I8929I-REC-COUNT TO WS-CD-I8929I-REC-CT.
+025499     MOVE WS-I8929P-REC-COUNT TO WS-CD-I8929P-REC-CT.
+025509     MOVE WS-I8929E-REC-COUNT TO WS-CD-I8929E-REC-CT.
+025519     MOVE WS-IOWRK-REC-COUNT TO WS-CD-IOWRK-REC-CT.
+025529     MOVE 'READ' TO WS-CD-IOWRK-VERB.
+025539     DISPLAY '=======  ' WS-PROGRAM-NUMBER ' FILE COUNTS  ======='
+025549           UPON SYSOUT.
+025559     DISPLAY WS-CD-I575-LINE UPON SYSOUT.
+025569     DISPLAY WS-CD-IOWRK-LINE UPON SYSOUT.
+025579     DISPLAY WS-CD-I8929P-LINE UPON SYSOUT.
+025589     DISPLAY WS-CD-I8929I-LINE UPON SYSOUT.
+025599     DISPLAY WS-CD-I8929E-LINE UPON SYSOUT.
+025609   9900-DISPLAY-ABORT.
+025619     DISPLAY '* ' WS-PROGRAM-NUMBER ' * RUN ABORTED *'
+025629           UPON SYSOUT.
+025639     MOVE 16 TO RETURN-CODE WS-RETURN-CODE.
+025649     DISPLAY WS-RETURN-CODE-LINE UPON SYSOUT.
+025650     PERFORM 9050-DISPLAY-OPS-ALERT.
+025659     STOP RUN.
+025669*
+025679*
