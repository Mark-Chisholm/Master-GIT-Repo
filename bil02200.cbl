@@ -158,6 +158,8 @@ DLXMIG     SELECT I58-FILE      ASSIGN RSD-I58.
 DLXMIG     SELECT I885-FILE     ASSIGN RSD-I885.
 DLXMIG     SELECT I1220P-FILE   ASSIGN RSD-I1220P.
 DLXMIG     SELECT O1475-FILE    ASSIGN RSD-O1475.
+001605     SELECT I1475P-FILE  ASSIGN RSD-I1475P.
+001606     SELECT I1220B-FILE  ASSIGN RSD-I1220B.
 001610     SELECT PRINTER1-FILE ASSIGN PRINTER1
 DLXMIG                            ORGANIZATION IS LINE SEQUENTIAL. 
 001630*
@@ -193,672 +195,989 @@ DLXMIG                            ORGANIZATION IS LINE SEQUENTIAL.
 001930 FD  O1475-FILE
 001940*
 001950 COPY T1475O.
-001960*
-001970 FD  PRINTER1-FILE
-001980     RECORDING MODE IS F
-001990     BLOCK CONTAINS 0 RECORDS
-002000     RECORD CONTAINS 132 CHARACTERS
-002010     LABEL RECORDS OMITTED.
-002020   01  PR1-REC                                   PIC X(132).
-002030*
-002040 WORKING-STORAGE SECTION.
+001955 FD  I1475P-FILE
+001956*
+001957 COPY T1475P.
+001958*
+001959 FD  I1220B-FILE
+001960     RECORDING MODE IS F
+001961     BLOCK CONTAINS 0 RECORDS
+001962     RECORD CONTAINS 80 CHARACTERS
+001963     LABEL RECORDS STANDARD.
+001964   01  I1220B-REC.
+001965     03  I1220B-BC-BR                 PIC X(13).
+001966     03  I1220B-OVERRIDE-GEN-PR-DESIG  PIC X(2).
+001967     03  FILLER                       PIC X(65).
+001968*
+001978 FD  PRINTER1-FILE
+001988     RECORDING MODE IS F
+001998     BLOCK CONTAINS 0 RECORDS
+002008     RECORD CONTAINS 132 CHARACTERS
+002018     LABEL RECORDS OMITTED.
+002028   01  PR1-REC                                   PIC X(132).
+002038*
+002048 WORKING-STORAGE SECTION.
 DLXMIG* DLXMIG Changes start here
 DLXMIG COPY TDLXMIGE.
 DLXMIG     EXEC SQL INCLUDE SQLCA END-EXEC.
 DLXMIG* DLXMIG Changes end here
-002090*
-002100 01  WS-FLAGS-AND-SUCH                           VALUE SPACES.
-002110   03  WS-I550-FILE-STATUS        PIC X(2).
-002120     88  WS-I550-SUCCESSFUL         VALUE '00'.
-002130     88  WS-I550-END-OF-FILE        VALUE '10'.
-002140     88  WS-I550-SUCCESSFUL-OPEN    VALUES '00', '97'.
-002150   03  WS-I551-FILE-STATUS        PIC X(2).
-002160     88  WS-I551-SUCCESSFUL         VALUE '00'.
-002170     88  WS-I551-NO-SUCH-RECORD     VALUES '20', '23'.
-002180     88  WS-I551-SUCCESSFUL-OPEN    VALUES '00', '97'.
-002190   03  WS-I550-FILE-FLAG          PIC X.
-002200     88  OPENED-I550-FILE           VALUE 'Y'.
-002210   03  WS-I551-FILE-FLAG          PIC X.
-002220     88  OPENED-I551-FILE           VALUE 'Y'.
-002230   03  WS-I58-FILE-FLAG           PIC X.
-002240     88  END-I58-FILE               VALUE 'E'.
-002250   03  WS-I885-FILE-FLAG          PIC X.
-002260     88  END-I885-FILE              VALUE 'E'.
-002270   03  WS-RETURN-08-FLAG          PIC X.
-002280     88  RETURN-08                  VALUE 'Y'.
-002290   03  WS-RETURN-04-FLAG          PIC X.
-002300     88  RETURN-04                  VALUE 'Y'.
-002310*
-002320 01  WS-SEQUENCES                                VALUE LOW-VALUES.
-002330   03  WS-I885-SEQ                PIC X(13).
-002340   03  WS-I58-SEQ.
-002350     05  WS-I58-SEQ-1ST-10        PIC X(10).
-002360     05  WS-I58-SEQ-SUFFIX        PIC X.
-002370     05  WS-I58-SEQ-DQ            PIC X(5).
-002380*
-002390 01  WS-BR-INFO                                  VALUE SPACE.
-002400   03  WS-BR-INF-BC-BR            PIC X(13).
-002410   03  WS-BR-INF-PR-DESIG-PAIR.
-002420     05  WS-BR-INF-GEN-PR-DESIG   PIC X(2).
-002430     05  WS-BR-INF-SPEC-PR-DESIG  PIC X(2).
-002440*
-002450 01  WS-TARGET-551-KEY                           VALUE SPACE.
-002460   03  FILLER                     PIC X(4).
-002470   03  WS-TGT-551-PROD-DQ         PIC X(16).
-002480   03  WS-TGT-551-PRICE-DESIG     PIC X(2).
-002490*
-002500 01  WS-PRINT-CONTROLS.
-002510   03  WS-LINE-COUNT              PIC S9(3)      COMP VALUE +090.
-002520   03  WS-FI-LINES                PIC S9(3)      COMP VALUE +0.
-002530   03  WS-LINES-NEEDED            PIC S9(3)      COMP VALUE +0.
-002540   03  WS-LINE-SPACER             PIC S9         COMP VALUE +2.
-002550   03  WS-PAGE-NBR                PIC S9(5)      COMP-3 VALUE +0.
-002560*
-002570 01  WS-HEADINGS-ETC.
-002580   03  WS-HEADING-1.
-002590     05  FILLER                   PIC X          VALUE '-'.
-002600     05  WS-HD1-PROGRAM-NUMBER    PIC X(8)       VALUE SPACE.
-002610     05  FILLER                   PIC X(24)      VALUE '-'.
-002620     05  FILLER        PIC X(47) VALUE 'EXCLUSIVE PRODUCTS BY BC'.
-002630     05  FILLER                   PIC X(10)      VALUE 'RUN DATE'.
-002640     05  FILLER                                VALUE '00-00-0000'.
-002650       07  WS-HD1-RUN-MONTH       PIC X(2).
-002660       07  FILLER                 PIC X.
-002670       07  WS-HD1-RUN-DAY         PIC X(2).
-002680       07  FILLER                 PIC X.
-002690       07  WS-HD1-RUN-YEAR        PIC X(4).
-002700     05  FILLER                   PIC X(23)      VALUE SPACE.
-002710     05  FILLER                   PIC X(4)       VALUE 'PAGE'.
-002720     05  FILLER                                  VALUE '    0'.
-002730       07  WS-HD1-PAGE-NBR        PIC ZZZZ9.
-002740   03  WS-HEADING-2.
-002750     05  FILLER                   PIC X(67)      VALUE '   BC'.
-002760     05  FILLER                   PIC X(65)      VALUE
-002770               'PRICE       UNIT    UNIT    ADDL    ADDL    ADDL'.
-002780   03  WS-HEADING-3.
-002790     05  FILLER                   PIC X(14)      VALUE SPACE.
-002800     05  FILLER                   PIC X(53)      VALUE
-002810                       'FEB PRODUCT & DQ    STYLE    DESCRIPTION'.
-002820     05  FILLER                   PIC X(65)      VALUE
-002830               'DESIG       BASE   DELIV     QTY    BASE   DELIV'.
-002840   03  WS-FI-HEADING                             VALUE SPACE.
-002850     05  WS-FI-HDG-BC             PIC X(8).
-002860     05  FILLER                   PIC X(3).
-002870     05  WS-FI-HDG-FI-NAME        PIC X(35).
-002880     05  FILLER                   PIC X(3).
-002890     05  WS-FI-HDG-CONTINUED      PIC X(11).
-002900     05  FILLER                   PIC X(72).
-002910   03  WS-DETAIL-LINE.
-002920     05  FILLER                   PIC X(69)      VALUE SPACE.
-002930     05  FILLER                   PIC X          VALUE '/'.
-002940     05  FILLER                   PIC X(62)      VALUE SPACE.
-002950   03  WS-DETAIL-FIELDS REDEFINES WS-DETAIL-LINE.
-002960     05  FILLER                   PIC X(13).
-002970     05  WS-DTL-PROD-MAJOR        PIC X(2).
-002980     05  WS-DTL-PROD-MINOR        PIC X(2).
-002990     05  FILLER                   PIC X.
-003000     05  WS-DTL-PROD-NUMBER       PIC X(6).
-003010     05  WS-DTL-PROD-SUFFIX       PIC X.
-003020     05  FILLER                   PIC X.
-003030     05  WS-DTL-DESCRIPTIVE-QTY   PIC X(5).
-003040     05  FILLER                   PIC X(3).
-003050     05  WS-DTL-58-STYLE-CODE     PIC X(6).
-003060     05  FILLER                   PIC X(3).
-003070     05  WS-DTL-58-ABBREV-DESCR   PIC X(21).
-003080     05  FILLER                   PIC X(3).
-003090     05  WS-DTL-GENERIC-PR-DESIG  PIC X(2).
-003100     05  FILLER                   PIC X.
-003110     05  WS-DTL-SPECIFIC-PR-DESIG PIC X(2).
-003120     05  FILLER                   PIC X.
-003130     05  WS-DTL-UNIT-BASE         PIC ---,---.99.
-003140     05  FILLER                   PIC X.
-003150     05  WS-DTL-UNIT-DELIVERY     PIC ----.99.
-003160     05  FILLER                   PIC X.
-003170     05  WS-DTL-ADDL-QTY-PRICES.
-003180       07  WS-DTL-ADDL-QUANTITY   PIC ---,--9.
-003190       07  FILLER                 PIC X.
-003200       07  WS-DTL-ADDL-QTY-BASE   PIC ----.99.
-003210       07  FILLER                 PIC X.
-003220       07  WS-DTL-ADDL-QTY-DELIV  PIC ----.99.
-003230     05  FILLER                   PIC X(17).
-003240   03  WS-PAGE-FOOTER.
-003250     05  FILLER                   PIC X(44)      VALUE
-003260                   '     * UNADJUSTED CURRENT 551 PRICES, EXCLUD'.
-003270     05  FILLER                   PIC X(44)      VALUE
-003280                   'ING POTENTIAL ADD-ONS, USING THE PRICE DESIG'.
-003290     05  FILLER                   PIC X(44)      VALUE
-003300                   'NATION(S) OF THE BRANCH(ES) INVOLVED *      '.
-003310   03  WS-END-OF-REPORT.
-003320     05  FILLER                   PIC X(20)      VALUE ALL '-'.
-003330     05  FILLER                 PIC X(15) VALUE ' END OF REPORT '.
-003340     05  FILLER                   PIC X(20)      VALUE ALL '-'.
-003350*
-003360 01  WS-BC-INFO.
-003370   03  WS-BC-INF-BC               PIC X(8).
-003380   03  WS-BC-INF-FI-NAME          PIC X(35).
-003390*
-003400 01  WS-BC-EXCL-REC.
-003410   03  WS-BC-EXCL-SEQ.
-003420     05  WS-BC-EXCL-PROD-DQ       PIC X(16).
-003430     05  WS-BC-EXCL-PR-DESIG-PAIR PIC X(4).
-003440   03  WS-BC-EXCL-PRICE-INFO      PIC X(16).
-003450   03  WS-BC-EXCL-MISC-INFO       PIC X(27).
-003460*
-003470 01  WS-58-551-REC.
-003480   03  WS-58-551-FIXED-INFO.
-003490     05  WS-58-551-PROD-DQ        PIC X(16).
-003500     05  WS-58-MISC-INFO.
-003510       07  WS-58-ABBREV-DESCR     PIC X(21).
-003520       07  WS-58-STYLE-CODE       PIC X(6).
-003530   03  WS-551-PRICE-TABLE.
-003540     05  WS-551-PR-DESIG-PRICES   OCCURS 10 TIMES
-003550                                  INDEXED BY IX-WS-551-PR-DESIG.
-003560       07  WS-551-UNIT-BASE       PIC S9(5)V9(2) COMP-3.
-003570       07  WS-551-UNIT-DELIV      PIC S9(3)V9(2) COMP-3.
-003580       07  WS-551-ADDL-QTY        PIC S9(5)      COMP-3.
-003590       07  WS-551-ADDL-BASE       PIC S9(3)V9(2) COMP-3.
-003600       07  WS-551-ADDL-DELIV      PIC S9(3)V9(2) COMP-3.
-003610*
-003620 01  WS-C1220-TABLE.
-003630   03  WS-C1220-ENTRY             OCCURS 10 TIMES
-003640                                  INDEXED BY
-003650                                      IX-WS-C1220
-003660                                      IX-WS-C1220-MAX.
-003670     05  WS-C1220-GEN-PR-DESIG.
-003680       07  WS-C1220-GEN-PR-D-1    PIC X.
-003690       07  WS-C1220-GEN-PR-D-2    PIC X.
-003700     05  WS-C1220-SPEC-PR-DESIG.
-003710       07  WS-C1220-SPEC-PR-D-1   PIC X.
-003720       07  WS-C1220-SPEC-PR-D-2   PIC X.
-003730*
-003740 01  WS-BC-EXCL-TABLE.
-003750   03  WS-BC-EXCL-TBL-ENTRY       OCCURS 500 TIMES
-003760                                  INDEXED BY
-003770                                      IX-WS-BC-EXCL-TBL
-003780                                      IX-WS-BC-EXCL-TBL-EMPTY
-003790                                      IX-WS-BC-EXCL-TBL-FROM
-003800                                      IX-WS-BC-EXCL-TBL-TO.
-003810     05  WS-BC-EXCL-TBL-SEQ       PIC X(20).
-003820     05  FILLER                   PIC X(43).
-003830*
-003840 01  WS-58-551-TABLE.
-003850   03  WS-58-551-ENTRY-COUNT      PIC S9(4)      COMP.
-003860   03  WS-58-551-TBL-ENTRY        OCCURS 0 TO 2000 TIMES
-003870                                  DEPENDING ON
-003880                                      WS-58-551-ENTRY-COUNT
-003890                                  ASCENDING KEY IS
-003900                                      WS-58-551-TBL-PROD-DQ
-003910                                  INDEXED BY IX-WS-58-551-TBL.
-003920     05  WS-58-551-TBL-PROD-DQ    PIC X(16).
-003930     05  FILLER                   PIC X(187).
-003940*
-003950 01  WS-INIT-58-551-ENTRY         PIC X(203).
-003960*
-003970 01  WS-RETURN-CODE-LINE.
-003980   03  FILLER                    PIC X(14) VALUE 'RETURN CODE = '.
-003990   03  WS-RETURN-CODE             PIC 9(2)       DISPLAY VALUE 00.
-004000   03  FILLER                     PIC X          VALUE '.'.
-004010*
-004020 COPY CPY004.
-004030*
-004040 01  WS-PROGRAM-NUMBER            PIC X(8)       VALUE 'BIL02201'.
-004050 01  WS-REVISION-DATE             PIC X(8)       VALUE '07-14-08'.
-004060*
-004070 PROCEDURE DIVISION.
-004080*
+002098*
+002108 01  WS-FLAGS-AND-SUCH                           VALUE SPACES.
+002118   03  WS-I550-FILE-STATUS        PIC X(2).
+002128     88  WS-I550-SUCCESSFUL         VALUE '00'.
+002138     88  WS-I550-END-OF-FILE        VALUE '10'.
+002148     88  WS-I550-SUCCESSFUL-OPEN    VALUES '00', '97'.
+002158   03  WS-I551-FILE-STATUS        PIC X(2).
+002168     88  WS-I551-SUCCESSFUL         VALUE '00'.
+002178     88  WS-I551-NO-SUCH-RECORD     VALUES '20', '23'.
+002188     88  WS-I551-SUCCESSFUL-OPEN    VALUES '00', '97'.
+002198   03  WS-I550-FILE-FLAG          PIC X.
+002208     88  OPENED-I550-FILE           VALUE 'Y'.
+002218   03  WS-I551-FILE-FLAG          PIC X.
+002228     88  OPENED-I551-FILE           VALUE 'Y'.
+002238   03  WS-I58-FILE-FLAG           PIC X.
+002248     88  END-I58-FILE               VALUE 'E'.
+002258   03  WS-I885-FILE-FLAG          PIC X.
+002268     88  END-I885-FILE              VALUE 'E'.
+002270   03  WS-I1475P-FILE-FLAG       PIC X.
+002271     88  END-I1475P-FILE            VALUE 'E'.
+002272   03  WS-I1220B-FILE-FLAG       PIC X.
+002273     88  END-I1220B-FILE            VALUE 'E'.
+002278   03  WS-RETURN-08-FLAG          PIC X.
+002288     88  RETURN-08                  VALUE 'Y'.
+002298   03  WS-RETURN-04-FLAG          PIC X.
+002308     88  RETURN-04                  VALUE 'Y'.
+002318*
+002328 01  WS-SEQUENCES                                VALUE LOW-VALUES.
+002338   03  WS-I885-SEQ                PIC X(13).
+002340   03  WS-I1475P-SEQ              PIC X(28).
+002344   03  WS-I1220B-SEQ              PIC X(13)      VALUE LOW-VALUES.
+002348   03  WS-I58-SEQ.
+002358     05  WS-I58-SEQ-1ST-10        PIC X(10).
+002368     05  WS-I58-SEQ-SUFFIX        PIC X.
+002378     05  WS-I58-SEQ-DQ            PIC X(5).
+002388*
+002398 01  WS-BR-INFO                                  VALUE SPACE.
+002408   03  WS-BR-INF-BC-BR            PIC X(13).
+002418   03  WS-BR-INF-PR-DESIG-PAIR.
+002428     05  WS-BR-INF-GEN-PR-DESIG   PIC X(2).
+002438     05  WS-BR-INF-SPEC-PR-DESIG  PIC X(2).
+002439   03  WS-BR-INF-EFF-GEN-DESIG   PIC X(2).
+002448*
+002458 01  WS-TARGET-551-KEY                           VALUE SPACE.
+002468   03  FILLER                     PIC X(4).
+002478   03  WS-TGT-551-PROD-DQ         PIC X(16).
+002488   03  WS-TGT-551-PRICE-DESIG     PIC X(2).
+002498*
+002508 01  WS-PRINT-CONTROLS.
+002518   03  WS-LINE-COUNT              PIC S9(3)      COMP VALUE +090.
+002528   03  WS-FI-LINES                PIC S9(3)      COMP VALUE +0.
+002538   03  WS-LINES-NEEDED            PIC S9(3)      COMP VALUE +0.
+002548   03  WS-LINE-SPACER             PIC S9         COMP VALUE +2.
+002558   03  WS-PAGE-NBR                PIC S9(5)      COMP-3 VALUE +0.
+002568*
+002578 01  WS-HEADINGS-ETC.
+002588   03  WS-HEADING-1.
+002598     05  FILLER                   PIC X          VALUE '-'.
+002608     05  WS-HD1-PROGRAM-NUMBER    PIC X(8)       VALUE SPACE.
+002618     05  FILLER                   PIC X(24)      VALUE '-'.
+002628     05  FILLER        PIC X(47) VALUE 'EXCLUSIVE PRODUCTS BY BC'.
+002638     05  FILLER                   PIC X(10)      VALUE 'RUN DATE'.
+002648     05  FILLER                                VALUE '00-00-0000'.
+002658       07  WS-HD1-RUN-MONTH       PIC X(2).
+002668       07  FILLER                 PIC X.
+002678       07  WS-HD1-RUN-DAY         PIC X(2).
+002688       07  FILLER                 PIC X.
+002698       07  WS-HD1-RUN-YEAR        PIC X(4).
+002708     05  FILLER                   PIC X(23)      VALUE SPACE.
+002718     05  FILLER                   PIC X(4)       VALUE 'PAGE'.
+002728     05  FILLER                                  VALUE '    0'.
+002738       07  WS-HD1-PAGE-NBR        PIC ZZZZ9.
+002748   03  WS-HEADING-2.
+002758     05  FILLER                   PIC X(67)      VALUE '   BC'.
+002768     05  FILLER                   PIC X(65)      VALUE
+002778               'PRICE       UNIT    UNIT    ADDL    ADDL    ADDL'.
+002788   03  WS-HEADING-3.
+002798     05  FILLER                   PIC X(14)      VALUE SPACE.
+002808     05  FILLER                   PIC X(53)      VALUE
+002818                       'FEB PRODUCT & DQ    STYLE    DESCRIPTION'.
+002828     05  FILLER                   PIC X(65)      VALUE
+002838               'DESIG       BASE   DELIV     QTY    BASE   DELIV'.
+002848   03  WS-FI-HEADING                             VALUE SPACE.
+002858     05  WS-FI-HDG-BC             PIC X(8).
+002868     05  FILLER                   PIC X(3).
+002878     05  WS-FI-HDG-FI-NAME        PIC X(35).
+002888     05  FILLER                   PIC X(3).
+002898     05  WS-FI-HDG-CONTINUED      PIC X(11).
+002908     05  FILLER                   PIC X(72).
+002918   03  WS-DETAIL-LINE.
+002928     05  FILLER                   PIC X(69)      VALUE SPACE.
+002938     05  FILLER                   PIC X          VALUE '/'.
+002948     05  FILLER                   PIC X(62)      VALUE SPACE.
+002958   03  WS-DETAIL-FIELDS REDEFINES WS-DETAIL-LINE.
+002968     05  FILLER                   PIC X(13).
+002978     05  WS-DTL-PROD-MAJOR        PIC X(2).
+002988     05  WS-DTL-PROD-MINOR        PIC X(2).
+002998     05  FILLER                   PIC X.
+003008     05  WS-DTL-PROD-NUMBER       PIC X(6).
+003018     05  WS-DTL-PROD-SUFFIX       PIC X.
+003028     05  FILLER                   PIC X.
+003038     05  WS-DTL-DESCRIPTIVE-QTY   PIC X(5).
+003048     05  FILLER                   PIC X(3).
+003058     05  WS-DTL-58-STYLE-CODE     PIC X(6).
+003068     05  FILLER                   PIC X(3).
+003078     05  WS-DTL-58-ABBREV-DESCR   PIC X(21).
+003088     05  FILLER                   PIC X(3).
+003098     05  WS-DTL-GENERIC-PR-DESIG  PIC X(2).
+003108     05  FILLER                   PIC X.
+003118     05  WS-DTL-SPECIFIC-PR-DESIG PIC X(2).
+003128     05  FILLER                   PIC X.
+003138     05  WS-DTL-UNIT-BASE         PIC ---,---.99.
+003148     05  FILLER                   PIC X.
+003158     05  WS-DTL-UNIT-DELIVERY     PIC ----.99.
+003168     05  FILLER                   PIC X.
+003178     05  WS-DTL-ADDL-QTY-PRICES.
+003188       07  WS-DTL-ADDL-QUANTITY   PIC ---,--9.
+003198       07  FILLER                 PIC X.
+003208       07  WS-DTL-ADDL-QTY-BASE   PIC ----.99.
+003218       07  FILLER                 PIC X.
+003228       07  WS-DTL-ADDL-QTY-DELIV  PIC ----.99.
+003238     05  FILLER                   PIC X(17).
+003248   03  WS-PAGE-FOOTER.
+003258     05  FILLER                   PIC X(44)      VALUE
+003268                   '     * UNADJUSTED CURRENT 551 PRICES, EXCLUD'.
+003278     05  FILLER                   PIC X(44)      VALUE
+003288                   'ING POTENTIAL ADD-ONS, USING THE PRICE DESIG'.
+003298     05  FILLER                   PIC X(44)      VALUE
+003308                   'NATION(S) OF THE BRANCH(ES) INVOLVED *      '.
+003318   03  WS-END-OF-REPORT.
+003328     05  FILLER                   PIC X(20)      VALUE ALL '-'.
+003338     05  FILLER                 PIC X(15) VALUE ' END OF REPORT '.
+003348     05  FILLER                   PIC X(20)      VALUE ALL '-'.
+003349*
+003350   03  WS-MISS551-HEADING-1.
+003351     05  FILLER                   PIC X(20)      VALUE SPACE.
+003352     05  FILLER                   PIC X(46)      VALUE
+003353           'EXCEPTION LISTING - EXCLUSIVES PRICED AT ZERO'.
+003354   03  WS-MISS551-HEADING-2.
+003355     05  FILLER                   PIC X(20)      VALUE SPACE.
+003356     05  FILLER                   PIC X(53)      VALUE
+003357           'PRODUCT & DQ    PRICE DESIG   (MISSING 551 RECORD)'.
+003358   03  WS-MISS551-DETAIL.
+003359     05  FILLER                   PIC X(20)      VALUE SPACE.
+003360     05  WS-MISS551-DTL-PROD-DQ   PIC X(16).
+003361     05  FILLER                   PIC X(4)       VALUE SPACE.
+003362     05  WS-MISS551-DTL-PR-DESIG  PIC X(2).
+003364   03  WS-CHG-LINE.
+003365     05  FILLER                   PIC X(13)      VALUE SPACE.
+003366     05  WS-CHG-DTL-STATUS        PIC X(7).
+003367     05  FILLER                   PIC X(3)       VALUE SPACE.
+003368     05  WS-CHG-DTL-SEQ.
+003369       07  WS-CHG-DTL-PROD-DQ     PIC X(16).
+003370       07  WS-CHG-DTL-PR-DESIG    PIC X(4).
+003371     05  FILLER                   PIC X(89)      VALUE SPACE.
+003372   03  WS-CHG-CAPTION.
+003373     05  FILLER                   PIC X(13)      VALUE SPACE.
+003374     05  FILLER                   PIC X(25)      VALUE
+003375             'CHANGES SINCE PRIOR RUN:'.
+003376     05  FILLER                   PIC X(94)      VALUE SPACE.
+003377   03  WS-DROP-HEADING-1.
+003378     05  FILLER                   PIC X(20)      VALUE SPACE.
+003379     05  FILLER                   PIC X(46)      VALUE
+003380           'EXCEPTION LISTING - BCS DROPPED SINCE LAST RUN'.
+003381   03  WS-DROP-HEADING-2.
+003382     05  FILLER                   PIC X(20)      VALUE SPACE.
+003383     05  FILLER                   PIC X(53)      VALUE
+003384           'BC              (NO EXCLUSIVES REMAIN IN CURRENT RUN)'.
+003385   03  WS-DROP-DETAIL.
+003386     05  FILLER                   PIC X(20)      VALUE SPACE.
+003387     05  WS-DROP-DTL-BC           PIC X(8).
+003388     05  FILLER                   PIC X(104)     VALUE SPACE.
+003389     05  FILLER                   PIC X(90)      VALUE SPACE.
+003394*
+003394 01  WS-BC-INFO.
+003404   03  WS-BC-INF-BC               PIC X(8).
+003414   03  WS-BC-INF-FI-NAME          PIC X(35).
+003424*
+003434 01  WS-BC-EXCL-REC.
+003444   03  WS-BC-EXCL-SEQ.
+003454     05  WS-BC-EXCL-PROD-DQ       PIC X(16).
+003464     05  WS-BC-EXCL-PR-DESIG-PAIR PIC X(4).
+003474   03  WS-BC-EXCL-PRICE-INFO      PIC X(16).
+003484   03  WS-BC-EXCL-MISC-INFO       PIC X(27).
+003494*
+003496 01  WS-BC-CHG-REC.
+003497   03  WS-BC-CHG-REC-STATUS       PIC X(7).
+003498   03  WS-BC-CHG-REC-SEQ          PIC X(20).
+003499*
+003500 01  WS-BC-CHG-TABLE.
+003501   03  WS-BC-CHG-COUNT            PIC S9(4)      COMP VALUE +0.
+003502   03  WS-BC-CHG-ENTRY            OCCURS 500 TIMES
+003503                                  INDEXED BY IX-WS-BC-CHG.
+003504     05  WS-BC-CHG-STATUS         PIC X(7).
+003505     05  WS-BC-CHG-SEQ            PIC X(20).
+003506*
+003507 01  WS-DROPPED-BC-TABLE.
+003508   03  WS-DROPPED-BC-COUNT        PIC S9(4)      COMP VALUE +0.
+003509   03  WS-DROPPED-BC-ENTRY        OCCURS 500 TIMES
+003510                                  INDEXED BY IX-WS-DROPPED-BC.
+003511     05  WS-DROPPED-BC-CODE       PIC X(8).
+003512*
+003513 01  WS-58-551-REC.
+003523   03  WS-58-551-FIXED-INFO.
+003533     05  WS-58-551-PROD-DQ        PIC X(16).
+003543     05  WS-58-MISC-INFO.
+003553       07  WS-58-ABBREV-DESCR     PIC X(21).
+003563       07  WS-58-STYLE-CODE       PIC X(6).
+003573   03  WS-551-PRICE-TABLE.
+003583     05  WS-551-PR-DESIG-PRICES   OCCURS 10 TIMES
+003593                                  INDEXED BY IX-WS-551-PR-DESIG.
+003603       07  WS-551-UNIT-BASE       PIC S9(5)V9(2) COMP-3.
+003613       07  WS-551-UNIT-DELIV      PIC S9(3)V9(2) COMP-3.
+003623       07  WS-551-ADDL-QTY        PIC S9(5)      COMP-3.
+003633       07  WS-551-ADDL-BASE       PIC S9(3)V9(2) COMP-3.
+003643       07  WS-551-ADDL-DELIV      PIC S9(3)V9(2) COMP-3.
+003653*
+003663 01  WS-C1220-TABLE.
+003673   03  WS-C1220-ENTRY             OCCURS 10 TIMES
+003683                                  INDEXED BY
+003693                                      IX-WS-C1220
+003703                                      IX-WS-C1220-MAX.
+003713     05  WS-C1220-GEN-PR-DESIG.
+003723       07  WS-C1220-GEN-PR-D-1    PIC X.
+003733       07  WS-C1220-GEN-PR-D-2    PIC X.
+003743     05  WS-C1220-SPEC-PR-DESIG.
+003753       07  WS-C1220-SPEC-PR-D-1   PIC X.
+003763       07  WS-C1220-SPEC-PR-D-2   PIC X.
+003773*
+003783 01  WS-BC-EXCL-TABLE.
+003793   03  WS-BC-EXCL-TBL-ENTRY       OCCURS 500 TIMES
+003803                                  INDEXED BY
+003813                                      IX-WS-BC-EXCL-TBL
+003823                                      IX-WS-BC-EXCL-TBL-EMPTY
+003833                                      IX-WS-BC-EXCL-TBL-FROM
+003843                                      IX-WS-BC-EXCL-TBL-TO.
+003853     05  WS-BC-EXCL-TBL-SEQ       PIC X(20).
+003863     05  FILLER                   PIC X(43).
+003873*
+003883 01  WS-58-551-TABLE.
+003893   03  WS-58-551-ENTRY-COUNT      PIC S9(4)      COMP.
+003903   03  WS-58-551-TBL-ENTRY        OCCURS 0 TO 2000 TIMES
+003913                                  DEPENDING ON
+003923                                      WS-58-551-ENTRY-COUNT
+003933                                  ASCENDING KEY IS
+003943                                      WS-58-551-TBL-PROD-DQ
+003953                                  INDEXED BY IX-WS-58-551-TBL.
+003963     05  WS-58-551-TBL-PROD-DQ    PIC X(16).
+003973     05  FILLER                   PIC X(187).
+003983*
+003993 01  WS-INIT-58-551-ENTRY         PIC X(203).
+003995*
+003996 01  WS-MISSING-551-TABLE.
+003997   03  WS-MISSING-551-COUNT       PIC S9(4)      COMP VALUE +0.
+003998   03  WS-MISSING-551-ENTRY       OCCURS 500 TIMES
+003999                                  INDEXED BY IX-WS-MISSING-551.
+004000     05  WS-MISS551-PROD-DQ       PIC X(16).
+004001     05  WS-MISS551-PR-DESIG      PIC X(2).
+004002*
+004013 01  WS-RETURN-CODE-LINE.
+004023   03  FILLER                    PIC X(14) VALUE 'RETURN CODE = '.
+004033   03  WS-RETURN-CODE             PIC 9(2)       DISPLAY VALUE 00.
+004043   03  FILLER                     PIC X          VALUE '.'.
+004053*
+004063 COPY CPY004.
+004073*
+004083 01  WS-PROGRAM-NUMBER            PIC X(8)       VALUE 'BIL02201'.
+004093 01  WS-REVISION-DATE             PIC X(8)       VALUE '07-14-08'.
+004103*
+004113 PROCEDURE DIVISION.
+004123*
 DLXMIG 0000-SQL-DB-CONNECT.
 DLXMIG     MOVE 'DLXVSAM' TO DBNAME.
 DLXMIG COPY CPYMIGUD.
-004120   0000-MAIN-LINE.
-004130     PERFORM 8000-INITIALIZE.
-004140     PERFORM 5000-LOAD-58-551-TABLE.
-004150     PERFORM 1000-EACH-BC
-004160         WITH TEST AFTER
-004170         UNTIL END-I885-FILE OR WS-I550-END-OF-FILE.
-004180     PERFORM 9000-CLOSE.
-004190     STOP RUN.
-004200*
-004210*
-004220   1000-EACH-BC.
-004230     IF I885-BC EQUAL I550-BC
-004240       MOVE I550-BC TO WS-BC-INF-BC
-004250       MOVE I550-FI-NAME TO WS-BC-INF-FI-NAME
-004260       SET IX-WS-BC-EXCL-TBL-EMPTY TO +1
-004270       PERFORM 1100-EACH-BRANCH
-004280           WITH TEST AFTER
-004290           UNTIL WS-I550-END-OF-FILE
-004300               OR END-I885-FILE
-004310               OR (I885-BC NOT EQUAL WS-BC-INF-BC)
-004320               OR (I550-BC NOT EQUAL WS-BC-INF-BC)
-004330       IF IX-WS-BC-EXCL-TBL-EMPTY GREATER +1
-004340         IF IX-WS-BC-EXCL-TBL-EMPTY GREATER +400
-004350           DISPLAY 'BC EXCLUSIVE TABLE OVER 80% FULL FOR BC '
-004360                 WS-BC-INF-BC '.' UPON SYSOUT
-004370           MOVE 'Y' TO WS-RETURN-04-FLAG
-004380         END-IF
-004390         PERFORM 2000-FINISH-BC-W-EXCL
-004400       END-IF
-004410     ELSE
-004420       IF I885-BC LESS I550-BC
-004430         PERFORM 1300-READ-I885-FILE
-004440             WITH TEST AFTER
-004450             UNTIL END-I885-FILE
-004460                 OR (I885-BC NOT LESS I550-BC)
-004470       ELSE
-004480         PERFORM 1200-READ-I550-FILE-NEXT
-004490             WITH TEST AFTER
-004500             UNTIL WS-I550-END-OF-FILE
-004510                 OR (I550-BC NOT LESS I885-BC).
-004520*
-004530   1100-EACH-BRANCH.
-004540     IF I550-RECORD-KEY (1:13) EQUAL WS-I885-SEQ
-004550       MOVE WS-I885-SEQ TO WS-BR-INF-BC-BR
-004560       IF I550-NORMAL-PRICE-DESIGNATION NOT EQUAL
-004570             WS-BR-INF-GEN-PR-DESIG
-004580         MOVE I550-NORMAL-PRICE-DESIGNATION TO
-004590               WS-BR-INF-GEN-PR-DESIG
-004600         MOVE SPACE TO
-004610               WS-BR-INF-SPEC-PR-DESIG
-004620         SET IX-WS-C1220 TO +1
-004630         PERFORM
-004640             WITH TEST AFTER
-004650             UNTIL (WS-BR-INF-SPEC-PR-DESIG NOT EQUAL SPACE)
-004660                 OR (IX-WS-C1220 GREATER IX-WS-C1220-MAX)
-004670           IF WS-C1220-GEN-PR-DESIG (IX-WS-C1220) EQUAL
-004680                 WS-BR-INF-GEN-PR-DESIG
-004690             MOVE WS-C1220-SPEC-PR-DESIG (IX-WS-C1220) TO
-004700                   WS-BR-INF-SPEC-PR-DESIG
-004710             SET IX-WS-551-PR-DESIG TO IX-WS-C1220
-004720           ELSE
-004730             SET IX-WS-C1220 UP BY 1
-004740           END-IF
-004750         END-PERFORM
-004760       END-IF
-004770       PERFORM 1500-EACH-I885-REC
-004780           WITH TEST AFTER
-004790           UNTIL END-I885-FILE
-004800               OR (WS-I885-SEQ GREATER WS-BR-INF-BC-BR)
-004810       PERFORM 1200-READ-I550-FILE-NEXT
-004820     ELSE
-004830       IF I550-RECORD-KEY (1:13) GREATER WS-I885-SEQ
-004840         PERFORM 1300-READ-I885-FILE
-004850             WITH TEST AFTER
-004860             UNTIL END-I885-FILE
-004870                 OR (WS-I885-SEQ NOT LESS I550-RECORD-KEY (1:13))
-004880       ELSE
-004890         PERFORM 1200-READ-I550-FILE-NEXT
-004900             WITH TEST AFTER
-004910             UNTIL WS-I550-END-OF-FILE
-004920                 OR (I550-RECORD-KEY (1:13) NOT LESS WS-I885-SEQ).
-004930*
-004940   1200-READ-I550-FILE-NEXT.
-004950     READ I550-FILE NEXT RECORD.
-004960     IF (NOT WS-I550-SUCCESSFUL)
-004970         AND (NOT WS-I550-END-OF-FILE)
-004980       DISPLAY '* VSAM ERROR ON I550 READ.  FILE STATUS = '
-004990             WS-I550-FILE-STATUS '. *' UPON SYSOUT
-005000       GO TO 9900-DISPLAY-ABORT.
-005010*
-005020   1300-READ-I885-FILE.
-005030     READ I885-FILE
-005040       AT END
-005050         MOVE 'E' TO WS-I885-FILE-FLAG
-005060       NOT AT END
-005070         IF I885-PRICING-INSTITUTION (1:13) LESS WS-I885-SEQ
-005080           DISPLAY '* I885 SEQUENCE ERROR "' WS-I885-SEQ '" "'
-005090                 I885-PRICING-INSTITUTION (1:13) '" *' UPON SYSOUT
-005100           GO TO 9900-DISPLAY-ABORT
-005110         ELSE
-005120           MOVE I885-PRICING-INSTITUTION (1:13) TO WS-I885-SEQ
-005130         END-IF
-005140     END-READ.
-005150*
-005160   1500-EACH-I885-REC.
-005170     SEARCH ALL WS-58-551-TBL-ENTRY
-005180       WHEN WS-58-551-TBL-PROD-DQ (IX-WS-58-551-TBL) EQUAL
-005190             I885-PRODUCT-ID (3:16)
-005200         MOVE WS-58-551-TBL-ENTRY (IX-WS-58-551-TBL) TO
-005210               WS-58-551-REC
-005220         PERFORM 1600-I885-EXCLUSIVE-REC.
-005230     PERFORM 1300-READ-I885-FILE.
-005240*
-005250   1600-I885-EXCLUSIVE-REC.
-005260     MOVE WS-58-551-PROD-DQ TO WS-BC-EXCL-PROD-DQ.
-005270     MOVE WS-BR-INF-PR-DESIG-PAIR TO WS-BC-EXCL-PR-DESIG-PAIR.
-005280     IF WS-BR-INF-SPEC-PR-DESIG EQUAL SPACE
-005290       MOVE WS-INIT-58-551-ENTRY (44:16) TO WS-BC-EXCL-PRICE-INFO
-005300     ELSE
-005310       MOVE WS-551-PR-DESIG-PRICES (IX-WS-551-PR-DESIG) TO
-005320             WS-BC-EXCL-PRICE-INFO.
-005330     MOVE WS-58-MISC-INFO TO WS-BC-EXCL-MISC-INFO.
-005340     SET IX-WS-BC-EXCL-TBL TO +1.
-005350     PERFORM
-005360         WITH TEST BEFORE
-005370         UNTIL (IX-WS-BC-EXCL-TBL NOT LESS
-005380               IX-WS-BC-EXCL-TBL-EMPTY)
-005390             OR (WS-BC-EXCL-TBL-SEQ (IX-WS-BC-EXCL-TBL) NOT LESS
-005400                   WS-BC-EXCL-SEQ)
-005410       SET IX-WS-BC-EXCL-TBL UP BY 1
-005420     END-PERFORM.
-005430     IF (IX-WS-BC-EXCL-TBL NOT LESS IX-WS-BC-EXCL-TBL-EMPTY)
-005440         OR (WS-BC-EXCL-TBL-SEQ (IX-WS-BC-EXCL-TBL) NOT EQUAL
-005450               WS-BC-EXCL-SEQ)
-005460*                * FIRST TIME FOR THIS BC/PROD/DQ/PD - INSTALL *
-005470       IF IX-WS-BC-EXCL-TBL-EMPTY GREATER +500
-005480         DISPLAY '* BC EXCLUSIVE TABLE OVERFLOWED FOR BC '
-005490               WS-BC-INF-BC ' *' UPON SYSOUT
-005500         GO TO 9900-DISPLAY-ABORT
-005510       END-IF
-005520       IF IX-WS-BC-EXCL-TBL LESS IX-WS-BC-EXCL-TBL-EMPTY
-005530*                * BELONGS OTHER THAN AT END - SHIFT ENTRIES *
-005540         SET IX-WS-BC-EXCL-TBL-FROM TO IX-WS-BC-EXCL-TBL-EMPTY
-005550         PERFORM
-005560             WITH TEST AFTER
-005570             UNTIL IX-WS-BC-EXCL-TBL-FROM NOT GREATER
-005580                   IX-WS-BC-EXCL-TBL
-005590           SET IX-WS-BC-EXCL-TBL-TO TO IX-WS-BC-EXCL-TBL-FROM
-005600           SET IX-WS-BC-EXCL-TBL-FROM DOWN BY 1
-005610           MOVE WS-BC-EXCL-TBL-ENTRY (IX-WS-BC-EXCL-TBL-FROM) TO
-005620                 WS-BC-EXCL-TBL-ENTRY (IX-WS-BC-EXCL-TBL-TO)
-005630         END-PERFORM
-005640       END-IF
-005650       MOVE WS-BC-EXCL-REC TO
-005660             WS-BC-EXCL-TBL-ENTRY (IX-WS-BC-EXCL-TBL)
-005670       SET IX-WS-BC-EXCL-TBL-EMPTY UP BY 1.
-005680*
-005690*
-005700   2000-FINISH-BC-W-EXCL.
-005710     PERFORM 3500-INIT-BC-REPORT.
-005720     SET IX-WS-BC-EXCL-TBL TO +1.
-005730     PERFORM
-005740         WITH TEST AFTER
-005750         UNTIL IX-WS-BC-EXCL-TBL NOT LESS IX-WS-BC-EXCL-TBL-EMPTY
-005760       MOVE WS-BC-INF-BC TO O1475-BC
-005770       MOVE WS-BC-EXCL-TBL-ENTRY (IX-WS-BC-EXCL-TBL) TO
-005780             O1475-REC (9:63)
-005790       MOVE SPACE TO O1475-REC (72:4)
-005800       PERFORM 3000-PRINT-DETAIL-LINE
-005810       WRITE O1475-REC
-005820       SET IX-WS-BC-EXCL-TBL UP BY 1
-005830     END-PERFORM.
-005840*
-005850*
-005860   3000-PRINT-DETAIL-LINE.
-005870     IF WS-LINE-COUNT GREATER +59
-005880       MOVE '(CONTINUED)' TO WS-FI-HDG-CONTINUED
-005890       PERFORM 3300-HEAD-PR1-PAGE
-005900       PERFORM 3200-PRINT-FI-HEADING.
-005910     MOVE O1475-PROD-MAJOR TO WS-DTL-PROD-MAJOR.
-005920     MOVE O1475-PROD-MINOR TO WS-DTL-PROD-MINOR.
-005930     MOVE O1475-PROD-NUMBER TO WS-DTL-PROD-NUMBER.
-005940     MOVE O1475-PROD-SUFFIX TO WS-DTL-PROD-SUFFIX.
-005950     MOVE O1475-DESCRIPTIVE-QTY TO WS-DTL-DESCRIPTIVE-QTY.
-005960     MOVE O1475-GENERIC-PR-DESIG TO WS-DTL-GENERIC-PR-DESIG.
-005970     MOVE O1475-SPECIFIC-PR-DESIG TO WS-DTL-SPECIFIC-PR-DESIG.
-005980     MOVE O1475-UNIT-BASE TO WS-DTL-UNIT-BASE.
-005990     MOVE O1475-UNIT-DELIVERY TO WS-DTL-UNIT-DELIVERY.
-006000     IF O1475-ADDITIONAL-QUANTITY NOT EQUAL +0
-006010       MOVE O1475-ADDITIONAL-QUANTITY TO WS-DTL-ADDL-QUANTITY
-006020       MOVE O1475-ADDL-QTY-BASE TO WS-DTL-ADDL-QTY-BASE
-006030       MOVE O1475-ADDL-QTY-DELIVERY TO WS-DTL-ADDL-QTY-DELIV
-006040     ELSE
-006050       MOVE SPACE TO WS-DTL-ADDL-QTY-PRICES.
-006060     MOVE O1475-58-ABBREV-DESCR TO WS-DTL-58-ABBREV-DESCR.
-006070     MOVE O1475-58-STYLE-CODE TO WS-DTL-58-STYLE-CODE.
-006080     MOVE WS-DETAIL-LINE TO PR1-REC.
-006090     PERFORM 3100-WRITE-PR1-REC.
-006100*
-006110   3100-WRITE-PR1-REC.
-006120     WRITE PR1-REC AFTER WS-LINE-SPACER.
-006130     ADD WS-LINE-SPACER TO WS-LINE-COUNT.
-006140*
-006150   3200-PRINT-FI-HEADING.
-006160     MOVE WS-FI-HEADING TO PR1-REC.
-006170     MOVE +2 TO WS-LINE-SPACER.
-006180     PERFORM 3100-WRITE-PR1-REC.
-006190     MOVE +1 TO WS-LINE-SPACER.
-006200*
-006210   3300-HEAD-PR1-PAGE.
-006220     IF WS-PAGE-NBR NOT EQUAL +0
-006230       PERFORM 3400-FOOT-PR1-PAGE.
-006240     ADD 1 TO WS-PAGE-NBR.
-006250     MOVE WS-PAGE-NBR TO WS-HD1-PAGE-NBR.
-006260     WRITE PR1-REC FROM WS-HEADING-1 AFTER PAGE.
-006270     MOVE +1 TO WS-LINE-COUNT.
-006280     MOVE +2 TO WS-LINE-SPACER.
-006290     MOVE WS-HEADING-2 TO PR1-REC.
-006300     PERFORM 3100-WRITE-PR1-REC.
-006310     MOVE +1 TO WS-LINE-SPACER.
-006320     MOVE WS-HEADING-3 TO PR1-REC.
-006330     PERFORM 3100-WRITE-PR1-REC.
-006340*
-006350   3400-FOOT-PR1-PAGE.
+004163   0000-MAIN-LINE.
+004173     PERFORM 8000-INITIALIZE.
+004183     PERFORM 5000-LOAD-58-551-TABLE.
+004193     PERFORM 1000-EACH-BC
+004203         WITH TEST AFTER
+004213         UNTIL END-I885-FILE OR WS-I550-END-OF-FILE.
+004223     PERFORM 9000-CLOSE.
+004233     STOP RUN.
+004243*
+004253*
+004263   1000-EACH-BC.
+004273     IF I885-BC EQUAL I550-BC
+004283       MOVE I550-BC TO WS-BC-INF-BC
+004293       MOVE I550-FI-NAME TO WS-BC-INF-FI-NAME
+004303       SET IX-WS-BC-EXCL-TBL-EMPTY TO +1
+004313       PERFORM 1100-EACH-BRANCH
+004323           WITH TEST AFTER
+004333           UNTIL WS-I550-END-OF-FILE
+004343               OR END-I885-FILE
+004353               OR (I885-BC NOT EQUAL WS-BC-INF-BC)
+004363               OR (I550-BC NOT EQUAL WS-BC-INF-BC)
+004373       IF IX-WS-BC-EXCL-TBL-EMPTY GREATER +1
+004383         IF IX-WS-BC-EXCL-TBL-EMPTY GREATER +400
+004393           DISPLAY 'BC EXCLUSIVE TABLE OVER 80% FULL FOR BC '
+004403                 WS-BC-INF-BC '.' UPON SYSOUT
+004413           MOVE 'Y' TO WS-RETURN-04-FLAG
+004423         END-IF
+004433         PERFORM 2000-FINISH-BC-W-EXCL
+004443       END-IF
+004453     ELSE
+004463       IF I885-BC LESS I550-BC
+004473         PERFORM 1300-READ-I885-FILE
+004483             WITH TEST AFTER
+004493             UNTIL END-I885-FILE
+004503                 OR (I885-BC NOT LESS I550-BC)
+004513       ELSE
+004523         PERFORM 1200-READ-I550-FILE-NEXT
+004533             WITH TEST AFTER
+004543             UNTIL WS-I550-END-OF-FILE
+004553                 OR (I550-BC NOT LESS I885-BC).
+004563*
+004573   1100-EACH-BRANCH.
+004583     IF I550-RECORD-KEY (1:13) EQUAL WS-I885-SEQ
+004593       MOVE WS-I885-SEQ TO WS-BR-INF-BC-BR
+004594       PERFORM 1400-READ-I1220B-FILE
+004595           WITH TEST AFTER
+004596           UNTIL END-I1220B-FILE
+004597               OR (I1220B-BC-BR NOT LESS WS-BR-INF-BC-BR)
+004598       IF (NOT END-I1220B-FILE)
+004599             AND (I1220B-BC-BR EQUAL WS-BR-INF-BC-BR)
+004600         MOVE I1220B-OVERRIDE-GEN-PR-DESIG TO
+004601               WS-BR-INF-EFF-GEN-DESIG
+004602       ELSE
+004603         MOVE I550-NORMAL-PRICE-DESIGNATION TO
+004604               WS-BR-INF-EFF-GEN-DESIG
+004605       END-IF
+004606       IF WS-BR-INF-EFF-GEN-DESIG NOT EQUAL
+004616             WS-BR-INF-GEN-PR-DESIG
+004626         MOVE WS-BR-INF-EFF-GEN-DESIG TO
+004636               WS-BR-INF-GEN-PR-DESIG
+004646         MOVE SPACE TO
+004656               WS-BR-INF-SPEC-PR-DESIG
+004666         SET IX-WS-C1220 TO +1
+004676         PERFORM
+004686             WITH TEST AFTER
+004696             UNTIL (WS-BR-INF-SPEC-PR-DESIG NOT EQUAL SPACE)
+004706                 OR (IX-WS-C1220 GREATER IX-WS-C1220-MAX)
+004716           IF WS-C1220-GEN-PR-DESIG (IX-WS-C1220) EQUAL
+004726                 WS-BR-INF-GEN-PR-DESIG
+004736             MOVE WS-C1220-SPEC-PR-DESIG (IX-WS-C1220) TO
+004746                   WS-BR-INF-SPEC-PR-DESIG
+004756             SET IX-WS-551-PR-DESIG TO IX-WS-C1220
+004766           ELSE
+004776             SET IX-WS-C1220 UP BY 1
+004786           END-IF
+004796         END-PERFORM
+004806       END-IF
+004816       PERFORM 1500-EACH-I885-REC
+004826           WITH TEST AFTER
+004836           UNTIL END-I885-FILE
+004846               OR (WS-I885-SEQ GREATER WS-BR-INF-BC-BR)
+004856       PERFORM 1200-READ-I550-FILE-NEXT
+004866     ELSE
+004876       IF I550-RECORD-KEY (1:13) GREATER WS-I885-SEQ
+004886         PERFORM 1300-READ-I885-FILE
+004896             WITH TEST AFTER
+004906             UNTIL END-I885-FILE
+004916                 OR (WS-I885-SEQ NOT LESS I550-RECORD-KEY (1:13))
+004926       ELSE
+004936         PERFORM 1200-READ-I550-FILE-NEXT
+004946             WITH TEST AFTER
+004956             UNTIL WS-I550-END-OF-FILE
+004966                 OR (I550-RECORD-KEY (1:13) NOT LESS WS-I885-SEQ).
+004976*
+004986   1200-READ-I550-FILE-NEXT.
+004996     READ I550-FILE NEXT RECORD.
+005006     IF (NOT WS-I550-SUCCESSFUL)
+005016         AND (NOT WS-I550-END-OF-FILE)
+005026       DISPLAY '* VSAM ERROR ON I550 READ.  FILE STATUS = '
+005036             WS-I550-FILE-STATUS '. *' UPON SYSOUT
+005046       GO TO 9900-DISPLAY-ABORT.
+005056*
+005066   1300-READ-I885-FILE.
+005076     READ I885-FILE
+005086       AT END
+005096         MOVE 'E' TO WS-I885-FILE-FLAG
+005106       NOT AT END
+005116         IF I885-PRICING-INSTITUTION (1:13) LESS WS-I885-SEQ
+005126           DISPLAY '* I885 SEQUENCE ERROR "' WS-I885-SEQ '" "'
+005136                 I885-PRICING-INSTITUTION (1:13) '" *' UPON SYSOUT
+005146           GO TO 9900-DISPLAY-ABORT
+005156         ELSE
+005166           MOVE I885-PRICING-INSTITUTION (1:13) TO WS-I885-SEQ
+005176         END-IF
+005186     END-READ.
+005196*
+005197   1400-READ-I1220B-FILE.
+005198*
+005199     READ I1220B-FILE
+005200       AT END
+005201         MOVE 'E' TO WS-I1220B-FILE-FLAG
+005202       NOT AT END
+005203         IF I1220B-BC-BR LESS WS-I1220B-SEQ
+005204           DISPLAY '* I1220B SEQUENCE ERROR "' WS-I1220B-SEQ '" "'
+005205                 I1220B-BC-BR '" *' UPON SYSOUT
+005206           GO TO 9900-DISPLAY-ABORT
+005207         ELSE
+005208           MOVE I1220B-BC-BR TO WS-I1220B-SEQ
+005209         END-IF
+005210     END-READ.
+005211*
+005212   1500-EACH-I885-REC.
+005222     SEARCH ALL WS-58-551-TBL-ENTRY
+005232       WHEN WS-58-551-TBL-PROD-DQ (IX-WS-58-551-TBL) EQUAL
+005242             I885-PRODUCT-ID (3:16)
+005252         MOVE WS-58-551-TBL-ENTRY (IX-WS-58-551-TBL) TO
+005262               WS-58-551-REC
+005272         PERFORM 1600-I885-EXCLUSIVE-REC.
+005282     PERFORM 1300-READ-I885-FILE.
+005292*
+005302   1600-I885-EXCLUSIVE-REC.
+005312     MOVE WS-58-551-PROD-DQ TO WS-BC-EXCL-PROD-DQ.
+005322     MOVE WS-BR-INF-PR-DESIG-PAIR TO WS-BC-EXCL-PR-DESIG-PAIR.
+005332     IF WS-BR-INF-SPEC-PR-DESIG EQUAL SPACE
+005342       MOVE WS-INIT-58-551-ENTRY (44:16) TO WS-BC-EXCL-PRICE-INFO
+005352     ELSE
+005362       MOVE WS-551-PR-DESIG-PRICES (IX-WS-551-PR-DESIG) TO
+005372             WS-BC-EXCL-PRICE-INFO.
+005382     MOVE WS-58-MISC-INFO TO WS-BC-EXCL-MISC-INFO.
+005392     SET IX-WS-BC-EXCL-TBL TO +1.
+005402     PERFORM
+005412         WITH TEST BEFORE
+005422         UNTIL (IX-WS-BC-EXCL-TBL NOT LESS
+005432               IX-WS-BC-EXCL-TBL-EMPTY)
+005442             OR (WS-BC-EXCL-TBL-SEQ (IX-WS-BC-EXCL-TBL) NOT LESS
+005452                   WS-BC-EXCL-SEQ)
+005462       SET IX-WS-BC-EXCL-TBL UP BY 1
+005472     END-PERFORM.
+005482     IF (IX-WS-BC-EXCL-TBL NOT LESS IX-WS-BC-EXCL-TBL-EMPTY)
+005492         OR (WS-BC-EXCL-TBL-SEQ (IX-WS-BC-EXCL-TBL) NOT EQUAL
+005502               WS-BC-EXCL-SEQ)
+005512*                * FIRST TIME FOR THIS BC/PROD/DQ/PD - INSTALL *
+005522       IF IX-WS-BC-EXCL-TBL-EMPTY GREATER +500
+005532         DISPLAY '* BC EXCLUSIVE TABLE OVERFLOWED FOR BC '
+005542               WS-BC-INF-BC ' *' UPON SYSOUT
+005552         GO TO 9900-DISPLAY-ABORT
+005562       END-IF
+005572       IF IX-WS-BC-EXCL-TBL LESS IX-WS-BC-EXCL-TBL-EMPTY
+005582*                * BELONGS OTHER THAN AT END - SHIFT ENTRIES *
+005592         SET IX-WS-BC-EXCL-TBL-FROM TO IX-WS-BC-EXCL-TBL-EMPTY
+005602         PERFORM
+005612             WITH TEST AFTER
+005622             UNTIL IX-WS-BC-EXCL-TBL-FROM NOT GREATER
+005632                   IX-WS-BC-EXCL-TBL
+005642           SET IX-WS-BC-EXCL-TBL-TO TO IX-WS-BC-EXCL-TBL-FROM
+005652           SET IX-WS-BC-EXCL-TBL-FROM DOWN BY 1
+005662           MOVE WS-BC-EXCL-TBL-ENTRY (IX-WS-BC-EXCL-TBL-FROM) TO
+005672                 WS-BC-EXCL-TBL-ENTRY (IX-WS-BC-EXCL-TBL-TO)
+005682         END-PERFORM
+005692       END-IF
+005702       MOVE WS-BC-EXCL-REC TO
+005712             WS-BC-EXCL-TBL-ENTRY (IX-WS-BC-EXCL-TBL)
+005722       SET IX-WS-BC-EXCL-TBL-EMPTY UP BY 1.
+005732*
+005742*
+005752   2000-FINISH-BC-W-EXCL.
+005762     PERFORM 3500-INIT-BC-REPORT.
+005772     SET IX-WS-BC-EXCL-TBL TO +1.
+005782     PERFORM
+005792         WITH TEST AFTER
+005802         UNTIL IX-WS-BC-EXCL-TBL NOT LESS IX-WS-BC-EXCL-TBL-EMPTY
+005812       MOVE WS-BC-INF-BC TO O1475-BC
+005822       MOVE WS-BC-EXCL-TBL-ENTRY (IX-WS-BC-EXCL-TBL) TO
+005832             O1475-REC (9:63)
+005842       MOVE SPACE TO O1475-REC (72:4)
+005852       PERFORM 3000-PRINT-DETAIL-LINE
+005862       WRITE O1475-REC
+005872       SET IX-WS-BC-EXCL-TBL UP BY 1
+005882     END-PERFORM.
+005884     PERFORM 2050-COMPARE-TO-PRIOR-RUN.
+005892*
+005902*
+005904   2050-COMPARE-TO-PRIOR-RUN.
+005905*
+005906     MOVE +0 TO WS-BC-CHG-COUNT.
+005907     PERFORM 2060-FLUSH-ORPHAN-PRIOR-BCS
+005908         WITH TEST BEFORE
+005909         UNTIL END-I1475P-FILE
+005910             OR (I1475P-BC NOT LESS WS-BC-INF-BC).
+005911     SET IX-WS-BC-EXCL-TBL TO +1.
+005912     PERFORM 2080-MERGE-BC-EXCLUSIVES
+005913         WITH TEST BEFORE
+005914         UNTIL (IX-WS-BC-EXCL-TBL NOT LESS IX-WS-BC-EXCL-TBL-EMPTY)
+005915             AND (END-I1475P-FILE
+005916               OR (I1475P-BC NOT EQUAL WS-BC-INF-BC)).
+005917     IF WS-BC-CHG-COUNT GREATER +0
+005918       PERFORM 2095-PRINT-BC-CHANGES.
+005919*
+005920   2060-FLUSH-ORPHAN-PRIOR-BCS.
+005921*
+005922     IF (WS-DROPPED-BC-COUNT EQUAL +0)
+005923         OR (I1475P-BC NOT EQUAL
+005924               WS-DROPPED-BC-CODE (WS-DROPPED-BC-COUNT))
+005925       IF WS-DROPPED-BC-COUNT LESS +500
+005926         ADD 1 TO WS-DROPPED-BC-COUNT
+005927         SET IX-WS-DROPPED-BC TO WS-DROPPED-BC-COUNT
+005928         MOVE I1475P-BC TO WS-DROPPED-BC-CODE (IX-WS-DROPPED-BC)
+005929       END-IF
+005930     END-IF.
+005931     PERFORM 2070-READ-I1475P-FILE.
+005932*
+005933   2070-READ-I1475P-FILE.
+005934*
+005935     READ I1475P-FILE
+005936       AT END
+005937         MOVE 'E' TO WS-I1475P-FILE-FLAG
+005938       NOT AT END
+005939         IF I1475P-REC (1:28) LESS WS-I1475P-SEQ
+005940           DISPLAY '* I1475P SEQUENCE ERROR "' WS-I1475P-SEQ '" "'
+005941                 I1475P-REC (1:28) '" *' UPON SYSOUT
+005942           GO TO 9900-DISPLAY-ABORT
+005943         ELSE
+005944           MOVE I1475P-REC (1:28) TO WS-I1475P-SEQ
+005945         END-IF
+005946     END-READ.
+005947*
+005948   2080-MERGE-BC-EXCLUSIVES.
+005949*
+005950     IF IX-WS-BC-EXCL-TBL NOT LESS IX-WS-BC-EXCL-TBL-EMPTY
+005951       MOVE 'DROPPED' TO WS-BC-CHG-REC-STATUS
+005952       MOVE I1475P-REC (9:20) TO WS-BC-CHG-REC-SEQ
+005953       PERFORM 2085-ADD-BC-CHG-ENTRY
+005954       PERFORM 2070-READ-I1475P-FILE
+005955     ELSE
+005956       IF END-I1475P-FILE OR (I1475P-BC NOT EQUAL WS-BC-INF-BC)
+005957         MOVE 'ADDED' TO WS-BC-CHG-REC-STATUS
+005958         MOVE WS-BC-EXCL-TBL-SEQ (IX-WS-BC-EXCL-TBL) TO
+005959               WS-BC-CHG-REC-SEQ
+005960         PERFORM 2085-ADD-BC-CHG-ENTRY
+005961         SET IX-WS-BC-EXCL-TBL UP BY 1
+005962       ELSE
+005963         IF WS-BC-EXCL-TBL-SEQ (IX-WS-BC-EXCL-TBL) EQUAL
+005964               I1475P-REC (9:20)
+005965           SET IX-WS-BC-EXCL-TBL UP BY 1
+005966           PERFORM 2070-READ-I1475P-FILE
+005967         ELSE
+005968           IF WS-BC-EXCL-TBL-SEQ (IX-WS-BC-EXCL-TBL) LESS
+005969                 I1475P-REC (9:20)
+005970             MOVE 'ADDED' TO WS-BC-CHG-REC-STATUS
+005971             MOVE WS-BC-EXCL-TBL-SEQ (IX-WS-BC-EXCL-TBL) TO
+005972                   WS-BC-CHG-REC-SEQ
+005973             PERFORM 2085-ADD-BC-CHG-ENTRY
+005974             SET IX-WS-BC-EXCL-TBL UP BY 1
+005975           ELSE
+005976             MOVE 'DROPPED' TO WS-BC-CHG-REC-STATUS
+005977             MOVE I1475P-REC (9:20) TO WS-BC-CHG-REC-SEQ
+005978             PERFORM 2085-ADD-BC-CHG-ENTRY
+005979             PERFORM 2070-READ-I1475P-FILE
+005980           END-IF
+005981         END-IF
+005982       END-IF
+005983     END-IF.
+005984*
+005985   2085-ADD-BC-CHG-ENTRY.
+005986*
+005987     IF WS-BC-CHG-COUNT LESS +500
+005988       ADD 1 TO WS-BC-CHG-COUNT
+005989       SET IX-WS-BC-CHG TO WS-BC-CHG-COUNT
+005990       MOVE WS-BC-CHG-REC-STATUS TO WS-BC-CHG-STATUS (IX-WS-BC-CHG)
+005991       MOVE WS-BC-CHG-REC-SEQ TO WS-BC-CHG-SEQ (IX-WS-BC-CHG)
+005992     END-IF.
+005993*
+005994   2095-PRINT-BC-CHANGES.
+005995*
+005996     IF WS-LINE-COUNT GREATER +59
+005997       MOVE '(CONTINUED)' TO WS-FI-HDG-CONTINUED
+005998       PERFORM 3300-HEAD-PR1-PAGE
+005999       PERFORM 3200-PRINT-FI-HEADING.
+006000     MOVE WS-CHG-CAPTION TO PR1-REC.
+006001     MOVE +2 TO WS-LINE-SPACER.
+006002     PERFORM 3100-WRITE-PR1-REC.
+006003     SET IX-WS-BC-CHG TO +1.
+006004     PERFORM 2096-PRINT-EACH-BC-CHANGE
+006005         WS-BC-CHG-COUNT TIMES.
+006006*
+006007   2096-PRINT-EACH-BC-CHANGE.
+006008*
+006009     IF WS-LINE-COUNT GREATER +59
+006010       MOVE '(CONTINUED)' TO WS-FI-HDG-CONTINUED
+006011       PERFORM 3300-HEAD-PR1-PAGE
+006012       PERFORM 3200-PRINT-FI-HEADING.
+006013     MOVE WS-BC-CHG-STATUS (IX-WS-BC-CHG) TO WS-CHG-DTL-STATUS.
+006014     MOVE WS-BC-CHG-SEQ (IX-WS-BC-CHG) TO WS-CHG-DTL-SEQ.
+006015     MOVE WS-CHG-LINE TO PR1-REC.
+006016     MOVE +2 TO WS-LINE-SPACER.
+006017     PERFORM 3100-WRITE-PR1-REC.
+006018     SET IX-WS-BC-CHG UP BY 1.
+006019*
+006020*
+006021   3000-PRINT-DETAIL-LINE.
+006031     IF WS-LINE-COUNT GREATER +59
+006041       MOVE '(CONTINUED)' TO WS-FI-HDG-CONTINUED
+006051       PERFORM 3300-HEAD-PR1-PAGE
+006061       PERFORM 3200-PRINT-FI-HEADING.
+006071     MOVE O1475-PROD-MAJOR TO WS-DTL-PROD-MAJOR.
+006081     MOVE O1475-PROD-MINOR TO WS-DTL-PROD-MINOR.
+006091     MOVE O1475-PROD-NUMBER TO WS-DTL-PROD-NUMBER.
+006101     MOVE O1475-PROD-SUFFIX TO WS-DTL-PROD-SUFFIX.
+006111     MOVE O1475-DESCRIPTIVE-QTY TO WS-DTL-DESCRIPTIVE-QTY.
+006121     MOVE O1475-GENERIC-PR-DESIG TO WS-DTL-GENERIC-PR-DESIG.
+006131     MOVE O1475-SPECIFIC-PR-DESIG TO WS-DTL-SPECIFIC-PR-DESIG.
+006141     MOVE O1475-UNIT-BASE TO WS-DTL-UNIT-BASE.
+006151     MOVE O1475-UNIT-DELIVERY TO WS-DTL-UNIT-DELIVERY.
+006161     IF O1475-ADDITIONAL-QUANTITY NOT EQUAL +0
+006171       MOVE O1475-ADDITIONAL-QUANTITY TO WS-DTL-ADDL-QUANTITY
+006181       MOVE O1475-ADDL-QTY-BASE TO WS-DTL-ADDL-QTY-BASE
+006191       MOVE O1475-ADDL-QTY-DELIVERY TO WS-DTL-ADDL-QTY-DELIV
+006201     ELSE
+006211       MOVE SPACE TO WS-DTL-ADDL-QTY-PRICES.
+006221     MOVE O1475-58-ABBREV-DESCR TO WS-DTL-58-ABBREV-DESCR.
+006231     MOVE O1475-58-STYLE-CODE TO WS-DTL-58-STYLE-CODE.
+006241     MOVE WS-DETAIL-LINE TO PR1-REC.
+006251     PERFORM 3100-WRITE-PR1-REC.
+006261*
+006271   3100-WRITE-PR1-REC.
+006281     WRITE PR1-REC AFTER WS-LINE-SPACER.
+006291     ADD WS-LINE-SPACER TO WS-LINE-COUNT.
+006301*
+006311   3200-PRINT-FI-HEADING.
+006321     MOVE WS-FI-HEADING TO PR1-REC.
+006331     MOVE +2 TO WS-LINE-SPACER.
+006341     PERFORM 3100-WRITE-PR1-REC.
+006351     MOVE +1 TO WS-LINE-SPACER.
+006361*
+006371   3300-HEAD-PR1-PAGE.
+006381     IF WS-PAGE-NBR NOT EQUAL +0
+006391       PERFORM 3400-FOOT-PR1-PAGE.
+006401     ADD 1 TO WS-PAGE-NBR.
+006411     MOVE WS-PAGE-NBR TO WS-HD1-PAGE-NBR.
+006421     WRITE PR1-REC FROM WS-HEADING-1 AFTER PAGE.
+006431     MOVE +1 TO WS-LINE-COUNT.
+006441     MOVE +2 TO WS-LINE-SPACER.
+006451     MOVE WS-HEADING-2 TO PR1-REC.
+006461     PERFORM 3100-WRITE-PR1-REC.
+006471     MOVE +1 TO WS-LINE-SPACER.
+006481     MOVE WS-HEADING-3 TO PR1-REC.
+006491     PERFORM 3100-WRITE-PR1-REC.
+006501*
+006511   3400-FOOT-PR1-PAGE.
 DLXMIG*    WRITE PR1-REC FROM WS-PAGE-FOOTER AFTER C12-LINE-61.
 DLXMIG     WRITE PR1-REC FROM WS-PAGE-FOOTER AFTER 12 LINES. 
-006380     MOVE +61 TO WS-LINE-COUNT.
-006390*
-006400   3500-INIT-BC-REPORT.
-006410     MOVE WS-BC-INF-BC TO WS-FI-HDG-BC.
-006420     MOVE WS-BC-INF-FI-NAME TO WS-FI-HDG-FI-NAME.
-006430     MOVE SPACE TO WS-FI-HDG-CONTINUED.
-006440     SET WS-FI-LINES TO IX-WS-BC-EXCL-TBL-EMPTY.
-006450*                * ONE MORE THAN COUNT OF PRODUCT LINES *
-006460     ADD 1 TO WS-FI-LINES.
-006470*                * TWO MORE, ALLOWING FOR DOUBLE-SPACED BC LINE *
-006480     ADD WS-LINE-COUNT WS-FI-LINES GIVING WS-LINES-NEEDED.
-006490     IF (WS-LINES-NEEDED GREATER +60)
-006500*                * WON'T ALL FIT ON CURRENT PAGE *
-006510         AND (((WS-FI-LINES LESS +56)
-006520*                * WOULD ALL FIT ON A SEPARATE PAGE *
-006530                 AND (WS-LINE-COUNT GREATER +49))
-006540*                * CURRENT PAGE FITS LESS THAN TEN PRODUCTS *
-006550             OR (WS-LINE-COUNT GREATER +56))
-006560*                * CURRENT PAGE FITS LESS THAN THREE PRODUCTS *
-006570       PERFORM 3300-HEAD-PR1-PAGE.
-006580     PERFORM 3200-PRINT-FI-HEADING.
-006590*
-006600*
-006610   5000-LOAD-58-551-TABLE.
-006620     MOVE SPACE TO WS-58-551-REC.
-006630     MOVE +0 TO WS-551-UNIT-BASE (1) WS-551-UNIT-DELIV (1)
-006640           WS-551-ADDL-QTY (1) WS-551-ADDL-BASE (1)
-006650           WS-551-ADDL-DELIV (1).
-006660     MOVE WS-551-PR-DESIG-PRICES (1) TO WS-551-PR-DESIG-PRICES (2)
-006670           WS-551-PR-DESIG-PRICES (3) WS-551-PR-DESIG-PRICES (4)
-006680           WS-551-PR-DESIG-PRICES (5) WS-551-PR-DESIG-PRICES (6)
-006690           WS-551-PR-DESIG-PRICES (7) WS-551-PR-DESIG-PRICES (8)
-006700           WS-551-PR-DESIG-PRICES (9) WS-551-PR-DESIG-PRICES (10).
-006710     MOVE WS-58-551-REC TO WS-INIT-58-551-ENTRY.
-006720     MOVE +0 TO WS-58-551-ENTRY-COUNT.
-006730     PERFORM
-006740         WITH TEST AFTER
-006750         UNTIL END-I58-FILE
-006760       IF I58-EXCLUSIVE-PRODUCT
-006770           AND (NOT I58-OBSOLETE-PRODUCT)
-006780           AND (WS-I58-SEQ-1ST-10 IS NUMERIC)
-006790           AND (WS-I58-SEQ-SUFFIX NOT EQUAL '*' AND SPACE)
-006800         PERFORM 5200-BUILD-58-551-ENTRY
-006810       END-IF
-006820       PERFORM 5100-READ-I58-FILE
-006830     END-PERFORM.
-006840     IF WS-58-551-ENTRY-COUNT EQUAL +0
-006850       DISPLAY '* NO NON-OBSOLETE EXCLUSIVES ON I58 FILE *'
-006860             UPON SYSOUT
-006870       GO TO 9900-DISPLAY-ABORT.
-006880     IF WS-58-551-ENTRY-COUNT GREATER +1600
-006890       DISPLAY 'I58 EXCLUSIVE TABLE OVER 80% FULL.' UPON SYSOUT
-006900       MOVE 'Y' TO WS-RETURN-04-FLAG.
-006910*
-006920   5100-READ-I58-FILE.
-006930     READ I58-FILE
-006940       AT END
-006950         MOVE 'E' TO WS-I58-FILE-FLAG
-006960       NOT AT END
-006970         IF I58-PRODUCT-CODE GREATER WS-I58-SEQ
-006980           MOVE I58-PRODUCT-CODE TO WS-I58-SEQ
-006990         ELSE
-007000           DISPLAY '* I58 SEQUENCE ERROR "' WS-I58-SEQ '" "'
-007010                 I58-PRODUCT-CODE '" *' UPON SYSOUT
-007020           GO TO 9900-DISPLAY-ABORT
-007030         END-IF
-007040     END-READ.
-007050*
-007060   5200-BUILD-58-551-ENTRY.
-007070     IF WS-58-551-ENTRY-COUNT NOT LESS +2000
-007080       DISPLAY '* I58 EXCLUSIVE TABLE OVERFLOWED *' UPON SYSOUT
-007090       GO TO 9900-DISPLAY-ABORT.
-007100     MOVE WS-INIT-58-551-ENTRY TO WS-58-551-REC.
-007110     MOVE I58-PRODUCT-CODE TO WS-58-551-PROD-DQ
-007120           WS-TGT-551-PROD-DQ.
-007130     MOVE I58-ABBREVIATED-PROD-CODE-DESC TO WS-58-ABBREV-DESCR.
-007140     MOVE I58-STYLES-FILE-CODE TO WS-58-STYLE-CODE.
-007150     SET IX-WS-551-PR-DESIG IX-WS-C1220 TO +1.
-007160     PERFORM
-007170         WITH TEST AFTER
-007180         UNTIL IX-WS-C1220 GREATER IX-WS-C1220-MAX
-007190       MOVE WS-C1220-SPEC-PR-DESIG (IX-WS-C1220) TO
-007200             WS-TGT-551-PRICE-DESIG
-007210       MOVE WS-TARGET-551-KEY TO I551-MP-KEY
-007220       READ I551-FILE
-007230       IF WS-I551-SUCCESSFUL
-007240         MOVE I551-MP-FIXED-DATA-FIELDS (1:16) TO
-007250               WS-551-PR-DESIG-PRICES (IX-WS-551-PR-DESIG)
-007260       ELSE
-007270         IF WS-I551-NO-SUCH-RECORD
-007280           DISPLAY 'MISSING I551 RECORD FOR KEY "'
-007290                 WS-TARGET-551-KEY '".' UPON SYSOUT
-007300           MOVE 'Y' TO WS-RETURN-08-FLAG
-007310         ELSE
-007320           DISPLAY '* VSAM ERROR ON I551 READ.  FILE STATUS = '
-007330                 WS-I551-FILE-STATUS '.  KEY = "'
-007340                 WS-TARGET-551-KEY '" *' UPON SYSOUT
-007350           GO TO 9900-DISPLAY-ABORT
-007360         END-IF
-007370       END-IF
-007380       SET IX-WS-551-PR-DESIG IX-WS-C1220 UP BY 1
-007390     END-PERFORM.
-007400     ADD 1 TO WS-58-551-ENTRY-COUNT.
-007410     MOVE WS-58-551-REC TO
-007420           WS-58-551-TBL-ENTRY (WS-58-551-ENTRY-COUNT).
-007430*
-007440*
-007450   8000-INITIALIZE.
-007460*
-007470 COPY CPY005.
-007480*
-007490     OPEN OUTPUT O1475-FILE PRINTER1-FILE
-007500           INPUT I1220P-FILE I885-FILE I58-FILE I551-FILE.
-007510     IF NOT WS-I551-SUCCESSFUL-OPEN
-007520       DISPLAY '* VSAM ERROR ON I551 OPEN.  FILE STATUS = '
-007530             WS-I551-FILE-STATUS '. *' UPON SYSOUT
-007540       GO TO 9900-DISPLAY-ABORT.
-007550     MOVE 'Y' TO WS-I551-FILE-FLAG.
-007560     OPEN INPUT I550-FILE.
-007570     IF NOT WS-I550-SUCCESSFUL-OPEN
-007580       DISPLAY '* VSAM ERROR ON I550 OPEN.  FILE STATUS = '
-007590             WS-I550-FILE-STATUS '. *' UPON SYSOUT
-007600       GO TO 9900-DISPLAY-ABORT.
-007610     MOVE 'Y' TO WS-I550-FILE-FLAG.
-007620     PERFORM 1200-READ-I550-FILE-NEXT.
-007630     IF WS-I550-END-OF-FILE
-007640       DISPLAY '* I550 IS AN EMPTY FILE *' UPON SYSOUT
-007650       GO TO 9900-DISPLAY-ABORT.
-007660     PERFORM 1300-READ-I885-FILE.
-007670     IF END-I885-FILE
-007680       DISPLAY '* I885 IS AN EMPTY FILE *' UPON SYSOUT
-007690       GO TO 9900-DISPLAY-ABORT.
-007700     PERFORM 5100-READ-I58-FILE.
-007710     IF END-I58-FILE
-007720       DISPLAY '* I58 IS AN EMPTY FILE *' UPON SYSOUT
-007730       GO TO 9900-DISPLAY-ABORT.
-007740     READ I1220P-FILE
-007750       AT END
-007760         DISPLAY '* I1220P IS AN EMPTY FILE *' UPON SYSOUT
-007770         GO TO 9900-DISPLAY-ABORT.
-007780     PERFORM 8100-EDIT-LOAD-C1220-DATA.
-007790     MOVE WS-PROGRAM-NUMBER TO WS-HD1-PROGRAM-NUMBER.
-007800     MOVE CPY4-CURRENT-DATE (5:2) TO WS-HD1-RUN-MONTH.
-007810     MOVE CPY4-CURRENT-DATE (7:2) TO WS-HD1-RUN-DAY.
-007820     MOVE CPY4-CURRENT-DATE (1:4) TO WS-HD1-RUN-YEAR.
-007830*
-007840   8100-EDIT-LOAD-C1220-DATA.
-007850     IF I1220P-PR-DESIG-PAIR (01) EQUAL SPACE
-007860       DISPLAY '* FIRST I1220P PAIR IS BLANK *' UPON SYSOUT
-007870       GO TO 9900-DISPLAY-ABORT.
-007880     MOVE I1220P-DATA TO WS-C1220-TABLE.
-007890     SET IX-WS-C1220-MAX TO +10.
-007900     PERFORM
-007910         WITH TEST BEFORE
-007920         UNTIL WS-C1220-ENTRY (IX-WS-C1220-MAX) NOT EQUAL SPACE
-007930       SET IX-WS-C1220-MAX DOWN BY 1
-007940     END-PERFORM.
-007950     SET IX-WS-C1220 TO +1.
-007960     PERFORM
-007970         WITH TEST AFTER
-007980         UNTIL IX-WS-C1220 GREATER IX-WS-C1220-MAX
-007990       IF WS-C1220-ENTRY (IX-WS-C1220) EQUAL SPACE
-008000         DISPLAY '* I1220P CONTAINS IMBEDDED BLANK PAIR *'
-008010               UPON SYSOUT
-008020         GO TO 9900-DISPLAY-ABORT
-008030       ELSE
-008040         IF SPACE EQUAL WS-C1220-GEN-PR-D-1 (IX-WS-C1220)
-008050               OR WS-C1220-GEN-PR-D-2 (IX-WS-C1220)
-008060               OR WS-C1220-SPEC-PR-D-1 (IX-WS-C1220)
-008070               OR WS-C1220-SPEC-PR-D-2 (IX-WS-C1220)
-008080           DISPLAY '* INVALID I1220P PAIR "'
-008090                 WS-C1220-ENTRY (IX-WS-C1220) '" *' UPON SYSOUT
-008100           GO TO 9900-DISPLAY-ABORT
-008110         END-IF
-008120       END-IF
-008130       SET IX-WS-C1220 UP BY 1
-008140     END-PERFORM.
-008150*
-008160*
-008170   9000-CLOSE.
-008180     PERFORM 1300-READ-I885-FILE
-008190         WITH TEST BEFORE
-008200         UNTIL END-I885-FILE.
-008210     IF WS-PAGE-NBR NOT EQUAL +0
-008220       PERFORM 3400-FOOT-PR1-PAGE
-008230       MOVE WS-END-OF-REPORT TO PR1-REC
-008240       MOVE +2 TO WS-LINE-SPACER
-008250       PERFORM 3100-WRITE-PR1-REC.
-008260     CLOSE PRINTER1-FILE O1475-FILE I885-FILE I58-FILE
-008270           I1220P-FILE.
-008280     PERFORM 9100-CLOSE-I551-FILE.
-008290     IF NOT WS-I551-SUCCESSFUL
-008300       DISPLAY 'VSAM ERROR ON I551 CLOSE.  FILE STATUS = '
-008310             WS-I551-FILE-STATUS '.' UPON SYSOUT
-008320       MOVE 'Y' TO WS-RETURN-04-FLAG.
-008330     PERFORM 9200-CLOSE-I550-FILE.
-008340     IF NOT WS-I550-SUCCESSFUL
-008350       DISPLAY 'VSAM ERROR ON I550 CLOSE.  FILE STATUS = '
-008360             WS-I550-FILE-STATUS '.' UPON SYSOUT
-008370       MOVE 'Y' TO WS-RETURN-04-FLAG.
-008380     IF RETURN-08
-008390       MOVE 08 TO RETURN-CODE WS-RETURN-CODE
-008400     ELSE
-008410       IF RETURN-04
-008420         MOVE 04 TO RETURN-CODE WS-RETURN-CODE.
-008430     DISPLAY WS-RETURN-CODE-LINE UPON SYSOUT.
-008440*
-008450   9100-CLOSE-I551-FILE.
-008460     MOVE SPACE TO WS-I551-FILE-FLAG.
-008470     CLOSE I551-FILE.
-008480*
-008490   9200-CLOSE-I550-FILE.
-008500     MOVE SPACE TO WS-I550-FILE-FLAG.
-008510     CLOSE I550-FILE.
-008520*
-008530   9900-DISPLAY-ABORT.
-008540     DISPLAY '* ' WS-PROGRAM-NUMBER ' * RUN ABORTED *'
-008550           UPON SYSOUT.
-008560     IF OPENED-I550-FILE
-008570       PERFORM 9200-CLOSE-I550-FILE.
-008580     IF OPENED-I551-FILE
-008590       PERFORM 9100-CLOSE-I551-FILE.
-008600     MOVE 16 TO RETURN-CODE WS-RETURN-CODE.
-008610     DISPLAY WS-RETURN-CODE-LINE UPON SYSOUT.
-008620     STOP RUN.
-008630*
-008640*
+006541     MOVE +61 TO WS-LINE-COUNT.
+006551*
+006561   3500-INIT-BC-REPORT.
+006571     MOVE WS-BC-INF-BC TO WS-FI-HDG-BC.
+006581     MOVE WS-BC-INF-FI-NAME TO WS-FI-HDG-FI-NAME.
+006591     MOVE SPACE TO WS-FI-HDG-CONTINUED.
+006601     SET WS-FI-LINES TO IX-WS-BC-EXCL-TBL-EMPTY.
+006611*                * ONE MORE THAN COUNT OF PRODUCT LINES *
+006621     ADD 1 TO WS-FI-LINES.
+006631*                * TWO MORE, ALLOWING FOR DOUBLE-SPACED BC LINE *
+006641     ADD WS-LINE-COUNT WS-FI-LINES GIVING WS-LINES-NEEDED.
+006651     IF (WS-LINES-NEEDED GREATER +60)
+006661*                * WON'T ALL FIT ON CURRENT PAGE *
+006671         AND (((WS-FI-LINES LESS +56)
+006681*                * WOULD ALL FIT ON A SEPARATE PAGE *
+006691                 AND (WS-LINE-COUNT GREATER +49))
+006701*                * CURRENT PAGE FITS LESS THAN TEN PRODUCTS *
+006711             OR (WS-LINE-COUNT GREATER +56))
+006721*                * CURRENT PAGE FITS LESS THAN THREE PRODUCTS *
+006731       PERFORM 3300-HEAD-PR1-PAGE.
+006741     PERFORM 3200-PRINT-FI-HEADING.
+006751*
+006761*
+006771   5000-LOAD-58-551-TABLE.
+006781     MOVE SPACE TO WS-58-551-REC.
+006791     MOVE +0 TO WS-551-UNIT-BASE (1) WS-551-UNIT-DELIV (1)
+006801           WS-551-ADDL-QTY (1) WS-551-ADDL-BASE (1)
+006811           WS-551-ADDL-DELIV (1).
+006821     MOVE WS-551-PR-DESIG-PRICES (1) TO WS-551-PR-DESIG-PRICES (2)
+006831           WS-551-PR-DESIG-PRICES (3) WS-551-PR-DESIG-PRICES (4)
+006841           WS-551-PR-DESIG-PRICES (5) WS-551-PR-DESIG-PRICES (6)
+006851           WS-551-PR-DESIG-PRICES (7) WS-551-PR-DESIG-PRICES (8)
+006861           WS-551-PR-DESIG-PRICES (9) WS-551-PR-DESIG-PRICES (10).
+006871     MOVE WS-58-551-REC TO WS-INIT-58-551-ENTRY.
+006881     MOVE +0 TO WS-58-551-ENTRY-COUNT.
+006891     PERFORM
+006901         WITH TEST AFTER
+006911         UNTIL END-I58-FILE
+006921       IF I58-EXCLUSIVE-PRODUCT
+006931           AND (NOT I58-OBSOLETE-PRODUCT)
+006941           AND (WS-I58-SEQ-1ST-10 IS NUMERIC)
+006951           AND (WS-I58-SEQ-SUFFIX NOT EQUAL '*' AND SPACE)
+006961         PERFORM 5200-BUILD-58-551-ENTRY
+006971       END-IF
+006981       PERFORM 5100-READ-I58-FILE
+006991     END-PERFORM.
+007001     IF WS-58-551-ENTRY-COUNT EQUAL +0
+007011       DISPLAY '* NO NON-OBSOLETE EXCLUSIVES ON I58 FILE *'
+007021             UPON SYSOUT
+007031       GO TO 9900-DISPLAY-ABORT.
+007041     IF WS-58-551-ENTRY-COUNT GREATER +1600
+007051       DISPLAY 'I58 EXCLUSIVE TABLE OVER 80% FULL.' UPON SYSOUT
+007061       MOVE 'Y' TO WS-RETURN-04-FLAG.
+007071*
+007081   5100-READ-I58-FILE.
+007091     READ I58-FILE
+007101       AT END
+007111         MOVE 'E' TO WS-I58-FILE-FLAG
+007121       NOT AT END
+007131         IF I58-PRODUCT-CODE GREATER WS-I58-SEQ
+007141           MOVE I58-PRODUCT-CODE TO WS-I58-SEQ
+007151         ELSE
+007161           DISPLAY '* I58 SEQUENCE ERROR "' WS-I58-SEQ '" "'
+007171                 I58-PRODUCT-CODE '" *' UPON SYSOUT
+007181           GO TO 9900-DISPLAY-ABORT
+007191         END-IF
+007201     END-READ.
+007211*
+007221   5200-BUILD-58-551-ENTRY.
+007231     IF WS-58-551-ENTRY-COUNT NOT LESS +2000
+007241       DISPLAY '* I58 EXCLUSIVE TABLE OVERFLOWED *' UPON SYSOUT
+007251       GO TO 9900-DISPLAY-ABORT.
+007261     MOVE WS-INIT-58-551-ENTRY TO WS-58-551-REC.
+007271     MOVE I58-PRODUCT-CODE TO WS-58-551-PROD-DQ
+007281           WS-TGT-551-PROD-DQ.
+007291     MOVE I58-ABBREVIATED-PROD-CODE-DESC TO WS-58-ABBREV-DESCR.
+007301     MOVE I58-STYLES-FILE-CODE TO WS-58-STYLE-CODE.
+007311     SET IX-WS-551-PR-DESIG IX-WS-C1220 TO +1.
+007321     PERFORM
+007331         WITH TEST AFTER
+007341         UNTIL IX-WS-C1220 GREATER IX-WS-C1220-MAX
+007351       MOVE WS-C1220-SPEC-PR-DESIG (IX-WS-C1220) TO
+007361             WS-TGT-551-PRICE-DESIG
+007371       MOVE WS-TARGET-551-KEY TO I551-MP-KEY
+007381       READ I551-FILE
+007391       IF WS-I551-SUCCESSFUL
+007401         MOVE I551-MP-FIXED-DATA-FIELDS (1:16) TO
+007411               WS-551-PR-DESIG-PRICES (IX-WS-551-PR-DESIG)
+007421       ELSE
+007431         IF WS-I551-NO-SUCH-RECORD
+007441           DISPLAY 'MISSING I551 RECORD FOR KEY "'
+007451                 WS-TARGET-551-KEY '".' UPON SYSOUT
+007461           MOVE 'Y' TO WS-RETURN-08-FLAG
+007462           IF WS-MISSING-551-COUNT LESS +500
+007463             ADD 1 TO WS-MISSING-551-COUNT
+007464             SET IX-WS-MISSING-551 TO WS-MISSING-551-COUNT
+007465             MOVE WS-TGT-551-PROD-DQ TO
+007466                   WS-MISS551-PROD-DQ (IX-WS-MISSING-551)
+007467             MOVE WS-TGT-551-PRICE-DESIG TO
+007468                   WS-MISS551-PR-DESIG (IX-WS-MISSING-551)
+007469           END-IF
+007471         ELSE
+007481           DISPLAY '* VSAM ERROR ON I551 READ.  FILE STATUS = '
+007491                 WS-I551-FILE-STATUS '.  KEY = "'
+007501                 WS-TARGET-551-KEY '" *' UPON SYSOUT
+007511           GO TO 9900-DISPLAY-ABORT
+007521         END-IF
+007531       END-IF
+007541       SET IX-WS-551-PR-DESIG IX-WS-C1220 UP BY 1
+007551     END-PERFORM.
+007561     ADD 1 TO WS-58-551-ENTRY-COUNT.
+007571     MOVE WS-58-551-REC TO
+007581           WS-58-551-TBL-ENTRY (WS-58-551-ENTRY-COUNT).
+007582*
+007583*
+007584   5300-PRINT-MISSING-551-LISTING.
+007585     IF WS-PAGE-NBR NOT EQUAL +0
+007586       PERFORM 3400-FOOT-PR1-PAGE.
+007587     ADD 1 TO WS-PAGE-NBR.
+007588     MOVE WS-PAGE-NBR TO WS-HD1-PAGE-NBR.
+007589     WRITE PR1-REC FROM WS-HEADING-1 AFTER PAGE.
+007590     MOVE +1 TO WS-LINE-COUNT.
+007591     MOVE +2 TO WS-LINE-SPACER.
+007592     MOVE WS-MISS551-HEADING-1 TO PR1-REC.
+007593     PERFORM 3100-WRITE-PR1-REC.
+007594     MOVE +2 TO WS-LINE-SPACER.
+007595     MOVE WS-MISS551-HEADING-2 TO PR1-REC.
+007596     PERFORM 3100-WRITE-PR1-REC.
+007597     SET IX-WS-MISSING-551 TO +1.
+007598     PERFORM
+007599         WITH TEST AFTER
+007600         UNTIL IX-WS-MISSING-551 GREATER WS-MISSING-551-COUNT
+007601       MOVE WS-MISS551-PROD-DQ (IX-WS-MISSING-551) TO
+007602             WS-MISS551-DTL-PROD-DQ
+007603       MOVE WS-MISS551-PR-DESIG (IX-WS-MISSING-551) TO
+007604             WS-MISS551-DTL-PR-DESIG
+007605       MOVE WS-MISS551-DETAIL TO PR1-REC
+007606       MOVE +2 TO WS-LINE-SPACER
+007607       PERFORM 3100-WRITE-PR1-REC
+007608       SET IX-WS-MISSING-551 UP BY 1
+007609     END-PERFORM.
+007610*
+007611   5400-PRINT-DROPPED-BC-LISTING.
+007612     IF WS-PAGE-NBR NOT EQUAL +0
+007613       PERFORM 3400-FOOT-PR1-PAGE.
+007614     ADD 1 TO WS-PAGE-NBR.
+007615     MOVE WS-PAGE-NBR TO WS-HD1-PAGE-NBR.
+007616     WRITE PR1-REC FROM WS-HEADING-1 AFTER PAGE.
+007617     MOVE +1 TO WS-LINE-COUNT.
+007618     MOVE +2 TO WS-LINE-SPACER.
+007619     MOVE WS-DROP-HEADING-1 TO PR1-REC.
+007620     PERFORM 3100-WRITE-PR1-REC.
+007621     MOVE +2 TO WS-LINE-SPACER.
+007622     MOVE WS-DROP-HEADING-2 TO PR1-REC.
+007623     PERFORM 3100-WRITE-PR1-REC.
+007624     SET IX-WS-DROPPED-BC TO +1.
+007625     PERFORM
+007626         WITH TEST AFTER
+007627         UNTIL IX-WS-DROPPED-BC GREATER WS-DROPPED-BC-COUNT
+007628       MOVE WS-DROPPED-BC-CODE (IX-WS-DROPPED-BC) TO
+007629             WS-DROP-DTL-BC
+007630       MOVE WS-DROP-DETAIL TO PR1-REC
+007631       MOVE +2 TO WS-LINE-SPACER
+007632       PERFORM 3100-WRITE-PR1-REC
+007633       SET IX-WS-DROPPED-BC UP BY 1
+007634     END-PERFORM.
+007635*
+007636*
+007637   8000-INITIALIZE.
+007647*
+007657 COPY CPY005.
+007667*
+007677     OPEN OUTPUT O1475-FILE PRINTER1-FILE
+007687           INPUT I1220P-FILE I885-FILE I58-FILE I551-FILE
+007688                 I1475P-FILE I1220B-FILE.
+007697     IF NOT WS-I551-SUCCESSFUL-OPEN
+007707       DISPLAY '* VSAM ERROR ON I551 OPEN.  FILE STATUS = '
+007717             WS-I551-FILE-STATUS '. *' UPON SYSOUT
+007727       GO TO 9900-DISPLAY-ABORT.
+007737     MOVE 'Y' TO WS-I551-FILE-FLAG.
+007747     OPEN INPUT I550-FILE.
+007757     IF NOT WS-I550-SUCCESSFUL-OPEN
+007767       DISPLAY '* VSAM ERROR ON I550 OPEN.  FILE STATUS = '
+007777             WS-I550-FILE-STATUS '. *' UPON SYSOUT
+007787       GO TO 9900-DISPLAY-ABORT.
+007797     MOVE 'Y' TO WS-I550-FILE-FLAG.
+007807     PERFORM 1200-READ-I550-FILE-NEXT.
+007817     IF WS-I550-END-OF-FILE
+007827       DISPLAY '* I550 IS AN EMPTY FILE *' UPON SYSOUT
+007837       GO TO 9900-DISPLAY-ABORT.
+007847     PERFORM 1300-READ-I885-FILE.
+007857     IF END-I885-FILE
+007867       DISPLAY '* I885 IS AN EMPTY FILE *' UPON SYSOUT
+007877       GO TO 9900-DISPLAY-ABORT.
+007887     PERFORM 5100-READ-I58-FILE.
+007897     IF END-I58-FILE
+007907       DISPLAY '* I58 IS AN EMPTY FILE *' UPON SYSOUT
+007917       GO TO 9900-DISPLAY-ABORT.
+007921     PERFORM 2070-READ-I1475P-FILE.
+007922     PERFORM 1400-READ-I1220B-FILE.
+007927     READ I1220P-FILE
+007937       AT END
+007947         DISPLAY '* I1220P IS AN EMPTY FILE *' UPON SYSOUT
+007957         GO TO 9900-DISPLAY-ABORT.
+007967     PERFORM 8100-EDIT-LOAD-C1220-DATA.
+007977     MOVE WS-PROGRAM-NUMBER TO WS-HD1-PROGRAM-NUMBER.
+007987     MOVE CPY4-CURRENT-DATE (5:2) TO WS-HD1-RUN-MONTH.
+007997     MOVE CPY4-CURRENT-DATE (7:2) TO WS-HD1-RUN-DAY.
+008007     MOVE CPY4-CURRENT-DATE (1:4) TO WS-HD1-RUN-YEAR.
+008017*
+008027   8100-EDIT-LOAD-C1220-DATA.
+008037     IF I1220P-PR-DESIG-PAIR (01) EQUAL SPACE
+008047       DISPLAY '* FIRST I1220P PAIR IS BLANK *' UPON SYSOUT
+008057       GO TO 9900-DISPLAY-ABORT.
+008067     MOVE I1220P-DATA TO WS-C1220-TABLE.
+008077     SET IX-WS-C1220-MAX TO +10.
+008087     PERFORM
+008097         WITH TEST BEFORE
+008107         UNTIL WS-C1220-ENTRY (IX-WS-C1220-MAX) NOT EQUAL SPACE
+008117       SET IX-WS-C1220-MAX DOWN BY 1
+008127     END-PERFORM.
+008137     SET IX-WS-C1220 TO +1.
+008147     PERFORM
+008157         WITH TEST AFTER
+008167         UNTIL IX-WS-C1220 GREATER IX-WS-C1220-MAX
+008177       IF WS-C1220-ENTRY (IX-WS-C1220) EQUAL SPACE
+008187         DISPLAY '* I1220P CONTAINS IMBEDDED BLANK PAIR *'
+008197               UPON SYSOUT
+008207         GO TO 9900-DISPLAY-ABORT
+008217       ELSE
+008227         IF SPACE EQUAL WS-C1220-GEN-PR-D-1 (IX-WS-C1220)
+008237               OR WS-C1220-GEN-PR-D-2 (IX-WS-C1220)
+008247               OR WS-C1220-SPEC-PR-D-1 (IX-WS-C1220)
+008257               OR WS-C1220-SPEC-PR-D-2 (IX-WS-C1220)
+008267           DISPLAY '* INVALID I1220P PAIR "'
+008277                 WS-C1220-ENTRY (IX-WS-C1220) '" *' UPON SYSOUT
+008287           GO TO 9900-DISPLAY-ABORT
+008297         END-IF
+008307       END-IF
+008317       SET IX-WS-C1220 UP BY 1
+008327     END-PERFORM.
+008337*
+008347*
+008357   9000-CLOSE.
+008367     PERFORM 1300-READ-I885-FILE
+008377         WITH TEST BEFORE
+008387         UNTIL END-I885-FILE.
+008390     PERFORM 2060-FLUSH-ORPHAN-PRIOR-BCS
+008391         WITH TEST BEFORE
+008392         UNTIL END-I1475P-FILE.
+008393     IF WS-MISSING-551-COUNT GREATER +0
+008394       PERFORM 5300-PRINT-MISSING-551-LISTING.
+008395     IF WS-DROPPED-BC-COUNT GREATER +0
+008396       PERFORM 5400-PRINT-DROPPED-BC-LISTING.
+008402     IF WS-PAGE-NBR NOT EQUAL +0
+008412       PERFORM 3400-FOOT-PR1-PAGE
+008422       MOVE WS-END-OF-REPORT TO PR1-REC
+008432       MOVE +2 TO WS-LINE-SPACER
+008442       PERFORM 3100-WRITE-PR1-REC.
+008452     CLOSE PRINTER1-FILE O1475-FILE I885-FILE I58-FILE
+008462           I1220P-FILE I1475P-FILE I1220B-FILE.
+008472     PERFORM 9100-CLOSE-I551-FILE.
+008482     IF NOT WS-I551-SUCCESSFUL
+008492       DISPLAY 'VSAM ERROR ON I551 CLOSE.  FILE STATUS = '
+008502             WS-I551-FILE-STATUS '.' UPON SYSOUT
+008512       MOVE 'Y' TO WS-RETURN-04-FLAG.
+008522     PERFORM 9200-CLOSE-I550-FILE.
+008532     IF NOT WS-I550-SUCCESSFUL
+008542       DISPLAY 'VSAM ERROR ON I550 CLOSE.  FILE STATUS = '
+008552             WS-I550-FILE-STATUS '.' UPON SYSOUT
+008562       MOVE 'Y' TO WS-RETURN-04-FLAG.
+008572     IF RETURN-08
+008582       MOVE 08 TO RETURN-CODE WS-RETURN-CODE
+008592     ELSE
+008602       IF RETURN-04
+008612         MOVE 04 TO RETURN-CODE WS-RETURN-CODE.
+008622     DISPLAY WS-RETURN-CODE-LINE UPON SYSOUT.
+008623     PERFORM 9050-DISPLAY-OPS-ALERT.
+008632*
+008633   9050-DISPLAY-OPS-ALERT.
+008634*
+008635    IF WS-RETURN-CODE NOT EQUAL ZERO
+008636      DISPLAY '* OPS ALERT * ' WS-PROGRAM-NUMBER ' ENDED WITH '
+008637            'RETURN CODE ' WS-RETURN-CODE ' *' UPON SYSOUT
+008638      IF RETURN-08
+008639        DISPLAY '* OPS ALERT * RETURN-08 CONDITION OCCURRED *'
+008640              UPON SYSOUT
+008641      END-IF
+008642      IF RETURN-04
+008643        DISPLAY '* OPS ALERT * RETURN-04 CONDITION OCCURRED *'
+008644              UPON SYSOUT
+008645      END-IF
+008646    END-IF.
+008647*
+008648   9100-CLOSE-I551-FILE.
+008658     MOVE SPACE TO WS-I551-FILE-FLAG.
+008668     CLOSE I551-FILE.
+008678*
+008688   9200-CLOSE-I550-FILE.
+008698     MOVE SPACE TO WS-I550-FILE-FLAG.
+008708     CLOSE I550-FILE.
+008718*
+008728   9900-DISPLAY-ABORT.
+008738     DISPLAY '* ' WS-PROGRAM-NUMBER ' * RUN ABORTED *'
+008748           UPON SYSOUT.
+008758     IF OPENED-I550-FILE
+008768       PERFORM 9200-CLOSE-I550-FILE.
+008778     IF OPENED-I551-FILE
+008788       PERFORM 9100-CLOSE-I551-FILE.
+008798     MOVE 16 TO RETURN-CODE WS-RETURN-CODE.
+008808     DISPLAY WS-RETURN-CODE-LINE UPON SYSOUT.
+008809     PERFORM 9050-DISPLAY-OPS-ALERT.
+008818     STOP RUN.
+008828*
+008838*
